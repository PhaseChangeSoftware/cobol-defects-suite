@@ -0,0 +1,313 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF42STAF.
+
+      *REMARKS:    DEPARTMENT/CLERK STAFFING COVERAGE REPORT EXTENDING
+      *            DF42TBL2'S STORE/DEPARTMENT/CLERK LAYOUT.
+
+      ******************************************************************
+      ****   DF42TEST'S CURSOR 2 ONLY FETCHES AND DISPLAYS THE LIST  ****
+      ****   OF CLERKS FOR ONE STORE/DEPARTMENT PAIR AT A TIME, SO   ****
+      ****   ANSWERING "WHICH DEPARTMENTS ARE UNDERSTAFFED RIGHT     ****
+      ****   NOW" MEANT RUNNING IT STORE-BY-STORE AND COUNTING BY    ****
+      ****   HAND.  THIS LOADS EVERY DEPARTMENT KNOWN FOR THE STORE  ****
+      ****   FROM DF42TBL1 AND EVERY CLERK ASSIGNMENT FROM DF42TBL2, ****
+      ****   THEN FLAGS ANY DEPARTMENT WITH ZERO CLERKS ASSIGNED AND ****
+      ****   ANY CLERK ASSIGNED TO MORE THAN WS-MAX-DEPTS-PER-CLERK  ****
+      ****   DEPARTMENTS AT ONCE, WRITING BOTH TO ONE COVERAGE       ****
+      ****   REPORT - FOLLOWING DF42XREF'S CURSOR-LOAD-INTO-TABLE    ****
+      ****   APPROACH.                                               ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT REPORT-FILE       ASSIGN TO DF42RPT2
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS REPORT-LINE.
+
+       01  REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STORE                    PIC X(20)   VALUE 'MAIN STORE'.
+       01  WS-REPORT-STATUS            PIC X(02)   VALUE SPACES.
+
+      **** MOST DEPARTMENTS SHOULD HAVE MORE THAN ONE CLERK ABLE TO
+      **** COVER THEM, BUT ONE CLERK SPREAD ACROSS TOO MANY AT ONCE
+      **** IS A COVERAGE RISK RATHER THAN COVERAGE - THIS IS THE
+      **** THRESHOLD ABOVE WHICH A CLERK IS FLAGGED AS OVERASSIGNED.
+       01  WS-MAX-DEPTS-PER-CLERK      PIC 9(02) VALUE 3.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE DF42TBL1 END-EXEC.
+           EXEC SQL INCLUDE DF42TBL2 END-EXEC.
+
+       01  WS-DEPT-COUNT                PIC 9(04) VALUE ZERO.
+       01  WS-DEPT-TABLE.
+           05  WS-DEPT-ENTRY            OCCURS 1 TO 80 TIMES
+                                        DEPENDING ON WS-DEPT-COUNT
+                                        INDEXED BY WS-DEPT-SUB.
+               10  WS-DEPT-NAME         PIC X(40).
+               10  WS-DEPT-CLERK-COUNT  PIC 9(04).
+
+       01  WS-CLERK-ASSIGN-COUNT        PIC 9(04) VALUE ZERO.
+       01  WS-CLERK-ASSIGN-TABLE.
+           05  WS-CLERK-ASSIGN-ENTRY    OCCURS 1 TO 200 TIMES
+                                    DEPENDING ON WS-CLERK-ASSIGN-COUNT
+                                        INDEXED BY WS-CA-SUB.
+               10  WS-CA-DEPARTMENT     PIC X(40).
+               10  WS-CA-CLERK          PIC X(40).
+
+       01  WS-CLERK-COUNT               PIC 9(04) VALUE ZERO.
+       01  WS-CLERK-TABLE.
+           05  WS-CLERK-ENTRY           OCCURS 1 TO 200 TIMES
+                                        DEPENDING ON WS-CLERK-COUNT
+                                        INDEXED BY WS-CLK-SUB.
+               10  WS-CLK-NAME          PIC X(40).
+               10  WS-CLK-DEPT-COUNT    PIC 9(04).
+
+       01  WS-ALREADY-SEEN-FLAG        PIC X(01) VALUE 'N'.
+           88  WS-ALREADY-SEEN             VALUE 'Y'.
+
+       01  WS-ZERO-CLERK-COUNT         PIC 9(04) VALUE ZERO.
+       01  WS-OVERASSIGNED-COUNT       PIC 9(04) VALUE ZERO.
+
+       01  WS-REPORT-HEADING.
+           05  FILLER                  PIC X(45)
+                   VALUE 'DF42STAF DEPARTMENT/CLERK STAFFING COVERAGE'.
+
+       01  WS-ZERO-CLERK-DETAIL.
+           05  FILLER                 PIC X(16) VALUE 'NO CLERKS DEPT='.
+           05  RD-ZC-DEPARTMENT        PIC X(40).
+
+       01  WS-OVERASSIGNED-DETAIL.
+           05  FILLER                  PIC X(19)
+                   VALUE 'OVERASSIGNED CLERK='.
+           05  RD-OA-CLERK             PIC X(40).
+           05  FILLER                  PIC X(10) VALUE ' DEPTS='.
+           05  RD-OA-DEPT-COUNT        PIC ZZZ9.
+           05  FILLER                  PIC X(09) VALUE ' MAX='.
+           05  RD-OA-MAX               PIC ZZ9.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                  PIC X(23)
+                   VALUE 'ZERO-CLERK DEPARTMENTS='.
+           05  WS-SUM-ZERO-CLERK       PIC ZZZ9.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(20)
+                   VALUE 'OVERASSIGNED CLERKS='.
+           05  WS-SUM-OVERASSIGNED     PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+
+       1000-START-OF-JOB.
+
+           DISPLAY 'DF42STAF START OF JOB' UPON CONSOLE.
+
+           OPEN OUTPUT REPORT-FILE.
+           WRITE REPORT-LINE FROM WS-REPORT-HEADING.
+
+           PERFORM 2000-LOAD-DEPARTMENT-LIST THRU 2000-EXIT.
+           PERFORM 3000-LOAD-CLERK-ASSIGNMENTS THRU 3000-EXIT.
+           PERFORM 4000-COUNT-CLERKS-PER-DEPARTMENT.
+           PERFORM 5000-COUNT-DEPARTMENTS-PER-CLERK.
+           PERFORM 6000-WRITE-ZERO-CLERK-EXCEPTIONS.
+           PERFORM 7000-WRITE-OVERASSIGNED-EXCEPTIONS.
+           PERFORM 8000-WRITE-SUMMARY.
+
+           CLOSE REPORT-FILE.
+
+       1000-END-OF-JOB.
+
+           DISPLAY 'DF42STAF ZERO-CLERK DEPARTMENTS = '
+                    WS-ZERO-CLERK-COUNT UPON CONSOLE.
+           DISPLAY 'DF42STAF OVERASSIGNED CLERKS = '
+                    WS-OVERASSIGNED-COUNT UPON CONSOLE.
+           DISPLAY 'DF42STAF END OF JOB' UPON CONSOLE.
+
+           GOBACK.
+
+      **** LOADS THE FULL SET OF DEPARTMENTS KNOWN FOR THE STORE FROM
+      **** DF42TBL1 (PRODUCT'S DEPARTMENT COLUMN), SINCE DF42TBL2 ONLY
+      **** EVER LISTS A DEPARTMENT IF A CLERK IS ALREADY ASSIGNED TO
+      **** IT - A ZERO-CLERK DEPARTMENT WOULD OTHERWISE NEVER APPEAR.
+       2000-LOAD-DEPARTMENT-LIST.
+
+           MOVE WS-STORE                TO DF42-STORE1.
+
+           EXEC SQL DECLARE  DF42_CURSOR3 CURSOR FOR
+                    SELECT   DEPARTMENT
+                    FROM     DEFECTS.DF42.TABLE1
+                    WHERE    STORE        = :DF42-STORE1
+                    ORDER BY DEPARTMENT
+           END-EXEC.
+
+           EXEC SQL OPEN DF42_CURSOR3 END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'DF42STAF CURSOR3 OPEN ERROR = ' SQLCODE
+                                                     UPON CONSOLE
+               GO TO 2000-EXIT
+           END-IF.
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               EXEC SQL FETCH DF42_CURSOR3
+                        INTO :DF42-DEPARTMENT1
+               END-EXEC
+               IF SQLCODE = ZERO
+                   PERFORM 2100-ADD-DEPARTMENT-IF-NEW
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE DF42_CURSOR3 END-EXEC.
+
+       2000-EXIT. EXIT.
+
+       2100-ADD-DEPARTMENT-IF-NEW.
+
+           MOVE 'N'                    TO WS-ALREADY-SEEN-FLAG.
+
+           PERFORM VARYING WS-DEPT-SUB FROM 1 BY 1
+                       UNTIL WS-DEPT-SUB > WS-DEPT-COUNT
+               IF WS-DEPT-NAME (WS-DEPT-SUB) = DF42-DEPARTMENT1
+                   MOVE 'Y'             TO WS-ALREADY-SEEN-FLAG
+               END-IF
+           END-PERFORM.
+
+           IF NOT WS-ALREADY-SEEN
+               IF WS-DEPT-COUNT < 80
+                   ADD 1                TO WS-DEPT-COUNT
+                   MOVE DF42-DEPARTMENT1
+                       TO WS-DEPT-NAME (WS-DEPT-COUNT)
+                   MOVE ZERO
+                       TO WS-DEPT-CLERK-COUNT (WS-DEPT-COUNT)
+               END-IF
+           END-IF.
+
+       3000-LOAD-CLERK-ASSIGNMENTS.
+
+           MOVE WS-STORE                TO DF42-STORE2.
+
+           EXEC SQL DECLARE  DF42_CURSOR4 CURSOR FOR
+                    SELECT   DEPARTMENT, CLERK
+                    FROM     DEFECTS.DF42.TABLE2
+                    WHERE    STORE        = :DF42-STORE2
+                    ORDER BY DEPARTMENT, CLERK
+           END-EXEC.
+
+           EXEC SQL OPEN DF42_CURSOR4 END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'DF42STAF CURSOR4 OPEN ERROR = ' SQLCODE
+                                                     UPON CONSOLE
+               GO TO 3000-EXIT
+           END-IF.
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               EXEC SQL FETCH DF42_CURSOR4
+                        INTO :DF42-DEPARTMENT2, :DF42-CLERK2
+               END-EXEC
+               IF SQLCODE = ZERO
+                   IF WS-CLERK-ASSIGN-COUNT < 200
+                       ADD 1            TO WS-CLERK-ASSIGN-COUNT
+                       MOVE DF42-DEPARTMENT2
+                           TO WS-CA-DEPARTMENT (WS-CLERK-ASSIGN-COUNT)
+                       MOVE DF42-CLERK2
+                           TO WS-CA-CLERK (WS-CLERK-ASSIGN-COUNT)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE DF42_CURSOR4 END-EXEC.
+
+       3000-EXIT. EXIT.
+
+       4000-COUNT-CLERKS-PER-DEPARTMENT.
+
+           PERFORM VARYING WS-DEPT-SUB FROM 1 BY 1
+                       UNTIL WS-DEPT-SUB > WS-DEPT-COUNT
+               PERFORM VARYING WS-CA-SUB FROM 1 BY 1
+                           UNTIL WS-CA-SUB > WS-CLERK-ASSIGN-COUNT
+                   IF WS-CA-DEPARTMENT (WS-CA-SUB) =
+                           WS-DEPT-NAME (WS-DEPT-SUB)
+                       ADD 1 TO WS-DEPT-CLERK-COUNT (WS-DEPT-SUB)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       5000-COUNT-DEPARTMENTS-PER-CLERK.
+
+           PERFORM VARYING WS-CA-SUB FROM 1 BY 1
+                       UNTIL WS-CA-SUB > WS-CLERK-ASSIGN-COUNT
+               PERFORM 5100-ADD-CLERK-DEPT-IF-NEW
+           END-PERFORM.
+
+       5100-ADD-CLERK-DEPT-IF-NEW.
+
+           MOVE 'N'                    TO WS-ALREADY-SEEN-FLAG.
+
+           PERFORM VARYING WS-CLK-SUB FROM 1 BY 1
+                       UNTIL WS-CLK-SUB > WS-CLERK-COUNT
+               IF WS-CLK-NAME (WS-CLK-SUB) = WS-CA-CLERK (WS-CA-SUB)
+                   MOVE 'Y'             TO WS-ALREADY-SEEN-FLAG
+                   ADD 1 TO WS-CLK-DEPT-COUNT (WS-CLK-SUB)
+               END-IF
+           END-PERFORM.
+
+           IF NOT WS-ALREADY-SEEN
+               IF WS-CLERK-COUNT < 200
+                   ADD 1                TO WS-CLERK-COUNT
+                   MOVE WS-CA-CLERK (WS-CA-SUB)
+                       TO WS-CLK-NAME (WS-CLERK-COUNT)
+                   MOVE 1
+                       TO WS-CLK-DEPT-COUNT (WS-CLERK-COUNT)
+               END-IF
+           END-IF.
+
+       6000-WRITE-ZERO-CLERK-EXCEPTIONS.
+
+           PERFORM VARYING WS-DEPT-SUB FROM 1 BY 1
+                       UNTIL WS-DEPT-SUB > WS-DEPT-COUNT
+               IF WS-DEPT-CLERK-COUNT (WS-DEPT-SUB) = ZERO
+                   ADD 1                TO WS-ZERO-CLERK-COUNT
+                   MOVE SPACES          TO WS-ZERO-CLERK-DETAIL
+                   MOVE WS-DEPT-NAME (WS-DEPT-SUB)
+                       TO RD-ZC-DEPARTMENT
+                   WRITE REPORT-LINE FROM WS-ZERO-CLERK-DETAIL
+               END-IF
+           END-PERFORM.
+
+       7000-WRITE-OVERASSIGNED-EXCEPTIONS.
+
+           PERFORM VARYING WS-CLK-SUB FROM 1 BY 1
+                       UNTIL WS-CLK-SUB > WS-CLERK-COUNT
+               IF WS-CLK-DEPT-COUNT (WS-CLK-SUB) >
+                       WS-MAX-DEPTS-PER-CLERK
+                   ADD 1                TO WS-OVERASSIGNED-COUNT
+                   MOVE SPACES          TO WS-OVERASSIGNED-DETAIL
+                   MOVE WS-CLK-NAME (WS-CLK-SUB) TO RD-OA-CLERK
+                   MOVE WS-CLK-DEPT-COUNT (WS-CLK-SUB)
+                       TO RD-OA-DEPT-COUNT
+                   MOVE WS-MAX-DEPTS-PER-CLERK TO RD-OA-MAX
+                   WRITE REPORT-LINE FROM WS-OVERASSIGNED-DETAIL
+               END-IF
+           END-PERFORM.
+
+       8000-WRITE-SUMMARY.
+
+           MOVE WS-ZERO-CLERK-COUNT     TO WS-SUM-ZERO-CLERK.
+           MOVE WS-OVERASSIGNED-COUNT   TO WS-SUM-OVERASSIGNED.
+
+           WRITE REPORT-LINE FROM WS-SUMMARY-LINE.
