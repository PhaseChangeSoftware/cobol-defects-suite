@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF26POL.
+
+      *REMARKS:    SEARCH ALL POLICY-LOOKUP PROGRAM GENERALIZING
+      *            DF26TEST'S CORRECTED SEARCH ALL WITH AT END.
+
+      ******************************************************************
+      ****   READS A TRANSACTION FILE OF COMPANY-CODE/POLICY-NUMBER  ****
+      ****   PAIRS, LOOKS EACH ONE UP WITH SEARCH ALL AGAINST A      ****
+      ****   POLICY TABLE LOADED FROM A MASTER FILE (WHICH MUST      ****
+      ****   ALREADY BE IN ASCENDING COMPANY-CODE/POLICY-NUMBER      ****
+      ****   ORDER FOR SEARCH ALL TO WORK), AND - USING THE SAME     ****
+      ****   AT END CLAUSE DF26TEST'S FIX ADDED - WRITES EVERY MISS  ****
+      ****   TO A "POLICY NOT FOUND" EXCEPTION REPORT INSTEAD OF     ****
+      ****   FALLING THROUGH SILENTLY.                               ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT POLICY-FILE       ASSIGN TO DF26PLCY
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-POLICY-STATUS.
+
+           SELECT TRANSACTION-FILE  ASSIGN TO DF26TRAN
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT EXCEPTION-FILE    ASSIGN TO DF26EXCP
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-EXCP-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  POLICY-FILE
+           RECORD CONTAINS 23 CHARACTERS
+           DATA RECORD IS POLICY-RECORD.
+
+       01  POLICY-RECORD.
+           05  PR-COMPANY-CODE          PIC X(03).
+           05  PR-POLICY-NUMBER         PIC X(12).
+           05  PR-SEARCH-RESULT         PIC X(08).
+
+       FD  TRANSACTION-FILE
+           RECORD CONTAINS 15 CHARACTERS
+           DATA RECORD IS TRANSACTION-RECORD.
+
+       01  TRANSACTION-RECORD.
+           05  TR-COMPANY-CODE          PIC X(03).
+           05  TR-POLICY-NUMBER         PIC X(12).
+
+       FD  EXCEPTION-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS EXCEPTION-LINE.
+
+       01  EXCEPTION-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-POLICY-STATUS            PIC X(02) VALUE SPACES.
+       01  WS-TRANS-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-EXCP-STATUS              PIC X(02) VALUE SPACES.
+
+       01  WS-TABLE-COUNT              PIC 9(04) VALUE ZERO.
+       01  WS-SEARCH-TABLE.
+           05  WS-TABLE-ENTRIES        OCCURS 1 TO 500 TIMES
+                                       DEPENDING ON WS-TABLE-COUNT
+                                       ASCENDING KEY IS WS-COMPANY-CODE
+                                                    WS-POLICY-NUMBER
+                                       INDEXED BY WS-SUB.
+               10  WS-COMPANY-CODE     PIC X(03).
+               10  WS-POLICY-NUMBER    PIC X(12).
+               10  WS-SEARCH-RESULT    PIC X(08).
+
+       01  WS-OUTPUT-RESULT            PIC X(08) VALUE SPACES.
+       01  WS-MISS-COUNT               PIC 9(06) VALUE ZERO.
+       01  WS-MATCH-COUNT              PIC 9(06) VALUE ZERO.
+
+       01  WS-EXCEPTION-DETAIL.
+           05  FILLER                  PIC X(20) VALUE
+                                       'POLICY NOT FOUND CO='.
+           05  ED-COMPANY-CODE         PIC X(03).
+           05  FILLER                  PIC X(10) VALUE ' POLICY  ='.
+           05  ED-POLICY-NUMBER        PIC X(12).
+           05  FILLER                  PIC X(35) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       1000-START-OF-JOB.
+
+           DISPLAY 'DF26POL START OF JOB' UPON CONSOLE.
+
+           PERFORM 2000-LOAD-POLICY-TABLE THRU 2000-EXIT.
+
+       1000-OPEN-FILES.
+
+           OPEN INPUT TRANSACTION-FILE.
+
+           IF WS-TRANS-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF26POL OPEN ERROR ON TRANSACTION FILE'
+                                                   UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+           OPEN OUTPUT EXCEPTION-FILE.
+
+       1000-READ-TRANSACTION-FILE.
+
+           READ TRANSACTION-FILE
+               AT END
+                   GO TO 1000-CLOSE-FILES.
+
+           IF WS-TRANS-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF26POL READ ERROR' UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+           PERFORM 3000-LOOKUP-POLICY.
+
+           GO TO 1000-READ-TRANSACTION-FILE.
+
+       1000-CLOSE-FILES.
+
+           CLOSE TRANSACTION-FILE.
+           CLOSE EXCEPTION-FILE.
+
+       1000-END-OF-JOB.
+
+           DISPLAY 'DF26POL MATCHES FOUND  = ' WS-MATCH-COUNT
+                                               UPON CONSOLE.
+           DISPLAY 'DF26POL MISSES WRITTEN = ' WS-MISS-COUNT
+                                               UPON CONSOLE.
+           DISPLAY 'DF26POL END OF JOB' UPON CONSOLE.
+
+           GOBACK.
+
+       2000-LOAD-POLICY-TABLE.
+
+           OPEN INPUT POLICY-FILE.
+
+           IF WS-POLICY-STATUS NOT = '00'
+               DISPLAY 'DF26POL OPEN ERROR ON POLICY FILE' UPON CONSOLE
+               GO TO 2000-EXIT
+           END-IF.
+
+           PERFORM UNTIL WS-POLICY-STATUS NOT = '00'
+               READ POLICY-FILE
+                   AT END
+                       MOVE '10'        TO WS-POLICY-STATUS
+                   NOT AT END
+                       IF WS-TABLE-COUNT < 500
+                           ADD 1 TO WS-TABLE-COUNT
+                           MOVE PR-COMPANY-CODE
+                               TO WS-COMPANY-CODE (WS-TABLE-COUNT)
+                           MOVE PR-POLICY-NUMBER
+                               TO WS-POLICY-NUMBER (WS-TABLE-COUNT)
+                           MOVE PR-SEARCH-RESULT
+                               TO WS-SEARCH-RESULT (WS-TABLE-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE POLICY-FILE.
+
+       2000-EXIT. EXIT.
+
+       3000-LOOKUP-POLICY.
+
+           MOVE SPACES                 TO WS-OUTPUT-RESULT.
+
+           SEARCH ALL WS-TABLE-ENTRIES
+               AT END
+                   PERFORM 3100-WRITE-EXCEPTION
+               WHEN WS-COMPANY-CODE (WS-SUB) = TR-COMPANY-CODE
+               AND  WS-POLICY-NUMBER (WS-SUB) = TR-POLICY-NUMBER
+                   MOVE WS-SEARCH-RESULT (WS-SUB) TO WS-OUTPUT-RESULT
+                   ADD 1                TO WS-MATCH-COUNT
+                   DISPLAY 'DF26POL POLICY FOUND RESULT = '
+                                       WS-OUTPUT-RESULT UPON CONSOLE
+           END-SEARCH.
+
+       3100-WRITE-EXCEPTION.
+
+           ADD 1                       TO WS-MISS-COUNT.
+           MOVE TR-COMPANY-CODE        TO ED-COMPANY-CODE.
+           MOVE TR-POLICY-NUMBER       TO ED-POLICY-NUMBER.
+           WRITE EXCEPTION-LINE       FROM WS-EXCEPTION-DETAIL.
