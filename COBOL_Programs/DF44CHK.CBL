@@ -0,0 +1,359 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF44CHK.
+
+      *REMARKS:    QUALIFIER-SAFE RENAME/MERGE AUDIT GENERALIZING
+      *            DF44TEST'S CHAR-COUNT OF WS-XXX-FIELD FIX.
+
+      ******************************************************************
+      ****   DF44TEST FIXED A "CHAR-COUNT IS MULTI-DEFINED" COMPILE   ****
+      ****   ERROR BY QUALIFYING EVERY REFERENCE AS CHAR-COUNT OF     ****
+      ****   WS-XXX-FIELD VS CHAR-COUNT OF WS-YYY-FIELD.  WHEN TWO    ****
+      ****   COPYBOOKS ARE MERGED AND BOTH DEFINE A SAME-NAMED FIELD, ****
+      ****   PASS 1 COLLECTS EVERY WORKING-STORAGE FIELD NAME AND ITS ****
+      ****   OWNING 01-LEVEL GROUP AND FINDS THE NAME COLLISIONS.     ****
+      ****   PASS 2 SCANS THE PROCEDURE DIVISION TOKEN STREAM (SPANS  ****
+      ****   LINE BREAKS, SINCE AN OF CLAUSE CAN FALL ON THE NEXT     ****
+      ****   SOURCE LINE) AND FLAGS EVERY REFERENCE TO A COLLIDING    ****
+      ****   NAME THAT IS NOT IMMEDIATELY FOLLOWED BY AN OF CLAUSE.   ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT SOURCE-FILE      ASSIGN TO WS-SOURCE-NAME
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-SOURCE-STATUS.
+
+           SELECT REPORT-FILE      ASSIGN TO DF44RPT1
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  SOURCE-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS SOURCE-LINE.
+
+       01  SOURCE-LINE                 PIC X(80).
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS REPORT-LINE.
+
+       01  REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SOURCE-NAME              PIC X(40) VALUE 'DF44TEST.CBL'.
+       01  WS-SOURCE-STATUS            PIC X(02) VALUE SPACES.
+       01  WS-REPORT-STATUS            PIC X(02) VALUE SPACES.
+
+       01  WS-SOURCE-EOF-FLAG          PIC X(01) VALUE SPACE.
+           88  WS-SOURCE-EOF               VALUE 'Y'.
+
+       01  WS-IN-WS-SECTION-FLAG       PIC X(01) VALUE 'N'.
+           88  WS-IN-WS-SECTION            VALUE 'Y'.
+
+       01  WS-IN-PROCEDURE-FLAG        PIC X(01) VALUE 'N'.
+           88  WS-IN-PROCEDURE             VALUE 'Y'.
+
+       01  WS-CURRENT-GROUP             PIC X(30) VALUE SPACES.
+
+       01  WS-FIELD-COUNT               PIC 9(03) VALUE ZERO.
+       01  WS-FIELD-TABLE.
+           05  WS-FIELD-ENTRY           OCCURS 100 TIMES
+                                        INDEXED BY WS-FLD-IDX.
+               10  WS-FLD-NAME           PIC X(30).
+               10  WS-FLD-GROUP          PIC X(30).
+               10  WS-FLD-DUP-FLAG       PIC X(01) VALUE 'N'.
+
+       01  WS-OUTER-IDX                 PIC 9(03) VALUE ZERO.
+       01  WS-INNER-IDX                 PIC 9(03) VALUE ZERO.
+
+       01  WS-ALL-TOKEN-COUNT           PIC 9(04) VALUE ZERO.
+       01  WS-ALL-TOKENS.
+           05  WS-ALL-TOKEN             OCCURS 500 TIMES PIC X(30).
+
+       01  WS-TOKEN-TABLE.
+           05  WS-TOKEN                 OCCURS 10 TIMES PIC X(30).
+       01  WS-TOKEN-COUNT               PIC 9(02) VALUE ZERO.
+       01  WS-TOKEN-SUB                 PIC 9(02) VALUE ZERO.
+       01  WS-WORK-LINE                 PIC X(80).
+       01  WS-FIRST-NONBLANK-COL        PIC 9(02) VALUE ZERO.
+       01  WS-SCAN-SUB                  PIC 9(02) VALUE ZERO.
+       01  WS-WORK-TOKEN                PIC X(30).
+
+       01  WS-SCAN-IDX                  PIC 9(04) VALUE ZERO.
+       01  WS-FLAGGED-COUNT             PIC 9(04) VALUE ZERO.
+       01  WS-FOUND-DUP-FLAG            PIC X(01) VALUE 'N'.
+           88  WS-FOUND-DUP                 VALUE 'Y'.
+
+       01  WS-REPORT-HEADING.
+           05  FILLER                   PIC X(46) VALUE
+                    'DF44CHK - QUALIFIER-SAFE MERGE FIELD AUDIT'.
+           05  FILLER                   PIC X(86) VALUE SPACES.
+
+       01  WS-REPORT-DETAIL.
+           05  FILLER                   PIC X(11) VALUE 'FIELD '.
+           05  RD-FIELD-NAME            PIC X(30).
+           05  FILLER                   PIC X(50) VALUE
+                       'REFERENCED WITHOUT AN OF QUALIFIER'.
+           05  FILLER                   PIC X(41) VALUE SPACES.
+
+       01  WS-REPORT-SUMMARY.
+           05  FILLER                   PIC X(20) VALUE
+                                        'UNQUALIFIED REFS = '.
+           05  RS-FLAGGED-COUNT         PIC ZZZ9.
+           05  FILLER                   PIC X(108) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       1000-START-OF-JOB.
+
+           DISPLAY 'DF44CHK START OF JOB' UPON CONSOLE.
+
+       1000-OPEN-FILES.
+
+           OPEN INPUT SOURCE-FILE.
+
+           IF WS-SOURCE-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF44CHK SOURCE OPEN ERROR' UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+           WRITE REPORT-LINE           FROM WS-REPORT-HEADING.
+
+       1000-PASS-1-FIND-COLLIDING-FIELDS.
+
+           PERFORM UNTIL WS-SOURCE-EOF
+               READ SOURCE-FILE
+                   AT END
+                       SET WS-SOURCE-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2000-TOKENIZE-LINE
+                       PERFORM 2100-COLLECT-FIELD-NAME THRU 2100-EXIT
+               END-READ
+           END-PERFORM.
+
+           CLOSE SOURCE-FILE.
+
+           PERFORM 2200-MARK-DUPLICATE-NAMES.
+
+       1000-PASS-2-SCAN-PROCEDURE-DIVISION.
+
+           MOVE SPACE                  TO WS-SOURCE-EOF-FLAG.
+           MOVE SPACE                  TO WS-IN-PROCEDURE-FLAG.
+
+           OPEN INPUT SOURCE-FILE.
+
+           PERFORM UNTIL WS-SOURCE-EOF
+               READ SOURCE-FILE
+                   AT END
+                       SET WS-SOURCE-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2000-TOKENIZE-LINE
+                       PERFORM 3000-APPEND-PROCEDURE-TOKENS THRU
+                               3000-EXIT
+               END-READ
+           END-PERFORM.
+
+           CLOSE SOURCE-FILE.
+
+       1000-WRITE-REPORT.
+
+           PERFORM 4000-CHECK-ALL-TOKENS-FOR-QUALIFIER.
+
+           MOVE WS-FLAGGED-COUNT        TO RS-FLAGGED-COUNT.
+           WRITE REPORT-LINE           FROM WS-REPORT-SUMMARY.
+
+           CLOSE REPORT-FILE.
+
+       1000-END-OF-JOB.
+
+           DISPLAY 'DF44CHK UNQUALIFIED REFS = ' WS-FLAGGED-COUNT
+                                               UPON CONSOLE.
+           DISPLAY 'DF44CHK END OF JOB' UPON CONSOLE.
+
+           GOBACK.
+
+       2000-TOKENIZE-LINE.
+
+           MOVE ZERO                   TO WS-TOKEN-COUNT.
+           MOVE SPACES                 TO WS-TOKEN-TABLE.
+           MOVE SOURCE-LINE            TO WS-WORK-LINE.
+
+      **** SOURCE-LINE STARTS WITH SEVERAL BLANK COLUMNS (SEQUENCE AND
+      **** INDICATOR AREA PLUS INDENTATION) IN FIXED FORMAT, SO
+      **** UNSTRINGING DELIMITED BY ALL SPACE FROM COLUMN 1 WOULD TAKE
+      **** THAT LEADING RUN AS THE FIRST DELIMITER AND SHIFT EVERY
+      **** REAL TOKEN ONE SLOT TO THE RIGHT - FIND THE FIRST NON-BLANK
+      **** COLUMN FIRST, THE SAME WAY DF30LINT.CBL DOES.
+           MOVE ZERO                   TO WS-FIRST-NONBLANK-COL.
+           PERFORM VARYING WS-SCAN-SUB FROM 1 BY 1
+                       UNTIL WS-SCAN-SUB > 80
+                          OR WS-FIRST-NONBLANK-COL NOT = ZERO
+               IF WS-WORK-LINE (WS-SCAN-SUB:1) NOT = SPACE
+                   MOVE WS-SCAN-SUB     TO WS-FIRST-NONBLANK-COL
+               END-IF
+           END-PERFORM.
+
+           IF WS-FIRST-NONBLANK-COL NOT = ZERO
+               UNSTRING WS-WORK-LINE (WS-FIRST-NONBLANK-COL:)
+                       DELIMITED BY ALL SPACE
+                   INTO WS-TOKEN (1) WS-TOKEN (2) WS-TOKEN (3)
+                        WS-TOKEN (4) WS-TOKEN (5) WS-TOKEN (6)
+                        WS-TOKEN (7) WS-TOKEN (8) WS-TOKEN (9)
+                        WS-TOKEN (10)
+                   TALLYING IN WS-TOKEN-COUNT
+               END-UNSTRING
+           END-IF.
+
+       2100-COLLECT-FIELD-NAME.
+
+           IF WS-TOKEN-COUNT < 2
+               GO TO 2100-EXIT
+           END-IF.
+
+           IF WS-TOKEN (1) = 'WORKING-STORAGE'
+              AND WS-TOKEN (2) = 'SECTION.'
+               SET WS-IN-WS-SECTION    TO TRUE
+               GO TO 2100-EXIT
+           END-IF.
+
+           IF WS-TOKEN (1) = 'PROCEDURE'
+              AND WS-TOKEN (2) = 'DIVISION'
+               MOVE 'N'                 TO WS-IN-WS-SECTION-FLAG
+               GO TO 2100-EXIT
+           END-IF.
+
+           IF NOT WS-IN-WS-SECTION
+               GO TO 2100-EXIT
+           END-IF.
+
+           IF WS-TOKEN (1) NOT NUMERIC
+               GO TO 2100-EXIT
+           END-IF.
+
+           MOVE WS-TOKEN (2)            TO WS-WORK-TOKEN.
+           INSPECT WS-WORK-TOKEN REPLACING TRAILING '.' BY SPACE.
+
+           IF WS-TOKEN (1) = '01'
+               MOVE WS-WORK-TOKEN       TO WS-CURRENT-GROUP
+               GO TO 2100-EXIT
+           END-IF.
+
+           IF WS-WORK-TOKEN = 'FILLER'
+               GO TO 2100-EXIT
+           END-IF.
+
+           IF WS-FIELD-COUNT >= 100
+               GO TO 2100-EXIT
+           END-IF.
+
+           ADD 1                        TO WS-FIELD-COUNT.
+           MOVE WS-WORK-TOKEN
+                                        TO WS-FLD-NAME (WS-FIELD-COUNT).
+           MOVE WS-CURRENT-GROUP
+                                TO WS-FLD-GROUP (WS-FIELD-COUNT).
+
+       2100-EXIT. EXIT.
+
+       2200-MARK-DUPLICATE-NAMES.
+
+           PERFORM VARYING WS-OUTER-IDX FROM 1 BY 1
+                       UNTIL WS-OUTER-IDX > WS-FIELD-COUNT
+               PERFORM VARYING WS-INNER-IDX FROM WS-OUTER-IDX BY 1
+                           UNTIL WS-INNER-IDX > WS-FIELD-COUNT
+                   IF WS-INNER-IDX NOT = WS-OUTER-IDX
+                      AND WS-FLD-NAME (WS-OUTER-IDX) =
+                          WS-FLD-NAME (WS-INNER-IDX)
+                       MOVE 'Y'         TO WS-FLD-DUP-FLAG
+                                                    (WS-OUTER-IDX)
+                       MOVE 'Y'         TO WS-FLD-DUP-FLAG
+                                                    (WS-INNER-IDX)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       3000-APPEND-PROCEDURE-TOKENS.
+
+           IF SOURCE-LINE (7:1) = '*'
+               GO TO 3000-EXIT
+           END-IF.
+
+           IF WS-TOKEN-COUNT = 0
+               GO TO 3000-EXIT
+           END-IF.
+
+           IF WS-TOKEN (1) = 'PROCEDURE' AND WS-TOKEN (2) = 'DIVISION'
+               SET WS-IN-PROCEDURE     TO TRUE
+               GO TO 3000-EXIT
+           END-IF.
+
+           IF NOT WS-IN-PROCEDURE
+               GO TO 3000-EXIT
+           END-IF.
+
+           PERFORM VARYING WS-TOKEN-SUB FROM 1 BY 1
+                       UNTIL WS-TOKEN-SUB > WS-TOKEN-COUNT
+               IF WS-ALL-TOKEN-COUNT < 500
+                   ADD 1                TO WS-ALL-TOKEN-COUNT
+                   MOVE WS-TOKEN (WS-TOKEN-SUB)
+                                        TO WS-ALL-TOKEN
+                                                (WS-ALL-TOKEN-COUNT)
+               END-IF
+           END-PERFORM.
+
+       3000-EXIT. EXIT.
+
+       4000-CHECK-ALL-TOKENS-FOR-QUALIFIER.
+
+           PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                       UNTIL WS-SCAN-IDX > WS-ALL-TOKEN-COUNT
+               MOVE WS-ALL-TOKEN (WS-SCAN-IDX) TO WS-WORK-TOKEN
+               INSPECT WS-WORK-TOKEN REPLACING TRAILING '.' BY SPACE
+               PERFORM 4100-IS-DUPLICATE-FIELD-NAME
+               IF WS-FOUND-DUP
+                   PERFORM 4200-CHECK-FOR-OF-QUALIFIER THRU 4200-EXIT
+               END-IF
+           END-PERFORM.
+
+       4100-IS-DUPLICATE-FIELD-NAME.
+
+           MOVE 'N'                    TO WS-FOUND-DUP-FLAG.
+
+           PERFORM VARYING WS-FLD-IDX FROM 1 BY 1
+                       UNTIL WS-FLD-IDX > WS-FIELD-COUNT
+               IF WS-FLD-NAME (WS-FLD-IDX) = WS-WORK-TOKEN
+                  AND WS-FLD-DUP-FLAG (WS-FLD-IDX) = 'Y'
+                   SET WS-FOUND-DUP     TO TRUE
+               END-IF
+           END-PERFORM.
+
+       4200-CHECK-FOR-OF-QUALIFIER.
+
+           IF WS-SCAN-IDX >= WS-ALL-TOKEN-COUNT
+               PERFORM 4300-FLAG-UNQUALIFIED-REF
+               GO TO 4200-EXIT
+           END-IF.
+
+           IF WS-ALL-TOKEN (WS-SCAN-IDX + 1) NOT = 'OF'
+               PERFORM 4300-FLAG-UNQUALIFIED-REF
+           END-IF.
+
+       4200-EXIT. EXIT.
+
+       4300-FLAG-UNQUALIFIED-REF.
+
+           ADD 1                        TO WS-FLAGGED-COUNT.
+           MOVE WS-WORK-TOKEN           TO RD-FIELD-NAME.
+           WRITE REPORT-LINE           FROM WS-REPORT-DETAIL.
