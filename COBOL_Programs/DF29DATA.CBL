@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF29DATA.
+
+      *REMARKS:    COBOL SOURCE CODE FOR SNIPPLET 29 TEST DATA
+
+      *            GIVES DF29TEST A SOURCE
+      *            TRANSACTION FEED TO ACCUMULATE RECORD COUNT AND
+      *            TOTAL-AMOUNT CONTROL TOTALS OVER.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT OUTPUT-FILE      ASSIGN TO DF29TRAN
+                                   FILE STATUS IS OUTPUT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  OUTPUT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS OUTPUT-RECORD.
+
+       01  OUTPUT-RECORD.
+           05  OR-AMOUNT                PIC 9(09)V99.
+           05  FILLER                   PIC X(69).
+
+       WORKING-STORAGE SECTION.
+
+       01  OUTPUT-STATUS               PIC X(02) VALUE SPACES.
+
+       01  WS-DF29-DETAIL-TABLE.
+           05  FILLER                   PIC 9(09)V99 VALUE 100.00.
+           05  FILLER                   PIC 9(09)V99 VALUE 250.50.
+           05  FILLER                   PIC 9(09)V99 VALUE 75.25.
+           05  FILLER                   PIC 9(09)V99 VALUE 500.00.
+           05  FILLER                   PIC 9(09)V99 VALUE 1000.75.
+
+       01  WS-DF29-DETAIL-REDEF        REDEFINES WS-DF29-DETAIL-TABLE.
+           05  WS-DF29-AMOUNT           OCCURS 5 TIMES PIC 9(09)V99.
+
+       01  WS-SUB                       PIC 9(01) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       1000-START-OF-JOB.
+
+           DISPLAY 'DF29DATA START OF JOB' UPON CONSOLE.
+
+       1000-OPEN-OUTPUT-FILE.
+
+           OPEN OUTPUT OUTPUT-FILE.
+
+           IF OUTPUT-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF29DATA OPEN ERROR' UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+       1000-WRITE-OUTPUT-RECORDS.
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 5
+               MOVE SPACES              TO OUTPUT-RECORD
+               MOVE WS-DF29-AMOUNT (WS-SUB) TO OR-AMOUNT
+               WRITE OUTPUT-RECORD
+               IF OUTPUT-STATUS = '00'
+                   NEXT SENTENCE
+               ELSE
+                   DISPLAY 'DF29DATA WRITE ERROR ' WS-SUB
+                                                UPON CONSOLE
+                   GO TO 1000-END-OF-JOB
+               END-IF
+           END-PERFORM.
+
+       1000-CLOSE-OUTPUT-FILE.
+
+           CLOSE OUTPUT-FILE.
+
+           IF OUTPUT-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF29DATA CLOSE ERROR' UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+       1000-END-OF-JOB.
+
+           DISPLAY 'DF29DATA END OF JOB' UPON CONSOLE.
+
+           GOBACK.
