@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF02SRCH.
+
+      *REMARKS:    ALTERNATE PLANT-TABLE SEARCH MODE FOR THE DF02TEST
+      *            SELL-DOWN LOOKUP.
+
+      *            EXTENDED - DF02PLNT IS NOW THE REAL
+      *            PLANT MASTER FILE (PLANT CODE, SELL-DOWN PRIORITY,
+      *            ANTI-THEFT THRESHOLD) MAINTAINED BY DF02PMNT, AND
+      *            THE SELLDOWN FIELD BECOMES A PRIORITY RANK.  THE
+      *            "PICK THE BEST ELIGIBLE PLANT" ROUTING LOGIC ITSELF
+      *            NOW LIVES IN DF02RTE - THIS PROGRAM STAYS A SIMPLE
+      *            LOOKUP-BY-PLANT-CODE EXAMPLE OF THE SEARCH ALL MODE.
+
+      ******************************************************************
+      ****   LOADS THE SELL-DOWN PLANT TABLE FROM A REAL FILE       ****
+      ****   (DF02PLNT) INSTEAD OF THE HARD-CODED WORKING-STORAGE   ****
+      ****   VALUE CLAUSES DF02TEST USES, SORTS IT ASCENDING BY     ****
+      ****   PLANT CODE, AND USES SEARCH ALL SO THE LOOKUP SCALES   ****
+      ****   PAST FIVE PLANTS WITHOUT REWRITING PERFORM BOUNDS.     ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT PLANT-FILE       ASSIGN TO DF02PLNT
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-PLANT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  PLANT-FILE
+           RECORD CONTAINS 6 CHARACTERS
+           DATA RECORD IS PLANT-RECORD.
+
+       01  PLANT-RECORD.
+           05  PR-PLANT                PIC X(03).
+           05  PR-PRIORITY             PIC 9(02).
+           05  PR-ANTI-THEFT-THRESH    PIC 9(01).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-PLANT-STATUS             PIC X(02) VALUE SPACES.
+
+       01  WS-PLANT-FLAG               PIC X(01) VALUE SPACE.
+           88 WS-PLANT-EOF             VALUE 'Y'.
+
+       01  WS-PARTS-ANTI-THEFT         PIC 9(01) VALUE ZERO.
+       01  WS-NEW-LOCATION             PIC X(03) VALUE SPACES.
+       01  WS-SUB                      PIC S9(04) VALUE +0.
+       01  WS-ENTRY-COUNT               PIC S9(04) VALUE +0.
+
+       01  WS-PARTS-TABLE.
+           05  WS-PARTS-TABLE-ENTRIES  OCCURS 1 TO 500 TIMES
+                                       DEPENDING ON WS-ENTRY-COUNT
+                                       ASCENDING KEY IS WS-PARTS-PLANT
+                                       INDEXED BY WS-SUB-IDX.
+               10  WS-PARTS-PLANT      PIC X(03).
+               10  WS-PARTS-PRIORITY   PIC 9(02).
+               10  WS-PARTS-ANTI-THEFT-THRESH PIC 9(01).
+
+       PROCEDURE DIVISION.
+
+       1000-START-OF-JOB.
+
+           DISPLAY 'DF02SRCH START OF JOB' UPON CONSOLE.
+
+       1000-LOAD-PLANT-TABLE.
+
+           OPEN INPUT PLANT-FILE.
+
+           IF WS-PLANT-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF02SRCH OPEN ERROR' UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+           PERFORM UNTIL WS-PLANT-EOF
+               READ PLANT-FILE
+                   AT END
+                       SET WS-PLANT-EOF TO TRUE
+                   NOT AT END
+                       IF WS-ENTRY-COUNT < 500
+                           ADD 1 TO WS-ENTRY-COUNT
+                           MOVE PR-PLANT
+                               TO WS-PARTS-PLANT (WS-ENTRY-COUNT)
+                           MOVE PR-PRIORITY
+                               TO WS-PARTS-PRIORITY (WS-ENTRY-COUNT)
+                           MOVE PR-ANTI-THEFT-THRESH
+                               TO WS-PARTS-ANTI-THEFT-THRESH
+                                                    (WS-ENTRY-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE PLANT-FILE.
+
+           IF WS-ENTRY-COUNT = ZERO
+               DISPLAY 'DF02SRCH NO PLANT ENTRIES LOADED'
+                                              UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+      **** TABLE IS BUILT IN PLANT-CODE ORDER BY THE SORT UTILITY
+      **** SO SORT-TABLE HANDLES A FEED THAT ARRIVES OUT OF SEQUENCE.
+           SORT WS-PARTS-TABLE-ENTRIES
+               ASCENDING KEY WS-PARTS-PLANT.
+
+       1000-SEARCH-PLANT-TABLE.
+
+           SET WS-SUB-IDX              TO 1.
+
+           SEARCH ALL WS-PARTS-TABLE-ENTRIES
+               AT END
+                   DISPLAY 'DF02SRCH PLANT NOT FOUND' UPON CONSOLE
+                   GO TO 1000-END-OF-JOB
+               WHEN WS-PARTS-PLANT (WS-SUB-IDX) = '903'
+                   MOVE WS-PARTS-PLANT (WS-SUB-IDX)
+                                        TO WS-NEW-LOCATION
+                   MOVE WS-PARTS-ANTI-THEFT-THRESH (WS-SUB-IDX)
+                                        TO WS-PARTS-ANTI-THEFT
+           END-SEARCH.
+
+           DISPLAY 'DF02SRCH NEW LOCATION = ' WS-NEW-LOCATION
+                                              UPON CONSOLE.
+
+       1000-END-OF-JOB.
+
+           DISPLAY 'DF02SRCH END OF JOB' UPON CONSOLE.
+
+           GOBACK.
