@@ -0,0 +1,376 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF24CHK.
+
+      *REMARKS:    COMP-3 REDEFINITION SAFETY-CHECK AUDIT UTILITY
+      *            GENERALIZING DF24TEST'S WS-CHECK-FIELD FIX.
+
+      ******************************************************************
+      ****   SCANS A WORKING-STORAGE SOURCE MEMBER (PROGRAM OR       ****
+      ****   COPYBOOK) FOR 01-LEVEL GROUPS THAT REDEFINE ANOTHER     ****
+      ****   01-LEVEL GROUP, THEN COMPARES THE USAGE OF EACH         ****
+      ****   SUBORDINATE FIELD IN THE REDEFINING GROUP AGAINST THE   ****
+      ****   USAGE OF THE FIELD OCCUPYING THE SAME POSITION IN THE   ****
+      ****   GROUP BEING REDEFINED, FLAGGING ANY MISMATCH - EXACTLY  ****
+      ****   THE CLASS OF DEFECT DF24TEST'S ORIGINAL WS-CHECK-FIELD  ****
+      ****   (DECLARED WITHOUT COMP-3 OVER A COMP-3 FIELD) DEMON-    ****
+      ****   STRATES.                                                ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT SOURCE-FILE      ASSIGN TO WS-SOURCE-NAME
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-SOURCE-STATUS.
+
+           SELECT REPORT-FILE      ASSIGN TO DF24RPT1
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  SOURCE-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS SOURCE-LINE.
+
+       01  SOURCE-LINE                 PIC X(80).
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS REPORT-LINE.
+
+       01  REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SOURCE-NAME              PIC X(40) VALUE 'DF24TEST.CBL'.
+       01  WS-SOURCE-STATUS            PIC X(02) VALUE SPACES.
+       01  WS-REPORT-STATUS            PIC X(02) VALUE SPACES.
+
+       01  WS-SOURCE-EOF-FLAG          PIC X(01) VALUE SPACE.
+           88  WS-SOURCE-EOF           VALUE 'Y'.
+
+       01  WS-TOKEN-TABLE.
+           05  WS-TOKEN                 OCCURS 10 TIMES PIC X(30).
+       01  WS-TOKEN-COUNT               PIC 9(02) VALUE ZERO.
+       01  WS-TOKEN-SUB                 PIC 9(02) VALUE ZERO.
+       01  WS-WORK-LINE                 PIC X(80).
+       01  WS-FIRST-NONBLANK-COL        PIC 9(02) VALUE ZERO.
+       01  WS-SCAN-SUB                  PIC 9(02) VALUE ZERO.
+
+       01  WS-GROUP-COUNT               PIC 9(04) VALUE ZERO.
+       01  WS-GROUP-TABLE.
+           05  WS-GROUP-ENTRY           OCCURS 50 TIMES
+                                       INDEXED BY WS-GRP-IDX.
+               10  WS-GROUP-NAME        PIC X(30).
+               10  WS-GROUP-REDEFINES   PIC X(30).
+
+       01  WS-FIELD-COUNT               PIC 9(04) VALUE ZERO.
+       01  WS-FIELD-TABLE.
+           05  WS-FIELD-ENTRY           OCCURS 400 TIMES
+                                       INDEXED BY WS-FLD-IDX.
+               10  WS-FIELD-GROUP-SUB   PIC 9(04).
+               10  WS-FIELD-SEQ         PIC 9(04).
+               10  WS-FIELD-NAME        PIC X(30).
+               10  WS-FIELD-USAGE       PIC X(15).
+
+       01  WS-CURRENT-GROUP-SUB         PIC 9(04) VALUE ZERO.
+       01  WS-CURRENT-SEQ               PIC 9(04) VALUE ZERO.
+
+       01  WS-BASE-GROUP-SUB            PIC 9(04) VALUE ZERO.
+       01  WS-BASE-FLD-IDX               PIC 9(04) VALUE ZERO.
+       01  WS-USAGE-WORK                PIC X(15) VALUE SPACES.
+
+       01  WS-MISMATCH-COUNT            PIC 9(04) VALUE ZERO.
+       01  WS-LEVEL-NUMERIC             PIC 9(02) VALUE ZERO.
+       01  WS-LEVEL-CHECK-FLAG          PIC X(01) VALUE 'N'.
+
+       01  WS-REPORT-HEADING.
+           05  FILLER                   PIC X(50) VALUE
+                    'DF24CHK - REDEFINES / USAGE MISMATCH AUDIT'.
+           05  FILLER                   PIC X(82) VALUE SPACES.
+
+       01  WS-REPORT-DETAIL.
+           05  FILLER                   PIC X(10) VALUE 'GROUP    ='.
+           05  RD-GROUP-NAME            PIC X(30).
+           05  FILLER                   PIC X(11) VALUE ' REDEFINES='.
+           05  RD-BASE-NAME             PIC X(30).
+           05  FILLER                   PIC X(09) VALUE ' FIELD  ='.
+           05  RD-FIELD-NAME            PIC X(30).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+
+       01  WS-REPORT-DETAIL-2.
+           05  FILLER                   PIC X(20) VALUE
+                                        '   REDEF USAGE    ='.
+           05  RD2-REDEF-USAGE          PIC X(15).
+           05  FILLER                   PIC X(20) VALUE
+                                        '   BASE USAGE     ='.
+           05  RD2-BASE-USAGE           PIC X(15).
+           05  FILLER                   PIC X(62) VALUE SPACES.
+
+       01  WS-REPORT-SUMMARY.
+           05  FILLER                   PIC X(24) VALUE
+                                        'USAGE MISMATCHES FOUND ='.
+           05  RS-MISMATCH-COUNT        PIC ZZZ9.
+           05  FILLER                   PIC X(104) VALUE SPACES.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+
+       1000-START-OF-JOB.
+
+           DISPLAY 'DF24CHK START OF JOB' UPON CONSOLE.
+
+       1000-OPEN-FILES.
+
+           OPEN INPUT SOURCE-FILE.
+
+           IF WS-SOURCE-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF24CHK SOURCE OPEN ERROR' UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+           WRITE REPORT-LINE           FROM WS-REPORT-HEADING.
+
+       1000-SCAN-SOURCE.
+
+      **** SINGLE PASS - BUILD THE GROUP TABLE AND FIELD TABLE AS THE
+      **** SOURCE IS READ, KEYING EACH FIELD TO THE 01-LEVEL GROUP IT
+      **** FALLS UNDER AND ITS ORDINAL POSITION WITHIN THAT GROUP.
+           PERFORM UNTIL WS-SOURCE-EOF
+               READ SOURCE-FILE
+                   AT END
+                       SET WS-SOURCE-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2000-TOKENIZE-LINE
+                       PERFORM 2100-CLASSIFY-LINE THRU 2100-EXIT
+               END-READ
+           END-PERFORM.
+
+           CLOSE SOURCE-FILE.
+
+           PERFORM 3000-CHECK-ALL-REDEFINES-GROUPS.
+
+           MOVE WS-MISMATCH-COUNT       TO RS-MISMATCH-COUNT.
+           WRITE REPORT-LINE           FROM WS-REPORT-SUMMARY.
+
+           CLOSE REPORT-FILE.
+
+           GO TO 1000-END-OF-JOB.
+
+       2000-TOKENIZE-LINE.
+
+           MOVE ZERO                   TO WS-TOKEN-COUNT.
+           MOVE SPACES                 TO WS-TOKEN-TABLE.
+           MOVE SOURCE-LINE            TO WS-WORK-LINE.
+
+      **** SOURCE-LINE STARTS WITH SEVERAL BLANK COLUMNS (SEQUENCE AND
+      **** INDICATOR AREA PLUS INDENTATION) IN FIXED FORMAT, SO
+      **** UNSTRINGING DELIMITED BY ALL SPACE FROM COLUMN 1 WOULD TAKE
+      **** THAT LEADING RUN AS THE FIRST DELIMITER AND SHIFT EVERY
+      **** REAL TOKEN ONE SLOT TO THE RIGHT - FIND THE FIRST NON-BLANK
+      **** COLUMN FIRST, THE SAME WAY DF30LINT.CBL DOES.
+           MOVE ZERO                   TO WS-FIRST-NONBLANK-COL.
+           PERFORM VARYING WS-SCAN-SUB FROM 1 BY 1
+                       UNTIL WS-SCAN-SUB > 80
+                          OR WS-FIRST-NONBLANK-COL NOT = ZERO
+               IF WS-WORK-LINE (WS-SCAN-SUB:1) NOT = SPACE
+                   MOVE WS-SCAN-SUB     TO WS-FIRST-NONBLANK-COL
+               END-IF
+           END-PERFORM.
+
+           IF WS-FIRST-NONBLANK-COL NOT = ZERO
+               UNSTRING WS-WORK-LINE (WS-FIRST-NONBLANK-COL:)
+                       DELIMITED BY ALL SPACE
+                   INTO WS-TOKEN (1) WS-TOKEN (2) WS-TOKEN (3)
+                        WS-TOKEN (4) WS-TOKEN (5) WS-TOKEN (6)
+                        WS-TOKEN (7) WS-TOKEN (8) WS-TOKEN (9)
+                        WS-TOKEN (10)
+                   TALLYING IN WS-TOKEN-COUNT
+               END-UNSTRING
+           END-IF.
+
+       2100-CLASSIFY-LINE.
+
+           IF WS-TOKEN-COUNT < 2
+               GO TO 2100-EXIT
+           END-IF.
+
+           MOVE 'N'                    TO WS-LEVEL-CHECK-FLAG.
+
+           IF WS-TOKEN (1) IS NUMERIC
+               MOVE WS-TOKEN (1)        TO WS-LEVEL-NUMERIC
+               MOVE 'Y'                 TO WS-LEVEL-CHECK-FLAG
+           END-IF.
+
+           IF WS-LEVEL-CHECK-FLAG = 'N'
+               GO TO 2100-EXIT
+           END-IF.
+
+           IF WS-LEVEL-NUMERIC = 01
+               PERFORM 2200-ADD-GROUP THRU 2200-EXIT
+           ELSE
+               IF WS-CURRENT-GROUP-SUB > ZERO
+                   PERFORM 2300-ADD-FIELD THRU 2300-EXIT
+               END-IF
+           END-IF.
+
+       2100-EXIT. EXIT.
+
+       2200-ADD-GROUP.
+
+           IF WS-GROUP-COUNT >= 50
+               MOVE ZERO                TO WS-CURRENT-GROUP-SUB
+               GO TO 2200-EXIT
+           END-IF.
+
+           ADD 1                       TO WS-GROUP-COUNT.
+           MOVE WS-GROUP-COUNT         TO WS-CURRENT-GROUP-SUB.
+           MOVE ZERO                   TO WS-CURRENT-SEQ.
+           MOVE WS-TOKEN (2)           TO WS-GROUP-NAME
+                                                   (WS-GROUP-COUNT).
+           MOVE SPACES                 TO WS-GROUP-REDEFINES
+                                                   (WS-GROUP-COUNT).
+
+           PERFORM VARYING WS-TOKEN-SUB FROM 3 BY 1
+                       UNTIL WS-TOKEN-SUB > WS-TOKEN-COUNT
+               IF WS-TOKEN (WS-TOKEN-SUB) = 'REDEFINES'
+                   IF WS-TOKEN-SUB < WS-TOKEN-COUNT
+                       MOVE WS-TOKEN (WS-TOKEN-SUB + 1)
+                           TO WS-GROUP-REDEFINES (WS-GROUP-COUNT)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           INSPECT WS-GROUP-REDEFINES (WS-GROUP-COUNT)
+               REPLACING TRAILING '.' BY SPACE.
+
+       2200-EXIT. EXIT.
+
+       2300-ADD-FIELD.
+
+           IF WS-FIELD-COUNT >= 400
+               GO TO 2300-EXIT
+           END-IF.
+
+           ADD 1                       TO WS-FIELD-COUNT.
+           ADD 1                       TO WS-CURRENT-SEQ.
+
+           MOVE WS-CURRENT-GROUP-SUB   TO WS-FIELD-GROUP-SUB
+                                                  (WS-FIELD-COUNT).
+           MOVE WS-CURRENT-SEQ         TO WS-FIELD-SEQ (WS-FIELD-COUNT).
+           MOVE WS-TOKEN (2)           TO WS-FIELD-NAME
+                                                   (WS-FIELD-COUNT).
+
+           PERFORM 2400-DETERMINE-USAGE.
+           MOVE WS-USAGE-WORK          TO WS-FIELD-USAGE
+                                                   (WS-FIELD-COUNT).
+
+       2300-EXIT. EXIT.
+
+      **** DEFAULT USAGE IS DISPLAY UNLESS AN EXPLICIT USAGE KEYWORD
+      **** APPEARS ON THE SAME LINE AS THE FIELD'S PICTURE CLAUSE -
+      **** USAGE IS DECLARED INLINE RATHER THAN ON A SEPARATE
+      **** CONTINUATION LINE, THE SAME WAY DF24TEST DOES.
+       2400-DETERMINE-USAGE.
+
+           MOVE 'DISPLAY'              TO WS-USAGE-WORK.
+
+           PERFORM VARYING WS-TOKEN-SUB FROM 1 BY 1
+                       UNTIL WS-TOKEN-SUB > WS-TOKEN-COUNT
+               EVALUATE WS-TOKEN (WS-TOKEN-SUB)
+                   WHEN 'COMP-3' MOVE 'COMP-3' TO WS-USAGE-WORK
+                   WHEN 'COMP-1' MOVE 'COMP-1' TO WS-USAGE-WORK
+                   WHEN 'COMP-2' MOVE 'COMP-2' TO WS-USAGE-WORK
+                   WHEN 'COMP-4' MOVE 'COMP-4' TO WS-USAGE-WORK
+                   WHEN 'COMP'   MOVE 'COMP'   TO WS-USAGE-WORK
+                   WHEN 'BINARY' MOVE 'BINARY' TO WS-USAGE-WORK
+                   WHEN 'PACKED-DECIMAL'
+                       MOVE 'COMP-3'    TO WS-USAGE-WORK
+                   WHEN 'DISPLAY' MOVE 'DISPLAY' TO WS-USAGE-WORK
+               END-EVALUATE
+           END-PERFORM.
+
+       3000-CHECK-ALL-REDEFINES-GROUPS.
+
+           PERFORM VARYING WS-GRP-IDX FROM 1 BY 1
+                       UNTIL WS-GRP-IDX > WS-GROUP-COUNT
+               IF WS-GROUP-REDEFINES (WS-GRP-IDX) NOT = SPACES
+                   PERFORM 3100-CHECK-ONE-REDEFINES-GROUP THRU 3100-EXIT
+               END-IF
+           END-PERFORM.
+
+       3100-CHECK-ONE-REDEFINES-GROUP.
+
+           MOVE ZERO                   TO WS-BASE-GROUP-SUB.
+
+           PERFORM VARYING WS-BASE-FLD-IDX FROM 1 BY 1
+                       UNTIL WS-BASE-FLD-IDX > WS-GROUP-COUNT
+               IF WS-GROUP-NAME (WS-BASE-FLD-IDX) =
+                       WS-GROUP-REDEFINES (WS-GRP-IDX)
+                   MOVE WS-BASE-FLD-IDX TO WS-BASE-GROUP-SUB
+               END-IF
+           END-PERFORM.
+
+           IF WS-BASE-GROUP-SUB = ZERO
+               GO TO 3100-EXIT
+           END-IF.
+
+           PERFORM VARYING WS-FLD-IDX FROM 1 BY 1
+                       UNTIL WS-FLD-IDX > WS-FIELD-COUNT
+               IF WS-FIELD-GROUP-SUB (WS-FLD-IDX) = WS-GRP-IDX
+                   PERFORM 3200-COMPARE-FIELD-TO-BASE THRU 3200-EXIT
+               END-IF
+           END-PERFORM.
+
+       3100-EXIT. EXIT.
+
+       3200-COMPARE-FIELD-TO-BASE.
+
+           MOVE SPACES                 TO WS-USAGE-WORK.
+
+           PERFORM VARYING WS-BASE-FLD-IDX FROM 1 BY 1
+                       UNTIL WS-BASE-FLD-IDX > WS-FIELD-COUNT
+               IF WS-FIELD-GROUP-SUB (WS-BASE-FLD-IDX) =
+                       WS-BASE-GROUP-SUB
+                  AND WS-FIELD-SEQ (WS-BASE-FLD-IDX) =
+                       WS-FIELD-SEQ (WS-FLD-IDX)
+                   MOVE WS-FIELD-USAGE (WS-BASE-FLD-IDX)
+                                        TO WS-USAGE-WORK
+               END-IF
+           END-PERFORM.
+
+           IF WS-USAGE-WORK = SPACES
+               GO TO 3200-EXIT
+           END-IF.
+
+           IF WS-USAGE-WORK NOT = WS-FIELD-USAGE (WS-FLD-IDX)
+               ADD 1                    TO WS-MISMATCH-COUNT
+               MOVE WS-GROUP-NAME (WS-GRP-IDX) TO RD-GROUP-NAME
+               MOVE WS-GROUP-REDEFINES (WS-GRP-IDX) TO RD-BASE-NAME
+               MOVE WS-FIELD-NAME (WS-FLD-IDX) TO RD-FIELD-NAME
+               WRITE REPORT-LINE        FROM WS-REPORT-DETAIL
+               MOVE WS-FIELD-USAGE (WS-FLD-IDX) TO RD2-REDEF-USAGE
+               MOVE WS-USAGE-WORK       TO RD2-BASE-USAGE
+               WRITE REPORT-LINE        FROM WS-REPORT-DETAIL-2
+           END-IF.
+
+       3200-EXIT. EXIT.
+
+       1000-END-OF-JOB.
+
+           DISPLAY 'DF24CHK MISMATCHES FOUND = ' WS-MISMATCH-COUNT
+                                                 UPON CONSOLE.
+           DISPLAY 'DF24CHK END OF JOB' UPON CONSOLE.
+
+           GOBACK.
