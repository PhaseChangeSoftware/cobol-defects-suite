@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF18TRAC.
+
+      *REMARKS:    SHARED CALL-INTERFACE BEFORE/AFTER PARAMETER TRACE
+      *            LOGGER FOR THE DF18CALL/DF31CALL/DF45CALL FAMILY.
+
+      ******************************************************************
+      ****   DF31TEST AND DF45TEST BOTH CARRY A DEFECT HISTORY OF A  ****
+      ****   SOC-4/REFERENCING ABEND CAUSED BY A SECOND LINKAGE      ****
+      ****   PARAMETER THAT WAS NEVER REFERENCED, SO IT SILENTLY     ****
+      ****   CAME BACK UNCHANGED TO THE CALLER.  EACH CALLER PROGRAM ****
+      ****   NOW CALLS THIS SUBROUTINE ONCE IMMEDIATELY BEFORE AND   ****
+      ****   ONCE IMMEDIATELY AFTER ITS CALL TO THE PAIRED TEST      ****
+      ****   PROGRAM, PASSING EVERY PARAMETER'S CURRENT VALUE.  A    ****
+      ****   PARAMETER THAT COMES BACK UNCHANGED IS THEN VISIBLE BY  ****
+      ****   COMPARING THE BEFORE/AFTER LINES IN THE TRACE FILE,     ****
+      ****   INSTEAD OF BEING DISCOVERED BY ACCIDENT.                ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT TRACE-FILE        ASSIGN TO DF18TRCF
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-TRACE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  TRACE-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS TRACE-LINE.
+
+       01  TRACE-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-TRACE-STATUS             PIC X(02) VALUE SPACES.
+
+       01  WS-TRACE-DETAIL.
+           05  WS-TR-PROGRAM-NAME      PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WS-TR-CALL-POINT        PIC X(06).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WS-TR-PARM-NAME         PIC X(20).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WS-TR-PARM-VALUE        PIC X(32).
+           05  FILLER                  PIC X(11) VALUE SPACES.
+
+       LINKAGE SECTION.
+
+       01  LS-PROGRAM-NAME             PIC X(08).
+       01  LS-CALL-POINT               PIC X(06).
+
+           COPY DF18TRC.
+
+       PROCEDURE DIVISION           USING LS-PROGRAM-NAME
+                                          LS-CALL-POINT
+                                          DF18-TRACE-PARM-COUNT
+                                          DF18-TRACE-PARM-TABLE.
+
+       1000-WRITE-TRACE-RECORDS.
+
+           OPEN EXTEND TRACE-FILE.
+
+           IF WS-TRACE-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF18TRAC TRACE OPEN ERROR' UPON CONSOLE
+               GO TO 1000-EXIT
+           END-IF.
+
+           PERFORM VARYING DF18-TRACE-PARM-SUB FROM 1 BY 1
+                       UNTIL DF18-TRACE-PARM-SUB > DF18-TRACE-PARM-COUNT
+               MOVE SPACES              TO WS-TRACE-DETAIL
+               MOVE LS-PROGRAM-NAME     TO WS-TR-PROGRAM-NAME
+               MOVE LS-CALL-POINT       TO WS-TR-CALL-POINT
+               MOVE DF18-TRACE-PARM-NAME (DF18-TRACE-PARM-SUB)
+                                        TO WS-TR-PARM-NAME
+               MOVE DF18-TRACE-PARM-VALUE (DF18-TRACE-PARM-SUB)
+                                        TO WS-TR-PARM-VALUE
+               MOVE WS-TRACE-DETAIL     TO TRACE-LINE
+               WRITE TRACE-LINE
+           END-PERFORM.
+
+           CLOSE TRACE-FILE.
+
+       1000-EXIT.
+
+           GOBACK.
