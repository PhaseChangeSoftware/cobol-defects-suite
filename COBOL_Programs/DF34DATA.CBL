@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF34DATA.
+
+      *REMARKS:    TEST ACCOUNT FEED FOR DF34BAL, GIVING IT SOMETHING
+      *            TO READ.
+
+      ******************************************************************
+      ****   WRITES A FILE OF ACCOUNT RECORDS, EACH CARRYING TWO      ****
+      ****   PAIRS OF SIGNED COMP BALANCE/FLOOR FIELDS - THE SAME     ****
+      ****   SHAPE AS DF34TEST'S VARIABLE-1/VARIABLE-2 GROUPS - SO    ****
+      ****   DF34BAL CAN RUN DF34TEST'S CORRECTED ELEMENTARY-LEVEL    ****
+      ****   COMPARISON AGAINST REAL ACCOUNT DATA INSTEAD OF FOUR     ****
+      ****   HARD-CODED CONSOLE VALUES.  ACCOUNTS 1003 AND 1005 ARE   ****
+      ****   DELIBERATELY SEEDED TO FAIL THE COMPARISON.              ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT OUTPUT-FILE      ASSIGN TO DF34ACCT
+                                   FILE STATUS IS WS-OUTPUT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  OUTPUT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 26 CHARACTERS
+           DATA RECORD IS ACCOUNT-RECORD.
+
+       01  ACCOUNT-RECORD.
+           05  AR-ACCT-NUMBER           PIC X(10).
+           05  AR-BALANCE-1             PIC S9(9) USAGE COMP.
+           05  AR-FLOOR-1               PIC S9(9) USAGE COMP.
+           05  AR-BALANCE-2             PIC S9(9) USAGE COMP.
+           05  AR-FLOOR-2               PIC S9(9) USAGE COMP.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-OUTPUT-STATUS             PIC X(02) VALUE SPACES.
+
+       01  WS-DF34-ACCT-TABLE.
+           05  FILLER                   PIC X(10) VALUE '1001      '.
+           05  FILLER                   PIC S9(9) COMP VALUE +500.
+           05  FILLER                   PIC S9(9) COMP VALUE ZERO.
+           05  FILLER                   PIC S9(9) COMP VALUE +900.
+           05  FILLER                   PIC S9(9) COMP VALUE ZERO.
+
+           05  FILLER                   PIC X(10) VALUE '1002      '.
+           05  FILLER                   PIC S9(9) COMP VALUE +50.
+           05  FILLER                   PIC S9(9) COMP VALUE ZERO.
+           05  FILLER                   PIC S9(9) COMP VALUE +25.
+           05  FILLER                   PIC S9(9) COMP VALUE ZERO.
+
+           05  FILLER                   PIC X(10) VALUE '1003      '.
+           05  FILLER                   PIC S9(9) COMP VALUE -150.
+           05  FILLER                   PIC S9(9) COMP VALUE ZERO.
+           05  FILLER                   PIC S9(9) COMP VALUE -75.
+           05  FILLER                   PIC S9(9) COMP VALUE ZERO.
+
+           05  FILLER                   PIC X(10) VALUE '1004      '.
+           05  FILLER                   PIC S9(9) COMP VALUE +1200.
+           05  FILLER                   PIC S9(9) COMP VALUE ZERO.
+           05  FILLER                   PIC S9(9) COMP VALUE +300.
+           05  FILLER                   PIC S9(9) COMP VALUE ZERO.
+
+           05  FILLER                   PIC X(10) VALUE '1005      '.
+           05  FILLER                   PIC S9(9) COMP VALUE -10.
+           05  FILLER                   PIC S9(9) COMP VALUE ZERO.
+           05  FILLER                   PIC S9(9) COMP VALUE -5.
+           05  FILLER                   PIC S9(9) COMP VALUE ZERO.
+
+       01  WS-DF34-ACCT-REDEF          REDEFINES WS-DF34-ACCT-TABLE.
+           05  WS-DF34-ACCT-ENTRY       OCCURS 5 TIMES.
+               10  WS-DF34-ACCT-NUM     PIC X(10).
+               10  WS-DF34-BALANCE-1    PIC S9(9) COMP.
+               10  WS-DF34-FLOOR-1      PIC S9(9) COMP.
+               10  WS-DF34-BALANCE-2    PIC S9(9) COMP.
+               10  WS-DF34-FLOOR-2      PIC S9(9) COMP.
+
+       01  WS-SUB                       PIC 9(02) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       1000-START-OF-JOB.
+
+           DISPLAY 'DF34DATA START OF JOB' UPON CONSOLE.
+
+       1000-OPEN-OUTPUT-FILE.
+
+           OPEN OUTPUT OUTPUT-FILE.
+
+           IF WS-OUTPUT-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF34DATA OPEN ERROR' UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+       1000-WRITE-OUTPUT-RECORDS.
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 5
+               MOVE WS-DF34-ACCT-NUM (WS-SUB)
+                                        TO AR-ACCT-NUMBER
+               MOVE WS-DF34-BALANCE-1 (WS-SUB)
+                                        TO AR-BALANCE-1
+               MOVE WS-DF34-FLOOR-1 (WS-SUB)
+                                        TO AR-FLOOR-1
+               MOVE WS-DF34-BALANCE-2 (WS-SUB)
+                                        TO AR-BALANCE-2
+               MOVE WS-DF34-FLOOR-2 (WS-SUB)
+                                        TO AR-FLOOR-2
+               WRITE ACCOUNT-RECORD
+               IF WS-OUTPUT-STATUS = '00'
+                   NEXT SENTENCE
+               ELSE
+                   DISPLAY 'DF34DATA WRITE ERROR ' WS-SUB
+                                                UPON CONSOLE
+                   GO TO 1000-END-OF-JOB
+               END-IF
+           END-PERFORM.
+
+       1000-CLOSE-OUTPUT-FILE.
+
+           CLOSE OUTPUT-FILE.
+
+           IF WS-OUTPUT-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF34DATA CLOSE ERROR' UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+       1000-END-OF-JOB.
+
+           DISPLAY 'DF34DATA END OF JOB' UPON CONSOLE.
+
+           GOBACK.
