@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF39DATA.
+
+      *REMARKS:    COBOL SOURCE CODE FOR SNIPPLET 39 TEST DATA
+
+      *            GIVES DF39AUD A REAL
+      *            BEFORE/AFTER CDC FEED TO BUILD VPF-AUDIT-BEFORE
+      *            AND VPF-AUDIT-AFTER FROM, INSTEAD OF THE NEVER-
+      *            DEFINED FIELDS DF39TEST'S REMARKS DESCRIBE.
+
+      ******************************************************************
+      ****   EACH CHANGE IS ONE 'B' (BEFORE) RECORD IMMEDIATELY     ****
+      ****   FOLLOWED BY ONE 'A' (AFTER) RECORD, SAME UDPRN/UPC KEY ****
+      ****   ON BOTH.  THE FIRST PAIR CHANGES QUANTITY AND PRICE,   ****
+      ****   THE SECOND PAIR CHANGES ONLY STORE, AND THE THIRD PAIR ****
+      ****   IS SENT THROUGH UNCHANGED (A CDC "NO-OP" UPDATE).      ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT OUTPUT-FILE      ASSIGN TO DF39FEED
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS OUTPUT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  OUTPUT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS OUTPUT-RECORD.
+
+       01  OUTPUT-RECORD               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  OUTPUT-STATUS               PIC X(02) VALUE SPACES.
+
+       01  WS-DF39-FEED-TABLE.
+           05  FILLER  PIC X(80) VALUE
+               'B000001001000001999MAIN STORE000010002500.00CHANGE-01
+      -        '                        '.
+           05  FILLER  PIC X(80) VALUE
+               'A000001001000001999MAIN STORE000015004750.00CHANGE-01
+      -        '                        '.
+           05  FILLER  PIC X(80) VALUE
+               'B000002001000002999MAIN STORE000020005000.00CHANGE-02
+      -        '                        '.
+           05  FILLER  PIC X(80) VALUE
+               'A000002001000002999NORTH STR 000020005000.00CHANGE-02
+      -        '                        '.
+           05  FILLER  PIC X(80) VALUE
+               'B000003001000003999SOUTH STR 000030003500.00CHANGE-03
+      -        '                        '.
+           05  FILLER  PIC X(80) VALUE
+               'A000003001000003999SOUTH STR 000030003500.00CHANGE-03
+      -        '                        '.
+
+       01  WS-DF39-FEED-REDEF        REDEFINES WS-DF39-FEED-TABLE.
+           05  WS-DF39-FEED-LINE       OCCURS 6 TIMES PIC X(80).
+
+       01  WS-SUB                      PIC 9(02) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       1000-START-OF-JOB.
+
+           DISPLAY 'DF39DATA START OF JOB' UPON CONSOLE.
+
+       1000-OPEN-OUTPUT-FILE.
+
+           OPEN OUTPUT OUTPUT-FILE.
+
+           IF OUTPUT-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF39DATA OPEN ERROR' UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+       1000-WRITE-OUTPUT-RECORDS.
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 6
+               MOVE WS-DF39-FEED-LINE (WS-SUB) TO OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               IF OUTPUT-STATUS = '00'
+                   NEXT SENTENCE
+               ELSE
+                   DISPLAY 'DF39DATA WRITE ERROR ' WS-SUB
+                                                UPON CONSOLE
+                   GO TO 1000-END-OF-JOB
+               END-IF
+           END-PERFORM.
+
+       1000-CLOSE-OUTPUT-FILE.
+
+           CLOSE OUTPUT-FILE.
+
+           IF OUTPUT-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF39DATA CLOSE ERROR' UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+       1000-END-OF-JOB.
+
+           DISPLAY 'DF39DATA END OF JOB' UPON CONSOLE.
+
+           GOBACK.
