@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF35DATA.
+
+      *REMARKS:    COBOL SOURCE CODE FOR SNIPPLET 35 TEST DATA
+
+      *            GIVES DF35BAL A MULTI-STORE
+      *            CSV DEBIT/CREDIT DETAIL FEED, USING DF35TEST'S
+      *            TYPE/STORE/DESC/ACCOUNT/DEBIT/CREDIT LAYOUT, TO
+      *            RECONCILE.  STORE 8202 IS DELIBERATELY LEFT OUT OF
+      *            BALANCE SO DF35BAL HAS SOMETHING TO FLAG.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT OUTPUT-FILE      ASSIGN TO DF35CSV
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS OUTPUT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  OUTPUT-FILE
+           RECORD CONTAINS 90 CHARACTERS
+           DATA RECORD IS OUTPUT-RECORD.
+
+       01  OUTPUT-RECORD               PIC X(90).
+
+       WORKING-STORAGE SECTION.
+
+       01  OUTPUT-STATUS               PIC X(02) VALUE SPACES.
+
+       01  WS-DF35-DETAIL-TABLE.
+           05  FILLER  PIC X(90) VALUE
+               'D,8201,MAIN STORE - TOTAL PURCHASED,038201,233.52,
+      -        '000.00'.
+           05  FILLER  PIC X(90) VALUE
+               'C,8201,MAIN STORE - TOTAL PURCHASED,038201,000.00,
+      -        '233.52'.
+           05  FILLER  PIC X(90) VALUE
+               'D,8202,NORTH STORE - TOTAL PURCHASED,038202,500.00,
+      -        '000.00'.
+           05  FILLER  PIC X(90) VALUE
+               'C,8202,NORTH STORE - TOTAL PURCHASED,038202,000.00,
+      -        '475.00'.
+           05  FILLER  PIC X(90) VALUE
+               'D,8203,SOUTH STORE - TOTAL PURCHASED,038203,150.00,
+      -        '000.00'.
+           05  FILLER  PIC X(90) VALUE
+               'C,8203,SOUTH STORE - TOTAL PURCHASED,038203,000.00,
+      -        '100.00'.
+           05  FILLER  PIC X(90) VALUE
+               'D,8203,SOUTH STORE - TOTAL PURCHASED,038203,050.00,
+      -        '000.00'.
+           05  FILLER  PIC X(90) VALUE
+               'C,8203,SOUTH STORE - TOTAL PURCHASED,038203,000.00,
+      -        '100.00'.
+
+       01  WS-DF35-DETAIL-REDEF       REDEFINES WS-DF35-DETAIL-TABLE.
+           05  WS-DF35-DETAIL-LINE     OCCURS 8 TIMES PIC X(90).
+
+       01  WS-SUB                      PIC 9(02) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       1000-START-OF-JOB.
+
+           DISPLAY 'DF35DATA START OF JOB' UPON CONSOLE.
+
+       1000-OPEN-OUTPUT-FILE.
+
+           OPEN OUTPUT OUTPUT-FILE.
+
+           IF OUTPUT-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF35DATA OPEN ERROR' UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+       1000-WRITE-OUTPUT-RECORDS.
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 8
+               MOVE WS-DF35-DETAIL-LINE (WS-SUB) TO OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               IF OUTPUT-STATUS = '00'
+                   NEXT SENTENCE
+               ELSE
+                   DISPLAY 'DF35DATA WRITE ERROR ' WS-SUB
+                                                UPON CONSOLE
+                   GO TO 1000-END-OF-JOB
+               END-IF
+           END-PERFORM.
+
+       1000-CLOSE-OUTPUT-FILE.
+
+           CLOSE OUTPUT-FILE.
+
+           IF OUTPUT-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF35DATA CLOSE ERROR' UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+       1000-END-OF-JOB.
+
+           DISPLAY 'DF35DATA END OF JOB' UPON CONSOLE.
+
+           GOBACK.
