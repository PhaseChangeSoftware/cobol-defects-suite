@@ -0,0 +1,261 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF42XREF.
+
+      *REMARKS:    CLERK-TO-DEPARTMENT CROSS-REFERENCE REPORT JOINING
+      *            DF42TEST'S DF42_CURSOR1 (PRODUCT) AND DF42_CURSOR2
+      *            (CLERK) RESULT SETS ON DEPARTMENT.
+
+      ******************************************************************
+      ****   OPENS DF42_CURSOR1 AND DF42_CURSOR2-STYLE CURSORS FOR A ****
+      ****   GIVEN STORE (UNRESTRICTED BY DEPARTMENT, UNLIKE         ****
+      ****   DF42TEST), LOADS EVERY PRODUCT ROW AND EVERY CLERK ROW  ****
+      ****   INTO WORKING-STORAGE TABLES KEYED BY DEPARTMENT, THEN   ****
+      ****   FOR EACH DEPARTMENT SEEN IN EITHER TABLE, WRITES ONE    ****
+      ****   REPORT LINE PER PRODUCT/CLERK COMBINATION IN THAT       ****
+      ****   DEPARTMENT - THE CORRELATION DF42TEST'S TWO INDEPENDENT ****
+      ****   CURSORS NEVER PERFORMED.                                ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT REPORT-FILE       ASSIGN TO DF42RPT1
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS REPORT-LINE.
+
+       01  REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STORE                    PIC X(20)   VALUE 'MAIN STORE'.
+       01  WS-REPORT-STATUS            PIC X(02)   VALUE SPACES.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE DF42TBL1 END-EXEC.
+           EXEC SQL INCLUDE DF42TBL2 END-EXEC.
+
+       01  WS-PRODUCT-COUNT            PIC 9(04) VALUE ZERO.
+       01  WS-PRODUCT-TABLE.
+           05  WS-PRODUCT-ENTRY        OCCURS 1 TO 200 TIMES
+                                       DEPENDING ON WS-PRODUCT-COUNT
+                                       INDEXED BY WS-PROD-SUB.
+               10  WS-PROD-DEPARTMENT  PIC X(40).
+               10  WS-PROD-PRODUCT     PIC X(40).
+
+       01  WS-CLERK-COUNT              PIC 9(04) VALUE ZERO.
+       01  WS-CLERK-TABLE.
+           05  WS-CLERK-ENTRY          OCCURS 1 TO 200 TIMES
+                                       DEPENDING ON WS-CLERK-COUNT
+                                       INDEXED BY WS-CLK-SUB.
+               10  WS-CLK-DEPARTMENT   PIC X(40).
+               10  WS-CLK-CLERK        PIC X(40).
+
+       01  WS-DEPT-COUNT                PIC 9(04) VALUE ZERO.
+       01  WS-DEPT-TABLE.
+           05  WS-DEPT-ENTRY            OCCURS 1 TO 80 TIMES
+                                        DEPENDING ON WS-DEPT-COUNT
+                                        INDEXED BY WS-DEPT-SUB.
+               10  WS-DEPT-NAME         PIC X(40).
+
+       01  WS-CANDIDATE-DEPT           PIC X(40) VALUE SPACES.
+
+       01  WS-ALREADY-SEEN-FLAG        PIC X(01) VALUE 'N'.
+           88  WS-DEPT-ALREADY-SEEN    VALUE 'Y'.
+
+       01  WS-MATCH-COUNT              PIC 9(06) VALUE ZERO.
+
+       01  WS-REPORT-DETAIL.
+           05  RD-DEPARTMENT           PIC X(40).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RD-PRODUCT              PIC X(40).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RD-CLERK                PIC X(40).
+           05  FILLER                  PIC X(08) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       1000-START-OF-JOB.
+
+           DISPLAY 'DF42XREF START OF JOB' UPON CONSOLE.
+
+           OPEN OUTPUT REPORT-FILE.
+
+           PERFORM 2000-LOAD-PRODUCT-TABLE THRU 2000-EXIT.
+           PERFORM 3000-LOAD-CLERK-TABLE THRU 3000-EXIT.
+           PERFORM 4000-BUILD-DEPARTMENT-LIST.
+           PERFORM 5000-WRITE-CROSS-REFERENCE.
+
+           CLOSE REPORT-FILE.
+
+       1000-END-OF-JOB.
+
+           DISPLAY 'DF42XREF MATCHES WRITTEN = ' WS-MATCH-COUNT
+                                                 UPON CONSOLE.
+           DISPLAY 'DF42XREF END OF JOB' UPON CONSOLE.
+
+           GOBACK.
+
+       2000-LOAD-PRODUCT-TABLE.
+
+           MOVE WS-STORE                TO DF42-STORE1.
+
+           EXEC SQL DECLARE  DF42_CURSOR1 CURSOR FOR
+                    SELECT   DEPARTMENT, PRODUCT
+                    FROM     DEFECTS.DF42.TABLE1
+                    WHERE    STORE        = :DF42-STORE1
+                    ORDER BY DEPARTMENT, PRODUCT
+           END-EXEC.
+
+           EXEC SQL OPEN DF42_CURSOR1 END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'DF42XREF CURSOR1 OPEN ERROR = ' SQLCODE
+                                                    UPON CONSOLE
+               GO TO 2000-EXIT
+           END-IF.
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               EXEC SQL FETCH DF42_CURSOR1
+                        INTO :DF42-DEPARTMENT1, :DF42-PRODUCT1
+               END-EXEC
+               IF SQLCODE = ZERO
+                   IF WS-PRODUCT-COUNT < 200
+                       ADD 1            TO WS-PRODUCT-COUNT
+                       MOVE DF42-DEPARTMENT1
+                           TO WS-PROD-DEPARTMENT (WS-PRODUCT-COUNT)
+                       MOVE DF42-PRODUCT1
+                           TO WS-PROD-PRODUCT (WS-PRODUCT-COUNT)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE DF42_CURSOR1 END-EXEC.
+
+       2000-EXIT. EXIT.
+
+       3000-LOAD-CLERK-TABLE.
+
+           MOVE WS-STORE                TO DF42-STORE2.
+
+           EXEC SQL DECLARE  DF42_CURSOR2 CURSOR FOR
+                    SELECT   DEPARTMENT, CLERK
+                    FROM     DEFECTS.DF42.TABLE2
+                    WHERE    STORE        = :DF42-STORE2
+                    ORDER BY DEPARTMENT, CLERK
+           END-EXEC.
+
+           EXEC SQL OPEN DF42_CURSOR2 END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'DF42XREF CURSOR2 OPEN ERROR = ' SQLCODE
+                                                    UPON CONSOLE
+               GO TO 3000-EXIT
+           END-IF.
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               EXEC SQL FETCH DF42_CURSOR2
+                        INTO :DF42-DEPARTMENT2, :DF42-CLERK2
+               END-EXEC
+               IF SQLCODE = ZERO
+                   IF WS-CLERK-COUNT < 200
+                       ADD 1            TO WS-CLERK-COUNT
+                       MOVE DF42-DEPARTMENT2
+                           TO WS-CLK-DEPARTMENT (WS-CLERK-COUNT)
+                       MOVE DF42-CLERK2
+                           TO WS-CLK-CLERK (WS-CLERK-COUNT)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE DF42_CURSOR2 END-EXEC.
+
+       3000-EXIT. EXIT.
+
+      **** BUILDS THE DEDUPLICATED LIST OF DEPARTMENTS SEEN IN EITHER
+      **** TABLE, SO 5000-WRITE-CROSS-REFERENCE CAN DRIVE ITS OUTER
+      **** LOOP OFF A SINGLE DEPARTMENT LIST INSTEAD OF SCANNING BOTH
+      **** TABLES FOR EVERY CANDIDATE DEPARTMENT.
+       4000-BUILD-DEPARTMENT-LIST.
+
+           PERFORM VARYING WS-PROD-SUB FROM 1 BY 1
+                       UNTIL WS-PROD-SUB > WS-PRODUCT-COUNT
+               MOVE WS-PROD-DEPARTMENT (WS-PROD-SUB)
+                   TO WS-CANDIDATE-DEPT
+               PERFORM 4100-ADD-DEPARTMENT-IF-NEW
+           END-PERFORM.
+
+           PERFORM VARYING WS-CLK-SUB FROM 1 BY 1
+                       UNTIL WS-CLK-SUB > WS-CLERK-COUNT
+               MOVE WS-CLK-DEPARTMENT (WS-CLK-SUB) TO WS-CANDIDATE-DEPT
+               PERFORM 4100-ADD-DEPARTMENT-IF-NEW
+           END-PERFORM.
+
+      **** CANDIDATE IS COMPARED AGAINST THE TABLE IN A SCRATCH FIELD,
+      **** NEVER WRITTEN INTO WS-DEPT-TABLE ITSELF, UNTIL BOTH THE
+      **** DUPLICATE CHECK AND THE WS-DEPT-COUNT < 80 BOUNDS CHECK
+      **** HAVE PASSED - OTHERWISE A CANDIDATE SEEN AFTER THE TABLE IS
+      **** ALREADY FULL WOULD BE WRITTEN ONE SLOT PAST ITS DECLARED
+      **** OCCURS 1 TO 80 MAXIMUM.
+       4100-ADD-DEPARTMENT-IF-NEW.
+
+           MOVE 'N'                    TO WS-ALREADY-SEEN-FLAG.
+
+           PERFORM VARYING WS-DEPT-SUB FROM 1 BY 1
+                       UNTIL WS-DEPT-SUB > WS-DEPT-COUNT
+               IF WS-DEPT-NAME (WS-DEPT-SUB) = WS-CANDIDATE-DEPT
+                   MOVE 'Y'             TO WS-ALREADY-SEEN-FLAG
+               END-IF
+           END-PERFORM.
+
+           IF NOT WS-DEPT-ALREADY-SEEN
+               IF WS-DEPT-COUNT < 80
+                   ADD 1                TO WS-DEPT-COUNT
+                   MOVE WS-CANDIDATE-DEPT
+                       TO WS-DEPT-NAME (WS-DEPT-COUNT)
+               END-IF
+           END-IF.
+
+       5000-WRITE-CROSS-REFERENCE.
+
+           PERFORM VARYING WS-DEPT-SUB FROM 1 BY 1
+                       UNTIL WS-DEPT-SUB > WS-DEPT-COUNT
+               PERFORM 5100-WRITE-DEPARTMENT-DETAIL
+           END-PERFORM.
+
+       5100-WRITE-DEPARTMENT-DETAIL.
+
+           PERFORM VARYING WS-PROD-SUB FROM 1 BY 1
+                       UNTIL WS-PROD-SUB > WS-PRODUCT-COUNT
+               IF WS-PROD-DEPARTMENT (WS-PROD-SUB) =
+                       WS-DEPT-NAME (WS-DEPT-SUB)
+                   PERFORM 5200-WRITE-PRODUCT-CLERK-LINES
+               END-IF
+           END-PERFORM.
+
+       5200-WRITE-PRODUCT-CLERK-LINES.
+
+           PERFORM VARYING WS-CLK-SUB FROM 1 BY 1
+                       UNTIL WS-CLK-SUB > WS-CLERK-COUNT
+               IF WS-CLK-DEPARTMENT (WS-CLK-SUB) =
+                       WS-DEPT-NAME (WS-DEPT-SUB)
+                   MOVE SPACES          TO WS-REPORT-DETAIL
+                   MOVE WS-DEPT-NAME (WS-DEPT-SUB) TO RD-DEPARTMENT
+                   MOVE WS-PROD-PRODUCT (WS-PROD-SUB) TO RD-PRODUCT
+                   MOVE WS-CLK-CLERK (WS-CLK-SUB) TO RD-CLERK
+                   MOVE WS-REPORT-DETAIL TO REPORT-LINE
+                   WRITE REPORT-LINE
+                   ADD 1                TO WS-MATCH-COUNT
+               END-IF
+           END-PERFORM.
