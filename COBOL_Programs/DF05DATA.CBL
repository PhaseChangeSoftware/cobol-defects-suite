@@ -4,6 +4,15 @@
 
       *REMARKS:    COBOL SOURCE CODE FOR SNIPPLET 05 TEST DATA
 
+      *            UPDATED TO PRODUCE A REALISTIC
+      *            CONTROL-BREAK SOURCE FILE (REGION CODE PLUS AN
+      *            AMOUNT) INSTEAD OF FIVE LITERAL "DF05 RECORD n"
+      *            ROWS, SO DF05TEST HAS SOMETHING TO ACTUALLY SORT
+      *            AND SUBTOTAL.
+
+      *            EXTENDED TO CALL THE SHARED
+      *            DFSTCHK STATUS-CHECK ROUTINE - SEE DFSTCHK.CBL.
+
        ENVIRONMENT DIVISION.
 
        INPUT-OUTPUT SECTION.
@@ -22,17 +31,40 @@
            RECORD CONTAINS 80 CHARACTERS
            DATA RECORD IS OUTPUT-RECORD.
 
-       01  OUTPUT-RECORD                PIC X(80).
+       01  OUTPUT-RECORD.
+           05  OR-REGION-CODE           PIC X(10).
+           05  OR-AMOUNT                PIC 9(07)V99.
+           05  FILLER                   PIC X(61).
 
        WORKING-STORAGE SECTION.
 
        01  OUTPUT-STATUS               PIC X(02) VALUE SPACES.
 
-       01  WS-DF05-RECORD-1            PIC X(80) VALUE 'DF05 RECORD 1'.
-       01  WS-DF05-RECORD-2            PIC X(80) VALUE 'DF05 RECORD 2'.
-       01  WS-DF05-RECORD-3            PIC X(80) VALUE 'DF05 RECORD 3'.
-       01  WS-DF05-RECORD-4            PIC X(80) VALUE 'DF05 RECORD 4'.
-       01  WS-DF05-RECORD-5            PIC X(80) VALUE 'DF05 RECORD 5'.
+       01  WS-DF05-DETAIL-TABLE.
+           05  FILLER.
+               10  FILLER               PIC X(10) VALUE 'REGION-B'.
+               10  FILLER               PIC 9(07)V99 VALUE 1500.00.
+           05  FILLER.
+               10  FILLER               PIC X(10) VALUE 'REGION-A'.
+               10  FILLER               PIC 9(07)V99 VALUE 2500.50.
+           05  FILLER.
+               10  FILLER               PIC X(10) VALUE 'REGION-C'.
+               10  FILLER               PIC 9(07)V99 VALUE 750.25.
+           05  FILLER.
+               10  FILLER               PIC X(10) VALUE 'REGION-A'.
+               10  FILLER               PIC 9(07)V99 VALUE 1000.00.
+           05  FILLER.
+               10  FILLER               PIC X(10) VALUE 'REGION-B'.
+               10  FILLER               PIC 9(07)V99 VALUE 250.75.
+
+       01  WS-DF05-DETAIL-REDEF        REDEFINES WS-DF05-DETAIL-TABLE.
+           05  WS-DF05-DETAIL           OCCURS 5 TIMES.
+               10  WS-DF05-REGION       PIC X(10).
+               10  WS-DF05-AMOUNT       PIC 9(07)V99.
+
+       01  WS-SUB                       PIC 9(01) VALUE ZERO.
+
+       COPY DFSTAT.
 
        PROCEDURE DIVISION.
 
@@ -44,63 +76,41 @@
 
            OPEN OUTPUT OUTPUT-FILE.
 
-           IF OUTPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF05DATA OPEN ERROR' UPON CONSOLE
+           MOVE 'DF05DATA'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'OPEN'                  TO DFSTAT-OPERATION.
+           MOVE OUTPUT-STATUS           TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
                GO TO 1000-END-OF-JOB
            END-IF.
 
        1000-WRITE-OUTPUT-RECORDS.
 
-           WRITE OUTPUT-RECORD         FROM WS-DF05-RECORD-1.
-
-           IF OUTPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF05DATA WRITE ERROR 1' UPON CONSOLE
-               GO TO 1000-END-OF-JOB.
-
-           WRITE OUTPUT-RECORD         FROM WS-DF05-RECORD-2.
-
-           IF OUTPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF05DATA WRITE ERROR 2' UPON CONSOLE
-               GO TO 1000-END-OF-JOB.
-
-           WRITE OUTPUT-RECORD         FROM WS-DF05-RECORD-3.
-
-           IF OUTPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF05DATA WRITE ERROR 3' UPON CONSOLE
-               GO TO 1000-END-OF-JOB.
-           
-           WRITE OUTPUT-RECORD         FROM WS-DF05-RECORD-4.
-
-           IF OUTPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF05DATA WRITE ERROR 4' UPON CONSOLE
-               GO TO 1000-END-OF-JOB.
-
-           WRITE OUTPUT-RECORD         FROM WS-DF05-RECORD-5.
-
-           IF OUTPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF05DATA WRITE ERROR 5' UPON CONSOLE
-               GO TO 1000-END-OF-JOB.
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 5
+               MOVE SPACES              TO OUTPUT-RECORD
+               MOVE WS-DF05-REGION (WS-SUB) TO OR-REGION-CODE
+               MOVE WS-DF05-AMOUNT (WS-SUB) TO OR-AMOUNT
+               WRITE OUTPUT-RECORD
+               MOVE 'DF05DATA'          TO DFSTAT-PROGRAM-ID
+               MOVE 'WRITE'             TO DFSTAT-OPERATION
+               MOVE OUTPUT-STATUS       TO DFSTAT-STATUS-CODE
+               CALL 'DFSTCHK'          USING DFSTAT-CONTROL-RECORD
+               IF DFSTAT-STATUS-NOTOK
+                   GO TO 1000-END-OF-JOB
+               END-IF
+           END-PERFORM.
 
        1000-CLOSE-OUTPUT-FILE.
 
            CLOSE OUTPUT-FILE.
 
-           IF OUTPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF05DATA CLOSE ERROR' UPON CONSOLE
+           MOVE 'DF05DATA'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'CLOSE'                 TO DFSTAT-OPERATION.
+           MOVE OUTPUT-STATUS           TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
                GO TO 1000-END-OF-JOB
            END-IF.
 
@@ -109,4 +119,3 @@
            DISPLAY 'DF05DATA END OF JOB' UPON CONSOLE.
 
            GOBACK.
-
\ No newline at end of file
