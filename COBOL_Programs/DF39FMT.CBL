@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF39FMT.
+
+      *REMARKS:    SHARED PACKED-DECIMAL/COMP DISPLAY-FORMATTER
+      *            GENERALIZING DF39TEST'S "PROGRAM NOT ABLE TO
+      *            DISPLAY VARIABLE COMP FIELDS" FIX.
+
+      ******************************************************************
+      ****   DF39TEST'S DEFECT WAS DISPLAYING THE ALPHANUMERIC GROUP  ****
+      ****   LEVEL OF A COMP FIELD INSTEAD OF THE ELEMENTARY COMP     ****
+      ****   ITEM ITSELF.  THIS SUBROUTINE GIVES EVERY PROGRAM A      ****
+      ****   SINGLE PLACE TO GET A COMP OR COMP-3 ELEMENTARY ITEM     ****
+      ****   TURNED INTO A READABLE, SIGNED, DECIMAL-POINTED DISPLAY  ****
+      ****   STRING, SO "NEVER DISPLAY THE GROUP LEVEL OF A COMP      ****
+      ****   FIELD" STOPS BEING TRIBAL KNOWLEDGE EVERY PROGRAMMER HAS ****
+      ****   TO REDISCOVER.                                           ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-ABS-VALUE                PIC 9(18)V9(09) VALUE ZERO.
+       01  WS-ABS-VALUE-X              REDEFINES WS-ABS-VALUE.
+           05  WS-INTEGER-PART          PIC X(18).
+           05  WS-DECIMAL-PART          PIC X(09).
+
+       01  WS-INTEGER-NUM               PIC 9(18) VALUE ZERO.
+       01  WS-INTEGER-EDIT              PIC Z(17)9.
+       01  WS-SIGN-CHAR                 PIC X(01) VALUE SPACE.
+       01  WS-DECIMAL-DIGITS-USED       PIC 9(02) VALUE ZERO.
+       01  WS-OUTPUT-PTR                PIC 9(02) VALUE 1.
+
+       LINKAGE SECTION.
+
+       COPY DF39PARM.
+
+       PROCEDURE DIVISION USING DF39FMT-CONTROL-RECORD.
+
+       1000-FORMAT-VALUE.
+
+           MOVE SPACES                 TO DF39FMT-OUTPUT.
+           MOVE 1                      TO WS-OUTPUT-PTR.
+
+           IF DF39FMT-VALUE < 0
+               MOVE '-'                 TO WS-SIGN-CHAR
+           ELSE
+               MOVE SPACE               TO WS-SIGN-CHAR
+           END-IF.
+
+           MOVE FUNCTION ABS (DF39FMT-VALUE) TO WS-ABS-VALUE.
+
+           MOVE WS-INTEGER-PART         TO WS-INTEGER-NUM.
+           MOVE WS-INTEGER-NUM          TO WS-INTEGER-EDIT.
+
+           MOVE DF39FMT-DECIMAL-DIGITS  TO WS-DECIMAL-DIGITS-USED.
+           IF WS-DECIMAL-DIGITS-USED > 9
+               MOVE 9                   TO WS-DECIMAL-DIGITS-USED
+           END-IF.
+
+           STRING WS-SIGN-CHAR                    DELIMITED SIZE
+                  FUNCTION TRIM (WS-INTEGER-EDIT)  DELIMITED SIZE
+               INTO DF39FMT-OUTPUT
+               WITH POINTER WS-OUTPUT-PTR
+           END-STRING.
+
+           IF WS-DECIMAL-DIGITS-USED > 0
+               STRING '.'               DELIMITED SIZE
+                      WS-DECIMAL-PART (1:WS-DECIMAL-DIGITS-USED)
+                                         DELIMITED SIZE
+                  INTO DF39FMT-OUTPUT
+                  WITH POINTER WS-OUTPUT-PTR
+               END-STRING
+           END-IF.
+
+           GOBACK.
