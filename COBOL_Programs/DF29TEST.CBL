@@ -10,12 +10,29 @@
       ****    (NOTE: CODE CHANGES NOT NEEDED TO RESOLVE DEFECT)     ****
       ******************************************************************
 
+      ******************************************************************
+      ****   THE TRAILER RECORD NOW CARRIES A RECORD                ****
+      ****   COUNT AND A TOTAL-AMOUNT FIELD, ACCUMULATED WHILE THE  ****
+      ****   TRANSACTION FEED (DF29TRAN, BUILT BY DF29DATA) IS      ****
+      ****   COPIED THROUGH TO DF29FILE AS DETAIL RECORDS, WITH THE ****
+      ****   TRAILER WRITTEN AS THE TRUE LAST RECORD.  A COMPANION  ****
+      ****   RECONCILIATION STEP THEN RE-READS DF29FILE AND VERIFIES****
+      ****   THE TRAILER'S COUNT/TOTAL AGAINST WHAT WAS ACTUALLY    ****
+      ****   WRITTEN.                                                ****
+      ******************************************************************
+
+      *            EXTENDED TO CALL THE SHARED
+      *            DFSTCHK STATUS-CHECK ROUTINE - SEE DFSTCHK.CBL.
+
        ENVIRONMENT DIVISION.
 
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
 
+           SELECT TRANSACTION-FILE ASSIGN TO DF29TRAN
+                                   FILE STATUS IS TRANS-STATUS.
+
            SELECT OUTPUT-FILE      ASSIGN TO DF29FILE
                                    FILE STATUS IS OUTPUT-STATUS.
 
@@ -23,14 +40,56 @@
 
        FILE SECTION.
 
+       FD  TRANSACTION-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS TRANSACTION-RECORD.
+
+       01  TRANSACTION-RECORD.
+           05  TR-AMOUNT                PIC 9(09)V99.
+           05  FILLER                   PIC X(69).
+
        FD  OUTPUT-FILE
            RECORD CONTAINS 80 CHARACTERS
            DATA RECORD IS OUTPUT-RECORD.
 
        01  OUTPUT-RECORD               PIC X(80).
 
+      **** THE FOLLOWING TWO RECORD DESCRIPTIONS SHARE OUTPUT-RECORD'S
+      **** STORAGE (MULTIPLE 01-LEVELS UNDER ONE FD ARE IMPLICITLY
+      **** REDEFINED) AND EXIST SO 3000-RECONCILE-READ CAN GET AT THE
+      **** DETAIL/TRAILER AMOUNT AND COUNT FIELDS AS ACTUAL NUMERIC
+      **** ITEMS INSTEAD OF MOVING A REFERENCE-MODIFIED (ALWAYS
+      **** ALPHANUMERIC) SLICE OF OUTPUT-RECORD DIRECTLY INTO A
+      **** NUMERIC PIC 9(09)V99 FIELD, WHICH MISALIGNS THE ASSUMED
+      **** DECIMAL POINT.
+       01  OUTPUT-RECORD-DETAIL.
+           05  ORD-RECORD-TYPE          PIC X(03).
+           05  FILLER                   PIC X(01).
+           05  ORD-AMOUNT               PIC 9(09)V99.
+           05  FILLER                   PIC X(65).
+
+       01  OUTPUT-RECORD-TRAILER.
+           05  ORT-RECORD-TYPE          PIC X(03).
+           05  FILLER                   PIC X(01).
+           05  ORT-SOURCE-MF            PIC X(02).
+           05  FILLER                   PIC X(01).
+           05  ORT-SOURCE-PTS           PIC X(03).
+           05  FILLER                   PIC X(01).
+           05  ORT-TRAILER-DATE.
+               10  ORT-DATE-YYYY        PIC 9(04).
+               10  FILLER               PIC X(01).
+               10  ORT-DATE-MM          PIC 9(02).
+               10  FILLER               PIC X(01).
+               10  ORT-DATE-DD          PIC 9(02).
+           05  FILLER                   PIC X(01).
+           05  ORT-RECORD-COUNT         PIC 9(06).
+           05  FILLER                   PIC X(01).
+           05  ORT-TOTAL-AMOUNT         PIC 9(09)V99.
+           05  FILLER                   PIC X(40).
+
        WORKING-STORAGE SECTION.
 
+       01  TRANS-STATUS                PIC X(02)   VALUE SPACES.
        01  OUTPUT-STATUS               PIC X(02)   VALUE SPACES.
 
        01  WS-SYSTEM-DATE.
@@ -40,8 +99,15 @@
            05  FILLER                  PIC X(01)   VALUE SPACES.
            05  WS-DATE-DD              PIC 9(02)   VALUE 01.
 
-       01  WS-TRAILER-RECORD.
+       01  WS-DETAIL-RECORD.
+           05  DR-RECORD-TYPE          PIC X(03)   VALUE 'DET'.
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  DR-AMOUNT               PIC 9(09)V99 VALUE ZERO.
+           05  FILLER                  PIC X(65)   VALUE SPACES.
 
+       01  WS-TRAILER-RECORD.
+           05  WS-RECORD-TYPE          PIC X(03)   VALUE 'TRL'.
+           05  FILLER                  PIC X(01)   VALUE SPACE.
            05  WS-SOURCE-MF            PIC X(02)   VALUE 'MF'.
            05  FILLER                  PIC X(01)   VALUE ','.
            05  WS-SOURCE-PTS           PIC X(3)    VALUE 'PTS'.
@@ -52,7 +118,25 @@
                10  WS-DATE-MM          PIC 9(02)   VALUE ZERO.
                10  FILLER              PIC X(01)   VALUE '-'.
                10  WS-DATE-DD          PIC 9(02)   VALUE ZERO.
-           05  FILLER                  PIC X(63)   VALUE SPACES
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  WS-TRAILER-RECORD-COUNT PIC 9(06)   VALUE ZERO.
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  WS-TRAILER-TOTAL-AMOUNT PIC 9(09)V99 VALUE ZERO.
+           05  FILLER                  PIC X(40)   VALUE SPACES.
+
+       01  WS-RUN-RECORD-COUNT         PIC 9(06)   VALUE ZERO.
+       01  WS-RUN-TOTAL-AMOUNT         PIC 9(09)V99 VALUE ZERO.
+
+       01  WS-RECON-RECORD-TYPE        PIC X(03)   VALUE SPACES.
+       01  WS-RECON-DETAIL-COUNT       PIC 9(06)   VALUE ZERO.
+       01  WS-RECON-TOTAL-AMOUNT       PIC 9(09)V99 VALUE ZERO.
+       01  WS-RECON-TRAILER-COUNT      PIC 9(06)   VALUE ZERO.
+       01  WS-RECON-TRAILER-TOTAL      PIC 9(09)V99 VALUE ZERO.
+       01  WS-RECON-FLAG               PIC X(01)   VALUE 'Y'.
+           88  WS-RECON-OK             VALUE 'Y'.
+       01  WS-RECON-AMOUNT-HOLDER      PIC 9(09)V99 VALUE ZERO.
+
+       COPY DFSTAT.
 
        PROCEDURE DIVISION.
 
@@ -60,49 +144,186 @@
 
            DISPLAY 'DF29TEST START OF JOB' UPON CONSOLE.
 
-       1000-OPEN-OUTPUT-FILE.
+       1000-OPEN-FILES.
+
+           OPEN INPUT TRANSACTION-FILE.
+
+           MOVE 'DF29TEST'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'OPEN'                  TO DFSTAT-OPERATION.
+           MOVE TRANS-STATUS            TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
+               GO TO 1000-END-OF-JOB
+           END-IF.
 
            OPEN OUTPUT OUTPUT-FILE.
 
-           IF OUTPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF29TEST OPEN ERROR' UPON CONSOLE
+           MOVE 'DF29TEST'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'OPEN'                  TO DFSTAT-OPERATION.
+           MOVE OUTPUT-STATUS           TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
                GO TO 1000-END-OF-JOB
            END-IF.
 
-       1000-POST-TRAILER-DATE.
+       1000-READ-TRANSACTION-FILE.
 
-           MOVE CORR WS-SYSTEM-DATE    TO WS-TRAILER-DATE.
+           READ TRANSACTION-FILE
+               AT END
+                   GO TO 1000-WRITE-TRAILER-RECORD.
+
+           MOVE 'DF29TEST'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'READ'                  TO DFSTAT-OPERATION.
+           MOVE TRANS-STATUS            TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
+               GO TO 1000-END-OF-JOB
+           END-IF.
 
-       1000-WRITE-OUTPUT-RECORD.
+           PERFORM 2000-WRITE-DETAIL-RECORD.
+
+           GO TO 1000-READ-TRANSACTION-FILE.
+
+       1000-WRITE-TRAILER-RECORD.
+
+           MOVE CORR WS-SYSTEM-DATE    TO WS-TRAILER-DATE.
+           MOVE WS-RUN-RECORD-COUNT    TO WS-TRAILER-RECORD-COUNT.
+           MOVE WS-RUN-TOTAL-AMOUNT    TO WS-TRAILER-TOTAL-AMOUNT.
 
            WRITE OUTPUT-RECORD         FROM WS-TRAILER-RECORD.
 
-           IF OUTPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF29TEST WRITE ERROR' UPON CONSOLE
+           MOVE 'DF29TEST'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'WRITE'                 TO DFSTAT-OPERATION.
+           MOVE OUTPUT-STATUS           TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
                GO TO 1000-END-OF-JOB
            END-IF.
-           
-           DISPLAY 'DF29TEST TRAILER DATE = ' WS-TRAILER-DATE
+
+           DISPLAY 'DF29TEST TRAILER DATE  = ' WS-TRAILER-DATE
+                                              UPON CONSOLE.
+           DISPLAY 'DF29TEST TRAILER COUNT = '
+                                       WS-TRAILER-RECORD-COUNT
                                               UPON CONSOLE.
-           
-        1000-CLOSE-OUTPUT-FILE.
+           DISPLAY 'DF29TEST TRAILER TOTAL = '
+                                       WS-TRAILER-TOTAL-AMOUNT
+                                              UPON CONSOLE.
+
+       1000-CLOSE-FILES.
 
+           CLOSE TRANSACTION-FILE.
            CLOSE OUTPUT-FILE.
 
-           IF OUTPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF29TEST CLOSE ERROR' UPON CONSOLE
+           MOVE 'DF29TEST'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'CLOSE'                 TO DFSTAT-OPERATION.
+           MOVE OUTPUT-STATUS           TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
                GO TO 1000-END-OF-JOB
            END-IF.
 
+           PERFORM 3000-RECONCILE-TRAILER THRU 3000-EXIT.
+
        1000-END-OF-JOB.
 
            DISPLAY 'DF29TEST END OF JOB' UPON CONSOLE.
 
            GOBACK.
-
\ No newline at end of file
+
+       2000-WRITE-DETAIL-RECORD.
+
+           MOVE TR-AMOUNT              TO DR-AMOUNT.
+
+           WRITE OUTPUT-RECORD         FROM WS-DETAIL-RECORD.
+
+           MOVE 'DF29TEST'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'WRITE'                 TO DFSTAT-OPERATION.
+           MOVE OUTPUT-STATUS           TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+           ADD 1                       TO WS-RUN-RECORD-COUNT.
+           ADD TR-AMOUNT               TO WS-RUN-TOTAL-AMOUNT.
+
+      **** RECONCILIATION STEP.  RE-READS DF29FILE FROM
+      **** SCRATCH AND VERIFIES THE TRAILER'S RECORD COUNT AND TOTAL
+      **** AMOUNT AGAINST WHAT WAS ACTUALLY WRITTEN AS DETAIL RECORDS.
+       3000-RECONCILE-TRAILER.
+
+           OPEN INPUT OUTPUT-FILE.
+
+           MOVE 'DF29TEST'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'OPEN'                  TO DFSTAT-OPERATION.
+           MOVE OUTPUT-STATUS           TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
+               GO TO 3000-EXIT
+           END-IF.
+
+       3000-RECONCILE-READ.
+
+           READ OUTPUT-FILE
+               AT END
+                   GO TO 3000-RECONCILE-CLOSE.
+
+           MOVE 'DF29TEST'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'READ'                  TO DFSTAT-OPERATION.
+           MOVE OUTPUT-STATUS           TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
+               GO TO 3000-RECONCILE-CLOSE
+           END-IF.
+
+           MOVE OUTPUT-RECORD (1:3)    TO WS-RECON-RECORD-TYPE.
+
+           IF WS-RECON-RECORD-TYPE = 'DET'
+               MOVE ORD-AMOUNT          TO WS-RECON-AMOUNT-HOLDER
+               ADD 1                    TO WS-RECON-DETAIL-COUNT
+               ADD WS-RECON-AMOUNT-HOLDER TO WS-RECON-TOTAL-AMOUNT
+           ELSE
+               IF WS-RECON-RECORD-TYPE = 'TRL'
+                   MOVE ORT-RECORD-COUNT TO WS-RECON-TRAILER-COUNT
+                   MOVE ORT-TOTAL-AMOUNT TO WS-RECON-TRAILER-TOTAL
+               END-IF
+           END-IF.
+
+           GO TO 3000-RECONCILE-READ.
+
+       3000-RECONCILE-CLOSE.
+
+           CLOSE OUTPUT-FILE.
+
+           IF WS-RECON-TRAILER-COUNT NOT = WS-RECON-DETAIL-COUNT
+               MOVE 'N'                 TO WS-RECON-FLAG
+           END-IF.
+
+           IF WS-RECON-TRAILER-TOTAL NOT = WS-RECON-TOTAL-AMOUNT
+               MOVE 'N'                 TO WS-RECON-FLAG
+           END-IF.
+
+           IF WS-RECON-OK
+               DISPLAY 'DF29TEST RECONCILIATION OK - COUNT='
+                       WS-RECON-DETAIL-COUNT ' TOTAL='
+                       WS-RECON-TOTAL-AMOUNT UPON CONSOLE
+           ELSE
+               DISPLAY 'DF29TEST RECONCILIATION MISMATCH - TRAILER '
+                       'COUNT=' WS-RECON-TRAILER-COUNT
+                       ' ACTUAL COUNT=' WS-RECON-DETAIL-COUNT
+                                                   UPON CONSOLE
+               DISPLAY 'DF29TEST RECONCILIATION MISMATCH - TRAILER '
+                       'TOTAL=' WS-RECON-TRAILER-TOTAL
+                       ' ACTUAL TOTAL=' WS-RECON-TOTAL-AMOUNT
+                                                   UPON CONSOLE
+           END-IF.
+
+       3000-EXIT. EXIT.
