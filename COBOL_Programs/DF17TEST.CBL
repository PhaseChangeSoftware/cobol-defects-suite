@@ -10,6 +10,13 @@
       ****    (NOTE: CODE CHANGES NOT NEEDED TO RESOLVE DEFECT)     ****
       ******************************************************************
 
+      *            EXTENDED WITH CHECKPOINT/RESTART -
+      *            SEE DFCKPTWR.CBL.  AT START-OF-JOB THE PRIOR
+      *            CHECKPOINT (IF ANY) IS READ AND THAT MANY INPUT
+      *            RECORDS ARE SKIPPED BEFORE NORMAL PROCESSING
+      *            RESUMES; A NEW CHECKPOINT IS WRITTEN AFTER EVERY
+      *            OUTPUT RECORD AND MARKED COMPLETE AT END-OF-JOB.
+
        ENVIRONMENT DIVISION.
 
        INPUT-OUTPUT SECTION.
@@ -49,6 +56,11 @@
        01  INPUT-STATUS                 PIC X(02) VALUE SPACES.
        01  OUTPUT-STATUS                PIC X(02) VALUE SPACES.
 
+       01  WS-RECORD-COUNT              PIC 9(09) VALUE ZERO.
+       01  WS-SKIP-COUNT                PIC 9(09) VALUE ZERO.
+
+       COPY DFCKPT.
+
        PROCEDURE DIVISION.
 
        1000-START-OF-JOB.
@@ -66,7 +78,13 @@
                GO TO 1000-END-OF-JOB
            END-IF.
 
-           OPEN OUTPUT OUTPUT-FILE.
+           PERFORM 5000-READ-CHECKPOINT.
+
+           IF DFCKPT-FOUND-YES
+               OPEN I-O OUTPUT-FILE
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+           END-IF.
 
            IF OUTPUT-STATUS = '00'
                NEXT SENTENCE
@@ -75,6 +93,12 @@
                GO TO 1000-END-OF-JOB
            END-IF.
 
+           IF DFCKPT-FOUND-YES
+               DISPLAY 'DF17TEST RESTARTING AFTER RECORD = '
+                                   WS-SKIP-COUNT UPON CONSOLE
+               PERFORM 5100-SKIP-PROCESSED-RECORDS
+           END-IF.
+
        1000-READ-INPUT-FILE.
 
            READ INPUT-FILE
@@ -102,6 +126,9 @@
            DISPLAY 'DF17TEST OUTPUT RECORD = ' INPUT-RECORD
                                                UPON CONSOLE.
 
+           ADD 1                        TO WS-RECORD-COUNT.
+           PERFORM 5200-WRITE-CHECKPOINT.
+
        1000-READ-NEXT-INPUT-RECORD.
 
            GO TO 1000-READ-INPUT-FILE.
@@ -126,9 +153,45 @@
                GO TO 1000-END-OF-JOB
            END-IF.
 
+           SET DFCKPT-COMPLETE          TO TRUE.
+           PERFORM 5200-WRITE-CHECKPOINT.
+
        1000-END-OF-JOB.
 
            DISPLAY 'DF17TEST END OF JOB' UPON CONSOLE.
 
            GOBACK.
+
+       5000-READ-CHECKPOINT.
+
+           MOVE 'DF17TEST'              TO DFCKPT-PROGRAM-ID.
+           SET DFCKPT-ACTION-READ       TO TRUE.
+
+           CALL 'DFCKPTWR'             USING DFCKPT-CONTROL-RECORD.
+
+           IF DFCKPT-FOUND-YES
+               MOVE DFCKPT-LAST-RECORD-NUM TO WS-SKIP-COUNT
+               MOVE DFCKPT-LAST-RECORD-NUM TO WS-RECORD-COUNT
+           END-IF.
+
+       5100-SKIP-PROCESSED-RECORDS.
+
+           PERFORM WS-SKIP-COUNT TIMES
+               READ INPUT-FILE
+                   AT END
+                       GO TO 1000-CLOSE-DATA-FILES
+               END-READ
+           END-PERFORM.
+
+       5200-WRITE-CHECKPOINT.
+
+           MOVE 'DF17TEST'              TO DFCKPT-PROGRAM-ID.
+           MOVE WS-RECORD-COUNT         TO DFCKPT-LAST-RECORD-NUM.
+           SET DFCKPT-ACTION-WRITE      TO TRUE.
+
+           IF NOT DFCKPT-COMPLETE
+               SET DFCKPT-INCOMPLETE    TO TRUE
+           END-IF.
+
+           CALL 'DFCKPTWR'             USING DFCKPT-CONTROL-RECORD.
 
\ No newline at end of file
