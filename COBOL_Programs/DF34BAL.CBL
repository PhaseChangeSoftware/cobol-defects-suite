@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF34BAL.
+
+      *REMARKS:    NEGATIVE-BALANCE EXCEPTION REPORT BUILT ON
+      *            DF34TEST'S SIGNED-FIELD COMPARISON FIX.
+
+      ******************************************************************
+      ****   DF34TEST'S CORRECTED LOGIC COMPARES WS-VAR-1/WS-VAR-2   ****
+      ****   AGAINST WS-VAR-3/WS-VAR-4 AT THE ELEMENTARY COMP FIELD  ****
+      ****   LEVEL INSTEAD OF THE GROUP LEVEL, BUT ONLY EVER RUNS    ****
+      ****   AGAINST FOUR HARD-CODED VALUES AND DISPLAYS THE RESULT  ****
+      ****   TO CONSOLE.  THIS READS A FILE OF REAL ACCOUNT RECORDS, ****
+      ****   EACH CARRYING THE SAME TWO PAIRS OF SIGNED COMP         ****
+      ****   BALANCE/FLOOR FIELDS, RUNS THE IDENTICAL CORRECTED      ****
+      ****   COMPARISON PER ACCOUNT, AND WRITES EVERY ACCOUNT WHERE  ****
+      ****   THE COMPARISON FAILS (A BALANCE THAT HAS GONE BELOW ITS ****
+      ****   ALLOWED FLOOR) TO AN EXCEPTION REPORT.                  ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT ACCOUNT-FILE      ASSIGN TO DF34ACCT
+                                    FILE STATUS IS WS-ACCOUNT-STATUS.
+
+           SELECT REPORT-FILE       ASSIGN TO DF34RPT1
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  ACCOUNT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 26 CHARACTERS
+           DATA RECORD IS ACCOUNT-RECORD.
+
+       01  ACCOUNT-RECORD.
+           05  AR-ACCT-NUMBER           PIC X(10).
+           05  AR-BALANCE-1             PIC S9(9) USAGE COMP.
+           05  AR-FLOOR-1               PIC S9(9) USAGE COMP.
+           05  AR-BALANCE-2             PIC S9(9) USAGE COMP.
+           05  AR-FLOOR-2               PIC S9(9) USAGE COMP.
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS REPORT-LINE.
+       01  REPORT-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-ACCOUNT-STATUS            PIC X(02) VALUE SPACES.
+       01  WS-REPORT-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-ACCOUNT-EOF-FLAG          PIC X(01) VALUE SPACE.
+           88  WS-ACCOUNT-EOF               VALUE 'Y'.
+
+       01  WS-OPEN-ERROR-FLAG           PIC X(01) VALUE SPACE.
+           88  WS-OPEN-ERROR                VALUE 'Y'.
+
+       01  WS-ACCOUNT-COUNT             PIC 9(04) VALUE ZERO.
+       01  WS-EXCEPTION-COUNT           PIC 9(04) VALUE ZERO.
+
+       01  WS-REPORT-HEADING.
+           05  FILLER                   PIC X(42)
+                   VALUE 'DF34BAL NEGATIVE-BALANCE EXCEPTION REPORT'.
+
+       01  WS-COLUMN-HEADING.
+           05  FILLER                   PIC X(12) VALUE 'ACCOUNT NUM'.
+           05  FILLER                   PIC X(14) VALUE 'BALANCE-1'.
+           05  FILLER                   PIC X(12) VALUE 'FLOOR-1'.
+           05  FILLER                   PIC X(14) VALUE 'BALANCE-2'.
+           05  FILLER                   PIC X(12) VALUE 'FLOOR-2'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-ACCT-NUMBER       PIC X(12).
+           05  WS-DTL-BALANCE-1         PIC -(9)9.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  WS-DTL-FLOOR-1           PIC -(9)9.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  WS-DTL-BALANCE-2         PIC -(9)9.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  WS-DTL-FLOOR-2           PIC -(9)9.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                   PIC X(20)
+                   VALUE 'ACCOUNTS READ      ='.
+           05  WS-SUM-ACCOUNT-COUNT     PIC ZZZ9.
+           05  FILLER                   PIC X(05) VALUE SPACES.
+           05  FILLER                   PIC X(20)
+                   VALUE 'EXCEPTIONS WRITTEN ='.
+           05  WS-SUM-EXCEPTION-COUNT   PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+
+       1000-START-OF-JOB.
+
+           DISPLAY 'DF34BAL START OF JOB' UPON CONSOLE.
+
+           PERFORM 1100-OPEN-FILES THRU 1100-EXIT.
+
+           IF NOT WS-OPEN-ERROR
+               PERFORM 1200-PROCESS-ACCOUNTS
+               PERFORM 1300-WRITE-SUMMARY
+               PERFORM 1400-CLOSE-FILES
+           END-IF.
+
+           DISPLAY 'DF34BAL END OF JOB' UPON CONSOLE.
+
+           GOBACK.
+
+       1100-OPEN-FILES.
+
+           OPEN INPUT ACCOUNT-FILE.
+
+           IF WS-ACCOUNT-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF34BAL ACCOUNT OPEN ERROR' UPON CONSOLE
+               SET WS-OPEN-ERROR TO TRUE
+           END-IF.
+
+           IF WS-OPEN-ERROR
+               GO TO 1100-EXIT
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+
+           WRITE REPORT-LINE FROM WS-REPORT-HEADING.
+           WRITE REPORT-LINE FROM WS-COLUMN-HEADING.
+
+           READ ACCOUNT-FILE
+               AT END SET WS-ACCOUNT-EOF TO TRUE
+           END-READ.
+
+       1100-EXIT. EXIT.
+
+       1200-PROCESS-ACCOUNTS.
+
+           PERFORM UNTIL WS-ACCOUNT-EOF
+               ADD 1 TO WS-ACCOUNT-COUNT
+               PERFORM 2000-CHECK-ACCOUNT-BALANCE
+               READ ACCOUNT-FILE
+                   AT END SET WS-ACCOUNT-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+       2000-CHECK-ACCOUNT-BALANCE.
+
+      **** SAME CORRECTED ELEMENTARY-LEVEL COMPARISON AS DF34TEST'S
+      **** "AFTER CODE" - COMPARE EACH SIGNED COMP FIELD ON ITS OWN,
+      **** NOT THE GROUP LEVEL THE BALANCE/FLOOR PAIRS BELONG TO.
+      **** EITHER PAIR BREACHING ITS FLOOR IS ITS OWN EXCEPTION, SO
+      **** THE TWO ELEMENTARY COMPARISONS ARE OR'D RATHER THAN
+      **** DF34TEST'S DEMO AND (WHICH ONLY EXISTED TO SHOW BOTH
+      **** COMPARISONS RUNNING ON ONE SET OF FOUR TEST VALUES).
+           IF (AR-BALANCE-1 < AR-FLOOR-1)
+              OR
+              (AR-BALANCE-2 < AR-FLOOR-2)
+               PERFORM 2100-WRITE-EXCEPTION
+           END-IF.
+
+       2100-WRITE-EXCEPTION.
+
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
+           MOVE SPACES                  TO WS-DETAIL-LINE.
+           MOVE AR-ACCT-NUMBER          TO WS-DTL-ACCT-NUMBER.
+           MOVE AR-BALANCE-1            TO WS-DTL-BALANCE-1.
+           MOVE AR-FLOOR-1              TO WS-DTL-FLOOR-1.
+           MOVE AR-BALANCE-2            TO WS-DTL-BALANCE-2.
+           MOVE AR-FLOOR-2              TO WS-DTL-FLOOR-2.
+
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+
+       1300-WRITE-SUMMARY.
+
+           MOVE WS-ACCOUNT-COUNT        TO WS-SUM-ACCOUNT-COUNT.
+           MOVE WS-EXCEPTION-COUNT      TO WS-SUM-EXCEPTION-COUNT.
+
+           WRITE REPORT-LINE FROM WS-SUMMARY-LINE.
+
+       1400-CLOSE-FILES.
+
+           CLOSE ACCOUNT-FILE.
+           CLOSE REPORT-FILE.
