@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF30LINT.
+
+      *REMARKS:    DFHB0020-SAFE COMMENT-COLUMN LINTER GENERALIZING
+      *            DF30TEST'S COLUMN-12 ASTERISK DEFECT.
+
+      ******************************************************************
+      ****   DF30TEST'S REMARKS DOCUMENT A COMPILE FAILURE CAUSED BY ****
+      ****   A COMMENT ASTERISK LANDING IN COLUMN 12 INSTEAD OF      ****
+      ****   COLUMN 7 - THE LINE WAS THEN NOT RECOGNIZED AS A        ****
+      ****   COMMENT AT ALL AND ITS TEXT (DFHB0020) WAS PARSED AS A  ****
+      ****   DATA NAME.  THIS UTILITY READS A LIST OF SOURCE FILES   ****
+      ****   (ONE PATH PER LINE, COVERING COBOL_Programs AND         ****
+      ****   COBOL_Copybooks) AND FOR EVERY LINE IN EVERY FILE       ****
+      ****   WHOSE FIRST NON-BLANK CHARACTER IS AN ASTERISK NOT IN   ****
+      ****   COLUMN 7, WRITES A FLAG TO THE REPORT - CATCHING THE    ****
+      ****   MISTAKE WITH A TEXT SCAN INSTEAD OF A COMPILE-AND-      ****
+      ****   DIAGNOSE CYCLE.                                         ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT LIST-FILE        ASSIGN TO DF30FLST
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-LIST-STATUS.
+
+           SELECT SOURCE-FILE      ASSIGN TO WS-SOURCE-NAME
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-SOURCE-STATUS.
+
+           SELECT REPORT-FILE      ASSIGN TO DF30RPT1
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  LIST-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS LIST-LINE.
+
+       01  LIST-LINE                   PIC X(80).
+
+       FD  SOURCE-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS SOURCE-LINE.
+
+       01  SOURCE-LINE                 PIC X(80).
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS REPORT-LINE.
+
+       01  REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SOURCE-NAME              PIC X(80) VALUE SPACES.
+       01  WS-LIST-STATUS              PIC X(02) VALUE SPACES.
+       01  WS-SOURCE-STATUS            PIC X(02) VALUE SPACES.
+       01  WS-REPORT-STATUS            PIC X(02) VALUE SPACES.
+
+       01  WS-LIST-EOF-FLAG            PIC X(01) VALUE SPACE.
+           88  WS-LIST-EOF             VALUE 'Y'.
+
+       01  WS-SOURCE-EOF-FLAG          PIC X(01) VALUE SPACE.
+           88  WS-SOURCE-EOF           VALUE 'Y'.
+
+       01  WS-LINE-NUMBER               PIC 9(06) VALUE ZERO.
+       01  WS-SCAN-SUB                  PIC 9(02) VALUE ZERO.
+       01  WS-FIRST-NONBLANK-COL        PIC 9(02) VALUE ZERO.
+       01  WS-FLAG-COUNT                PIC 9(06) VALUE ZERO.
+
+       01  WS-REPORT-HEADING.
+           05  FILLER                   PIC X(50) VALUE
+                    'DF30LINT - COMMENT ASTERISK COLUMN AUDIT'.
+           05  FILLER                   PIC X(82) VALUE SPACES.
+
+       01  WS-REPORT-DETAIL.
+           05  FILLER                   PIC X(07) VALUE 'FILE  ='.
+           05  RD-FILE-NAME             PIC X(40).
+           05  FILLER                   PIC X(07) VALUE ' LINE ='.
+           05  RD-LINE-NUMBER           PIC ZZZZZ9.
+           05  FILLER                   PIC X(06) VALUE ' COL =' .
+           05  RD-COLUMN                PIC Z9.
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  FILLER                   PIC X(30) VALUE
+                    'COMMENT ASTERISK NOT IN COL 7'.
+           05  FILLER                   PIC X(21) VALUE SPACES.
+
+       01  WS-REPORT-SUMMARY.
+           05  FILLER                   PIC X(28) VALUE
+                                        'MISPLACED COMMENTS FOUND   ='.
+           05  RS-FLAG-COUNT            PIC ZZZZZ9.
+           05  FILLER                   PIC X(98) VALUE SPACES.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+
+       1000-START-OF-JOB.
+
+           DISPLAY 'DF30LINT START OF JOB' UPON CONSOLE.
+
+       1000-OPEN-FILES.
+
+           OPEN INPUT LIST-FILE.
+
+           IF WS-LIST-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF30LINT LIST OPEN ERROR' UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+           WRITE REPORT-LINE           FROM WS-REPORT-HEADING.
+
+       1000-PROCESS-FILE-LIST.
+
+           PERFORM UNTIL WS-LIST-EOF
+               READ LIST-FILE INTO WS-SOURCE-NAME
+                   AT END
+                       SET WS-LIST-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2000-SCAN-ONE-FILE THRU 2000-EXIT
+               END-READ
+           END-PERFORM.
+
+           CLOSE LIST-FILE.
+
+           MOVE WS-FLAG-COUNT           TO RS-FLAG-COUNT.
+           WRITE REPORT-LINE           FROM WS-REPORT-SUMMARY.
+
+           CLOSE REPORT-FILE.
+
+           GO TO 1000-END-OF-JOB.
+
+       2000-SCAN-ONE-FILE.
+
+           OPEN INPUT SOURCE-FILE.
+
+           IF WS-SOURCE-STATUS NOT = '00'
+               DISPLAY 'DF30LINT SOURCE OPEN ERROR - ' WS-SOURCE-NAME
+                                                       UPON CONSOLE
+               GO TO 2000-EXIT
+           END-IF.
+
+           MOVE SPACE                  TO WS-SOURCE-EOF-FLAG.
+           MOVE ZERO                   TO WS-LINE-NUMBER.
+
+           PERFORM UNTIL WS-SOURCE-EOF
+               READ SOURCE-FILE
+                   AT END
+                       SET WS-SOURCE-EOF TO TRUE
+                   NOT AT END
+                       ADD 1            TO WS-LINE-NUMBER
+                       PERFORM 2100-CHECK-LINE THRU 2100-EXIT
+               END-READ
+           END-PERFORM.
+
+           CLOSE SOURCE-FILE.
+
+       2000-EXIT. EXIT.
+
+       2100-CHECK-LINE.
+
+           MOVE ZERO                   TO WS-FIRST-NONBLANK-COL.
+
+           PERFORM VARYING WS-SCAN-SUB FROM 1 BY 1
+                       UNTIL WS-SCAN-SUB > 80
+                          OR WS-FIRST-NONBLANK-COL NOT = ZERO
+               IF SOURCE-LINE (WS-SCAN-SUB:1) NOT = SPACE
+                   MOVE WS-SCAN-SUB     TO WS-FIRST-NONBLANK-COL
+               END-IF
+           END-PERFORM.
+
+           IF WS-FIRST-NONBLANK-COL = ZERO
+               GO TO 2100-EXIT
+           END-IF.
+
+           IF SOURCE-LINE (WS-FIRST-NONBLANK-COL:1) = '*'
+                   AND WS-FIRST-NONBLANK-COL NOT = 7
+               ADD 1                    TO WS-FLAG-COUNT
+               MOVE WS-SOURCE-NAME      TO RD-FILE-NAME
+               MOVE WS-LINE-NUMBER      TO RD-LINE-NUMBER
+               MOVE WS-FIRST-NONBLANK-COL TO RD-COLUMN
+               WRITE REPORT-LINE        FROM WS-REPORT-DETAIL
+           END-IF.
+
+       2100-EXIT. EXIT.
+
+       1000-END-OF-JOB.
+
+           DISPLAY 'DF30LINT MISPLACED COMMENTS FOUND = ' WS-FLAG-COUNT
+                                                          UPON CONSOLE.
+           DISPLAY 'DF30LINT END OF JOB' UPON CONSOLE.
+
+           GOBACK.
