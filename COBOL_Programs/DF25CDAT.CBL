@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF25CDAT.
+
+      *REMARKS:    BUILDS THE DF25CTRL CONTROL FILE READ BY DF25DATA,
+      *            WITH THE ORIGINAL FOUR EXAMPLE RECORDS.
+
+      *            POPULATES DF25CTRL WITH THE SAME FOUR (LENGTH, DATA)
+      *            EXAMPLE RECORDS DF25DATA USED TO HARD-CODE, SO
+      *            DF25DATA'S ORIGINAL WORKED EXAMPLE STILL RUNS
+      *            UNCHANGED WHEN THIS PROGRAM IS RUN FIRST.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT OUTPUT-FILE      ASSIGN TO DF25CTRL
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS OUTPUT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  OUTPUT-FILE
+           RECORD CONTAINS 82 CHARACTERS
+           DATA RECORD IS OUTPUT-RECORD.
+
+       01  OUTPUT-RECORD.
+           05  OR-LENGTH                PIC 9(02).
+           05  OR-DATA                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  OUTPUT-STATUS               PIC X(02) VALUE SPACES.
+
+       01  WS-DF25-DETAIL-TABLE.
+           05  FILLER                   PIC 9(02) VALUE 20.
+           05  FILLER                   PIC X(80) VALUE 'DF25 RECORD 1'.
+           05  FILLER                   PIC 9(02) VALUE 40.
+           05  FILLER                   PIC X(80) VALUE 'DF25 RECORD 2'.
+           05  FILLER                   PIC 9(02) VALUE 60.
+           05  FILLER                   PIC X(80) VALUE 'DF25 RECORD 3'.
+           05  FILLER                   PIC 9(02) VALUE 80.
+           05  FILLER                   PIC X(80) VALUE 'DF25 RECORD 4'.
+
+       01  WS-DF25-DETAIL-REDEF        REDEFINES WS-DF25-DETAIL-TABLE.
+           05  WS-DF25-ENTRY            OCCURS 4 TIMES.
+               10  WS-DF25-LENGTH       PIC 9(02).
+               10  WS-DF25-DATA         PIC X(80).
+
+       01  WS-SUB                       PIC 9(01) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       1000-START-OF-JOB.
+
+           DISPLAY 'DF25CDAT START OF JOB' UPON CONSOLE.
+
+       1000-OPEN-OUTPUT-FILE.
+
+           OPEN OUTPUT OUTPUT-FILE.
+
+           IF OUTPUT-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF25CDAT OPEN ERROR' UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+       1000-WRITE-OUTPUT-RECORDS.
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 4
+               MOVE WS-DF25-LENGTH (WS-SUB) TO OR-LENGTH
+               MOVE WS-DF25-DATA (WS-SUB)   TO OR-DATA
+               WRITE OUTPUT-RECORD
+               IF OUTPUT-STATUS = '00'
+                   NEXT SENTENCE
+               ELSE
+                   DISPLAY 'DF25CDAT WRITE ERROR ' WS-SUB
+                                                UPON CONSOLE
+                   GO TO 1000-END-OF-JOB
+               END-IF
+           END-PERFORM.
+
+       1000-CLOSE-OUTPUT-FILE.
+
+           CLOSE OUTPUT-FILE.
+
+           IF OUTPUT-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF25CDAT CLOSE ERROR' UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+       1000-END-OF-JOB.
+
+           DISPLAY 'DF25CDAT END OF JOB' UPON CONSOLE.
+
+           GOBACK.
