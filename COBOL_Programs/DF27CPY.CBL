@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF27CPY.
+
+      *REMARKS:    GENERIC INDEXED-TABLE-COPY SUBROUTINE GENERALIZING
+      *            DF27TEST'S RD-XXX-TABLE / RD-YYY-TABLE FIX (SETTING
+      *            THE RECEIVING INDEX FROM THE SOURCE INDEX SO THE
+      *            TWO NEVER DRIFT APART).
+
+      ******************************************************************
+      ****   COPIES LS-ENTRY-COUNT ENTRIES FROM LS-SOURCE-TABLE TO   ****
+      ****   LS-TARGET-TABLE USING A SINGLE SUBSCRIPT (WS-ENTRY-SUB) ****
+      ****   TO ADDRESS BOTH TABLES, SO THE SOURCE AND TARGET        ****
+      ****   POSITIONS CAN NEVER GET OUT OF SYNC THE WAY RD-XXX-SUB  ****
+      ****   AND RD-YYY-SUB DID IN DF27TEST'S ORIGINAL DEFECT.  THE  ****
+      ****   CALLER SUPPLIES A FIELD-MAPPING LIST (SOURCE OFFSET,    ****
+      ****   FIELD LENGTH, TARGET OFFSET WITHIN EACH ENTRY) SO ONE   ****
+      ****   ROUTINE WORKS FOR ANY PAIR OF SAME-ENTRY-COUNT TABLES,  ****
+      ****   NOT JUST RD-XXX-TABLE/RD-YYY-TABLE'S 5 ENTRIES.         ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-ENTRY-SUB                PIC 9(04) VALUE ZERO.
+       01  WS-MAP-SUB                  PIC 9(02) VALUE ZERO.
+       01  WS-SRC-ENTRY-START          PIC 9(08) VALUE ZERO.
+       01  WS-TGT-ENTRY-START          PIC 9(08) VALUE ZERO.
+       01  WS-SRC-POSITION             PIC 9(08) VALUE ZERO.
+       01  WS-TGT-POSITION             PIC 9(08) VALUE ZERO.
+
+       LINKAGE SECTION.
+
+       01  LS-SOURCE-TABLE             PIC X(32000).
+       01  LS-TARGET-TABLE             PIC X(32000).
+
+       01  LS-ENTRY-COUNT              PIC 9(04).
+       01  LS-SOURCE-ENTRY-LENGTH      PIC 9(04).
+       01  LS-TARGET-ENTRY-LENGTH      PIC 9(04).
+
+       01  LS-FIELD-MAP-COUNT          PIC 9(02).
+       01  LS-FIELD-MAP-TABLE.
+           05  LS-FIELD-MAP-ENTRY      OCCURS 1 TO 20 TIMES
+                                       DEPENDING ON LS-FIELD-MAP-COUNT.
+               10  LS-SOURCE-OFFSET    PIC 9(04).
+               10  LS-FIELD-LENGTH     PIC 9(04).
+               10  LS-TARGET-OFFSET    PIC 9(04).
+
+       01  LS-RETURN-CODE              PIC X(02).
+
+       PROCEDURE DIVISION             USING LS-SOURCE-TABLE
+                                            LS-TARGET-TABLE
+                                            LS-ENTRY-COUNT
+                                            LS-SOURCE-ENTRY-LENGTH
+                                            LS-TARGET-ENTRY-LENGTH
+                                            LS-FIELD-MAP-COUNT
+                                            LS-FIELD-MAP-TABLE
+                                            LS-RETURN-CODE.
+
+       1000-COPY-TABLE.
+
+           MOVE '00'                   TO LS-RETURN-CODE.
+
+           IF LS-ENTRY-COUNT = ZERO OR LS-FIELD-MAP-COUNT = ZERO
+               MOVE '04'                TO LS-RETURN-CODE
+               GOBACK
+           END-IF.
+
+           PERFORM VARYING WS-ENTRY-SUB FROM 1 BY 1
+                       UNTIL WS-ENTRY-SUB > LS-ENTRY-COUNT
+               COMPUTE WS-SRC-ENTRY-START =
+                   ((WS-ENTRY-SUB - 1) * LS-SOURCE-ENTRY-LENGTH) + 1
+               COMPUTE WS-TGT-ENTRY-START =
+                   ((WS-ENTRY-SUB - 1) * LS-TARGET-ENTRY-LENGTH) + 1
+               PERFORM 2000-COPY-MAPPED-FIELDS
+           END-PERFORM.
+
+           GOBACK.
+
+       2000-COPY-MAPPED-FIELDS.
+
+           PERFORM VARYING WS-MAP-SUB FROM 1 BY 1
+                       UNTIL WS-MAP-SUB > LS-FIELD-MAP-COUNT
+               COMPUTE WS-SRC-POSITION =
+                   WS-SRC-ENTRY-START +
+                   LS-SOURCE-OFFSET (WS-MAP-SUB) - 1
+               COMPUTE WS-TGT-POSITION =
+                   WS-TGT-ENTRY-START +
+                   LS-TARGET-OFFSET (WS-MAP-SUB) - 1
+      **** LS-FIELD-MAP-TABLE IS AN UNVALIDATED CALLER-SUPPLIED
+      **** LINKAGE PARAMETER, SO THE COMPUTED POSITION PLUS FIELD
+      **** LENGTH MUST STAY WITHIN THE 32000-BYTE TABLES BEFORE THE
+      **** REFERENCE-MODIFIED MOVE, THE SAME BOUNDS-CHECK-BEFORE-USE
+      **** DISCIPLINE USED FOR ODO-DRIVEN TABLE WRITES THROUGHOUT
+      **** THIS PROGRAM.
+               IF WS-SRC-POSITION > ZERO
+                  AND WS-TGT-POSITION > ZERO
+                  AND WS-SRC-POSITION + LS-FIELD-LENGTH (WS-MAP-SUB)
+                                                  - 1 <= 32000
+                  AND WS-TGT-POSITION + LS-FIELD-LENGTH (WS-MAP-SUB)
+                                                  - 1 <= 32000
+                   MOVE LS-SOURCE-TABLE (WS-SRC-POSITION :
+                                    LS-FIELD-LENGTH (WS-MAP-SUB))
+                       TO LS-TARGET-TABLE (WS-TGT-POSITION :
+                                    LS-FIELD-LENGTH (WS-MAP-SUB))
+               ELSE
+                   MOVE '05'             TO LS-RETURN-CODE
+               END-IF
+           END-PERFORM.
