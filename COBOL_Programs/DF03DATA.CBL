@@ -4,6 +4,14 @@
 
       *REMARKS:    COBOL SOURCE CODE FOR SNIPPLET 03 TEST DATA
 
+      *            UPDATED TO LOAD DF03FILE AS A REAL
+      *            CUSTOMER MASTER (CUSTOMER NUMBER/NAME/STATUS, VIA
+      *            THE DF03CUST COPYBOOK) INSTEAD OF FIVE LITERAL
+      *            "DF03 RECORD n" ROWS.
+
+      *            EXTENDED TO CALL THE SHARED
+      *            DFSTCHK STATUS-CHECK ROUTINE - SEE DFSTCHK.CBL.
+
        ENVIRONMENT DIVISION.
 
        INPUT-OUTPUT SECTION.
@@ -33,11 +41,49 @@
 
        01  OUTPUT-STATUS                PIC X(02) VALUE SPACES.
 
-       01  WS-DF03-RECORD-1             PIC X(80) VALUE 'DF03 RECORD 1'.
-       01  WS-DF03-RECORD-2             PIC X(80) VALUE 'DF03 RECORD 2'.
-       01  WS-DF03-RECORD-3             PIC X(80) VALUE 'DF03 RECORD 3'.
-       01  WS-DF03-RECORD-4             PIC X(80) VALUE 'DF03 RECORD 4'.
-       01  WS-DF03-RECORD-5             PIC X(80) VALUE 'DF03 RECORD 5'.
+       01  WS-DF03-CUSTOMERS.
+           05  FILLER.
+               10  FILLER               PIC X(10) VALUE '0000000001'.
+               10  FILLER               PIC X(03) VALUE SPACES.
+               10  FILLER               PIC X(40) VALUE
+                                        'ACME BUILDING SUPPLY'.
+               10  FILLER               PIC X(01) VALUE 'A'.
+               10  FILLER               PIC X(26) VALUE SPACES.
+           05  FILLER.
+               10  FILLER               PIC X(10) VALUE '0000000002'.
+               10  FILLER               PIC X(03) VALUE SPACES.
+               10  FILLER               PIC X(40) VALUE
+                                        'BAKER DISTRIBUTION CO'.
+               10  FILLER               PIC X(01) VALUE 'A'.
+               10  FILLER               PIC X(26) VALUE SPACES.
+           05  FILLER.
+               10  FILLER               PIC X(10) VALUE '0000000003'.
+               10  FILLER               PIC X(03) VALUE SPACES.
+               10  FILLER               PIC X(40) VALUE
+                                        'CARTER RETAIL GROUP'.
+               10  FILLER               PIC X(01) VALUE 'I'.
+               10  FILLER               PIC X(26) VALUE SPACES.
+           05  FILLER.
+               10  FILLER               PIC X(10) VALUE '0000000004'.
+               10  FILLER               PIC X(03) VALUE SPACES.
+               10  FILLER               PIC X(40) VALUE
+                                        'DAVIS WHOLESALE INC'.
+               10  FILLER               PIC X(01) VALUE 'A'.
+               10  FILLER               PIC X(26) VALUE SPACES.
+           05  FILLER.
+               10  FILLER               PIC X(10) VALUE '0000000005'.
+               10  FILLER               PIC X(03) VALUE SPACES.
+               10  FILLER               PIC X(40) VALUE
+                                        'EATON HARDWARE LLC'.
+               10  FILLER               PIC X(01) VALUE 'A'.
+               10  FILLER               PIC X(26) VALUE SPACES.
+
+       01  WS-CUSTOMER-TABLE            REDEFINES WS-DF03-CUSTOMERS.
+           05  WS-CUSTOMER-DATA         PIC X(80) OCCURS 5 TIMES.
+
+       01  WS-SUB                       PIC 9(01) VALUE ZERO.
+
+       COPY DFSTAT.
 
        PROCEDURE DIVISION.
 
@@ -49,67 +95,39 @@
 
            OPEN OUTPUT OUTPUT-FILE.
 
-           IF OUTPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF03DATA OPEN ERROR' UPON CONSOLE
-               GO TO 1000-END-OF-JOB
-           END-IF.
-
-       1000-WRITE-OUTPUT-RECORDS.
+           MOVE 'DF03DATA'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'OPEN'                  TO DFSTAT-OPERATION.
+           MOVE OUTPUT-STATUS           TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
 
-           WRITE OUTPUT-RECORD    FROM WS-DF03-RECORD-1.
-
-           IF OUTPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF03DATA WRITE ERROR 1' UPON CONSOLE
-               GO TO 1000-END-OF-JOB.
-
-           WRITE OUTPUT-RECORD    FROM WS-DF03-RECORD-2.
-
-           IF OUTPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF03DATA WRITE ERROR 2' UPON CONSOLE
+           IF DFSTAT-STATUS-NOTOK
                GO TO 1000-END-OF-JOB
            END-IF.
 
-           WRITE OUTPUT-RECORD    FROM WS-DF03-RECORD-3.
-
-           IF OUTPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF03DATA WRITE ERROR 3' UPON CONSOLE
-               GO TO 1000-END-OF-JOB
-           END-IF.
-
-           WRITE OUTPUT-RECORD    FROM WS-DF03-RECORD-4.
-
-           IF OUTPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF03DATA WRITE ERROR 4' UPON CONSOLE
-               GO TO 1000-END-OF-JOB
-           END-IF.
+       1000-WRITE-OUTPUT-RECORDS.
 
-           WRITE OUTPUT-RECORD    FROM WS-DF03-RECORD-5.
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 5
+               MOVE WS-CUSTOMER-DATA (WS-SUB) TO OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               MOVE 'DF03DATA'          TO DFSTAT-PROGRAM-ID
+               MOVE 'WRITE'             TO DFSTAT-OPERATION
+               MOVE OUTPUT-STATUS       TO DFSTAT-STATUS-CODE
+               CALL 'DFSTCHK'          USING DFSTAT-CONTROL-RECORD
+               IF DFSTAT-STATUS-NOTOK
+                   GO TO 1000-END-OF-JOB
+               END-IF
+           END-PERFORM.
 
-           IF OUTPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF03DATA WRITE ERROR 5' UPON CONSOLE
-               GO TO 1000-END-OF-JOB
-           END-IF.
-
-          1000-CLOSE-OUTPUT-FILE.
+       1000-CLOSE-OUTPUT-FILE.
 
            CLOSE OUTPUT-FILE.
 
-           IF OUTPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF03DATA CLOSE ERROR' UPON CONSOLE
+           MOVE 'DF03DATA'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'CLOSE'                 TO DFSTAT-OPERATION.
+           MOVE OUTPUT-STATUS           TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
                GO TO 1000-END-OF-JOB
            END-IF.
 
@@ -118,4 +136,3 @@
            DISPLAY 'DF03DATA END OF JOB' UPON CONSOLE.
 
            GOBACK.
-
\ No newline at end of file
