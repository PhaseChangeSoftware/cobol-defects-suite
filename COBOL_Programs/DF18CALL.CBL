@@ -18,7 +18,13 @@
 
        01  WS-ADDRESS                  PIC 9(04)  VALUE 1001   COMP.
        01  WS-VARIABLE                 PIC X(08)  VALUE 'LENGTH 8'.
-       
+
+       01  WS-TRACE-PROGRAM-NAME       PIC X(08)  VALUE 'DF18TEST'.
+       01  WS-TRACE-POINT-BEFORE       PIC X(06)  VALUE 'BEFORE'.
+       01  WS-TRACE-POINT-AFTER        PIC X(06)  VALUE 'AFTER '.
+
+       COPY DF18TRC.
+
        PROCEDURE DIVISION.
 
        1000-START-OF-JOB.
@@ -26,18 +32,37 @@
            DISPLAY 'DF18CALL START OF JOB' UPON CONSOLE.
 
        1000-DISPLAY-CALLER-PARMS.
-           
+
             DISPLAY 'DF18CALL WS-ADDRESS = ' WS-ADDRESS
                                              UPON CONSOLE.
-           
+
            DISPLAY 'DF18CALL WS-VARIABLE = ' WS-VARIABLE
                                              UPON CONSOLE.
+
+       1000-TRACE-BEFORE-CALL.
+
+           PERFORM 2000-BUILD-TRACE-PARMS.
+
+           CALL 'DF18TRAC'       USING WS-TRACE-PROGRAM-NAME
+                                       WS-TRACE-POINT-BEFORE
+                                       DF18-TRACE-PARM-COUNT
+                                       DF18-TRACE-PARM-TABLE.
+
        1000-CALL-DF18TEST.
 
            CALL 'DF18TEST'       USING WS-ADDRESS
                                        WS-VARIABLE.
 
-        1000-DISPLAY-RETURN-PARMS.
+       1000-TRACE-AFTER-CALL.
+
+           PERFORM 2000-BUILD-TRACE-PARMS.
+
+           CALL 'DF18TRAC'       USING WS-TRACE-PROGRAM-NAME
+                                       WS-TRACE-POINT-AFTER
+                                       DF18-TRACE-PARM-COUNT
+                                       DF18-TRACE-PARM-TABLE.
+
+       1000-DISPLAY-RETURN-PARMS.
            
            DISPLAY 'DF18CALL WS-ADDRESS = '  WS-ADDRESS
                                              UPON CONSOLE.
@@ -47,4 +72,12 @@
            DISPLAY 'DF18CALL END OF JOB' UPON CONSOLE.
 
            GOBACK.
+
+       2000-BUILD-TRACE-PARMS.
+
+           MOVE 2                      TO DF18-TRACE-PARM-COUNT.
+           MOVE 'WS-ADDRESS'           TO DF18-TRACE-PARM-NAME (1).
+           MOVE WS-ADDRESS             TO DF18-TRACE-PARM-VALUE (1).
+           MOVE 'WS-VARIABLE'          TO DF18-TRACE-PARM-NAME (2).
+           MOVE WS-VARIABLE            TO DF18-TRACE-PARM-VALUE (2).
 
\ No newline at end of file
