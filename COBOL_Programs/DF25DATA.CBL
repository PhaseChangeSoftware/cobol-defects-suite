@@ -4,40 +4,46 @@
 
       *REMARKS:    COBOL SOURCE CODE FOR SNIPPLET 22 TEST DATA
 
+      *            REWRITTEN - THE FOUR WS-DF25-RECORD-n
+      *            LITERALS AND THE DF25FIL1 FD MOVED OUT OF THIS
+      *            PROGRAM.  DF25DATA NOW JUST READS A LIST OF (LENGTH,
+      *            DATA) PAIRS FROM THE DF25CTRL CONTROL FILE AND CALLS
+      *            THE SHARED DF25WRT SUBROUTINE ONCE PER PAIR - SEE
+      *            DF25REC.CPY AND DF25WRT.CBL.  DF25CDAT.CBL BUILDS
+      *            DF25CTRL WITH THE ORIGINAL FOUR EXAMPLE RECORDS SO
+      *            THE ORIGINAL WORKED EXAMPLE STILL RUNS BY DEFAULT.
+
        ENVIRONMENT DIVISION.
 
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
 
-           SELECT OUTPUT-FILE      ASSIGN TO DF25FIL1
-                                   FILE STATUS IS OUTPUT-STATUS.
+           SELECT CONTROL-FILE     ASSIGN TO DF25CTRL
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS CONTROL-STATUS.
 
        DATA DIVISION.
 
        FILE SECTION.
 
-       FD  OUTPUT-FILE
-           RECORD IS VARYING IN SIZE
-           FROM 20 TO 80 CHARACTERS
-           DEPENDING ON WS-OUTPUT-RECSIZE
-           DATA RECORD IS OUTPUT-RECORD.
-
-       01  OUTPUT-RECORD.
+       FD  CONTROL-FILE
+           RECORD CONTAINS 82 CHARACTERS
+           DATA RECORD IS CONTROL-RECORD.
 
-           05  OUTPUT-RECORD-DATA      PIC X(01)
-                                       OCCURS 20 TO 80 TIMES
-                                       DEPENDING ON WS-OUTPUT-RECSIZE.
+       01  CONTROL-RECORD.
+           05  CR-LENGTH                PIC 9(02).
+           05  CR-DATA                  PIC X(80).
 
        WORKING-STORAGE SECTION.
 
-       01  OUTPUT-STATUS               PIC X(02) VALUE SPACES.
-       01  WS-OUTPUT-RECSIZE           PIC 9(08) VALUE ZERO COMP.
+       01  CONTROL-STATUS              PIC X(02) VALUE SPACES.
+
+       01  WS-CONTROL-FLAG             PIC X(01) VALUE SPACE.
+           88  WS-CONTROL-EOF              VALUE 'Y'.
 
-       01  WS-DF25-RECORD-1            PIC X(20) VALUE 'DF25 RECORD 1'.
-       01  WS-DF25-RECORD-2            PIC X(40) VALUE 'DF25 RECORD 2'.
-       01  WS-DF25-RECORD-3            PIC X(60) VALUE 'DF25 RECORD 3'.
-       01  WS-DF25-RECORD-4            PIC X(80) VALUE 'DF25 RECORD 4'.
+       COPY DF25REC.
+       COPY DFSTAT.
 
        PROCEDURE DIVISION.
 
@@ -45,69 +51,73 @@
 
            DISPLAY 'DF25DATA START OF JOB' UPON CONSOLE.
 
-       1000-OPEN-OUTPUT-FILE.
+       1000-OPEN-CONTROL-FILE.
 
-           OPEN OUTPUT OUTPUT-FILE.
+           OPEN INPUT CONTROL-FILE.
 
-           IF OUTPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF25DATA OPEN ERROR' UPON CONSOLE
+           MOVE 'DF25DATA'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'OPEN'                  TO DFSTAT-OPERATION.
+           MOVE CONTROL-STATUS          TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
                GO TO 1000-END-OF-JOB
            END-IF.
 
-       1000-WRITE-OUTPUT-RECORDS.
-
-           MOVE 20                     TO WS-OUTPUT-RECSIZE
-           WRITE OUTPUT-RECORD         FROM WS-DF25-RECORD-1.
-
-           IF OUTPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF25DATA WRITE ERROR 1' UPON CONSOLE
-               GO TO 1000-END-OF-JOB.
-
-           MOVE 40                     TO WS-OUTPUT-RECSIZE
-           WRITE OUTPUT-RECORD         FROM WS-DF25-RECORD-2.
-
-           IF OUTPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF25DATA WRITE ERROR 2' UPON CONSOLE
-               GO TO 1000-END-OF-JOB.
+       1000-OPEN-OUTPUT-FILE.
 
-           MOVE 60                     TO WS-OUTPUT-RECSIZE
-           WRITE OUTPUT-RECORD         FROM WS-DF25-RECORD-3.
+           SET DF25REC-ACTION-OPEN     TO TRUE.
+           CALL 'DF25WRT'              USING DF25REC-CONTROL-RECORD.
 
-           IF OUTPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF25DATA WRITE ERROR 3' UPON CONSOLE
-               GO TO 1000-END-OF-JOB.
+           IF DF25REC-RETURN-CODE NOT = '00'
+               DISPLAY 'DF25DATA OPEN ERROR' UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
 
-           MOVE 80                     TO WS-OUTPUT-RECSIZE
-           WRITE OUTPUT-RECORD         FROM WS-DF25-RECORD-4.
+       1000-WRITE-OUTPUT-RECORDS.
 
-           IF OUTPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF25DATA WRITE ERROR 4' UPON CONSOLE
-               GO TO 1000-END-OF-JOB.
+           PERFORM UNTIL WS-CONTROL-EOF
+               READ CONTROL-FILE
+                   AT END
+                       SET WS-CONTROL-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2000-WRITE-ONE-RECORD
+               END-READ
+           END-PERFORM.
 
        1000-CLOSE-OUTPUT-FILE.
 
-           CLOSE OUTPUT-FILE.
+           SET DF25REC-ACTION-CLOSE    TO TRUE.
+           CALL 'DF25WRT'              USING DF25REC-CONTROL-RECORD.
 
-           IF OUTPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
+           IF DF25REC-RETURN-CODE NOT = '00'
                DISPLAY 'DF25DATA CLOSE ERROR' UPON CONSOLE
                GO TO 1000-END-OF-JOB
            END-IF.
 
+       1000-CLOSE-CONTROL-FILE.
+
+           CLOSE CONTROL-FILE.
+
+           MOVE 'DF25DATA'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'CLOSE'                 TO DFSTAT-OPERATION.
+           MOVE CONTROL-STATUS          TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
        1000-END-OF-JOB.
 
            DISPLAY 'DF25DATA END OF JOB' UPON CONSOLE.
 
            GOBACK.
-
\ No newline at end of file
+
+       2000-WRITE-ONE-RECORD.
+
+           SET DF25REC-ACTION-WRITE    TO TRUE.
+           MOVE CR-LENGTH               TO DF25REC-LENGTH.
+           MOVE CR-DATA                 TO DF25REC-DATA.
+
+           CALL 'DF25WRT'              USING DF25REC-CONTROL-RECORD.
+
+           IF DF25REC-RETURN-CODE NOT = '00'
+               DISPLAY 'DF25DATA WRITE ERROR' UPON CONSOLE
+           END-IF.
