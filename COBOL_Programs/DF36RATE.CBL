@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF36RATE.
+
+      *REMARKS:    MULTI-RATE COMPUTE ROUNDED MODULE GENERALIZING
+      *            DF36TEST'S DIVIDE-BEFORE-MULTIPLY FIX.
+
+      ******************************************************************
+      ****   DF36TEST'S FIX REORDERED A ROUNDED COMPUTE SO THE       ****
+      ****   NUMERATOR IS MULTIPLIED BEFORE THE DIVISION HAPPENS,    ****
+      ****   AVOIDING INTERMEDIATE-RESULT TRUNCATION IN A COMP-3     ****
+      ****   RESULT FIELD.  THIS SUBROUTINE ENFORCES THAT ORDER IN   ****
+      ****   ONE PLACE: IT ALWAYS COMPUTES THE ADJUSTED NUMERATOR    ****
+      ****   AND ADJUSTED DENOMINATOR AS SEPARATE STEPS BEFORE THE   ****
+      ****   FINAL DIVISION, AND LETS THE CALLER CHOOSE ROUNDED OR   ****
+      ****   TRUNCATED RESULT ARITHMETIC, SO THE "COMPUTE ORDER      ****
+      ****   MATTERS" LESSON CAN'T BE RE-BROKEN BY A NEW CALLER.     ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-ADJUSTED-NUMERATOR       PIC S9(16)V99  VALUE ZERO.
+       01  WS-ADJUSTED-DENOMINATOR     PIC S9(16)V99  VALUE ZERO.
+
+       LINKAGE SECTION.
+
+       01  LS-NUMERATOR-VALUE          PIC S9(14)V99.
+       01  LS-NUMERATOR-MULTIPLIER     PIC S9(05)V99.
+       01  LS-DENOMINATOR-VALUE        PIC S9(14)V99.
+       01  LS-DENOMINATOR-ADJUSTMENT   PIC S9(14)V99.
+       01  LS-ROUND-MODE               PIC X(01).
+           88  LS-ROUND-MODE-ROUNDED       VALUE 'R'.
+           88  LS-ROUND-MODE-TRUNCATED     VALUE 'T'.
+
+       01  LS-RESULT-RATE               PIC S9(03)V99 USAGE COMP-3.
+       01  LS-RETURN-CODE                PIC X(02).
+
+       PROCEDURE DIVISION             USING LS-NUMERATOR-VALUE
+                                            LS-NUMERATOR-MULTIPLIER
+                                            LS-DENOMINATOR-VALUE
+                                            LS-DENOMINATOR-ADJUSTMENT
+                                            LS-ROUND-MODE
+                                            LS-RESULT-RATE
+                                            LS-RETURN-CODE.
+
+       1000-COMPUTE-RATE.
+
+           MOVE '00'                   TO LS-RETURN-CODE.
+           MOVE ZERO                   TO LS-RESULT-RATE.
+
+      **** MULTIPLY BEFORE DIVIDE, ALWAYS - THE ORDER DF36TEST'S FIX
+      **** DEPENDS ON, ENFORCED HERE AS TWO SEPARATE COMPUTE STEPS
+      **** RATHER THAN LEFT TO EACH CALLER'S OWN COMPUTE STATEMENT.
+           COMPUTE WS-ADJUSTED-NUMERATOR =
+                       LS-NUMERATOR-VALUE * LS-NUMERATOR-MULTIPLIER.
+
+           COMPUTE WS-ADJUSTED-DENOMINATOR =
+                       LS-DENOMINATOR-VALUE - LS-DENOMINATOR-ADJUSTMENT.
+
+           IF WS-ADJUSTED-DENOMINATOR = ZERO
+               MOVE '90'                TO LS-RETURN-CODE
+               GO TO 1000-EXIT
+           END-IF.
+
+           IF LS-ROUND-MODE-ROUNDED
+               COMPUTE LS-RESULT-RATE ROUNDED =
+                     WS-ADJUSTED-NUMERATOR / WS-ADJUSTED-DENOMINATOR
+           ELSE
+               COMPUTE LS-RESULT-RATE =
+                     WS-ADJUSTED-NUMERATOR / WS-ADJUSTED-DENOMINATOR
+           END-IF.
+
+       1000-EXIT.
+
+           GOBACK.
