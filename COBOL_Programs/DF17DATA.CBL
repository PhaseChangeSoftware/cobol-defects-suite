@@ -4,6 +4,9 @@
 
       *REMARKS:    COBOL SOURCE CODE FOR SNIPPLET 17 TEST DATA
 
+      *            EXTENDED TO CALL THE SHARED
+      *            DFSTCHK STATUS-CHECK ROUTINE - SEE DFSTCHK.CBL.
+
        ENVIRONMENT DIVISION.
 
        INPUT-OUTPUT SECTION.
@@ -34,6 +37,8 @@
        01  WS-DF17-RECORD-4            PIC X(80) VALUE 'DF17 RECORD 4'.
        01  WS-DF17-RECORD-5            PIC X(80) VALUE 'DF17 RECORD 5'.
 
+       COPY DFSTAT.
+
        PROCEDURE DIVISION.
 
        1000-START-OF-JOB.
@@ -44,10 +49,12 @@
 
            OPEN OUTPUT OUTPUT-FILE.
 
-           IF OUTPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF17DATA OPEN ERROR' UPON CONSOLE
+           MOVE 'DF17DATA'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'OPEN'                  TO DFSTAT-OPERATION.
+           MOVE OUTPUT-STATUS           TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
                GO TO 1000-END-OF-JOB
            END-IF.
 
@@ -55,52 +62,64 @@
 
            WRITE OUTPUT-RECORD         FROM WS-DF17-RECORD-1.
 
-           IF OUTPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF17DATA WRITE ERROR 1' UPON CONSOLE
+           MOVE 'DF17DATA'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'WRITE'                 TO DFSTAT-OPERATION.
+           MOVE OUTPUT-STATUS           TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
                GO TO 1000-END-OF-JOB.
-           
+
            WRITE OUTPUT-RECORD         FROM WS-DF17-RECORD-2.
 
-           IF OUTPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF17DATA WRITE ERROR 2' UPON CONSOLE
+           MOVE 'DF17DATA'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'WRITE'                 TO DFSTAT-OPERATION.
+           MOVE OUTPUT-STATUS           TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
                GO TO 1000-END-OF-JOB.
-           
+
            WRITE OUTPUT-RECORD         FROM WS-DF17-RECORD-3.
 
-           IF OUTPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF17DATA WRITE ERROR 3' UPON CONSOLE
+           MOVE 'DF17DATA'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'WRITE'                 TO DFSTAT-OPERATION.
+           MOVE OUTPUT-STATUS           TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
                GO TO 1000-END-OF-JOB.
-           
+
            WRITE OUTPUT-RECORD         FROM WS-DF17-RECORD-4.
 
-           IF OUTPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF17DATA WRITE ERROR 4' UPON CONSOLE
+           MOVE 'DF17DATA'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'WRITE'                 TO DFSTAT-OPERATION.
+           MOVE OUTPUT-STATUS           TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
                GO TO 1000-END-OF-JOB.
-           
+
            WRITE OUTPUT-RECORD         FROM WS-DF17-RECORD-5.
 
-           IF OUTPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF17DATA WRITE ERROR 5' UPON CONSOLE
+           MOVE 'DF17DATA'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'WRITE'                 TO DFSTAT-OPERATION.
+           MOVE OUTPUT-STATUS           TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
                GO TO 1000-END-OF-JOB.
-           
+
        1000-CLOSE-OUTPUT-FILE.
 
            CLOSE OUTPUT-FILE.
 
-           IF OUTPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF17DATA CLOSE ERROR' UPON CONSOLE
+           MOVE 'DF17DATA'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'CLOSE'                 TO DFSTAT-OPERATION.
+           MOVE OUTPUT-STATUS           TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
                GO TO 1000-END-OF-JOB
            END-IF.
 
