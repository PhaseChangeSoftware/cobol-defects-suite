@@ -9,6 +9,25 @@
       ****    (CAUSED BY OUTPUT RECORD DATA NO LONGER AVAILABLE)    ****
       ******************************************************************
 
+      ******************************************************************
+      ****   SAVE-AREA CONVENTION.  ANY FIELD THAT                  ****
+      ****   MUST BE REFERENCED AFTER A WRITE IS TO BE COPIED, IN A  ****
+      ****   DEDICATED "SAVE" PARAGRAPH RUN JUST BEFORE THE WRITE,   ****
+      ****   INTO A WORKING-STORAGE HOLDING AREA - THE FD RECORD     ****
+      ****   ITSELF IS NEVER TO BE REFERENCED AFTER THE WRITE THAT   ****
+      ****   CREATED IT, SINCE ITS CONTENTS ARE NOT DEPENDABLE ONCE  ****
+      ****   THE WRITE HAS EXECUTED.  ALL SUBSEQUENT DISPLAYS, MOVES ****
+      ****   OR COMPARISONS AGAINST "WHAT WAS JUST WRITTEN" MUST USE ****
+      ****   THE HOLDING AREA, NOT THE FD RECORD.                    ****
+      ******************************************************************
+
+      *            EXTENDED WITH CHECKPOINT/RESTART -
+      *            SEE DFCKPTWR.CBL.  AT START-OF-JOB THE PRIOR
+      *            CHECKPOINT (IF ANY) IS READ AND THAT MANY INPUT
+      *            RECORDS ARE SKIPPED BEFORE NORMAL PROCESSING
+      *            RESUMES; A NEW CHECKPOINT IS WRITTEN AFTER EVERY
+      *            OUTPUT RECORD AND MARKED COMPLETE AT END-OF-JOB.
+
        ENVIRONMENT DIVISION.
 
        INPUT-OUTPUT SECTION.
@@ -58,7 +77,12 @@
        01  WS-OUTPUT-STATUS            PIC X(02) VALUE SPACES.
        01  WS-OUTPUT-RECSIZE           PIC 9(08) VALUE ZERO COMP.
        01  WS-OUTPUT-RECORD            PIC X(80) VALUE SPACES.
-       
+
+       01  WS-RECORD-COUNT              PIC 9(09) VALUE ZERO.
+       01  WS-SKIP-COUNT                PIC 9(09) VALUE ZERO.
+
+       COPY DFCKPT.
+
        PROCEDURE DIVISION.
 
        1000-START-OF-JOB.
@@ -78,7 +102,13 @@
 
        1000-OPEN-OUTPUT-FILE.
 
-           OPEN OUTPUT OUTPUT-FILE.
+           PERFORM 5000-READ-CHECKPOINT.
+
+           IF DFCKPT-FOUND-YES
+               OPEN EXTEND OUTPUT-FILE
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+           END-IF.
 
            IF WS-OUTPUT-STATUS = '00'
                NEXT SENTENCE
@@ -87,6 +117,12 @@
                GO TO 1000-END-OF-JOB
            END-IF.
 
+           IF DFCKPT-FOUND-YES
+               DISPLAY 'DF25TEST RESTARTING AFTER RECORD = '
+                                   WS-SKIP-COUNT UPON CONSOLE
+               PERFORM 5100-SKIP-PROCESSED-RECORDS
+           END-IF.
+
        1000-READ-INPUT-FILE.
 
       **** BEFORE CODE BEGINS (PROBLEM)
@@ -109,15 +145,15 @@
            END-IF.
 
        1000-WRITE-OUTPUT-FILE.
-      
-      **** BEFORE CODE BEGINS (PROBLEM)    
+
+      **** BEFORE CODE BEGINS (PROBLEM)
       **** WRITE OUTPUT-RECORD      FROM INPUT-RECORD.
       **** MOVE OUTPUT-RECORD TO ....    [OUTPUT RECORD NOT AVAILABLE]
       **** BEFORE CODE ENDS (PROBLEM)
 
       **** AFTER CODE BEGINS (CORRECT)
-           MOVE WS-INPUT-RECSIZE       TO WS-OUTPUT-RECSIZE.
-           MOVE WS-INPUT-RECORD        TO WS-OUTPUT-RECORD.
+           PERFORM 2000-SAVE-OUTPUT-RECORD.
+
            WRITE OUTPUT-RECORD       FROM WS-OUTPUT-RECORD.
 
            IF WS-OUTPUT-STATUS = '00'
@@ -130,7 +166,10 @@
       
            DISPLAY 'DF25TEST OUTPUT RECORD = ' WS-OUTPUT-RECORD
                                                UPON CONSOLE.
-      
+
+           ADD 1                        TO WS-RECORD-COUNT.
+           PERFORM 5200-WRITE-CHECKPOINT.
+
            GO TO 1000-READ-INPUT-FILE.
 
        1000-CLOSE-INPUT-FILE.
@@ -155,9 +194,54 @@
                GO TO 1000-END-OF-JOB
            END-IF.
 
+           SET DFCKPT-COMPLETE          TO TRUE.
+           PERFORM 5200-WRITE-CHECKPOINT.
+
        1000-END-OF-JOB.
 
            DISPLAY 'DF25TEST END OF JOB' UPON CONSOLE.
 
            GOBACK.
+
+       5000-READ-CHECKPOINT.
+
+           MOVE 'DF25TEST'              TO DFCKPT-PROGRAM-ID.
+           SET DFCKPT-ACTION-READ       TO TRUE.
+
+           CALL 'DFCKPTWR'             USING DFCKPT-CONTROL-RECORD.
+
+           IF DFCKPT-FOUND-YES
+               MOVE DFCKPT-LAST-RECORD-NUM TO WS-SKIP-COUNT
+               MOVE DFCKPT-LAST-RECORD-NUM TO WS-RECORD-COUNT
+           END-IF.
+
+       5100-SKIP-PROCESSED-RECORDS.
+
+           PERFORM WS-SKIP-COUNT TIMES
+               READ INPUT-FILE INTO WS-INPUT-RECORD
+                   AT END
+                       GO TO 1000-CLOSE-INPUT-FILE
+               END-READ
+           END-PERFORM.
+
+       5200-WRITE-CHECKPOINT.
+
+           MOVE 'DF25TEST'              TO DFCKPT-PROGRAM-ID.
+           MOVE WS-RECORD-COUNT         TO DFCKPT-LAST-RECORD-NUM.
+           SET DFCKPT-ACTION-WRITE      TO TRUE.
+
+           IF NOT DFCKPT-COMPLETE
+               SET DFCKPT-INCOMPLETE    TO TRUE
+           END-IF.
+
+           CALL 'DFCKPTWR'             USING DFCKPT-CONTROL-RECORD.
+
+      **** SAVE-AREA PARAGRAPH.  CAPTURES EVERY FIELD
+      **** THAT 1000-WRITE-OUTPUT-FILE NEEDS AFTER THE WRITE (THE
+      **** DISPLAY OF WS-OUTPUT-RECORD BELOW) INTO WORKING STORAGE
+      **** BEFORE THE WRITE EXECUTES.
+       2000-SAVE-OUTPUT-RECORD.
+
+           MOVE WS-INPUT-RECSIZE       TO WS-OUTPUT-RECSIZE.
+           MOVE WS-INPUT-RECORD        TO WS-OUTPUT-RECORD.
 
\ No newline at end of file
