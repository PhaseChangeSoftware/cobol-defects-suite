@@ -8,7 +8,17 @@
       ****    SOC-4 ABEND WHEN READING VARIABLE-LENGTH RECORDS      ****
       ****   (CAUSED BY NOT READING RECORDS INTO WORKING STORAGE)   ****
       ******************************************************************
-       
+
+      *            EXTENDED WITH CHECKPOINT/RESTART -
+      *            SEE DFCKPTWR.CBL.  AT START-OF-JOB THE PRIOR
+      *            CHECKPOINT (IF ANY) IS READ AND THAT MANY INPUT
+      *            RECORDS ARE SKIPPED BEFORE NORMAL PROCESSING
+      *            RESUMES; A NEW CHECKPOINT IS WRITTEN AFTER EVERY
+      *            RECORD AND MARKED COMPLETE AT END-OF-JOB.
+
+      *            EXTENDED TO CALL THE SHARED
+      *            DFSTCHK STATUS-CHECK ROUTINE - SEE DFSTCHK.CBL.
+
        ENVIRONMENT DIVISION.
 
        INPUT-OUTPUT SECTION.
@@ -40,6 +50,12 @@
        01  WS-INPUT-RECSIZE            PIC 9(08) VALUE ZERO COMP.
        01  WS-INPUT-RECORD             PIC X(80) VALUE SPACES.
 
+       01  WS-RECORD-COUNT              PIC 9(09) VALUE ZERO.
+       01  WS-SKIP-COUNT                PIC 9(09) VALUE ZERO.
+
+       COPY DFCKPT.
+       COPY DFSTAT.
+
        PROCEDURE DIVISION.
 
        1000-START-OF-JOB.
@@ -50,13 +66,23 @@
 
            OPEN INPUT INPUT-FILE.
 
-           IF WS-INPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF22TEST OPEN ERROR' UPON CONSOLE        
+           MOVE 'DF22TEST'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'OPEN'                  TO DFSTAT-OPERATION.
+           MOVE WS-INPUT-STATUS         TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
                GO TO 1000-END-OF-JOB
            END-IF.
 
+           PERFORM 5000-READ-CHECKPOINT.
+
+           IF DFCKPT-FOUND-YES
+               DISPLAY 'DF22TEST RESTARTING AFTER RECORD = '
+                                   WS-SKIP-COUNT UPON CONSOLE
+               PERFORM 5100-SKIP-PROCESSED-RECORDS
+           END-IF.
+
        1000-READ-INPUT-FILE.
 
       **** BEFORE CODE BEGINS (PROBLEM)
@@ -74,32 +100,75 @@
                    GO TO 1000-CLOSE-INPUT-FILE.
       **** AFTER CODE ENDS (CORRECT)
 
-            IF WS-INPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF22TEST READ ERROR' UPON CONSOLE
+           MOVE 'DF22TEST'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'READ'                  TO DFSTAT-OPERATION.
+           MOVE WS-INPUT-STATUS         TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
                GO TO 1000-END-OF-JOB
            END-IF.
-           
+
            DISPLAY 'DF22TEST INPUT RECORD = ' INPUT-RECORD
                                                UPON CONSOLE.
-           
+
+           ADD 1                        TO WS-RECORD-COUNT.
+           PERFORM 5200-WRITE-CHECKPOINT.
+
            GO TO 1000-READ-INPUT-FILE.
 
        1000-CLOSE-INPUT-FILE.
 
            CLOSE INPUT-FILE.
 
-           IF WS-INPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF22TEST CLOSE ERROR' UPON CONSOLE
+           MOVE 'DF22TEST'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'CLOSE'                 TO DFSTAT-OPERATION.
+           MOVE WS-INPUT-STATUS         TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
                GO TO 1000-END-OF-JOB
            END-IF.
 
+           SET DFCKPT-COMPLETE          TO TRUE.
+           PERFORM 5200-WRITE-CHECKPOINT.
+
        1000-END-OF-JOB.
 
            DISPLAY 'DF22TEST END OF JOB' UPON CONSOLE.
 
            GOBACK.
+
+       5000-READ-CHECKPOINT.
+
+           MOVE 'DF22TEST'              TO DFCKPT-PROGRAM-ID.
+           SET DFCKPT-ACTION-READ       TO TRUE.
+
+           CALL 'DFCKPTWR'             USING DFCKPT-CONTROL-RECORD.
+
+           IF DFCKPT-FOUND-YES
+               MOVE DFCKPT-LAST-RECORD-NUM TO WS-SKIP-COUNT
+               MOVE DFCKPT-LAST-RECORD-NUM TO WS-RECORD-COUNT
+           END-IF.
+
+       5100-SKIP-PROCESSED-RECORDS.
+
+           PERFORM WS-SKIP-COUNT TIMES
+               READ INPUT-FILE INTO WS-INPUT-RECORD
+                   AT END
+                       GO TO 1000-CLOSE-INPUT-FILE
+               END-READ
+           END-PERFORM.
+
+       5200-WRITE-CHECKPOINT.
+
+           MOVE 'DF22TEST'              TO DFCKPT-PROGRAM-ID.
+           MOVE WS-RECORD-COUNT         TO DFCKPT-LAST-RECORD-NUM.
+           SET DFCKPT-ACTION-WRITE      TO TRUE.
+
+           IF NOT DFCKPT-COMPLETE
+               SET DFCKPT-INCOMPLETE    TO TRUE
+           END-IF.
+
+           CALL 'DFCKPTWR'             USING DFCKPT-CONTROL-RECORD.
 
\ No newline at end of file
