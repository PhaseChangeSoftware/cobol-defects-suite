@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF40EXTR.
+
+      *REMARKS:    DEFECTS.DF40.TABLE PRODUCT MASTER EXTRACT FEED FOR
+      *            DOWNSTREAM MERCHANDISING, BUILT ON DF40TEST'S
+      *            DF40_CURSOR PATTERN.
+
+      ******************************************************************
+      ****   DF40TEST ONLY LOOKS UP PRODUCT FOR ONE HARD-CODED       ****
+      ****   STORE/DEPARTMENT AND DISPLAYS RESULTS TO CONSOLE.  THIS ****
+      ****   DRIVES AN OUTER DF40_STORDEPT_CURSOR OVER EVERY DISTINCT****
+      ****   STORE/DEPARTMENT COMBINATION IN DEFECTS.DF40.TABLE, AND ****
+      ****   FOR EACH ONE RE-OPENS DF40TEST'S OWN DF40_CURSOR TO     ****
+      ****   FETCH ITS PRODUCTS, WRITING A FLAT STORE/DEPARTMENT/    ****
+      ****   PRODUCT RECORD TO AN EXTRACT FILE SUITABLE FOR SHIPPING ****
+      ****   TO THE DOWNSTREAM MERCHANDISING SYSTEM.                 ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT EXTRACT-FILE      ASSIGN TO DF40EXTF
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-EXTRACT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  EXTRACT-FILE
+           RECORD CONTAINS 100 CHARACTERS
+           DATA RECORD IS EXTRACT-RECORD.
+
+       01  EXTRACT-RECORD.
+           05  ER-STORE                 PIC X(20).
+           05  ER-DEPARTMENT            PIC X(40).
+           05  ER-PRODUCT               PIC X(40).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-EXTRACT-STATUS            PIC X(02) VALUE SPACES.
+       01  WS-EXTRACT-COUNT             PIC 9(06) VALUE ZERO.
+       01  WS-STORDEPT-COUNT            PIC 9(06) VALUE ZERO.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE DF40TABL END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       1000-START-OF-JOB.
+
+           DISPLAY 'DF40EXTR START OF JOB' UPON CONSOLE.
+
+       1000-OPEN-EXTRACT-FILE.
+
+           OPEN OUTPUT EXTRACT-FILE.
+
+           IF WS-EXTRACT-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF40EXTR EXTRACT OPEN ERROR' UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+       1000-DECLARE-STORDEPT-CURSOR.
+
+           EXEC SQL DECLARE DF40_STORDEPT_CURSOR CURSOR FOR
+                    SELECT   DISTINCT STORE, DEPARTMENT
+                    FROM     DEFECTS.DF40.TABLE
+                    ORDER BY STORE, DEPARTMENT
+           END-EXEC.
+
+       1000-DECLARE-PRODUCT-CURSOR.
+
+           EXEC SQL DECLARE DF40_CURSOR CURSOR FOR
+                    SELECT   PRODUCT
+                    FROM     DEFECTS.DF40.TABLE
+                    WHERE    STORE        = :DF40-STORE
+                      AND    DEPARTMENT   = :DF40-DEPARTMENT
+                    ORDER BY PRODUCT
+           END-EXEC.
+
+       1000-OPEN-STORDEPT-CURSOR.
+
+           EXEC SQL OPEN DF40_STORDEPT_CURSOR END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'DF40EXTR STORDEPT OPEN ERROR = ' SQLCODE
+                                                        UPON CONSOLE
+                   GO TO 1000-END-OF-JOB
+           END-EVALUATE.
+
+       1000-FETCH-STORDEPT-CURSOR.
+
+           INITIALIZE DF40-TABLE.
+
+           EXEC SQL FETCH DF40_STORDEPT_CURSOR
+                    INTO :DF40-STORE, :DF40-DEPARTMENT
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   CONTINUE
+               WHEN +100
+                   GO TO 1000-CLOSE-STORDEPT-CURSOR
+               WHEN OTHER
+                   DISPLAY 'DF40EXTR STORDEPT FETCH ERROR = ' SQLCODE
+                                                         UPON CONSOLE
+                   GO TO 1000-END-OF-JOB
+           END-EVALUATE.
+
+           ADD 1                       TO WS-STORDEPT-COUNT.
+
+           PERFORM 2000-EXTRACT-PRODUCTS-FOR-STORDEPT THRU 2000-EXIT.
+
+           GO TO 1000-FETCH-STORDEPT-CURSOR.
+
+       1000-CLOSE-STORDEPT-CURSOR.
+
+           EXEC SQL CLOSE DF40_STORDEPT_CURSOR END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'DF40EXTR STORDEPT CLOSE ERROR = ' SQLCODE
+                                                         UPON CONSOLE
+           END-EVALUATE.
+
+       1000-CLOSE-EXTRACT-FILE.
+
+           CLOSE EXTRACT-FILE.
+
+           IF WS-EXTRACT-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF40EXTR EXTRACT CLOSE ERROR' UPON CONSOLE
+           END-IF.
+
+       1000-END-OF-JOB.
+
+           DISPLAY 'DF40EXTR STORE/DEPARTMENTS PROCESSED = '
+                                    WS-STORDEPT-COUNT UPON CONSOLE.
+           DISPLAY 'DF40EXTR RECORDS EXTRACTED = ' WS-EXTRACT-COUNT
+                                                   UPON CONSOLE.
+           DISPLAY 'DF40EXTR END OF JOB' UPON CONSOLE.
+
+           GOBACK.
+
+       2000-EXTRACT-PRODUCTS-FOR-STORDEPT.
+
+           EXEC SQL OPEN DF40_CURSOR END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'DF40EXTR CURSOR OPEN ERROR = ' SQLCODE
+                                                      UPON CONSOLE
+                   GO TO 2000-EXIT
+           END-EVALUATE.
+
+       2100-FETCH-PRODUCT-CURSOR.
+
+           EXEC SQL FETCH DF40_CURSOR
+                    INTO :DF40-PRODUCT
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   CONTINUE
+               WHEN +100
+                   GO TO 2200-CLOSE-PRODUCT-CURSOR
+               WHEN OTHER
+                   DISPLAY 'DF40EXTR CURSOR FETCH ERROR = ' SQLCODE
+                                                       UPON CONSOLE
+                   GO TO 2200-CLOSE-PRODUCT-CURSOR
+           END-EVALUATE.
+
+           MOVE DF40-STORE             TO ER-STORE.
+           MOVE DF40-DEPARTMENT        TO ER-DEPARTMENT.
+           MOVE DF40-PRODUCT           TO ER-PRODUCT.
+
+           WRITE EXTRACT-RECORD.
+
+           IF WS-EXTRACT-STATUS = '00'
+               ADD 1                    TO WS-EXTRACT-COUNT
+           ELSE
+               DISPLAY 'DF40EXTR EXTRACT WRITE ERROR' UPON CONSOLE
+           END-IF.
+
+           GO TO 2100-FETCH-PRODUCT-CURSOR.
+
+       2200-CLOSE-PRODUCT-CURSOR.
+
+           EXEC SQL CLOSE DF40_CURSOR END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'DF40EXTR PRODUCT CURSOR CLOSE ERROR = '
+                                            SQLCODE UPON CONSOLE
+           END-EVALUATE.
+
+       2000-EXIT. EXIT.
