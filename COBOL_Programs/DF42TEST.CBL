@@ -23,7 +23,7 @@
 
        01  WS-STORE                    PIC X(10)   VALUE 'MAIN STORE'.
        01  WS-DEPARTMENT               PIC X(10)   VALUE 'COMPUTER'.
-       
+
            EXEC SQL INCLUDE SQLCA END-EXEC.
            EXEC SQL INCLUDE DF42TBL1 END-EXEC.
            EXEC SQL INCLUDE DF42TBL2 END-EXEC.
@@ -40,7 +40,12 @@
 
            MOVE WS-STORE               TO DF42-STORE1.
            MOVE WS-DEPARTMENT          TO DF42-DEPARTMENT1.
-                                     
+
+      **** DF42-LAST-UPDATE-TIMESTAMP1/DF42-UPDATED-BY-
+      **** USERID1 (SEE DF42TBL1) ARE NOT POPULATED HERE - THIS
+      **** PROGRAM ONLY DECLARES/OPENS/FETCHES A READ-ONLY CURSOR AND
+      **** NEVER INSERTS OR UPDATES A ROW.
+
        1000-DECLARE-DF42-CURSOR1. 
 
            EXEC SQL DECLARE  DF42_CURSOR1 CURSOR FOR 
@@ -117,7 +122,12 @@
 
            MOVE WS-STORE               TO DF42-STORE2.
            MOVE WS-DEPARTMENT          TO DF42-DEPARTMENT2.
-       
+
+      **** DF42-LAST-UPDATE-TIMESTAMP2/DF42-UPDATED-BY-
+      **** USERID2 (SEE DF42TBL2) ARE NOT POPULATED HERE - THIS
+      **** PROGRAM ONLY DECLARES/OPENS/FETCHES A READ-ONLY CURSOR AND
+      **** NEVER INSERTS OR UPDATES A ROW.
+
        1000-DECLARE-DF42-CURSOR2.
 
            EXEC SQL DECLARE  DF42_CURSOR2 CURSOR FOR
