@@ -0,0 +1,421 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF37LOAD.
+
+      *REMARKS:    DEFECT CATALOG LOADER.
+
+      ******************************************************************
+      ****   LOADS DF37FILE, THE VSAM-BACKED DEFECT CATALOG, FROM A  ****
+      ****   HARD-CODED TABLE OF ENTRIES DRAWN FROM THE SNIPPET      ****
+      ****   NUMBER, TITLE AND ROOT-CAUSE LINES OF EVERY DFxxTEST    ****
+      ****   PROGRAM'S OWN REMARKS COMMENT BLOCK, PLUS A SHORT       ****
+      ****   RESOLUTION NOTE SUMMARIZING HOW THAT PROGRAM'S OWN      ****
+      ****   BEFORE/AFTER CODE BLOCK (OR, WHERE NOTED IN THE         ****
+      ****   REMARKS, LACK OF ONE) RESOLVED IT.  SAME "HARD-CODED    ****
+      ****   FILLER TABLE, WRITTEN ONCE AT START-OF-JOB" APPROACH AS ****
+      ****   DF03DATA/DF29DATA/DF35DATA - PARSING ALL 40 SOURCE      ****
+      ****   FILES' COMMENTS AT RUN TIME IS NOT A REALISTIC BATCH    ****
+      ****   COBOL CAPABILITY, SO THE CATALOG CONTENT IS CURATED     ****
+      ****   HERE ONCE AND RELOADED WHENEVER THE CATALOG NEEDS       ****
+      ****   REBUILDING (E.G. AFTER A NEW DFxxTEST SNIPPET IS ADDED, ****
+      ****   THIS PROGRAM GETS ONE MORE FILLER ENTRY).               ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT OUTPUT-FILE      ASSIGN TO DF37FILE
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS IS SEQUENTIAL
+                                   RECORD KEY IS DF37-DEFECT-ID
+                                   FILE STATUS IS OUTPUT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  OUTPUT-FILE
+           RECORD CONTAINS 188 CHARACTERS
+           DATA RECORD IS DF37-CATALOG-RECORD.
+
+       COPY DF37CAT.
+
+       WORKING-STORAGE SECTION.
+
+       01  OUTPUT-STATUS                PIC X(02) VALUE SPACES.
+
+       01  WS-DF37-CATALOG-TABLE.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF01TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'INNER IF STATEMENT GOING TO OUTER IF STATEMENT'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSED BY END OF FILE CHECK IN READ STATEMENT'.
+               10  FILLER   PIC X(60) VALUE
+                   'RESTRUCTURED READ/IF LOGIC PER DF01TEST FIX'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF02TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'ERROR IN ARRAY SEARCH, NOT UNIQUELY DEFINED NAME'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSED BY SUBSCRIPT BEFORE THE QUALIFIED NAME'.
+               10  FILLER   PIC X(60) VALUE
+                   'MOVED SUBSCRIPT AFTER QUALIFIED NAME PER DF02TEST'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF03TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'ERROR READING DATA RECORDS FROM VSAM FILE'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSED BY INVALID NOT EQUAL VSAM STATUS CHECK'.
+               10  FILLER   PIC X(60) VALUE
+                   'CORRECTED VSAM STATUS COMPARISON PER DF03TEST FIX'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF04TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'PROBLEM WITH MOVE STATEMENT TO RIGHT-ADJUST FIELD'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSED BY OVERLAP OF DATA AFTER DATA WAS CHANGED'.
+               10  FILLER   PIC X(60) VALUE
+                   'USED INTERMEDIATE FIELD TO AVOID OVERLAP-DF04TEST'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF05TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'SYSTEM ERROR MESSAGE IN FASTSRT COMPILER OPTION'.
+               10  FILLER   PIC X(60) VALUE
+                   'SORT PROCEDURES NOT WRITTEN TO STANDARDS'.
+               10  FILLER   PIC X(60) VALUE
+                   'REWROTE SORT USING INPUT/OUTPUT PROCS-DF05TEST'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF06TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'ERROR IN COBOL COMPUTE, NOT UNIQUELY DEFINED NAME'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSED BY OMITTING REFERENCE TO QUALIFIED NAME'.
+               10  FILLER   PIC X(60) VALUE
+                   'ADDED QUALIFIER TO COMPUTE OPERAND PER DF06TEST'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF07TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'ERROR IN EVALUATE STATEMENT IN PLACE OF NESTED IF'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSED BY INCORRECT CODING OF EVALUATE STATEMENT'.
+               10  FILLER   PIC X(60) VALUE
+                   'CORRECTED EVALUATE WHEN CLAUSES PER DF07TEST FIX'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF08TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'ERROR IN SEARCH STATEMENT ON USE OF TABLE INDEX'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSED BY INCORRECT DEFINITION OF TABLE INDEX'.
+               10  FILLER   PIC X(60) VALUE
+                   'CORRECTED INDEXED SEARCH DEF-DF08TEST/DF08LKUP'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF09TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'SOC7 ABEND WHEN EXECUTING UNSTRING STATEMENT'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSED BY IMPROPER STRUCTURE OF UNSTRING STATEMENT'.
+               10  FILLER   PIC X(60) VALUE
+                   'RESTRUCTURED UNSTRING DELIMITERS PER DF09TEST FIX'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF10TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   '88 LEVEL RANGE PROBLEM NOT ALLOWING FOR ALL VALUES'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSED BY IMPROPER VALUE FOR 88 LEVEL DEFINITION'.
+               10  FILLER   PIC X(60) VALUE
+                   'CORRECTED 88 LEVEL VALUE RANGES PER DF10TEST FIX'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF11TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'STRINGING OF FILE NAME ENCLOSED BY DOUBLE QUOTE'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSED BY IMPROPER USE OF QUOTE VALUE IN STRING'.
+               10  FILLER   PIC X(60) VALUE
+                   'CORRECTED STRING DELIMITER HANDLING PER DF11TEST'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF12TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'ALPHANUMERIC FIELD NOT CONVERTED TO PACKED DECIMAL'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSED BY CHARACTERS WITHIN A NUMERIC FIELD'.
+               10  FILLER   PIC X(60) VALUE
+                   'RESOLVED ONLY BY REMOVING BAD CHARS-DF12TEST'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF13TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'COMPILE ERROR WHEN VALUE CODED FOR OCCURS'.
+               10  FILLER   PIC X(60) VALUE
+                   'VALUE CLAUSE NOT ALLOWED IN OCCURS STATEMENT'.
+               10  FILLER   PIC X(60) VALUE
+                   'MOVED INITIAL VALUES OUT OF OCCURS-DF13TEST'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF14TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'UNDEFINED OR UNSTABLE HOST VARIABLE ERROR RETURNED'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSED BY INCORRECT PICTURE DEFINITION'.
+               10  FILLER   PIC X(60) VALUE
+                   'CORRECTED HOST VARIABLE PICTURE CLAUSE - DF14TEST'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF15TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'ERROR CONVERTING GREGORIAN DATE TO INTEGER-OF-DATE'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSED BY SUB-LEVEL FIELDS UNDER GREGORIAN DATE'.
+               10  FILLER   PIC X(60) VALUE
+                   'FLATTENED DATE FIELD BEFORE CONVERSION - DF15TEST'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF16TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'UNDEFINED OR UNSTABLE HOST VARIABLE ERROR RETURNED'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSED BY INCORRECT PICTURE DEFINITION'.
+               10  FILLER   PIC X(60) VALUE
+                   'CORRECTED HOST VARIABLE PICTURE CLAUSE - DF16TEST'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF17TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'PROBLEM IN RECORDS NOT BEING WRITTEN TO KSDS FILE'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSED BY RECORD SIZE CONFLICT ON THE KSDS FILE'.
+               10  FILLER   PIC X(60) VALUE
+                   'NO CODE CHANGE - VSAM DEFINITION FIX, SEE DF17TEST'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF18TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'SET STATEMENT FOR WS-POINTER DISCARDED BY COMPILER'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSED BY INVALID USE OF ADDRESS POINTER'.
+               10  FILLER   PIC X(60) VALUE
+                   'CORRECTED ADDRESS POINTER USAGE PER DF18TEST FIX'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF19TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'PROBLEM MOVING CHARACTER FIELD TO NUMERIC FIELD'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSED BY CHARACTER DATA IN A NUMERIC FIELD'.
+               10  FILLER   PIC X(60) VALUE
+                   'VALIDATED FIELD BEFORE NUMERIC MOVE - DF19TEST FIX'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF22TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'SOC-4 ABEND WHEN READING VARIABLE-LENGTH RECORDS'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSED BY NOT READING RECORDS INTO WORKING STORAGE'.
+               10  FILLER   PIC X(60) VALUE
+                   'ADDED READ INTO WORKING-STORAGE CLAUSE - DF22TEST'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF23TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'ERROR IN SEARCH USING INDEX ARITHMETIC EXPR'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSED BY INCORRECT CHECK FOR MAX TABLE ENTRIES'.
+               10  FILLER   PIC X(60) VALUE
+                   'CORRECTED TABLE BOUNDARY CHECK PER DF23TEST FIX'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF24TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'ERROR IN REDEFINITION OF NUMERIC FIELD FORMAT'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSED BY DEFINING A PACKED FIELD AS NUMERIC FIELD'.
+               10  FILLER   PIC X(60) VALUE
+                   'CORRECTED REDEFINES PICTURE CLAUSE PER DF24TEST'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF25TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'VARIABLE INITIALIZATION USING OUTPUT RECORD DATA'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSED BY OUTPUT RECORD DATA NO LONGER AVAILABLE'.
+               10  FILLER   PIC X(60) VALUE
+                   'ADDED SAVE-AREA BEFORE WRITE-DF25TEST/REQ 019'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF26TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'ERROR IN NOT FINDING SEARCH ENTRY USING SEARCH ALL'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSED BY MISSING READ AT END CHECK FOR TABLE END'.
+               10  FILLER   PIC X(60) VALUE
+                   'ADDED AT END CHECK TO SEARCH ALL PER DF26TEST FIX'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF27TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'ERROR MOVING VALUE FROM ARRAYS IN WORKING STORAGE'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSED BY NOT SETTING INDEX FOR RECEIVING ARRAY'.
+               10  FILLER   PIC X(60) VALUE
+                   'SET RECEIVING ARRAY INDEX BEFORE MOVE - DF27TEST'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF28TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'ALPHANUMERIC FIELD NOT CONVERTED TO NUMERIC FIELD'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSE COULD NOT BE REPLICATED - OLDER COMPILER'.
+               10  FILLER   PIC X(60) VALUE
+                   'NO CODE CHANGE - COULD NOT REPRODUCE, SEE DF28TEST'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF29TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'INVALID DATE WRITTEN TO TRAILER RECORD'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSE COULD NOT BE REPLICATED - OLDER COMPILER'.
+               10  FILLER   PIC X(60) VALUE
+                   'NO CODE CHANGE REQUIRED, SEE DF29TEST REMARKS'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF30TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'COMPILATION ERROR - DFHB0020 DEFINED AS DATA NAME'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSED BY PROGRAM COMMENT NOT STARTING IN COLUMN 7'.
+               10  FILLER   PIC X(60) VALUE
+                   'MOVED COMMENT ASTERISK TO COLUMN 7, SEE DF30LINT'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF31TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'SOC-4 ABEND IN STORED PROCEDURE PROGRAM'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSED BY SECOND LINKAGE PARAMETER NOT REFERENCED'.
+               10  FILLER   PIC X(60) VALUE
+                   'REFERENCED ALL LINKAGE PARAMETERS PER DF31TEST FIX'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF34TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'COMPARING TWO SIGNED GROUP LEVEL VARIABLES'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSED BY NOT COMPARING AT FIELD LEVEL VARIABLES'.
+               10  FILLER   PIC X(60) VALUE
+                   'COMPARED AT ELEMENTARY FIELD LEVEL PER DF34TEST'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF35TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'NOT UNSTRINGING ALL OF CSV RECORD FIELDS'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSED BY DEFINING ENDING TWO FIELDS AS JUST RIGHT'.
+               10  FILLER   PIC X(60) VALUE
+                   'REMOVED JUST RIGHT FROM TRAILING FIELDS - DF35TEST'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF36TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'COMPUTE STATEMENT NOT ROUNDED PROPERLY'.
+               10  FILLER   PIC X(60) VALUE
+                   'ROUNDING ERROR CAUSED BY DIVIDE BEFORE MULTIPLY'.
+               10  FILLER   PIC X(60) VALUE
+                   'REORDERED MULTIPLY BEFORE DIVIDE PER DF36TEST FIX'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF39TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'PROGRAM NOT ABLE TO DISPLAY VARIABLE COMP FIELDS'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSED BY DISPLAYING ALPHANUMERIC GROUP FIELDS'.
+               10  FILLER   PIC X(60) VALUE
+                   'DISPLAYED ELEMENTARY COMP FIELDS PER DF39TEST FIX'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF40TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'PROGRAM ERROR WHEN FETCHING THE RECORDS FROM TABLE'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSED BY FAILURE TO OPEN CURSOR TO FETCH RECORDS'.
+               10  FILLER   PIC X(60) VALUE
+                   'ADDED CURSOR OPEN BEFORE FETCH PER DF40TEST FIX'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF41TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'ALPHANUMERIC FIELD NOT CONVERTED TO NUMERIC FIELD'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSED BY NOT USING FUNCTION NUMVAL CONVERSION'.
+               10  FILLER   PIC X(60) VALUE
+                   'ADDED FUNCTION NUMVAL CONVERSION PER DF41TEST FIX'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF42TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'CURSOR LOOPING USED WHICH IS NOT RECOMMENDED'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSED BY CHECKING SQLSTATE INSTEAD OF CURSOR END'.
+               10  FILLER   PIC X(60) VALUE
+                   'CHECKED CURSOR END CONDITION PER DF42TEST FIX'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF44TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'COMPILER ERROR STATING CHAR-COUNT IS MULTI-DEFINED'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSED BY NOT USING A QUALIFIER WHEN REFERENCING'.
+               10  FILLER   PIC X(60) VALUE
+                   'ADDED QUALIFIER TO AMBIGUOUS DATA NAME - DF44TEST'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF45TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'REFERENCING ERROR WHEN PROGRAM EXECUTED'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSED BY SECOND LINKAGE PARAMETER NOT REFERENCED'.
+               10  FILLER   PIC X(60) VALUE
+                   'REFERENCED ALL LINKAGE PARAMETERS PER DF45TEST FIX'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF46TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'PROGRAM LOGIC ERROR WHEN REWRITING A RECORD'.
+               10  FILLER   PIC X(60) VALUE
+                   'CAUSED BY USING WRITE WHEN REWRITE SHOULD BE USED'.
+               10  FILLER   PIC X(60) VALUE
+                   'CHANGED WRITE TO REWRITE-DF46TEST'.
+           05  FILLER.
+               10  FILLER   PIC X(08) VALUE 'DF47TEST'.
+               10  FILLER   PIC X(60) VALUE
+                   'COMPILER ERROR WHEN USING SET STATEMENT TO FALSE'.
+               10  FILLER   PIC X(60) VALUE
+                   'SETTING FALSE NOT ALLOWED IN THAT CONTEXT'.
+               10  FILLER   PIC X(60) VALUE
+                   'USED ALTERNATE 88-LEVEL LOGIC-DF47TEST'.
+
+       01  WS-DF37-CATALOG-REDEF   REDEFINES WS-DF37-CATALOG-TABLE.
+           05  WS-DF37-ENTRY       OCCURS 40 TIMES.
+               10  WS-DF37-ID          PIC X(08).
+               10  WS-DF37-TITLE       PIC X(60).
+               10  WS-DF37-ROOT-CAUSE  PIC X(60).
+               10  WS-DF37-RESOLUTION  PIC X(60).
+
+       01  WS-SUB                      PIC 9(02) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       1000-START-OF-JOB.
+
+           DISPLAY 'DF37LOAD START OF JOB' UPON CONSOLE.
+
+       1000-OPEN-OUTPUT-FILE.
+
+           OPEN OUTPUT OUTPUT-FILE.
+
+           IF OUTPUT-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF37LOAD OPEN ERROR' UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+       1000-WRITE-OUTPUT-RECORDS.
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 40
+               MOVE WS-DF37-ID (WS-SUB)         TO DF37-DEFECT-ID
+               MOVE WS-DF37-TITLE (WS-SUB)      TO DF37-TITLE
+               MOVE WS-DF37-ROOT-CAUSE (WS-SUB) TO DF37-ROOT-CAUSE
+               MOVE WS-DF37-RESOLUTION (WS-SUB) TO DF37-RESOLUTION
+               WRITE DF37-CATALOG-RECORD
+               IF OUTPUT-STATUS = '00'
+                   NEXT SENTENCE
+               ELSE
+                   DISPLAY 'DF37LOAD WRITE ERROR ' WS-SUB
+                                                UPON CONSOLE
+                   GO TO 1000-END-OF-JOB
+               END-IF
+           END-PERFORM.
+
+           CLOSE OUTPUT-FILE.
+
+       1000-END-OF-JOB.
+
+           DISPLAY 'DF37LOAD END OF JOB' UPON CONSOLE.
+
+           GOBACK.
