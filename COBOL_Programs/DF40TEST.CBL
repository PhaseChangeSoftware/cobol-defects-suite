@@ -23,7 +23,7 @@
 
        01  WS-STORE                    PIC X(10)   VALUE 'MAIN STORE'.
        01  WS-DEPARTMENT               PIC X(10)   VALUE 'COMPUTER'.
-       
+
            EXEC SQL INCLUDE SQLCA END-EXEC.
            EXEC SQL INCLUDE DF40TABL END-EXEC.
            
@@ -39,7 +39,13 @@
 
            MOVE WS-STORE               TO DF40-STORE.
            MOVE WS-DEPARTMENT          TO DF40-DEPARTMENT.
-           
+
+      **** DF40-LAST-UPDATE-TIMESTAMP/DF40-UPDATED-BY-
+      **** USERID (SEE DF40TABL) ARE NOT POPULATED HERE - THIS
+      **** PROGRAM ONLY DECLARES/OPENS/FETCHES A READ-ONLY CURSOR
+      **** AGAINST DEFECTS.DF40.TABLE AND NEVER INSERTS OR UPDATES A
+      **** ROW, SO THERE IS NOTHING FOR AN AUDIT COLUMN TO RECORD HERE.
+
        1000-DECLARE-DF40-CURSOR.
            
            EXEC SQL DECLARE  DF40_CURSOR CURSOR FOR
