@@ -0,0 +1,292 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF31CHK.
+
+      *REMARKS:    STORED-PROCEDURE PARAMETER CONTRACT TEST HARNESS,
+      *            GENERALIZED FROM DF31TEST'S SOC-4 DEFECT.
+
+      ******************************************************************
+      ****   SCANS A STORED-PROCEDURE-CALLABLE SOURCE MEMBER FOR      ****
+      ****   EVERY 01-LEVEL LINKAGE SECTION PARAMETER, THEN CHECKS    ****
+      ****   THE PROCEDURE DIVISION USING CLAUSE (WHICH CAN SPAN      ****
+      ****   SEVERAL SOURCE LINES) TO MAKE SURE EACH ONE IS ACTUALLY  ****
+      ****   LISTED THERE.  A LINKAGE PARAMETER LEFT OFF THE USING    ****
+      ****   CLAUSE IS EXACTLY THE DF31TEST/DF45TEST DEFECT CLASS -   ****
+      ****   AN UNREFERENCED PARAMETER THAT ABENDS SOC-4 WHEN THE     ****
+      ****   PROGRAM IS RUN AS A DB2 STORED PROCEDURE.                ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT SOURCE-FILE      ASSIGN TO WS-SOURCE-NAME
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-SOURCE-STATUS.
+
+           SELECT REPORT-FILE      ASSIGN TO DF31RPT1
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  SOURCE-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS SOURCE-LINE.
+
+       01  SOURCE-LINE                 PIC X(80).
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS REPORT-LINE.
+
+       01  REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SOURCE-NAME              PIC X(40) VALUE 'DF31TEST.CBL'.
+       01  WS-SOURCE-STATUS            PIC X(02) VALUE SPACES.
+       01  WS-REPORT-STATUS            PIC X(02) VALUE SPACES.
+
+       01  WS-SOURCE-EOF-FLAG          PIC X(01) VALUE SPACE.
+           88  WS-SOURCE-EOF               VALUE 'Y'.
+
+       01  WS-IN-LINKAGE-FLAG          PIC X(01) VALUE 'N'.
+           88  WS-IN-LINKAGE               VALUE 'Y'.
+
+       01  WS-IN-USING-FLAG            PIC X(01) VALUE 'N'.
+           88  WS-IN-USING-CLAUSE           VALUE 'Y'.
+
+       01  WS-PARM-COUNT                PIC 9(02) VALUE ZERO.
+       01  WS-PARM-TABLE.
+           05  WS-PARM-ENTRY            OCCURS 20 TIMES
+                                        INDEXED BY WS-PARM-IDX.
+               10  WS-PARM-NAME          PIC X(30).
+               10  WS-PARM-IN-USING      PIC X(01) VALUE 'N'.
+
+       01  WS-TOKEN-TABLE.
+           05  WS-TOKEN                 OCCURS 10 TIMES PIC X(30).
+       01  WS-TOKEN-COUNT               PIC 9(02) VALUE ZERO.
+       01  WS-TOKEN-SUB                 PIC 9(02) VALUE ZERO.
+       01  WS-WORK-LINE                 PIC X(80).
+       01  WS-FIRST-NONBLANK-COL        PIC 9(02) VALUE ZERO.
+       01  WS-SCAN-SUB                  PIC 9(02) VALUE ZERO.
+       01  WS-WORK-TOKEN                PIC X(30).
+
+       01  WS-FLAGGED-COUNT             PIC 9(04) VALUE ZERO.
+       01  WS-PERIOD-COUNT              PIC 9(02) VALUE ZERO.
+
+       01  WS-REPORT-HEADING.
+           05  FILLER                   PIC X(40) VALUE
+                          'DF31CHK - STORED PROCEDURE PARM CONTRACT'.
+           05  FILLER                   PIC X(92) VALUE SPACES.
+
+       01  WS-REPORT-DETAIL.
+           05  FILLER                   PIC X(11) VALUE 'PARAMETER '.
+           05  RD-PARM-NAME             PIC X(30).
+           05  FILLER                   PIC X(50) VALUE
+                       'NOT REFERENCED IN PROCEDURE DIVISION USING'.
+           05  FILLER                   PIC X(41) VALUE SPACES.
+
+       01  WS-REPORT-SUMMARY.
+           05  FILLER                   PIC X(20) VALUE
+                                        'PARMS FLAGGED = '.
+           05  RS-FLAGGED-COUNT         PIC ZZZ9.
+           05  FILLER                   PIC X(108) VALUE SPACES.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+
+       1000-START-OF-JOB.
+
+           DISPLAY 'DF31CHK START OF JOB' UPON CONSOLE.
+
+       1000-OPEN-FILES.
+
+           OPEN INPUT SOURCE-FILE.
+
+           IF WS-SOURCE-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF31CHK SOURCE OPEN ERROR' UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+           WRITE REPORT-LINE           FROM WS-REPORT-HEADING.
+
+       1000-PASS-1-FIND-LINKAGE-PARMS.
+
+      **** PASS 1 - COLLECT EVERY 01-LEVEL NAME DEFINED BETWEEN THE
+      **** LINKAGE SECTION HEADER AND THE PROCEDURE DIVISION HEADER.
+
+           PERFORM UNTIL WS-SOURCE-EOF
+               READ SOURCE-FILE
+                   AT END
+                       SET WS-SOURCE-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2000-TOKENIZE-LINE
+                       PERFORM 2100-CHECK-FOR-LINKAGE-PARM THRU
+                               2100-EXIT
+               END-READ
+           END-PERFORM.
+
+           CLOSE SOURCE-FILE.
+
+       1000-PASS-2-CHECK-USING-CLAUSE.
+
+           MOVE SPACE                  TO WS-SOURCE-EOF-FLAG.
+           MOVE SPACE                  TO WS-IN-USING-FLAG.
+
+           OPEN INPUT SOURCE-FILE.
+
+           PERFORM UNTIL WS-SOURCE-EOF
+               READ SOURCE-FILE
+                   AT END
+                       SET WS-SOURCE-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2000-TOKENIZE-LINE
+                       PERFORM 3000-SCAN-USING-CLAUSE-LINE THRU
+                               3000-EXIT
+               END-READ
+           END-PERFORM.
+
+           CLOSE SOURCE-FILE.
+
+       1000-WRITE-REPORT.
+
+           PERFORM VARYING WS-PARM-IDX FROM 1 BY 1
+                       UNTIL WS-PARM-IDX > WS-PARM-COUNT
+               IF WS-PARM-IN-USING (WS-PARM-IDX) NOT = 'Y'
+                   ADD 1                TO WS-FLAGGED-COUNT
+                   MOVE WS-PARM-NAME (WS-PARM-IDX) TO RD-PARM-NAME
+                   WRITE REPORT-LINE   FROM WS-REPORT-DETAIL
+               END-IF
+           END-PERFORM.
+
+           MOVE WS-FLAGGED-COUNT        TO RS-FLAGGED-COUNT.
+           WRITE REPORT-LINE           FROM WS-REPORT-SUMMARY.
+
+           CLOSE REPORT-FILE.
+
+           GO TO 1000-END-OF-JOB.
+
+       2000-TOKENIZE-LINE.
+
+           MOVE ZERO                   TO WS-TOKEN-COUNT.
+           MOVE SPACES                 TO WS-TOKEN-TABLE.
+           MOVE SOURCE-LINE            TO WS-WORK-LINE.
+
+      **** SOURCE-LINE STARTS WITH SEVERAL BLANK COLUMNS (SEQUENCE AND
+      **** INDICATOR AREA PLUS INDENTATION) IN FIXED FORMAT, SO
+      **** UNSTRINGING DELIMITED BY ALL SPACE FROM COLUMN 1 WOULD TAKE
+      **** THAT LEADING RUN AS THE FIRST DELIMITER AND SHIFT EVERY
+      **** REAL TOKEN ONE SLOT TO THE RIGHT - FIND THE FIRST NON-BLANK
+      **** COLUMN FIRST, THE SAME WAY DF30LINT.CBL DOES.
+           MOVE ZERO                   TO WS-FIRST-NONBLANK-COL.
+           PERFORM VARYING WS-SCAN-SUB FROM 1 BY 1
+                       UNTIL WS-SCAN-SUB > 80
+                          OR WS-FIRST-NONBLANK-COL NOT = ZERO
+               IF WS-WORK-LINE (WS-SCAN-SUB:1) NOT = SPACE
+                   MOVE WS-SCAN-SUB     TO WS-FIRST-NONBLANK-COL
+               END-IF
+           END-PERFORM.
+
+           IF WS-FIRST-NONBLANK-COL NOT = ZERO
+               UNSTRING WS-WORK-LINE (WS-FIRST-NONBLANK-COL:)
+                       DELIMITED BY ALL SPACE
+                   INTO WS-TOKEN (1) WS-TOKEN (2) WS-TOKEN (3)
+                        WS-TOKEN (4) WS-TOKEN (5) WS-TOKEN (6)
+                        WS-TOKEN (7) WS-TOKEN (8) WS-TOKEN (9)
+                        WS-TOKEN (10)
+                   TALLYING IN WS-TOKEN-COUNT
+               END-UNSTRING
+           END-IF.
+
+       2100-CHECK-FOR-LINKAGE-PARM.
+
+           IF WS-TOKEN-COUNT = 0
+               GO TO 2100-EXIT
+           END-IF.
+
+           IF WS-TOKEN (1) = 'LINKAGE' AND WS-TOKEN (2) = 'SECTION.'
+               SET WS-IN-LINKAGE       TO TRUE
+               GO TO 2100-EXIT
+           END-IF.
+
+           IF WS-TOKEN (1) = 'PROCEDURE' AND WS-TOKEN (2) = 'DIVISION'
+               MOVE 'N'                 TO WS-IN-LINKAGE-FLAG
+               GO TO 2100-EXIT
+           END-IF.
+
+           IF NOT WS-IN-LINKAGE
+               GO TO 2100-EXIT
+           END-IF.
+
+           IF WS-TOKEN (1) NOT = '01'
+               GO TO 2100-EXIT
+           END-IF.
+
+           IF WS-PARM-COUNT >= 20
+               GO TO 2100-EXIT
+           END-IF.
+
+           MOVE WS-TOKEN (2)            TO WS-WORK-TOKEN.
+           INSPECT WS-WORK-TOKEN REPLACING TRAILING '.' BY SPACE.
+
+           ADD 1                        TO WS-PARM-COUNT.
+           MOVE WS-WORK-TOKEN           TO WS-PARM-NAME (WS-PARM-COUNT).
+           MOVE 'N'                     TO WS-PARM-IN-USING
+                                                    (WS-PARM-COUNT).
+
+       2100-EXIT. EXIT.
+
+       3000-SCAN-USING-CLAUSE-LINE.
+
+           IF WS-TOKEN-COUNT = 0
+               GO TO 3000-EXIT
+           END-IF.
+
+           IF WS-TOKEN (1) = 'PROCEDURE' AND WS-TOKEN (2) = 'DIVISION'
+               SET WS-IN-USING-CLAUSE  TO TRUE
+           END-IF.
+
+           IF NOT WS-IN-USING-CLAUSE
+               GO TO 3000-EXIT
+           END-IF.
+
+           PERFORM VARYING WS-TOKEN-SUB FROM 1 BY 1
+                       UNTIL WS-TOKEN-SUB > WS-TOKEN-COUNT
+               MOVE WS-TOKEN (WS-TOKEN-SUB) TO WS-WORK-TOKEN
+               INSPECT WS-WORK-TOKEN REPLACING TRAILING '.' BY SPACE
+               PERFORM VARYING WS-PARM-IDX FROM 1 BY 1
+                           UNTIL WS-PARM-IDX > WS-PARM-COUNT
+                   IF WS-PARM-NAME (WS-PARM-IDX) = WS-WORK-TOKEN
+                       MOVE 'Y'         TO WS-PARM-IN-USING
+                                                    (WS-PARM-IDX)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           MOVE ZERO                    TO WS-PERIOD-COUNT.
+           INSPECT WS-TOKEN (WS-TOKEN-COUNT) TALLYING WS-PERIOD-COUNT
+               FOR ALL '.'.
+
+           IF WS-PERIOD-COUNT > 0
+               MOVE SPACE               TO WS-IN-USING-FLAG
+           END-IF.
+
+       3000-EXIT. EXIT.
+
+       1000-END-OF-JOB.
+
+           DISPLAY 'DF31CHK PARMS FLAGGED = ' WS-FLAGGED-COUNT
+                                               UPON CONSOLE.
+           DISPLAY 'DF31CHK END OF JOB' UPON CONSOLE.
+
+           GOBACK.
