@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF03RPT.
+
+      *REMARKS:    PRINTS DF03FILE (THE
+      *            CUSTOMER MASTER LOADED BY DF03DATA) AS A PAGED
+      *            REPORT INSTEAD OF A CONSOLE DISPLAY, USING THE
+      *            SHARED DFRPT/DFRPTPRT REPORT-WRITER LAYER.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT INPUT-FILE       ASSIGN TO DF03FILE
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS IS SEQUENTIAL
+                                   RECORD KEY IS INPUT-RECORD-KEY
+                                   FILE STATUS IS INPUT-STATUS.
+
+           SELECT REPORT-FILE      ASSIGN TO DF03RPT1
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  INPUT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS INPUT-RECORD.
+
+       01  INPUT-RECORD.
+           05 INPUT-RECORD-KEY          PIC X(13).
+           05 INPUT-RECORD-DATA         PIC X(67).
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS REPORT-LINE.
+
+       01  REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  INPUT-STATUS                 PIC X(02) VALUE SPACES.
+       01  REPORT-STATUS                PIC X(02) VALUE SPACES.
+
+       01  WS-INPUT-FLAG                PIC X(01) VALUE SPACE.
+           88  WS-INPUT-EOF             VALUE 'Y'.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                   PIC X(10) VALUE SPACES.
+           05  DL-CUST-NUMBER           PIC X(10).
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  DL-CUST-NAME             PIC X(40).
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  DL-CUST-STATUS           PIC X(01).
+           05  FILLER                   PIC X(65) VALUE SPACES.
+
+       COPY DF03CUST.
+       COPY DFRPT.
+       COPY DFSTAT.
+
+       PROCEDURE DIVISION.
+
+       1000-START-OF-JOB.
+
+           DISPLAY 'DF03RPT START OF JOB' UPON CONSOLE.
+
+       1000-OPEN-FILES.
+
+           OPEN INPUT INPUT-FILE.
+
+           MOVE 'DF03RPT'               TO DFSTAT-PROGRAM-ID.
+           MOVE 'OPEN'                  TO DFSTAT-OPERATION.
+           MOVE INPUT-STATUS            TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+
+           MOVE 'DF03RPT'               TO DFSTAT-PROGRAM-ID.
+           MOVE 'OPEN'                  TO DFSTAT-OPERATION.
+           MOVE REPORT-STATUS           TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+           MOVE 'DF03RPT - CUSTOMER MASTER LISTING'
+                                        TO DFRPT-TITLE.
+           PERFORM 8100-RPT-WRITE-HEADING.
+
+       1000-READ-INPUT-FILE.
+
+           PERFORM UNTIL WS-INPUT-EOF
+               READ INPUT-FILE
+                   AT END
+                       SET WS-INPUT-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2000-PRINT-DETAIL-LINE
+               END-READ
+           END-PERFORM.
+
+       1000-CLOSE-FILES.
+
+           PERFORM 8300-RPT-WRITE-FOOTER.
+
+           CLOSE INPUT-FILE.
+           CLOSE REPORT-FILE.
+
+       1000-END-OF-JOB.
+
+           DISPLAY 'DF03RPT END OF JOB' UPON CONSOLE.
+
+           GOBACK.
+
+       2000-PRINT-DETAIL-LINE.
+
+           MOVE INPUT-RECORD            TO DF03-CUSTOMER-RECORD.
+
+           MOVE SPACES                  TO WS-DETAIL-LINE.
+           MOVE DF03-CUST-NUMBER        TO DL-CUST-NUMBER.
+           MOVE DF03-CUST-NAME          TO DL-CUST-NAME.
+           MOVE DF03-CUST-STATUS        TO DL-CUST-STATUS.
+
+           PERFORM 8200-RPT-WRITE-DETAIL.
+
+       COPY DFRPTPRT             REPLACING ==PRINT-FILE-RECORD==
+                                       BY ==REPORT-LINE==
+                                       ==DETAIL-LINE==
+                                       BY ==WS-DETAIL-LINE==.
