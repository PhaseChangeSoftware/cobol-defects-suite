@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DFSTCHK.
+
+      *REMARKS:    SHARED FILE STATUS CHECK ROUTINE, REPLACING THE
+      *            HAND-COPIED "IF STATUS = '00' ... ELSE DISPLAY ...
+      *            END-IF" BLOCK THAT WAS REPEATED AFTER EVERY
+      *            OPEN/READ/WRITE/REWRITE/CLOSE IN NEARLY EVERY I/O
+      *            PROGRAM IN THIS SUITE.
+
+      ******************************************************************
+      ****   THE CALLER MOVES ITS PROGRAM-ID, THE OPERATION NAME AND ****
+      ****   THE FILE STATUS VALUE INTO DFSTAT-CONTROL-RECORD (SEE   ****
+      ****   DFSTAT.CPY) AND CALLS THIS ROUTINE.  A SUCCESSFUL       ****
+      ****   STATUS ('00') SETS DFSTAT-STATUS-OK AND RETURNS         ****
+      ****   QUIETLY; ANY OTHER STATUS LOOKS UP A SHORT PLAIN-       ****
+      ****   ENGLISH MEANING, DISPLAYS ONE STANDARD-FORMAT MESSAGE,  ****
+      ****   AND SETS DFSTAT-STATUS-NOTOK SO THE CALLER KNOWS TO     ****
+      ****   BRANCH TO ITS OWN END-OF-JOB PARAGRAPH.  CENTRALIZING   ****
+      ****   THE MESSAGE FORMAT AND STATUS-MEANING LOOKUP HERE MEANS ****
+      ****   AN ENHANCEMENT SUCH AS A RETRY COUNT OR LOGGING TO A    ****
+      ****   FILE INSTEAD OF THE CONSOLE IS A ONE-PROGRAM CHANGE     ****
+      ****   INSTEAD OF A SWEEP THROUGH EVERY CALLING PROGRAM.       ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+
+       COPY DFSTAT.
+
+       PROCEDURE DIVISION           USING DFSTAT-CONTROL-RECORD.
+
+       1000-CHECK-STATUS.
+
+           IF DFSTAT-SUCCESSFUL
+               SET DFSTAT-STATUS-OK    TO TRUE
+               MOVE SPACES             TO DFSTAT-MEANING
+               GOBACK
+           END-IF.
+
+           SET DFSTAT-STATUS-NOTOK     TO TRUE.
+
+           PERFORM 2000-LOOKUP-MEANING.
+
+           DISPLAY FUNCTION TRIM (DFSTAT-PROGRAM-ID) ' '
+                   FUNCTION TRIM (DFSTAT-OPERATION) ' ERROR STATUS='
+                   DFSTAT-STATUS-CODE ' ('
+                   FUNCTION TRIM (DFSTAT-MEANING) ')' UPON CONSOLE.
+
+           GOBACK.
+
+       2000-LOOKUP-MEANING.
+
+           EVALUATE TRUE
+               WHEN DFSTAT-AT-END
+                   MOVE 'END OF FILE'    TO DFSTAT-MEANING
+               WHEN DFSTAT-DUPLICATE-KEY
+                   MOVE 'DUPLICATE KEY'  TO DFSTAT-MEANING
+               WHEN DFSTAT-INVALID-KEY
+                   MOVE 'INVALID OR RECORD NOT FOUND KEY'
+                                          TO DFSTAT-MEANING
+               WHEN DFSTAT-BOUNDARY-VIOL
+                   MOVE 'SEQUENCE ERROR / BOUNDARY VIOLATION'
+                                          TO DFSTAT-MEANING
+               WHEN DFSTAT-PERMANENT-ERROR
+                   MOVE 'PERMANENT I/O ERROR' TO DFSTAT-MEANING
+               WHEN OTHER
+                   MOVE 'UNRECOGNIZED FILE STATUS' TO DFSTAT-MEANING
+           END-EVALUATE.
