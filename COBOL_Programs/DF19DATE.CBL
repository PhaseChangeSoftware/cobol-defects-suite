@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF19DATE.
+
+      *REMARKS:    SHARED DUE-DATE-BUILDING SUBROUTINE GENERALIZING
+      *            DF19TEST'S WS-HOST-DUE-DATE NUMERIC-CHECK LOGIC.
+
+      ******************************************************************
+      ****   DF19TEST'S NUMERIC CHECK ON WS-YYYY-1/WS-MM-1/WS-DD-1   ****
+      ****   IS REPEATED IN EVERY PROGRAM THAT BUILDS A DB2 HOST     ****
+      ****   VARIABLE FROM A CHARACTER DUE DATE, AND ON FAILURE      ****
+      ****   THE WHOLE PROGRAM QUITS.  THIS CALLABLE VERSION DOES    ****
+      ****   THE SAME NUMERIC CHECK, ADDS A CALENDAR-DATE RANGE      ****
+      ****   CHECK LIKE DF15TEST'S, RETURNS A STATUS CODE INSTEAD    ****
+      ****   OF TERMINATING, AND LOGS ANY REJECTED DUE DATE TO AN    ****
+      ****   EXCEPTION FILE.                                         ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT EXCEPTION-FILE    ASSIGN TO DF19EXCP
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-EXCP-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  EXCEPTION-FILE
+           RECORD CONTAINS 40 CHARACTERS
+           DATA RECORD IS EXCEPTION-LINE.
+
+       01  EXCEPTION-LINE              PIC X(40).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-EXCP-STATUS              PIC X(02) VALUE SPACES.
+       01  WS-EXCP-OPEN-FLAG           PIC X(01) VALUE 'N'.
+
+       01  WS-DUE-DATE-1.
+           05 WS-YYYY-1                PIC 9(04)     VALUE ZERO.
+           05 FILLER                   PIC X(01)     VALUE SPACES.
+           05 WS-MM-1                  PIC 9(02)     VALUE ZERO.
+           05 FILLER                   PIC X(01)     VALUE SPACES.
+           05 WS-DD-1                  PIC 9(02)     VALUE ZERO.
+           05 FILLER                   PIC X(09)     VALUE SPACES.
+
+       01  WS-DUE-DATE-2.
+           05 WS-YYYY-2                PIC 9(4)      VALUE ZERO.
+           05 WS-MM-2                  PIC 9(2)      VALUE ZERO.
+           05 WS-DD-2                  PIC 9(2)      VALUE ZERO.
+           05 WS-NULL-2                PIC 9(1)      VALUE ZERO.
+
+       01  WS-DAYS-IN-MONTH            PIC 9(02) VALUE ZERO.
+       01  WS-CALENDAR-OK-FLAG         PIC X(01) VALUE 'Y'.
+
+       LINKAGE SECTION.
+
+       01  LS-INPUT-DUE-DATE           PIC X(19).
+       01  LS-HOST-DUE-DATE            PIC S9(9) VALUE ZERO.
+       01  LS-RETURN-CODE              PIC X(02).
+
+       PROCEDURE DIVISION             USING LS-INPUT-DUE-DATE
+                                            LS-HOST-DUE-DATE
+                                            LS-RETURN-CODE.
+
+       1000-BUILD-HOST-DUE-DATE.
+
+           MOVE '00'                   TO LS-RETURN-CODE.
+           MOVE ZERO                   TO LS-HOST-DUE-DATE.
+           MOVE LS-INPUT-DUE-DATE      TO WS-DUE-DATE-1.
+
+           IF WS-YYYY-1 NUMERIC AND WS-MM-1 NUMERIC AND WS-DD-1 NUMERIC
+               NEXT SENTENCE
+           ELSE
+               MOVE '04'                TO LS-RETURN-CODE
+               PERFORM 2000-LOG-REJECTED-DATE
+               GOBACK
+           END-IF.
+
+           PERFORM 3000-VALIDATE-CALENDAR-DATE THRU 3000-EXIT.
+
+           IF WS-CALENDAR-OK-FLAG NOT = 'Y'
+               MOVE '08'                TO LS-RETURN-CODE
+               PERFORM 2000-LOG-REJECTED-DATE
+               GOBACK
+           END-IF.
+
+           MOVE WS-YYYY-1               TO WS-YYYY-2.
+           MOVE WS-MM-1                 TO WS-MM-2.
+           MOVE WS-DD-1                 TO WS-DD-2.
+           MOVE ZERO                    TO WS-NULL-2.
+           MOVE WS-DUE-DATE-2           TO LS-HOST-DUE-DATE.
+
+           GOBACK.
+
+       2000-LOG-REJECTED-DATE.
+
+           IF WS-EXCP-OPEN-FLAG = 'N'
+               OPEN OUTPUT EXCEPTION-FILE
+               MOVE 'Y'                 TO WS-EXCP-OPEN-FLAG
+           END-IF.
+
+           MOVE SPACES                  TO EXCEPTION-LINE.
+           STRING 'REJECTED DUE DATE = ' LS-INPUT-DUE-DATE
+                  DELIMITED BY SIZE
+                      INTO EXCEPTION-LINE
+           END-STRING.
+           WRITE EXCEPTION-LINE.
+
+       3000-VALIDATE-CALENDAR-DATE.
+
+           MOVE 'Y'                    TO WS-CALENDAR-OK-FLAG.
+
+           IF WS-MM-1 < 01 OR WS-MM-1 > 12
+               MOVE 'N'                 TO WS-CALENDAR-OK-FLAG
+               GO TO 3000-EXIT
+           END-IF.
+
+           EVALUATE WS-MM-1
+               WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                   MOVE 30              TO WS-DAYS-IN-MONTH
+               WHEN 02
+                   IF (FUNCTION MOD (WS-YYYY-1, 4) = 0 AND
+                       FUNCTION MOD (WS-YYYY-1, 100) NOT = 0)
+                       OR FUNCTION MOD (WS-YYYY-1, 400) = 0
+                       MOVE 29          TO WS-DAYS-IN-MONTH
+                   ELSE
+                       MOVE 28          TO WS-DAYS-IN-MONTH
+                   END-IF
+               WHEN OTHER
+                   MOVE 31              TO WS-DAYS-IN-MONTH
+           END-EVALUATE.
+
+           IF WS-DD-1 < 01 OR WS-DD-1 > WS-DAYS-IN-MONTH
+               MOVE 'N'                 TO WS-CALENDAR-OK-FLAG
+           END-IF.
+
+       3000-EXIT. EXIT.
