@@ -0,0 +1,230 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF35BAL.
+
+      *REMARKS:    CSV DEBIT/CREDIT RECONCILIATION REPORT BUILT ON
+      *            DF35TEST'S TYPE/STORE/DESC/ACCOUNT/DEBIT/CREDIT
+      *            UNSTRING LAYOUT.
+
+      ******************************************************************
+      ****   DF35TEST ONLY UNSTRINGS ONE HARD-CODED CSV RECORD AND   ****
+      ****   DISPLAYS IT.  THIS READS A FULL FILE OF THOSE SAME      ****
+      ****   COMMA-DELIMITED DETAIL RECORDS (OUR DAILY STORE         ****
+      ****   SETTLEMENT FEED FORMAT), ACCUMULATES DEBIT AND CREDIT   ****
+      ****   TOTALS BY STORE CODE, AND REPORTS ANY STORE WHOSE       ****
+      ****   DEBITS AND CREDITS DON'T RECONCILE - WORK THAT WAS      ****
+      ****   OTHERWISE DONE BY HAND IN A SPREADSHEET.                ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT CSV-FILE          ASSIGN TO DF35CSV
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-CSV-STATUS.
+
+           SELECT REPORT-FILE       ASSIGN TO DF35RPT1
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  CSV-FILE
+           RECORD CONTAINS 90 CHARACTERS
+           DATA RECORD IS WS-DTL-STRING-FIELDS.
+
+       01  WS-DTL-STRING-FIELDS        PIC X(90).
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS REPORT-LINE.
+
+       01  REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CSV-STATUS                PIC X(02) VALUE SPACES.
+       01  WS-REPORT-STATUS             PIC X(02) VALUE SPACES.
+
+       01  WS-CSV-EOF-FLAG              PIC X(01) VALUE SPACE.
+           88  WS-CSV-EOF               VALUE 'Y'.
+
+       01  WS-DTL-UNSTRG-FIELDS.
+           05 WS-DTL-UNSTRG-TYPE         PIC X(01).
+           05 WS-DTL-UNSTRG-STORE-CODE   PIC X(08).
+           05 WS-DTL-UNSTRG-STORE-DESC   PIC X(40).
+           05 WS-DTL-UNSTRG-ACCT-NUM     PIC X(20).
+           05 WS-DTL-UNSTRG-DEBIT-AMT    PIC X(08).
+           05 WS-DTL-UNSTRG-CREDIT-AMT   PIC X(08).
+
+       01  WS-DEBIT-NUMERIC             PIC S9(07)V99 COMP-3.
+       01  WS-CREDIT-NUMERIC            PIC S9(07)V99 COMP-3.
+
+       01  WS-STORE-COUNT               PIC 9(04) VALUE ZERO.
+       01  WS-STORE-TABLE.
+           05  WS-STORE-ENTRY           OCCURS 50 TIMES
+                                       INDEXED BY WS-STR-IDX.
+               10  WS-STR-CODE          PIC X(08).
+               10  WS-STR-DESC          PIC X(40).
+               10  WS-STR-DEBIT-TOTAL   PIC S9(09)V99 COMP-3.
+               10  WS-STR-CREDIT-TOTAL  PIC S9(09)V99 COMP-3.
+
+       01  WS-FOUND-SUB                 PIC 9(04) VALUE ZERO.
+       01  WS-OUT-OF-BALANCE-COUNT      PIC 9(04) VALUE ZERO.
+
+       01  WS-REPORT-HEADING.
+           05  FILLER                   PIC X(50) VALUE
+                    'DF35BAL - STORE DEBIT/CREDIT RECONCILIATION'.
+           05  FILLER                   PIC X(82) VALUE SPACES.
+
+       01  WS-REPORT-DETAIL.
+           05  FILLER                   PIC X(07) VALUE 'STORE ='.
+           05  RD-STORE-CODE            PIC X(08).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  RD-STORE-DESC            PIC X(40).
+           05  FILLER                   PIC X(08) VALUE ' DEBIT ='.
+           05  RD-DEBIT-TOTAL           PIC ZZZZZZZ9.99.
+           05  FILLER                   PIC X(08) VALUE ' CREDIT='.
+           05  RD-CREDIT-TOTAL          PIC ZZZZZZZ9.99.
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  RD-BALANCE-FLAG          PIC X(15).
+
+       01  WS-REPORT-SUMMARY.
+           05  FILLER                   PIC X(28) VALUE
+                                        'STORES OUT OF BALANCE      =' .
+           05  RS-OUT-OF-BALANCE-COUNT  PIC ZZZ9.
+           05  FILLER                   PIC X(100) VALUE SPACES.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+
+       1000-START-OF-JOB.
+
+           DISPLAY 'DF35BAL START OF JOB' UPON CONSOLE.
+
+       1000-OPEN-FILES.
+
+           OPEN INPUT CSV-FILE.
+
+           IF WS-CSV-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF35BAL CSV OPEN ERROR' UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+           WRITE REPORT-LINE           FROM WS-REPORT-HEADING.
+
+       1000-PROCESS-RECORDS.
+
+           PERFORM UNTIL WS-CSV-EOF
+               READ CSV-FILE
+                   AT END
+                       SET WS-CSV-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2000-UNSTRING-DETAIL-RECORD
+                       PERFORM 2500-POST-STORE-TOTALS
+               END-READ
+           END-PERFORM.
+
+           CLOSE CSV-FILE.
+
+           PERFORM 3000-WRITE-BALANCE-REPORT.
+
+           MOVE WS-OUT-OF-BALANCE-COUNT TO RS-OUT-OF-BALANCE-COUNT.
+           WRITE REPORT-LINE           FROM WS-REPORT-SUMMARY.
+
+           CLOSE REPORT-FILE.
+
+           GO TO 1000-END-OF-JOB.
+
+       2000-UNSTRING-DETAIL-RECORD.
+
+           INITIALIZE  WS-DTL-UNSTRG-FIELDS.
+
+           UNSTRING WS-DTL-STRING-FIELDS DELIMITED BY ','
+               INTO WS-DTL-UNSTRG-TYPE
+                    WS-DTL-UNSTRG-STORE-CODE
+                    WS-DTL-UNSTRG-STORE-DESC
+                    WS-DTL-UNSTRG-ACCT-NUM
+                    WS-DTL-UNSTRG-DEBIT-AMT
+                    WS-DTL-UNSTRG-CREDIT-AMT.
+
+           COMPUTE WS-DEBIT-NUMERIC  =
+                       FUNCTION NUMVAL (WS-DTL-UNSTRG-DEBIT-AMT).
+           COMPUTE WS-CREDIT-NUMERIC =
+                       FUNCTION NUMVAL (WS-DTL-UNSTRG-CREDIT-AMT).
+
+       2500-POST-STORE-TOTALS.
+
+           PERFORM 2600-FIND-OR-ADD-STORE THRU 2600-EXIT.
+
+           ADD WS-DEBIT-NUMERIC   TO WS-STR-DEBIT-TOTAL (WS-FOUND-SUB).
+           ADD WS-CREDIT-NUMERIC  TO
+                                    WS-STR-CREDIT-TOTAL (WS-FOUND-SUB).
+
+       2600-FIND-OR-ADD-STORE.
+
+           MOVE ZERO                   TO WS-FOUND-SUB.
+
+           PERFORM VARYING WS-STR-IDX FROM 1 BY 1
+                       UNTIL WS-STR-IDX > WS-STORE-COUNT
+               IF WS-STR-CODE (WS-STR-IDX) =
+                                    WS-DTL-UNSTRG-STORE-CODE
+                   MOVE WS-STR-IDX      TO WS-FOUND-SUB
+               END-IF
+           END-PERFORM.
+
+           IF WS-FOUND-SUB NOT = ZERO
+               GO TO 2600-EXIT
+           END-IF.
+
+           IF WS-STORE-COUNT >= 50
+               GO TO 2600-EXIT
+           END-IF.
+
+           ADD 1                       TO WS-STORE-COUNT.
+           MOVE WS-STORE-COUNT         TO WS-FOUND-SUB.
+           MOVE WS-DTL-UNSTRG-STORE-CODE TO
+                                    WS-STR-CODE (WS-STORE-COUNT).
+           MOVE WS-DTL-UNSTRG-STORE-DESC TO
+                                    WS-STR-DESC (WS-STORE-COUNT).
+           MOVE ZERO                   TO
+                                    WS-STR-DEBIT-TOTAL (WS-STORE-COUNT).
+           MOVE ZERO                   TO
+                            WS-STR-CREDIT-TOTAL (WS-STORE-COUNT).
+
+       2600-EXIT. EXIT.
+
+       3000-WRITE-BALANCE-REPORT.
+
+           PERFORM VARYING WS-STR-IDX FROM 1 BY 1
+                       UNTIL WS-STR-IDX > WS-STORE-COUNT
+               MOVE WS-STR-CODE (WS-STR-IDX)  TO RD-STORE-CODE
+               MOVE WS-STR-DESC (WS-STR-IDX)  TO RD-STORE-DESC
+               MOVE WS-STR-DEBIT-TOTAL (WS-STR-IDX) TO RD-DEBIT-TOTAL
+               MOVE WS-STR-CREDIT-TOTAL (WS-STR-IDX) TO RD-CREDIT-TOTAL
+               IF WS-STR-DEBIT-TOTAL (WS-STR-IDX) =
+                                   WS-STR-CREDIT-TOTAL (WS-STR-IDX)
+                   MOVE 'BALANCED'      TO RD-BALANCE-FLAG
+               ELSE
+                   ADD 1                TO WS-OUT-OF-BALANCE-COUNT
+                   MOVE 'OUT OF BALANCE' TO RD-BALANCE-FLAG
+               END-IF
+               WRITE REPORT-LINE        FROM WS-REPORT-DETAIL
+           END-PERFORM.
+
+       1000-END-OF-JOB.
+
+           DISPLAY 'DF35BAL STORES OUT OF BALANCE = '
+                                WS-OUT-OF-BALANCE-COUNT UPON CONSOLE.
+           DISPLAY 'DF35BAL END OF JOB' UPON CONSOLE.
+
+           GOBACK.
