@@ -19,12 +19,18 @@
        01  WS-CALLER-PARM-1            PIC X(08)  VALUE 'CALLER 1'.
        01  WS-CALLER-PARM-2            PIC X(08)  VALUE 'CALLER 2'.
 
+       01  WS-TRACE-PROGRAM-NAME       PIC X(08)  VALUE 'DF31TEST'.
+       01  WS-TRACE-POINT-BEFORE       PIC X(06)  VALUE 'BEFORE'.
+       01  WS-TRACE-POINT-AFTER        PIC X(06)  VALUE 'AFTER '.
+
+       COPY DF18TRC.
+
        PROCEDURE DIVISION.
 
        1000-START-OF-JOB.
 
            DISPLAY 'DF31CALL START OF JOB' UPON CONSOLE.
-           
+
        1000-DISPLAY-CALLER-PARMS.
 
            DISPLAY 'DF31CALL CALLER PARM 1 = ' WS-CALLER-PARM-1
@@ -32,21 +38,47 @@
            DISPLAY 'DF31CALL CALLER PARM 2 = ' WS-CALLER-PARM-2
                                                UPON CONSOLE.
 
+       1000-TRACE-BEFORE-CALL.
+
+           PERFORM 2000-BUILD-TRACE-PARMS.
+
+           CALL 'DF18TRAC'             USING WS-TRACE-PROGRAM-NAME
+                                             WS-TRACE-POINT-BEFORE
+                                             DF18-TRACE-PARM-COUNT
+                                             DF18-TRACE-PARM-TABLE.
+
        1000-CALL-DF31TEST.
 
            CALL 'DF31TEST'             USING WS-CALLER-PARM-1
                                              WS-CALLER-PARM-2.
-           
-        1000-DISPLAY-RETURN-PARMS.
-           
+
+       1000-TRACE-AFTER-CALL.
+
+           PERFORM 2000-BUILD-TRACE-PARMS.
+
+           CALL 'DF18TRAC'             USING WS-TRACE-PROGRAM-NAME
+                                             WS-TRACE-POINT-AFTER
+                                             DF18-TRACE-PARM-COUNT
+                                             DF18-TRACE-PARM-TABLE.
+
+       1000-DISPLAY-RETURN-PARMS.
+
            DISPLAY 'DF31CALL RETURN PARM 1 = ' WS-CALLER-PARM-1
                                                UPON CONSOLE.
            DISPLAY 'DF31CALL RETURN PARM 2 = ' WS-CALLER-PARM-2
                                                UPON CONSOLE.
-           
+
        1000-END-OF-JOB.
 
            DISPLAY 'DF31CALL END OF JOB' UPON CONSOLE.
 
            GOBACK.
+
+       2000-BUILD-TRACE-PARMS.
+
+           MOVE 2                      TO DF18-TRACE-PARM-COUNT.
+           MOVE 'WS-CALLER-PARM-1'     TO DF18-TRACE-PARM-NAME (1).
+           MOVE WS-CALLER-PARM-1       TO DF18-TRACE-PARM-VALUE (1).
+           MOVE 'WS-CALLER-PARM-2'     TO DF18-TRACE-PARM-NAME (2).
+           MOVE WS-CALLER-PARM-2       TO DF18-TRACE-PARM-VALUE (2).
 
\ No newline at end of file
