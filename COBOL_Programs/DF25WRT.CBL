@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF25WRT.
+
+      *REMARKS:    SHARED VARIABLE-LENGTH RECORD WRITER FOR DF25FIL1,
+      *            THAT OWNS THE DF25FIL1 FD INTERNALLY.
+
+      ******************************************************************
+      ****   DF25DATA USED TO HARD-CODE FOUR WS-DF25-RECORD-n         ****
+      ****   LITERALS AND WRITE EACH ONE AT ITS OWN FIXED LENGTH.     ****
+      ****   THIS SUBROUTINE OWNS DF25FIL1 AND ITS OCCURS DEPENDING   ****
+      ****   ON VARYING-LENGTH RECORD INTERNALLY, SO ANY CALLER CAN   ****
+      ****   NOW WRITE AN ARBITRARY NUMBER OF RECORDS OF ANY LENGTH   ****
+      ****   FROM 20 TO 80 SIMPLY BY DRIVING DF25REC-ACTION THROUGH   ****
+      ****   OPEN, ONE WRITE PER (DATA, LENGTH) PAIR, AND CLOSE - SEE ****
+      ****   DF25REC.CPY FOR THE CALL-INTERFACE SHAPE.                ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT OUTPUT-FILE      ASSIGN TO DF25FIL1
+                                   FILE STATUS IS WS-OUTPUT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  OUTPUT-FILE
+           RECORD IS VARYING IN SIZE
+           FROM 20 TO 80 CHARACTERS
+           DEPENDING ON WS-OUTPUT-RECSIZE
+           DATA RECORD IS OUTPUT-RECORD.
+
+       01  OUTPUT-RECORD.
+
+           05  OUTPUT-RECORD-DATA      PIC X(01)
+                                       OCCURS 20 TO 80 TIMES
+                                       DEPENDING ON WS-OUTPUT-RECSIZE.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-OUTPUT-STATUS            PIC X(02) VALUE SPACES.
+       01  WS-OUTPUT-RECSIZE           PIC 9(08) VALUE ZERO COMP.
+       01  WS-WRITE-BUFFER             PIC X(80) VALUE SPACES.
+
+       LINKAGE SECTION.
+
+       COPY DF25REC.
+
+       PROCEDURE DIVISION             USING DF25REC-CONTROL-RECORD.
+
+       1000-WRITER-ACTION.
+
+           MOVE '00'                   TO DF25REC-RETURN-CODE.
+
+           IF DF25REC-ACTION-OPEN
+               PERFORM 2000-OPEN-OUTPUT-FILE
+           ELSE
+           IF DF25REC-ACTION-WRITE
+               PERFORM 3000-WRITE-OUTPUT-RECORD
+           ELSE
+           IF DF25REC-ACTION-CLOSE
+               PERFORM 4000-CLOSE-OUTPUT-FILE
+           ELSE
+               MOVE '90'                TO DF25REC-RETURN-CODE
+           END-IF
+           END-IF
+           END-IF.
+
+       1000-EXIT.
+
+           GOBACK.
+
+       2000-OPEN-OUTPUT-FILE.
+
+           OPEN OUTPUT OUTPUT-FILE.
+
+           IF WS-OUTPUT-STATUS NOT = '00'
+               MOVE '91'                TO DF25REC-RETURN-CODE
+           END-IF.
+
+       3000-WRITE-OUTPUT-RECORD.
+
+           IF DF25REC-LENGTH < 20 OR DF25REC-LENGTH > 80
+               MOVE '94'                TO DF25REC-RETURN-CODE
+           ELSE
+               MOVE DF25REC-LENGTH      TO WS-OUTPUT-RECSIZE
+               MOVE DF25REC-DATA        TO WS-WRITE-BUFFER
+
+               WRITE OUTPUT-RECORD      FROM WS-WRITE-BUFFER
+
+               IF WS-OUTPUT-STATUS NOT = '00'
+                   MOVE '92'            TO DF25REC-RETURN-CODE
+               END-IF
+           END-IF.
+
+       4000-CLOSE-OUTPUT-FILE.
+
+           CLOSE OUTPUT-FILE.
+
+           IF WS-OUTPUT-STATUS NOT = '00'
+               MOVE '93'                TO DF25REC-RETURN-CODE
+           END-IF.
