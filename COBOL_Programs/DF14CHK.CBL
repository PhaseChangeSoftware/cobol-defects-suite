@@ -0,0 +1,244 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF14CHK.
+
+      *REMARKS:    HOST-VARIABLE DEFINITION AUDIT, GENERALIZED FROM THE
+      *            DF14TEST/DF16TEST UNSTABLE HOST VARIABLE DEFECTS.
+
+      ******************************************************************
+      ****   DF14TEST AND DF16TEST BOTH TRACED AN "UNDEFINED OR       ****
+      ****   UNSTABLE HOST VARIABLE" DB2 ERROR BACK TO A NUMERIC      ****
+      ****   FIELD (WS-RAN/WS-RAND) DECLARED PIC 9(1)V WITH NO USAGE  ****
+      ****   CLAUSE - AN IMPLICIT DISPLAY (ZONED DECIMAL) FIELD,      ****
+      ****   WHICH DB2 DOES NOT ACCEPT AS A NUMERIC HOST VARIABLE.    ****
+      ****   THE FIX BOTH TIMES WAS THE SAME - USAGE COMP-3.  THIS    ****
+      ****   PROGRAM SCANS A COPYBOOK OR EXEC SQL INCLUDE MEMBER FOR  ****
+      ****   EVERY NUMERIC PICTURE FIELD AND FLAGS ANY ONE THAT HAS   ****
+      ****   NO COMP/COMP-3/BINARY/PACKED-DECIMAL USAGE, CATCHING     ****
+      ****   THIS EXACT MISMATCH BEFORE IT REACHES A SELECT ... INTO. ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT SOURCE-FILE      ASSIGN TO WS-SOURCE-NAME
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-SOURCE-STATUS.
+
+           SELECT REPORT-FILE      ASSIGN TO DF14RPT1
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  SOURCE-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS SOURCE-LINE.
+
+       01  SOURCE-LINE                 PIC X(80).
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS REPORT-LINE.
+
+       01  REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SOURCE-NAME              PIC X(40) VALUE 'DF14TEST.CBL'.
+       01  WS-SOURCE-STATUS            PIC X(02) VALUE SPACES.
+       01  WS-REPORT-STATUS            PIC X(02) VALUE SPACES.
+
+       01  WS-SOURCE-EOF-FLAG          PIC X(01) VALUE SPACE.
+           88  WS-SOURCE-EOF               VALUE 'Y'.
+
+       01  WS-LINE-NUMBER              PIC 9(06) VALUE ZERO.
+       01  WS-FLAGGED-COUNT            PIC 9(04) VALUE ZERO.
+
+       01  WS-TOKEN-TABLE.
+           05  WS-TOKEN                 OCCURS 10 TIMES PIC X(30).
+       01  WS-TOKEN-COUNT               PIC 9(02) VALUE ZERO.
+       01  WS-TOKEN-SUB                 PIC 9(02) VALUE ZERO.
+       01  WS-WORK-LINE                 PIC X(80).
+       01  WS-FIRST-NONBLANK-COL        PIC 9(02) VALUE ZERO.
+       01  WS-SCAN-SUB                  PIC 9(02) VALUE ZERO.
+
+       01  WS-FIELD-NAME                PIC X(30) VALUE SPACES.
+       01  WS-PICTURE-TOKEN             PIC X(30) VALUE SPACES.
+       01  WS-IS-NUMERIC-FLAG           PIC X(01) VALUE 'N'.
+           88  WS-IS-NUMERIC                VALUE 'Y'.
+       01  WS-HAS-COMP-USAGE-FLAG       PIC X(01) VALUE 'N'.
+           88  WS-HAS-COMP-USAGE            VALUE 'Y'.
+
+       01  WS-REPORT-HEADING.
+           05  FILLER                   PIC X(46) VALUE
+                    'DF14CHK - DB2 HOST VARIABLE DEFINITION AUDIT'.
+           05  FILLER                   PIC X(86) VALUE SPACES.
+
+       01  WS-REPORT-DETAIL.
+           05  FILLER                   PIC X(07) VALUE 'LINE '.
+           05  RD-LINE-NUMBER           PIC ZZZZZ9.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  FILLER                   PIC X(09) VALUE 'FIELD = '.
+           05  RD-FIELD-NAME            PIC X(30).
+           05  FILLER                   PIC X(45) VALUE
+                       'NOT A VALID DB2 HOST VARIABLE - USE COMP-3'.
+           05  FILLER                   PIC X(38) VALUE SPACES.
+
+       01  WS-REPORT-SUMMARY.
+           05  FILLER                   PIC X(20) VALUE
+                                        'FIELDS FLAGGED = '.
+           05  RS-FLAGGED-COUNT         PIC ZZZ9.
+           05  FILLER                   PIC X(108) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       1000-START-OF-JOB.
+
+           DISPLAY 'DF14CHK START OF JOB' UPON CONSOLE.
+
+       1000-OPEN-FILES.
+
+           OPEN INPUT SOURCE-FILE.
+
+           IF WS-SOURCE-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF14CHK SOURCE OPEN ERROR' UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+           WRITE REPORT-LINE           FROM WS-REPORT-HEADING.
+
+       1000-SCAN-SOURCE.
+
+           PERFORM UNTIL WS-SOURCE-EOF
+               READ SOURCE-FILE
+                   AT END
+                       SET WS-SOURCE-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-LINE-NUMBER
+                       PERFORM 2000-TOKENIZE-LINE
+                       PERFORM 2100-CHECK-FIELD-DEFINITION THRU
+                               2100-EXIT
+               END-READ
+           END-PERFORM.
+
+           CLOSE SOURCE-FILE.
+
+           MOVE WS-FLAGGED-COUNT        TO RS-FLAGGED-COUNT.
+           WRITE REPORT-LINE           FROM WS-REPORT-SUMMARY.
+
+           CLOSE REPORT-FILE.
+
+       1000-END-OF-JOB.
+
+           DISPLAY 'DF14CHK FIELDS FLAGGED = ' WS-FLAGGED-COUNT
+                                               UPON CONSOLE.
+           DISPLAY 'DF14CHK END OF JOB' UPON CONSOLE.
+
+           GOBACK.
+
+       2000-TOKENIZE-LINE.
+
+           MOVE ZERO                   TO WS-TOKEN-COUNT.
+           MOVE SPACES                 TO WS-TOKEN-TABLE.
+           MOVE SOURCE-LINE            TO WS-WORK-LINE.
+
+      **** SOURCE-LINE STARTS WITH SEVERAL BLANK COLUMNS (SEQUENCE AND
+      **** INDICATOR AREA PLUS INDENTATION) IN FIXED FORMAT, SO
+      **** UNSTRINGING DELIMITED BY ALL SPACE FROM COLUMN 1 WOULD TAKE
+      **** THAT LEADING RUN AS THE FIRST DELIMITER AND SHIFT EVERY
+      **** REAL TOKEN ONE SLOT TO THE RIGHT - FIND THE FIRST NON-BLANK
+      **** COLUMN FIRST, THE SAME WAY DF30LINT.CBL DOES.
+           MOVE ZERO                   TO WS-FIRST-NONBLANK-COL.
+           PERFORM VARYING WS-SCAN-SUB FROM 1 BY 1
+                       UNTIL WS-SCAN-SUB > 80
+                          OR WS-FIRST-NONBLANK-COL NOT = ZERO
+               IF WS-WORK-LINE (WS-SCAN-SUB:1) NOT = SPACE
+                   MOVE WS-SCAN-SUB     TO WS-FIRST-NONBLANK-COL
+               END-IF
+           END-PERFORM.
+
+           IF WS-FIRST-NONBLANK-COL NOT = ZERO
+               UNSTRING WS-WORK-LINE (WS-FIRST-NONBLANK-COL:)
+                       DELIMITED BY ALL SPACE
+                   INTO WS-TOKEN (1) WS-TOKEN (2) WS-TOKEN (3)
+                        WS-TOKEN (4) WS-TOKEN (5) WS-TOKEN (6)
+                        WS-TOKEN (7) WS-TOKEN (8) WS-TOKEN (9)
+                        WS-TOKEN (10)
+                   TALLYING IN WS-TOKEN-COUNT
+               END-UNSTRING
+           END-IF.
+
+       2100-CHECK-FIELD-DEFINITION.
+
+      **** ONLY LOOK AT LINES THAT LOOK LIKE A LEVEL-NUMBER FIELD
+      **** DEFINITION - THE FIRST TOKEN MUST BE A NUMERIC LEVEL NUMBER.
+
+           IF WS-TOKEN-COUNT < 2
+               GO TO 2100-EXIT
+           END-IF.
+
+           IF WS-TOKEN (1) NOT NUMERIC
+               GO TO 2100-EXIT
+           END-IF.
+
+           MOVE 'N'                    TO WS-IS-NUMERIC-FLAG.
+           MOVE 'N'                    TO WS-HAS-COMP-USAGE-FLAG.
+           MOVE SPACES                 TO WS-FIELD-NAME.
+           MOVE WS-TOKEN (2)           TO WS-FIELD-NAME.
+           INSPECT WS-FIELD-NAME REPLACING TRAILING '.' BY SPACE.
+
+           PERFORM VARYING WS-TOKEN-SUB FROM 1 BY 1
+                       UNTIL WS-TOKEN-SUB > WS-TOKEN-COUNT
+               IF WS-TOKEN (WS-TOKEN-SUB) = 'PIC'
+                  OR WS-TOKEN (WS-TOKEN-SUB) = 'PICTURE'
+                   IF WS-TOKEN-SUB < WS-TOKEN-COUNT
+                       MOVE WS-TOKEN (WS-TOKEN-SUB + 1)
+                                        TO WS-PICTURE-TOKEN
+                       PERFORM 2200-CHECK-PICTURE-NUMERIC
+                   END-IF
+               END-IF
+               IF WS-TOKEN (WS-TOKEN-SUB) = 'COMP'
+                  OR WS-TOKEN (WS-TOKEN-SUB) = 'COMP-1'
+                  OR WS-TOKEN (WS-TOKEN-SUB) = 'COMP-2'
+                  OR WS-TOKEN (WS-TOKEN-SUB) = 'COMP-3'
+                  OR WS-TOKEN (WS-TOKEN-SUB) = 'COMP-4'
+                  OR WS-TOKEN (WS-TOKEN-SUB) = 'COMP-5'
+                  OR WS-TOKEN (WS-TOKEN-SUB) = 'BINARY'
+                  OR WS-TOKEN (WS-TOKEN-SUB) = 'PACKED-DECIMAL'
+                   SET WS-HAS-COMP-USAGE TO TRUE
+               END-IF
+           END-PERFORM.
+
+           IF WS-IS-NUMERIC AND NOT WS-HAS-COMP-USAGE
+               ADD 1                    TO WS-FLAGGED-COUNT
+               MOVE WS-LINE-NUMBER      TO RD-LINE-NUMBER
+               MOVE WS-FIELD-NAME       TO RD-FIELD-NAME
+               WRITE REPORT-LINE       FROM WS-REPORT-DETAIL
+           END-IF.
+
+       2100-EXIT. EXIT.
+
+       2200-CHECK-PICTURE-NUMERIC.
+
+      **** A PICTURE STARTING WITH 9 (UNSIGNED) OR S9 (SIGNED) IS A
+      **** NUMERIC FIELD - THE KIND DB2 EXPECTS TO SEE AS COMP-3/COMP.
+
+           IF WS-PICTURE-TOKEN (1:1) = '9'
+               SET WS-IS-NUMERIC        TO TRUE
+           END-IF.
+
+           IF WS-PICTURE-TOKEN (1:1) = 'S'
+              AND WS-PICTURE-TOKEN (2:1) = '9'
+               SET WS-IS-NUMERIC        TO TRUE
+           END-IF.
+
+       2200-EXIT. EXIT.
