@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF01DUMP.
+
+      *REMARKS:    CALLABLE SEQUENTIAL-FILE DUMP UTILITY BUILT FROM
+      *            DF01TEST'S 1000-READ-INPUT-FILE READ LOOP SO ANY
+      *            PROGRAM CAN CALL ONE TESTED DUMP ROUTINE INSTEAD OF
+      *            RE-COPYING THE READ LOOP.
+
+      ******************************************************************
+      ****   GENERAL-PURPOSE SEQUENTIAL FILE DUMP UTILITY.          ****
+      ****   TAKES A FILE NAME AND A PROGRAM TITLE FROM THE CALLER  ****
+      ****   AND WRITES A FORMATTED, PAGINATED LISTING WITH PAGE    ****
+      ****   HEADERS AND A FINAL RECORD-COUNT LINE TO A PRINT FILE, ****
+      ****   INSTEAD OF DISPLAYING EACH RECORD TO THE CONSOLE THE   ****
+      ****   WAY DF01TEST'S ORIGINAL READ LOOP DID.                 ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT INPUT-FILE       ASSIGN TO WS-LS-FILE-NAME
+                                   FILE STATUS IS WS-INPUT-STATUS.
+
+           SELECT PRINT-FILE       ASSIGN TO WS-LS-PRINT-NAME
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-PRINT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  INPUT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS INPUT-RECORD.
+
+       01  INPUT-RECORD                PIC X(80).
+
+       FD  PRINT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRINT-LINE.
+
+       01  PRINT-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-LS-FILE-NAME             PIC X(40) VALUE SPACES.
+       01  WS-LS-PRINT-NAME            PIC X(40) VALUE SPACES.
+
+       01  WS-INPUT-FLAG               PIC X(01) VALUE SPACE.
+           88 INPUT-EOF                VALUE 'Y'.
+
+       01  WS-INPUT-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-PRINT-STATUS             PIC X(02) VALUE SPACES.
+
+       01  WS-LINES-ON-PAGE            PIC 9(02) VALUE ZERO.
+       01  WS-MAX-LINES-PER-PAGE       PIC 9(02) VALUE 55.
+       01  WS-PAGE-NUMBER               PIC 9(04) VALUE ZERO.
+       01  WS-RECORD-COUNT              PIC 9(08) VALUE ZERO.
+
+       01  WS-HEADER-LINE-1.
+           05  FILLER                   PIC X(10) VALUE SPACES.
+           05  FILLER                   PIC X(22) VALUE
+                                        'DF01DUMP FILE LISTING'.
+           05  FILLER                   PIC X(10) VALUE SPACES.
+           05  FILLER                   PIC X(05) VALUE 'PAGE '.
+           05  HL1-PAGE-NUMBER          PIC ZZZ9.
+           05  FILLER                   PIC X(80) VALUE SPACES.
+
+       01  WS-HEADER-LINE-2.
+           05  FILLER                   PIC X(10) VALUE SPACES.
+           05  FILLER                   PIC X(10) VALUE 'FILE:  '.
+           05  HL2-FILE-NAME            PIC X(40) VALUE SPACES.
+           05  FILLER                   PIC X(72) VALUE SPACES.
+
+       01  WS-FOOTER-LINE.
+           05  FILLER                   PIC X(10) VALUE SPACES.
+           05  FILLER                   PIC X(16) VALUE
+                                        'RECORD COUNT = '.
+           05  FL-RECORD-COUNT          PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                   PIC X(97) VALUE SPACES.
+
+       LINKAGE SECTION.
+
+       01  LS-FILE-NAME                 PIC X(40).
+       01  LS-PRINT-NAME                PIC X(40).
+       01  LS-RETURN-CODE               PIC X(02).
+
+       PROCEDURE DIVISION             USING LS-FILE-NAME
+                                            LS-PRINT-NAME
+                                            LS-RETURN-CODE.
+
+       1000-START-OF-JOB.
+
+           MOVE '00'                   TO LS-RETURN-CODE.
+           MOVE LS-FILE-NAME           TO WS-LS-FILE-NAME.
+           MOVE LS-PRINT-NAME          TO WS-LS-PRINT-NAME.
+
+       1000-OPEN-FILES.
+
+           OPEN INPUT INPUT-FILE.
+
+           IF WS-INPUT-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               MOVE '91'               TO LS-RETURN-CODE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+           OPEN OUTPUT PRINT-FILE.
+
+           IF WS-PRINT-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               MOVE '92'               TO LS-RETURN-CODE
+               CLOSE INPUT-FILE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+           MOVE LS-FILE-NAME           TO HL2-FILE-NAME.
+
+       1000-READ-INPUT-FILE.
+
+           READ INPUT-FILE
+               AT END
+                   GO TO 1000-CLOSE-FILES
+           END-READ.
+
+           IF WS-INPUT-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               MOVE '93'               TO LS-RETURN-CODE
+               GO TO 1000-CLOSE-FILES
+           END-IF.
+
+           ADD 1                       TO WS-RECORD-COUNT.
+
+           IF WS-LINES-ON-PAGE = ZERO
+               PERFORM 2000-WRITE-PAGE-HEADERS
+           END-IF.
+
+           WRITE PRINT-LINE            FROM INPUT-RECORD.
+
+           ADD 1                       TO WS-LINES-ON-PAGE.
+
+           IF WS-LINES-ON-PAGE >= WS-MAX-LINES-PER-PAGE
+               MOVE ZERO               TO WS-LINES-ON-PAGE
+           END-IF.
+
+           GO TO 1000-READ-INPUT-FILE.
+
+       2000-WRITE-PAGE-HEADERS.
+
+           ADD 1                       TO WS-PAGE-NUMBER.
+           MOVE WS-PAGE-NUMBER         TO HL1-PAGE-NUMBER.
+           WRITE PRINT-LINE            FROM WS-HEADER-LINE-1.
+           WRITE PRINT-LINE            FROM WS-HEADER-LINE-2.
+
+       1000-CLOSE-FILES.
+
+           MOVE WS-RECORD-COUNT        TO FL-RECORD-COUNT.
+           WRITE PRINT-LINE            FROM WS-FOOTER-LINE.
+
+           CLOSE INPUT-FILE.
+           CLOSE PRINT-FILE.
+
+       1000-END-OF-JOB.
+
+           GOBACK.
