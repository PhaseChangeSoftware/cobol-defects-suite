@@ -0,0 +1,251 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF09ADDR.
+
+      *REMARKS:    ADDRESS-PARSING CSV/UNSTRING FRONT END BUILT FROM
+      *            DF09TEST'S STREET-ADDRESS UNSTRING, WITH SEMANTIC
+      *            MEANING ATTACHED TO EACH PARSED PIECE.
+
+      ******************************************************************
+      ****   UNSTRINGS EACH INCOMING ADDRESS LINE THE SAME WAY       ****
+      ****   DF09TEST DOES (DELIMITED BY ALL SPACES INTO UP TO 10   ****
+      ****   TOKENS) BUT THEN GIVES THE TOKENS SEMANTIC MEANING -    ****
+      ****   HOUSE NUMBER, STREET NAME, CITY, STATE, AND ZIP - AND   ****
+      ****   WRITES ANYTHING THAT DOESN'T FIT (MORE THAN 10 TOKENS,  ****
+      ****   AN UNPARSEABLE STATE OR ZIP) TO AN EXCEPTION FILE       ****
+      ****   INSTEAD OF SILENTLY TRUNCATING IT.                      ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT ADDRESS-FILE      ASSIGN TO DF09ADR1
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-ADDR-STATUS.
+
+           SELECT OUTPUT-FILE       ASSIGN TO DF09OUT1
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-OUTPUT-STATUS.
+
+           SELECT EXCEPTION-FILE    ASSIGN TO DF09EXCP
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-EXCP-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  ADDRESS-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS ADDRESS-LINE.
+
+       01  ADDRESS-LINE                PIC X(80).
+
+       FD  OUTPUT-FILE
+           RECORD CONTAINS 100 CHARACTERS
+           DATA RECORD IS OUTPUT-LINE.
+
+       01  OUTPUT-LINE                 PIC X(100).
+
+       FD  EXCEPTION-FILE
+           RECORD CONTAINS 100 CHARACTERS
+           DATA RECORD IS EXCEPTION-LINE.
+
+       01  EXCEPTION-LINE              PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-ADDR-STATUS              PIC X(02) VALUE SPACES.
+       01  WS-OUTPUT-STATUS            PIC X(02) VALUE SPACES.
+       01  WS-EXCP-STATUS              PIC X(02) VALUE SPACES.
+
+       01  WS-ADDR-EOF-FLAG            PIC X(01) VALUE SPACE.
+           88  WS-ADDR-EOF             VALUE 'Y'.
+
+       01  WS-INPUT-FIELD              PIC X(80).
+
+       01  WS-OUTPUT-FIELDS.
+           05  WS-OUTPUT-FIELD-1       PIC X(20)   VALUE SPACES.
+           05  WS-OUTPUT-FIELD-2       PIC X(20)   VALUE SPACES.
+           05  WS-OUTPUT-FIELD-3       PIC X(20)   VALUE SPACES.
+           05  WS-OUTPUT-FIELD-4       PIC X(20)   VALUE SPACES.
+           05  WS-OUTPUT-FIELD-5       PIC X(20)   VALUE SPACES.
+           05  WS-OUTPUT-FIELD-6       PIC X(20)   VALUE SPACES.
+           05  WS-OUTPUT-FIELD-7       PIC X(20)   VALUE SPACES.
+           05  WS-OUTPUT-FIELD-8       PIC X(20)   VALUE SPACES.
+           05  WS-OUTPUT-FIELD-9       PIC X(20)   VALUE SPACES.
+           05  WS-OUTPUT-FIELD-10      PIC X(20)   VALUE SPACES.
+
+       01  WS-OUTPUT-TABLE             REDEFINES WS-OUTPUT-FIELDS.
+           05  WS-OUTPUT-FIELD         OCCURS 10 TIMES PIC X(20).
+
+       01  WS-TOKEN-COUNT              PIC 9(02) VALUE ZERO.
+       01  WS-OVERFLOW-FLAG            PIC X(01) VALUE 'N'.
+
+       01  WS-HOUSE-NUMBER             PIC X(20) VALUE SPACES.
+       01  WS-STREET-NAME              PIC X(60) VALUE SPACES.
+       01  WS-CITY                     PIC X(20) VALUE SPACES.
+       01  WS-STATE                    PIC X(02) VALUE SPACES.
+       01  WS-ZIP                      PIC X(05) VALUE SPACES.
+       01  WS-LAST-TOKEN-SUB           PIC 9(02) VALUE ZERO.
+       01  WS-STATE-TOKEN-SUB          PIC 9(02) VALUE ZERO.
+       01  WS-SUB                      PIC 9(02) VALUE ZERO.
+       01  WS-PARSE-OK-FLAG            PIC X(01) VALUE 'Y'.
+       01  WS-STREET-BUILD             PIC X(60) VALUE SPACES.
+       01  WS-STREET-POINTER           PIC 9(02) VALUE 1.
+
+       01  WS-RESULT-LINE.
+           05  RL-HOUSE-NUMBER         PIC X(20).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  RL-STREET-NAME          PIC X(30).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  RL-CITY                 PIC X(20).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  RL-STATE                PIC X(02).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  RL-ZIP                  PIC X(05).
+           05  FILLER                  PIC X(19) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       1000-START-OF-JOB.
+
+           DISPLAY 'DF09ADDR START OF JOB' UPON CONSOLE.
+
+       1000-OPEN-FILES.
+
+           OPEN INPUT ADDRESS-FILE.
+           OPEN OUTPUT OUTPUT-FILE.
+           OPEN OUTPUT EXCEPTION-FILE.
+
+           IF WS-ADDR-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF09ADDR OPEN ERROR' UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+       1000-PROCESS-ADDRESSES.
+
+           PERFORM UNTIL WS-ADDR-EOF
+               READ ADDRESS-FILE
+                   AT END
+                       SET WS-ADDR-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2000-PARSE-ADDRESS-LINE THRU 2000-EXIT
+               END-READ
+           END-PERFORM.
+
+           CLOSE ADDRESS-FILE.
+           CLOSE OUTPUT-FILE.
+           CLOSE EXCEPTION-FILE.
+
+       1000-END-OF-JOB.
+
+           DISPLAY 'DF09ADDR END OF JOB' UPON CONSOLE.
+
+           GOBACK.
+
+       2000-PARSE-ADDRESS-LINE.
+
+           MOVE ADDRESS-LINE           TO WS-INPUT-FIELD.
+           MOVE SPACES                 TO WS-OUTPUT-FIELDS.
+           MOVE SPACES                 TO WS-STREET-NAME.
+           MOVE 'N'                    TO WS-OVERFLOW-FLAG.
+           MOVE 'Y'                    TO WS-PARSE-OK-FLAG.
+           MOVE ZERO                   TO WS-TOKEN-COUNT.
+
+      **** SAME UNSTRING SHAPE AS DF09TEST'S FIX - DELIMITED BY ALL
+      **** SPACES INTO A FIXED LIST OF NAMED TARGETS, BUT WITH
+      **** TALLYING AND ON OVERFLOW SO A LINE WITH MORE THAN 10
+      **** TOKENS IS DETECTED RATHER THAN SILENTLY TRUNCATED.
+           UNSTRING WS-INPUT-FIELD
+               DELIMITED BY ALL SPACES
+                   INTO WS-OUTPUT-FIELD-1
+                        WS-OUTPUT-FIELD-2
+                        WS-OUTPUT-FIELD-3
+                        WS-OUTPUT-FIELD-4
+                        WS-OUTPUT-FIELD-5
+                        WS-OUTPUT-FIELD-6
+                        WS-OUTPUT-FIELD-7
+                        WS-OUTPUT-FIELD-8
+                        WS-OUTPUT-FIELD-9
+                        WS-OUTPUT-FIELD-10
+               TALLYING IN WS-TOKEN-COUNT
+               ON OVERFLOW
+                   MOVE 'Y'             TO WS-OVERFLOW-FLAG
+           END-UNSTRING.
+
+           IF WS-OVERFLOW-FLAG = 'Y'
+               MOVE WS-INPUT-FIELD      TO EXCEPTION-LINE
+               WRITE EXCEPTION-LINE
+               GO TO 2000-EXIT
+           END-IF.
+
+           IF WS-TOKEN-COUNT < 4
+               MOVE WS-INPUT-FIELD      TO EXCEPTION-LINE
+               WRITE EXCEPTION-LINE
+               GO TO 2000-EXIT
+           END-IF.
+
+      **** THE LAST TOKEN IS THE ZIP CODE, THE ONE BEFORE IT IS THE
+      **** STATE, THE ONE BEFORE THAT IS THE CITY, THE FIRST TOKEN
+      **** IS THE HOUSE NUMBER, AND EVERYTHING IN BETWEEN IS THE
+      **** STREET NAME.
+           MOVE WS-TOKEN-COUNT          TO WS-LAST-TOKEN-SUB.
+           COMPUTE WS-STATE-TOKEN-SUB = WS-LAST-TOKEN-SUB - 1.
+
+           MOVE WS-OUTPUT-FIELD (1)     TO WS-HOUSE-NUMBER.
+           MOVE WS-OUTPUT-FIELD (WS-LAST-TOKEN-SUB) TO WS-ZIP.
+           MOVE WS-OUTPUT-FIELD (WS-STATE-TOKEN-SUB) TO WS-STATE.
+           MOVE WS-OUTPUT-FIELD (WS-STATE-TOKEN-SUB - 1) TO WS-CITY.
+
+           IF WS-ZIP IS NOT NUMERIC
+               MOVE 'N'                 TO WS-PARSE-OK-FLAG
+           END-IF.
+
+           IF WS-STATE (1:1) < 'A' OR WS-STATE (1:1) > 'Z'
+               MOVE 'N'                 TO WS-PARSE-OK-FLAG
+           END-IF.
+
+           IF WS-PARSE-OK-FLAG = 'N'
+               MOVE WS-INPUT-FIELD      TO EXCEPTION-LINE
+               WRITE EXCEPTION-LINE
+               GO TO 2000-EXIT
+           END-IF.
+
+      **** BUILT WITH POINTER TRACKING ITS OWN LENGTH RATHER THAN A
+      **** DELIMITED BY SPACE RE-SCAN OF THE RESULT SO FAR - THE
+      **** ACCUMULATED TEXT ALWAYS STARTS WITH A WORD, NEVER A SPACE,
+      **** SO A LEADING-SPACE SELF-DELIMITER CAN NEVER SWALLOW IT.
+           MOVE SPACES                 TO WS-STREET-BUILD.
+           MOVE 1                      TO WS-STREET-POINTER.
+           PERFORM VARYING WS-SUB FROM 2 BY 1
+                       UNTIL WS-SUB > WS-STATE-TOKEN-SUB - 2
+               IF WS-STREET-POINTER > 1
+                   STRING SPACE        DELIMITED BY SIZE
+                       INTO WS-STREET-BUILD
+                       WITH POINTER WS-STREET-POINTER
+                   END-STRING
+               END-IF
+               STRING WS-OUTPUT-FIELD (WS-SUB) DELIMITED BY SPACE
+                   INTO WS-STREET-BUILD
+                   WITH POINTER WS-STREET-POINTER
+               END-STRING
+           END-PERFORM.
+
+           MOVE WS-STREET-BUILD         TO WS-STREET-NAME.
+
+           MOVE WS-HOUSE-NUMBER         TO RL-HOUSE-NUMBER.
+           MOVE WS-STREET-NAME (1:30)   TO RL-STREET-NAME.
+           MOVE WS-CITY                 TO RL-CITY.
+           MOVE WS-STATE                TO RL-STATE.
+           MOVE WS-ZIP                  TO RL-ZIP.
+
+           MOVE WS-RESULT-LINE          TO OUTPUT-LINE.
+           WRITE OUTPUT-LINE.
+
+       2000-EXIT. EXIT.
