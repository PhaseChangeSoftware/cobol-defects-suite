@@ -8,6 +8,13 @@
       ******************************************************************
       ****   REFERENCING ERROR ENCOUNTERED WHEN PROGAM EXECUTED     ****
       ****   (CAUSED BY SECOND LINKAGE PARAMETER NOT REFERENCED)    ****
+      ******************************************************************
+
+      ******************************************************************
+      ****   CALLER-RETURN-CODE ADDED SO DF45CALL HAS AN             ****
+      ****   EXPLICIT SUCCESS/FAILURE SIGNAL FOR THE SECOND-         ****
+      ****   PARAMETER PROCESSING, RATHER THAN ASSUMING THE CALL     ****
+      ****   ALWAYS WORKED.                                          ****
       ******************************************************************
 
        ENVIRONMENT DIVISION.
@@ -29,6 +36,7 @@
 
        01  CALLER-PARM-1               PIC X(08).
        01  CALLER-PARM-2               PIC X(08).
+       01  CALLER-RETURN-CODE              PIC X(02).
 
       **** BEFORE CODE BEGINS (PROBLEM)
       *PROCEDURE DIVISION              USING CALLER-PARM-1.
@@ -37,13 +45,16 @@
 
       **** AFTER CODE BEGINS (CORRECT)
        PROCEDURE DIVISION              USING CALLER-PARM-1
-                                             CALLER-PARM-2.
+                                             CALLER-PARM-2
+                                             CALLER-RETURN-CODE.
       **** AFTER CODE ENDS (CORRECT)
 
        1000-START-OF-JOB.
 
            DISPLAY 'DF45TEST START OF JOB' UPON CONSOLE.
 
+           MOVE '00'                   TO CALLER-RETURN-CODE.
+
        1000-POST-RETURN-PARMS.
 
            MOVE WS-RETURN-PARM-1       TO CALLER-PARM-1.
