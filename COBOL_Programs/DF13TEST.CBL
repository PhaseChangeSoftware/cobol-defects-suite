@@ -15,15 +15,42 @@
 
        FILE-CONTROL.
 
+           SELECT PEPNOTE-FILE      ASSIGN TO DF13CTL1
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-PEPNOTE-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
 
+       FD  PEPNOTE-FILE
+           RECORD CONTAINS 12 CHARACTERS
+           DATA RECORD IS PEPNOTE-RECORD.
+
+       01  PEPNOTE-RECORD              PIC X(12).
+
        WORKING-STORAGE SECTION.
 
        01  GRP-COUNT                   PIC 9(02)   VALUE ZERO.
        01  GRP-RESULT                  PIC X(12)   VALUE SPACES.
 
+      **** TABLE-SIZE-DRIVEN OCCURS INITIALIZATION.
+      **** THE FIXED-SIZE GRP-PEPNOTES GROUP BELOW STILL DOCUMENTS
+      **** THE ORIGINAL SNIPPLET 13 DEFECT (VALUE NOT ALLOWED ON AN
+      **** OCCURS-LEVEL ITEM), BUT THE WORKING TABLE THE PROCEDURE
+      **** DIVISION NOW DRIVES OFF OF IS LOADED FROM A SEQUENTIAL
+      **** CONTROL FILE AT 1000-START-OF-JOB SO THE ENTRY COUNT AND
+      **** VALUES CAN BE CHANGED BY UPDATING THE FILE INSTEAD OF
+      **** EDITING AND RECOMPILING WORKING-STORAGE.
+       01  WS-PEPNOTE-STATUS           PIC X(02) VALUE SPACES.
+
+       01  WS-PEPNOTE-COUNT            PIC 9(02) VALUE ZERO.
+       01  WS-PEPNOTE-TABLE.
+           05  WS-PEPNOTE-ENTRY        OCCURS 1 TO 50 TIMES
+                                       DEPENDING ON WS-PEPNOTE-COUNT
+                                       INDEXED BY WS-PN-IDX.
+               10  WS-PEPNOTE-DATA     PIC X(12).
+
        01  GRP-PEPNOTES.
 
            05  GRP-PEPNOTE-1           PIC X(12)   VALUE '<PEPNOTE 1>'.
@@ -52,24 +79,57 @@
 
            DISPLAY 'DF13TEST START OF JOB' UPON CONSOLE.
 
+           PERFORM 1000-LOAD-PEPNOTES-FROM-FILE THRU 1000-LOAD-EXIT.
+
        1000-POST-PEP-NOTES.
 
+           IF WS-PEPNOTE-COUNT = ZERO
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
            PERFORM 1000-LOOP-PEPNOTE THRU 1000-EXIT
                VARYING GRP-COUNT FROM 1 BY 1
-                   UNTIL GRP-COUNT GREATER THAN 5.
-           
+                   UNTIL GRP-COUNT GREATER THAN WS-PEPNOTE-COUNT.
+
            GO TO 1000-END-OF-JOB.
 
        1000-LOOP-PEPNOTE.
 
-           MOVE GRP-PEPNOTE-DATA (GRP-COUNT) TO GRP-RESULT.
-           
+           MOVE WS-PEPNOTE-DATA (GRP-COUNT) TO GRP-RESULT.
+
            DISPLAY 'DF13TEST PEP DATA = ' GRP-RESULT
                                           UPON CONSOLE
 
 
        1000-EXIT. EXIT.
 
+       1000-LOAD-PEPNOTES-FROM-FILE.
+
+           MOVE ZERO                   TO WS-PEPNOTE-COUNT.
+
+           OPEN INPUT PEPNOTE-FILE.
+
+           IF WS-PEPNOTE-STATUS NOT = '00'
+               GO TO 1000-LOAD-EXIT
+           END-IF.
+
+           PERFORM UNTIL WS-PEPNOTE-STATUS NOT = '00'
+               READ PEPNOTE-FILE
+                   AT END
+                       MOVE '10'        TO WS-PEPNOTE-STATUS
+                   NOT AT END
+                       IF WS-PEPNOTE-COUNT < 50
+                           ADD 1 TO WS-PEPNOTE-COUNT
+                           MOVE PEPNOTE-RECORD
+                               TO WS-PEPNOTE-DATA (WS-PEPNOTE-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE PEPNOTE-FILE.
+
+       1000-LOAD-EXIT. EXIT.
+
        1000-END-OF-JOB.
 
            DISPLAY 'DF13TEST END OF JOB' UPON CONSOLE.
