@@ -0,0 +1,335 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF34CHK.
+
+      *REMARKS:    SIGNED GROUP-LEVEL COMPARE AUDIT UTILITY
+      *            GENERALIZING DF34TEST'S GROUP-VS-ELEMENTARY
+      *            COMPARE FIX.
+
+      ******************************************************************
+      ****   DF34TEST'S FIX REPLACED A GROUP-LEVEL IF VARIABLE-1 <   ****
+      ****   VARIABLE-2 (RAW UNSIGNED BYTE COMPARE OF TWO GROUPS OF  ****
+      ****   SIGNED COMP FIELDS) WITH EXPLICIT ELEMENTARY-LEVEL      ****
+      ****   COMPARES.  THIS UTILITY SCANS A SOURCE MEMBER, BUILDS   ****
+      ****   A TABLE OF GROUP ITEMS WHOSE ELEMENTARY CHILDREN ARE    ****
+      ****   SIGNED COMP FIELDS, THEN FLAGS EVERY IF THAT COMPARES   ****
+      ****   TWO SUCH GROUP NAMES DIRECTLY - THE SAME SILENT-WRONG-  ****
+      ****   ANSWER DEFECT DF34TEST HAD TO WORK AROUND.              ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT SOURCE-FILE      ASSIGN TO WS-SOURCE-NAME
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-SOURCE-STATUS.
+
+           SELECT REPORT-FILE      ASSIGN TO DF34RPT1
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  SOURCE-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS SOURCE-LINE.
+
+       01  SOURCE-LINE                 PIC X(80).
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS REPORT-LINE.
+
+       01  REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SOURCE-NAME              PIC X(40) VALUE 'DF34TEST.CBL'.
+       01  WS-SOURCE-STATUS            PIC X(02) VALUE SPACES.
+       01  WS-REPORT-STATUS            PIC X(02) VALUE SPACES.
+
+       01  WS-SOURCE-EOF-FLAG          PIC X(01) VALUE SPACE.
+           88  WS-SOURCE-EOF           VALUE 'Y'.
+
+       01  WS-TOKEN-TABLE.
+           05  WS-TOKEN                 OCCURS 10 TIMES PIC X(30).
+       01  WS-TOKEN-COUNT               PIC 9(02) VALUE ZERO.
+       01  WS-TOKEN-SUB                 PIC 9(02) VALUE ZERO.
+       01  WS-WORK-LINE                 PIC X(80).
+       01  WS-FIRST-NONBLANK-COL        PIC 9(02) VALUE ZERO.
+       01  WS-SCAN-SUB                  PIC 9(02) VALUE ZERO.
+
+       01  WS-GROUP-COUNT               PIC 9(04) VALUE ZERO.
+       01  WS-GROUP-TABLE.
+           05  WS-GROUP-ENTRY           OCCURS 50 TIMES
+                                       INDEXED BY WS-GRP-IDX.
+               10  WS-GRP-NAME          PIC X(30).
+               10  WS-GRP-LEVEL         PIC 9(02).
+               10  WS-GRP-SIGNED-FLAG   PIC X(01) VALUE 'N'.
+                   88  WS-GRP-HAS-SIGNED     VALUE 'Y'.
+
+       01  WS-CURRENT-GROUP-SUB         PIC 9(04) VALUE ZERO.
+       01  WS-LEVEL-NUMERIC             PIC 9(02) VALUE ZERO.
+       01  WS-LEVEL-CHECK-FLAG          PIC X(01) VALUE 'N'.
+       01  WS-HAS-PIC-FLAG              PIC X(01) VALUE 'N'.
+       01  WS-HAS-COMP-FLAG             PIC X(01) VALUE 'N'.
+       01  WS-HAS-SIGN-FLAG             PIC X(01) VALUE 'N'.
+
+       01  WS-AT-RISK-COUNT             PIC 9(04) VALUE ZERO.
+
+       01  WS-REPORT-HEADING.
+           05  FILLER                   PIC X(50) VALUE
+                    'DF34CHK - SIGNED GROUP-LEVEL COMPARE AUDIT'.
+           05  FILLER                   PIC X(82) VALUE SPACES.
+
+       01  WS-REPORT-DETAIL.
+           05  FILLER                   PIC X(08) VALUE 'GROUP1 ='.
+           05  RD-GROUP-1               PIC X(30).
+           05  FILLER                   PIC X(08) VALUE ' GROUP2='.
+           05  RD-GROUP-2               PIC X(30).
+           05  FILLER                   PIC X(30) VALUE
+                    ' SIGNED GROUP-LEVEL COMPARE   '.
+           05  FILLER                   PIC X(26) VALUE SPACES.
+
+       01  WS-REPORT-SUMMARY.
+           05  FILLER                   PIC X(28) VALUE
+                                        'SIGNED GROUP COMPARES FOUND=' .
+           05  RS-AT-RISK-COUNT         PIC ZZZ9.
+           05  FILLER                   PIC X(100) VALUE SPACES.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+
+       1000-START-OF-JOB.
+
+           DISPLAY 'DF34CHK START OF JOB' UPON CONSOLE.
+
+       1000-OPEN-FILES.
+
+           OPEN INPUT SOURCE-FILE.
+
+           IF WS-SOURCE-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF34CHK SOURCE OPEN ERROR' UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+           WRITE REPORT-LINE           FROM WS-REPORT-HEADING.
+
+       1000-SCAN-SOURCE.
+
+      **** SINGLE PASS - DATA DIVISION LINES BUILD THE GROUP TABLE
+      **** (GROUP HEADERS WITHOUT A PIC CLAUSE, SIGNED-COMP CHILDREN
+      **** MARK THEIR OWNING GROUP), PROCEDURE DIVISION IF LINES ARE
+      **** CHECKED AGAINST THAT TABLE AS THEY ARE ENCOUNTERED.
+           PERFORM UNTIL WS-SOURCE-EOF
+               READ SOURCE-FILE
+                   AT END
+                       SET WS-SOURCE-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2000-TOKENIZE-LINE
+                       PERFORM 2100-CLASSIFY-LINE THRU 2100-EXIT
+               END-READ
+           END-PERFORM.
+
+           CLOSE SOURCE-FILE.
+
+           MOVE WS-AT-RISK-COUNT        TO RS-AT-RISK-COUNT.
+           WRITE REPORT-LINE           FROM WS-REPORT-SUMMARY.
+
+           CLOSE REPORT-FILE.
+
+           GO TO 1000-END-OF-JOB.
+
+       2000-TOKENIZE-LINE.
+
+           MOVE ZERO                   TO WS-TOKEN-COUNT.
+           MOVE SPACES                 TO WS-TOKEN-TABLE.
+           MOVE SOURCE-LINE            TO WS-WORK-LINE.
+
+      **** SOURCE-LINE STARTS WITH SEVERAL BLANK COLUMNS (SEQUENCE AND
+      **** INDICATOR AREA PLUS INDENTATION) IN FIXED FORMAT, SO
+      **** UNSTRINGING DELIMITED BY ALL SPACE FROM COLUMN 1 WOULD TAKE
+      **** THAT LEADING RUN AS THE FIRST DELIMITER AND SHIFT EVERY
+      **** REAL TOKEN ONE SLOT TO THE RIGHT - FIND THE FIRST NON-BLANK
+      **** COLUMN FIRST, THE SAME WAY DF30LINT.CBL DOES.
+           MOVE ZERO                   TO WS-FIRST-NONBLANK-COL.
+           PERFORM VARYING WS-SCAN-SUB FROM 1 BY 1
+                       UNTIL WS-SCAN-SUB > 80
+                          OR WS-FIRST-NONBLANK-COL NOT = ZERO
+               IF WS-WORK-LINE (WS-SCAN-SUB:1) NOT = SPACE
+                   MOVE WS-SCAN-SUB     TO WS-FIRST-NONBLANK-COL
+               END-IF
+           END-PERFORM.
+
+           IF WS-FIRST-NONBLANK-COL NOT = ZERO
+               UNSTRING WS-WORK-LINE (WS-FIRST-NONBLANK-COL:)
+                       DELIMITED BY ALL SPACE
+                   INTO WS-TOKEN (1) WS-TOKEN (2) WS-TOKEN (3)
+                        WS-TOKEN (4) WS-TOKEN (5) WS-TOKEN (6)
+                        WS-TOKEN (7) WS-TOKEN (8) WS-TOKEN (9)
+                        WS-TOKEN (10)
+                   TALLYING IN WS-TOKEN-COUNT
+               END-UNSTRING
+           END-IF.
+
+           PERFORM VARYING WS-TOKEN-SUB FROM 1 BY 1
+                       UNTIL WS-TOKEN-SUB > WS-TOKEN-COUNT
+               INSPECT WS-TOKEN (WS-TOKEN-SUB)
+                                       REPLACING TRAILING '.' BY SPACE
+           END-PERFORM.
+
+       2100-CLASSIFY-LINE.
+
+           IF WS-TOKEN-COUNT < 2
+               GO TO 2100-EXIT
+           END-IF.
+
+           IF SOURCE-LINE (7:1) = '*'
+               GO TO 2100-EXIT
+           END-IF.
+
+           IF WS-TOKEN (1) = 'IF'
+               PERFORM 2400-CHECK-IF-LINE THRU 2400-EXIT
+               GO TO 2100-EXIT
+           END-IF.
+
+           MOVE 'N'                    TO WS-LEVEL-CHECK-FLAG.
+
+           IF WS-TOKEN (1) IS NUMERIC
+               MOVE WS-TOKEN (1)        TO WS-LEVEL-NUMERIC
+               MOVE 'Y'                 TO WS-LEVEL-CHECK-FLAG
+           END-IF.
+
+           IF WS-LEVEL-CHECK-FLAG = 'N'
+               GO TO 2100-EXIT
+           END-IF.
+
+           PERFORM 2500-CHECK-FOR-PIC.
+
+           IF WS-HAS-PIC-FLAG = 'Y'
+               PERFORM 2300-CHECK-SIGNED-ELEMENTARY THRU 2300-EXIT
+           ELSE
+               PERFORM 2200-ADD-GROUP THRU 2200-EXIT
+           END-IF.
+
+       2100-EXIT. EXIT.
+
+       2200-ADD-GROUP.
+
+           IF WS-GROUP-COUNT >= 50
+               MOVE ZERO                TO WS-CURRENT-GROUP-SUB
+               GO TO 2200-EXIT
+           END-IF.
+
+           ADD 1                       TO WS-GROUP-COUNT.
+           MOVE WS-GROUP-COUNT         TO WS-CURRENT-GROUP-SUB.
+           MOVE WS-TOKEN (2)           TO WS-GRP-NAME (WS-GROUP-COUNT).
+           MOVE WS-LEVEL-NUMERIC       TO WS-GRP-LEVEL (WS-GROUP-COUNT).
+           MOVE 'N'                    TO
+                               WS-GRP-SIGNED-FLAG (WS-GROUP-COUNT).
+
+       2200-EXIT. EXIT.
+
+       2300-CHECK-SIGNED-ELEMENTARY.
+
+           IF WS-CURRENT-GROUP-SUB = ZERO
+               GO TO 2300-EXIT
+           END-IF.
+
+           IF WS-LEVEL-NUMERIC <= WS-GRP-LEVEL (WS-CURRENT-GROUP-SUB)
+               GO TO 2300-EXIT
+           END-IF.
+
+           PERFORM 2600-CHECK-FOR-COMP.
+           PERFORM 2700-CHECK-FOR-SIGN.
+
+           IF WS-HAS-COMP-FLAG = 'Y' AND WS-HAS-SIGN-FLAG = 'Y'
+               SET WS-GRP-HAS-SIGNED (WS-CURRENT-GROUP-SUB) TO TRUE
+           END-IF.
+
+       2300-EXIT. EXIT.
+
+       2400-CHECK-IF-LINE.
+
+           IF WS-TOKEN-COUNT < 4
+               GO TO 2400-EXIT
+           END-IF.
+
+           PERFORM VARYING WS-GRP-IDX FROM 1 BY 1
+                       UNTIL WS-GRP-IDX > WS-GROUP-COUNT
+               IF WS-GRP-HAS-SIGNED (WS-GRP-IDX)
+                       AND WS-TOKEN (2) = WS-GRP-NAME (WS-GRP-IDX)
+                   PERFORM 2410-CHECK-SECOND-OPERAND
+               END-IF
+           END-PERFORM.
+
+       2400-EXIT. EXIT.
+
+       2410-CHECK-SECOND-OPERAND.
+
+           PERFORM VARYING WS-TOKEN-SUB FROM 3 BY 1
+                       UNTIL WS-TOKEN-SUB > WS-TOKEN-COUNT
+               PERFORM VARYING WS-GRP-IDX FROM 1 BY 1
+                           UNTIL WS-GRP-IDX > WS-GROUP-COUNT
+                   IF WS-GRP-HAS-SIGNED (WS-GRP-IDX)
+                       AND WS-TOKEN (WS-TOKEN-SUB) =
+                                          WS-GRP-NAME (WS-GRP-IDX)
+                       AND WS-TOKEN (WS-TOKEN-SUB) NOT = WS-TOKEN (2)
+                       ADD 1            TO WS-AT-RISK-COUNT
+                       MOVE WS-TOKEN (2) TO RD-GROUP-1
+                       MOVE WS-TOKEN (WS-TOKEN-SUB) TO RD-GROUP-2
+                       WRITE REPORT-LINE FROM WS-REPORT-DETAIL
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       2500-CHECK-FOR-PIC.
+
+           MOVE 'N'                    TO WS-HAS-PIC-FLAG.
+
+           PERFORM VARYING WS-TOKEN-SUB FROM 1 BY 1
+                       UNTIL WS-TOKEN-SUB > WS-TOKEN-COUNT
+               IF WS-TOKEN (WS-TOKEN-SUB) = 'PIC'
+                       OR WS-TOKEN (WS-TOKEN-SUB) = 'PICTURE'
+                   MOVE 'Y'             TO WS-HAS-PIC-FLAG
+               END-IF
+           END-PERFORM.
+
+       2600-CHECK-FOR-COMP.
+
+           MOVE 'N'                    TO WS-HAS-COMP-FLAG.
+
+           PERFORM VARYING WS-TOKEN-SUB FROM 1 BY 1
+                       UNTIL WS-TOKEN-SUB > WS-TOKEN-COUNT
+               IF WS-TOKEN (WS-TOKEN-SUB) (1:4) = 'COMP'
+                   MOVE 'Y'             TO WS-HAS-COMP-FLAG
+               END-IF
+           END-PERFORM.
+
+       2700-CHECK-FOR-SIGN.
+
+           MOVE 'N'                    TO WS-HAS-SIGN-FLAG.
+
+           PERFORM VARYING WS-TOKEN-SUB FROM 1 BY 1
+                       UNTIL WS-TOKEN-SUB > WS-TOKEN-COUNT
+               IF WS-TOKEN (WS-TOKEN-SUB) (1:2) = 'S9'
+                   MOVE 'Y'             TO WS-HAS-SIGN-FLAG
+               END-IF
+           END-PERFORM.
+
+       1000-END-OF-JOB.
+
+           DISPLAY 'DF34CHK SIGNED GROUP COMPARES FOUND = '
+                                    WS-AT-RISK-COUNT UPON CONSOLE.
+           DISPLAY 'DF34CHK END OF JOB' UPON CONSOLE.
+
+           GOBACK.
