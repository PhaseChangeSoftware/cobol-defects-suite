@@ -0,0 +1,262 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF02PMNT.
+
+      *REMARKS:    PLANT MASTER ADD/RETIRE MAINTENANCE BATCH JOB FOR
+      *            DF02PLNT SO PLANTS CAN BE ADDED OR RETIRED WITHOUT
+      *            RECOMPILING THE ROUTING PROGRAMS.
+
+      ******************************************************************
+      ****   READS THE EXISTING DF02PLNT PLANT MASTER (IF ANY) INTO   ****
+      ****   A TABLE, APPLIES EACH DF02PTRN TRANSACTION IN TURN       ****
+      ****   ('A' ADDS A NEW PLANT OR UPDATES AN EXISTING ONE'S       ****
+      ****   PRIORITY/THRESHOLD, 'R' RETIRES - REMOVES - A PLANT),    ****
+      ****   THEN REWRITES DF02PLNT SORTED BY PLANT CODE.  THIS LETS  ****
+      ****   THE NETWORK OF PLANTS GROW OR SHRINK WITHOUT TOUCHING    ****
+      ****   OR RECOMPILING DF02SRCH/DF02RTE.                         ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT MASTER-IN-FILE   ASSIGN TO DF02PLNT
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-MASTER-IN-STATUS.
+
+           SELECT TRANS-FILE       ASSIGN TO DF02PTRN
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT MASTER-OUT-FILE  ASSIGN TO DF02PLNT
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-MASTER-OUT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  MASTER-IN-FILE
+           RECORD CONTAINS 6 CHARACTERS
+           DATA RECORD IS MASTER-IN-RECORD.
+
+       01  MASTER-IN-RECORD.
+           05  MIR-PLANT               PIC X(03).
+           05  MIR-PRIORITY            PIC 9(02).
+           05  MIR-ANTI-THEFT-THRESH   PIC 9(01).
+
+       FD  TRANS-FILE
+           RECORD CONTAINS 7 CHARACTERS
+           DATA RECORD IS TRANS-RECORD.
+
+       01  TRANS-RECORD.
+           05  TR-ACTION               PIC X(01).
+               88  TR-ACTION-ADD           VALUE 'A'.
+               88  TR-ACTION-RETIRE        VALUE 'R'.
+           05  TR-PLANT                PIC X(03).
+           05  TR-PRIORITY             PIC 9(02).
+           05  TR-ANTI-THEFT-THRESH    PIC 9(01).
+
+       FD  MASTER-OUT-FILE
+           RECORD CONTAINS 6 CHARACTERS
+           DATA RECORD IS MASTER-OUT-RECORD.
+
+       01  MASTER-OUT-RECORD.
+           05  MOR-PLANT               PIC X(03).
+           05  MOR-PRIORITY            PIC 9(02).
+           05  MOR-ANTI-THEFT-THRESH   PIC 9(01).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-MASTER-IN-STATUS         PIC X(02) VALUE SPACES.
+       01  WS-TRANS-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-MASTER-OUT-STATUS        PIC X(02) VALUE SPACES.
+
+       01  WS-MASTER-FLAG              PIC X(01) VALUE SPACE.
+           88  WS-MASTER-EOF               VALUE 'Y'.
+
+       01  WS-TRANS-FLAG               PIC X(01) VALUE SPACE.
+           88  WS-TRANS-EOF                VALUE 'Y'.
+
+       01  WS-ENTRY-COUNT               PIC S9(04) VALUE +0.
+       01  WS-ADD-COUNT                 PIC 9(04) VALUE ZERO.
+       01  WS-RETIRE-COUNT              PIC 9(04) VALUE ZERO.
+       01  WS-FOUND-FLAG                PIC X(01) VALUE 'N'.
+
+       01  WS-PLANT-TABLE.
+           05  WS-PLANT-ENTRIES        OCCURS 1 TO 500 TIMES
+                                       DEPENDING ON WS-ENTRY-COUNT
+                                       ASCENDING KEY IS WS-PLANT-CODE
+                                       INDEXED BY WS-PLANT-IDX.
+               10  WS-PLANT-CODE       PIC X(03).
+               10  WS-PLANT-PRIORITY   PIC 9(02).
+               10  WS-PLANT-ANTI-THEFT-THRESH PIC 9(01).
+
+       PROCEDURE DIVISION.
+
+       1000-START-OF-JOB.
+
+           DISPLAY 'DF02PMNT START OF JOB' UPON CONSOLE.
+
+       1000-LOAD-MASTER.
+
+           OPEN INPUT MASTER-IN-FILE.
+
+           IF WS-MASTER-IN-STATUS NOT = '00'
+               DISPLAY 'DF02PMNT NO EXISTING PLANT MASTER - '
+                       'STARTING A NEW ONE' UPON CONSOLE
+               GO TO 1000-APPLY-TRANSACTIONS
+           END-IF.
+
+           PERFORM UNTIL WS-MASTER-EOF
+               READ MASTER-IN-FILE
+                   AT END
+                       SET WS-MASTER-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-ENTRY-COUNT
+                       MOVE MIR-PLANT
+                           TO WS-PLANT-CODE (WS-ENTRY-COUNT)
+                       MOVE MIR-PRIORITY
+                           TO WS-PLANT-PRIORITY (WS-ENTRY-COUNT)
+                       MOVE MIR-ANTI-THEFT-THRESH
+                           TO WS-PLANT-ANTI-THEFT-THRESH
+                                                (WS-ENTRY-COUNT)
+               END-READ
+           END-PERFORM.
+
+           CLOSE MASTER-IN-FILE.
+
+       1000-APPLY-TRANSACTIONS.
+
+           OPEN INPUT TRANS-FILE.
+
+           IF WS-TRANS-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF02PMNT NO TRANSACTIONS TO APPLY'
+                                              UPON CONSOLE
+               GO TO 1000-WRITE-MASTER
+           END-IF.
+
+           PERFORM UNTIL WS-TRANS-EOF
+               READ TRANS-FILE
+                   AT END
+                       SET WS-TRANS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2000-APPLY-ONE-TRANSACTION
+               END-READ
+           END-PERFORM.
+
+           CLOSE TRANS-FILE.
+
+       1000-WRITE-MASTER.
+
+           IF WS-ENTRY-COUNT > 1
+               SORT WS-PLANT-ENTRIES
+                   ASCENDING KEY WS-PLANT-CODE
+           END-IF.
+
+           OPEN OUTPUT MASTER-OUT-FILE.
+
+           IF WS-MASTER-OUT-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF02PMNT MASTER OPEN ERROR' UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+           PERFORM VARYING WS-PLANT-IDX FROM 1 BY 1
+                       UNTIL WS-PLANT-IDX > WS-ENTRY-COUNT
+               MOVE WS-PLANT-CODE (WS-PLANT-IDX)   TO MOR-PLANT
+               MOVE WS-PLANT-PRIORITY (WS-PLANT-IDX)
+                                                    TO MOR-PRIORITY
+               MOVE WS-PLANT-ANTI-THEFT-THRESH (WS-PLANT-IDX)
+                                        TO MOR-ANTI-THEFT-THRESH
+               WRITE MASTER-OUT-RECORD
+           END-PERFORM.
+
+           CLOSE MASTER-OUT-FILE.
+
+       1000-END-OF-JOB.
+
+           DISPLAY 'DF02PMNT PLANTS ADDED/UPDATED = ' WS-ADD-COUNT
+                                              UPON CONSOLE.
+           DISPLAY 'DF02PMNT PLANTS RETIRED = ' WS-RETIRE-COUNT
+                                              UPON CONSOLE.
+           DISPLAY 'DF02PMNT END OF JOB' UPON CONSOLE.
+
+           GOBACK.
+
+       2000-APPLY-ONE-TRANSACTION.
+
+           IF TR-ACTION-ADD
+               PERFORM 3000-ADD-OR-UPDATE-PLANT
+           ELSE
+           IF TR-ACTION-RETIRE
+               PERFORM 4000-RETIRE-PLANT
+           END-IF
+           END-IF.
+
+       3000-ADD-OR-UPDATE-PLANT.
+
+           MOVE 'N'                    TO WS-FOUND-FLAG.
+
+           PERFORM VARYING WS-PLANT-IDX FROM 1 BY 1
+                       UNTIL WS-PLANT-IDX > WS-ENTRY-COUNT
+               IF WS-PLANT-CODE (WS-PLANT-IDX) = TR-PLANT
+                   MOVE 'Y'             TO WS-FOUND-FLAG
+                   MOVE TR-PRIORITY     TO WS-PLANT-PRIORITY
+                                                    (WS-PLANT-IDX)
+                   MOVE TR-ANTI-THEFT-THRESH
+                                        TO WS-PLANT-ANTI-THEFT-THRESH
+                                                    (WS-PLANT-IDX)
+               END-IF
+           END-PERFORM.
+
+           IF WS-FOUND-FLAG = 'N'
+               IF WS-ENTRY-COUNT < 500
+                   ADD 1                TO WS-ENTRY-COUNT
+                   MOVE TR-PLANT        TO WS-PLANT-CODE
+                                                    (WS-ENTRY-COUNT)
+                   MOVE TR-PRIORITY     TO WS-PLANT-PRIORITY
+                                                    (WS-ENTRY-COUNT)
+                   MOVE TR-ANTI-THEFT-THRESH
+                                        TO WS-PLANT-ANTI-THEFT-THRESH
+                                                    (WS-ENTRY-COUNT)
+                   ADD 1                TO WS-ADD-COUNT
+               ELSE
+                   DISPLAY 'DF02PMNT PLANT TABLE FULL - REJECTED '
+                           TR-PLANT UPON CONSOLE
+               END-IF
+           ELSE
+               ADD 1                    TO WS-ADD-COUNT
+           END-IF.
+
+       4000-RETIRE-PLANT.
+
+           MOVE 'N'                    TO WS-FOUND-FLAG.
+
+           PERFORM VARYING WS-PLANT-IDX FROM 1 BY 1
+                       UNTIL WS-PLANT-IDX > WS-ENTRY-COUNT
+                          OR WS-FOUND-FLAG = 'Y'
+               IF WS-PLANT-CODE (WS-PLANT-IDX) = TR-PLANT
+                   MOVE 'Y'             TO WS-FOUND-FLAG
+                   PERFORM 4100-REMOVE-TABLE-ENTRY
+               END-IF
+           END-PERFORM.
+
+       4100-REMOVE-TABLE-ENTRY.
+
+      **** SHIFT EVERY ENTRY AFTER THE RETIRED PLANT DOWN ONE SLOT AND
+      **** SHRINK THE OCCURS DEPENDING ON COUNT BY ONE.
+
+           PERFORM VARYING WS-PLANT-IDX FROM WS-PLANT-IDX BY 1
+                       UNTIL WS-PLANT-IDX >= WS-ENTRY-COUNT
+               MOVE WS-PLANT-ENTRIES (WS-PLANT-IDX + 1)
+                   TO WS-PLANT-ENTRIES (WS-PLANT-IDX)
+           END-PERFORM.
+
+           SUBTRACT 1                   FROM WS-ENTRY-COUNT.
+           ADD 1                        TO WS-RETIRE-COUNT.
