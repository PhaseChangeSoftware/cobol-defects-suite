@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF02RTE.
+
+      *REMARKS:    ANTI-THEFT SELL-DOWN ROUTING PROGRAM OVER THE
+      *            DF02PLNT PLANT MASTER.
+
+      ******************************************************************
+      ****   DF02TEST'S ORIGINAL SELL-DOWN LOGIC LINEAR-SCANNED A     ****
+      ****   HARD-CODED FIVE-PLANT TABLE AND ROUTED TO THE FIRST      ****
+      ****   PLANT WITH A NONZERO SELLDOWN FLAG.  THIS PROGRAM LOADS  ****
+      ****   THE FULL DF02PLNT MASTER (ANY NUMBER OF PLANTS), KEEPS   ****
+      ****   ONLY THE PLANTS ELIGIBLE FOR SELL-DOWN (PRIORITY NOT     ****
+      ****   ZERO), SORTS THEM ASCENDING BY PRIORITY, AND ROUTES TO   ****
+      ****   THE LOWEST-PRIORITY-NUMBER (BEST) ELIGIBLE PLANT - NOT   ****
+      ****   JUST WHICHEVER ONE HAPPENED TO COME FIRST IN THE FILE.   ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT PLANT-FILE       ASSIGN TO DF02PLNT
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-PLANT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  PLANT-FILE
+           RECORD CONTAINS 6 CHARACTERS
+           DATA RECORD IS PLANT-RECORD.
+
+       01  PLANT-RECORD.
+           05  PR-PLANT                PIC X(03).
+           05  PR-PRIORITY             PIC 9(02).
+           05  PR-ANTI-THEFT-THRESH    PIC 9(01).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-PLANT-STATUS             PIC X(02) VALUE SPACES.
+
+       01  WS-PLANT-FLAG               PIC X(01) VALUE SPACE.
+           88 WS-PLANT-EOF             VALUE 'Y'.
+
+       01  WS-PARTS-ANTI-THEFT         PIC 9(01) VALUE ZERO.
+       01  WS-NEW-LOCATION             PIC X(03) VALUE SPACES.
+       01  WS-ENTRY-COUNT               PIC S9(04) VALUE +0.
+       01  WS-ELIGIBLE-COUNT            PIC S9(04) VALUE +0.
+
+       01  WS-PARTS-TABLE.
+           05  WS-PARTS-TABLE-ENTRIES  OCCURS 1 TO 500 TIMES
+                                       DEPENDING ON WS-ENTRY-COUNT
+                                       INDEXED BY WS-SUB-IDX.
+               10  WS-PARTS-PLANT      PIC X(03).
+               10  WS-PARTS-PRIORITY   PIC 9(02).
+               10  WS-PARTS-ANTI-THEFT-THRESH PIC 9(01).
+
+       01  WS-ELIGIBLE-TABLE.
+           05  WS-ELIGIBLE-ENTRIES     OCCURS 1 TO 500 TIMES
+                                       DEPENDING ON WS-ELIGIBLE-COUNT
+                                       ASCENDING KEY IS WS-ELIG-PRIORITY
+                                       INDEXED BY WS-ELIG-IDX.
+               10  WS-ELIG-PLANT       PIC X(03).
+               10  WS-ELIG-PRIORITY    PIC 9(02).
+               10  WS-ELIG-ANTI-THEFT-THRESH PIC 9(01).
+
+       PROCEDURE DIVISION.
+
+       1000-START-OF-JOB.
+
+           DISPLAY 'DF02RTE START OF JOB' UPON CONSOLE.
+
+       1000-LOAD-PLANT-TABLE.
+
+           OPEN INPUT PLANT-FILE.
+
+           IF WS-PLANT-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF02RTE OPEN ERROR' UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+           PERFORM UNTIL WS-PLANT-EOF
+               READ PLANT-FILE
+                   AT END
+                       SET WS-PLANT-EOF TO TRUE
+                   NOT AT END
+                       IF WS-ENTRY-COUNT < 500
+                           ADD 1 TO WS-ENTRY-COUNT
+                           MOVE PR-PLANT
+                               TO WS-PARTS-PLANT (WS-ENTRY-COUNT)
+                           MOVE PR-PRIORITY
+                               TO WS-PARTS-PRIORITY (WS-ENTRY-COUNT)
+                           MOVE PR-ANTI-THEFT-THRESH
+                               TO WS-PARTS-ANTI-THEFT-THRESH
+                                                    (WS-ENTRY-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE PLANT-FILE.
+
+           IF WS-ENTRY-COUNT = ZERO
+               DISPLAY 'DF02RTE NO PLANT ENTRIES LOADED'
+                                              UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+       1000-BUILD-ELIGIBLE-TABLE.
+
+      **** KEEP ONLY THE PLANTS ELIGIBLE FOR SELL-DOWN (A PRIORITY OF
+      **** ZERO MEANS THE PLANT DOES NOT PARTICIPATE IN SELL-DOWN).
+
+           PERFORM VARYING WS-SUB-IDX FROM 1 BY 1
+                       UNTIL WS-SUB-IDX > WS-ENTRY-COUNT
+               IF WS-PARTS-PRIORITY (WS-SUB-IDX) NOT = ZERO
+                   AND WS-ELIGIBLE-COUNT < 500
+                   ADD 1                TO WS-ELIGIBLE-COUNT
+                   MOVE WS-PARTS-PLANT (WS-SUB-IDX)
+                                        TO WS-ELIG-PLANT
+                                                (WS-ELIGIBLE-COUNT)
+                   MOVE WS-PARTS-PRIORITY (WS-SUB-IDX)
+                                        TO WS-ELIG-PRIORITY
+                                                (WS-ELIGIBLE-COUNT)
+                   MOVE WS-PARTS-ANTI-THEFT-THRESH (WS-SUB-IDX)
+                                        TO WS-ELIG-ANTI-THEFT-THRESH
+                                                (WS-ELIGIBLE-COUNT)
+               END-IF
+           END-PERFORM.
+
+           IF WS-ELIGIBLE-COUNT = ZERO
+               DISPLAY 'DF02RTE NO ELIGIBLE PLANT FOUND'
+                                              UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+           SORT WS-ELIGIBLE-ENTRIES
+               ASCENDING KEY WS-ELIG-PRIORITY.
+
+       1000-ROUTE-TO-BEST-PLANT.
+
+      **** THE LOWEST PRIORITY NUMBER IS THE BEST PLANT, SO AFTER THE
+      **** SORT THE ANSWER IS ALWAYS THE FIRST ENTRY.
+
+           MOVE WS-ELIG-PLANT (1)       TO WS-NEW-LOCATION.
+           MOVE WS-ELIG-ANTI-THEFT-THRESH (1) TO WS-PARTS-ANTI-THEFT.
+
+           DISPLAY 'DF02RTE NEW LOCATION = ' WS-NEW-LOCATION
+                                              UPON CONSOLE.
+
+       1000-END-OF-JOB.
+
+           DISPLAY 'DF02RTE END OF JOB' UPON CONSOLE.
+
+           GOBACK.
