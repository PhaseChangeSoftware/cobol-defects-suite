@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF10EDIT.
+
+      *REMARKS:    TABLE-DRIVEN EDIT LIST GENERALIZING DF10TEST'S
+      *            HARD-CODED WS-VALID-VALUE 88-LEVEL RANGE, SO NEW
+      *            RANGES CAN BE ADDED WITHOUT A RECOMPILE.
+
+      ******************************************************************
+      ****   READS AN EXTERNALLY MAINTAINED LIST OF VALID LOW/HIGH  ****
+      ****   RANGES FOR A GIVEN FIELD TYPE FROM A CONTROL FILE      ****
+      ****   INSTEAD OF A FIXED 88-LEVEL VALUE CLAUSE LIKE          ****
+      ****   DF10TEST'S WS-VALID-VALUE, AND REPORTS WHICH RANGE     ****
+      ****   RULE (IF ANY) ACCEPTED A GIVEN INPUT FIELD.            ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT EDIT-FILE         ASSIGN TO DF10EDIT
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-EDIT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  EDIT-FILE
+           RECORD CONTAINS 20 CHARACTERS
+           DATA RECORD IS EDIT-RECORD.
+
+       01  EDIT-RECORD.
+           05  ER-FIELD-TYPE           PIC X(08).
+           05  ER-LOW-VALUE            PIC X(02).
+           05  ER-HIGH-VALUE           PIC X(02).
+           05  FILLER                  PIC X(08).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-EDIT-STATUS              PIC X(02) VALUE SPACES.
+       01  WS-EDIT-LOADED-FLAG         PIC X(01) VALUE 'N'.
+
+       01  WS-EDIT-COUNT               PIC 9(04) VALUE ZERO.
+       01  WS-EDIT-TABLE.
+           05  WS-EDIT-ENTRY           OCCURS 100 TIMES
+                                       INDEXED BY WS-ED-IDX.
+               10  WS-EDIT-FIELD-TYPE  PIC X(08).
+               10  WS-EDIT-LOW-VALUE   PIC X(02).
+               10  WS-EDIT-HIGH-VALUE  PIC X(02).
+
+       LINKAGE SECTION.
+
+       01  LS-FIELD-TYPE               PIC X(08).
+       01  LS-INPUT-FIELD              PIC X(02).
+       01  LS-MATCHED-RULE-LOW         PIC X(02).
+       01  LS-MATCHED-RULE-HIGH        PIC X(02).
+       01  LS-RETURN-CODE              PIC X(02).
+
+       PROCEDURE DIVISION             USING LS-FIELD-TYPE
+                                            LS-INPUT-FIELD
+                                            LS-MATCHED-RULE-LOW
+                                            LS-MATCHED-RULE-HIGH
+                                            LS-RETURN-CODE.
+
+       1000-VALIDATE-FIELD.
+
+           MOVE '00'                   TO LS-RETURN-CODE.
+           MOVE SPACES                 TO LS-MATCHED-RULE-LOW
+                                          LS-MATCHED-RULE-HIGH.
+
+           IF WS-EDIT-LOADED-FLAG = 'N'
+               PERFORM 2000-LOAD-EDIT-TABLE THRU 2000-EXIT
+           END-IF.
+
+           IF WS-EDIT-COUNT = ZERO
+               MOVE '91'                TO LS-RETURN-CODE
+               GOBACK
+           END-IF.
+
+           MOVE '08'                   TO LS-RETURN-CODE.
+
+           PERFORM VARYING WS-ED-IDX FROM 1 BY 1
+                       UNTIL WS-ED-IDX > WS-EDIT-COUNT
+               IF WS-EDIT-FIELD-TYPE (WS-ED-IDX) = LS-FIELD-TYPE
+                  AND LS-INPUT-FIELD >= WS-EDIT-LOW-VALUE (WS-ED-IDX)
+                  AND LS-INPUT-FIELD <= WS-EDIT-HIGH-VALUE (WS-ED-IDX)
+                   MOVE '00'            TO LS-RETURN-CODE
+                   MOVE WS-EDIT-LOW-VALUE (WS-ED-IDX)
+                                        TO LS-MATCHED-RULE-LOW
+                   MOVE WS-EDIT-HIGH-VALUE (WS-ED-IDX)
+                                        TO LS-MATCHED-RULE-HIGH
+                   GOBACK
+               END-IF
+           END-PERFORM.
+
+           GOBACK.
+
+       2000-LOAD-EDIT-TABLE.
+
+           MOVE 'Y'                    TO WS-EDIT-LOADED-FLAG.
+
+           OPEN INPUT EDIT-FILE.
+
+           IF WS-EDIT-STATUS NOT = '00'
+               GO TO 2000-EXIT
+           END-IF.
+
+           PERFORM UNTIL WS-EDIT-STATUS NOT = '00'
+               READ EDIT-FILE
+                   AT END
+                       MOVE '10'        TO WS-EDIT-STATUS
+                   NOT AT END
+                       IF WS-EDIT-COUNT < 100
+                           ADD 1 TO WS-EDIT-COUNT
+                           MOVE ER-FIELD-TYPE
+                               TO WS-EDIT-FIELD-TYPE (WS-EDIT-COUNT)
+                           MOVE ER-LOW-VALUE
+                               TO WS-EDIT-LOW-VALUE (WS-EDIT-COUNT)
+                           MOVE ER-HIGH-VALUE
+                               TO WS-EDIT-HIGH-VALUE (WS-EDIT-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE EDIT-FILE.
+
+       2000-EXIT. EXIT.
