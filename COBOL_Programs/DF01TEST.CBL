@@ -9,6 +9,10 @@
       ****     (CAUSED BY END OF FILE CHECK IN READ STATEMENT)      ****
       ******************************************************************
 
+      *            EXTENDED TO CALL THE SHARED
+      *            DFSTCHK STATUS-CHECK ROUTINE INSTEAD OF A HAND-
+      *            CODED IF STATUS = '00' BLOCK - SEE DFSTCHK.CBL.
+
        ENVIRONMENT DIVISION.
 
        INPUT-OUTPUT SECTION.
@@ -37,6 +41,8 @@
 
        01  INPUT-STATUS                 PIC X(02) VALUE SPACES.
 
+       COPY DFSTAT.
+
        PROCEDURE DIVISION.
 
        1000-START-OF-JOB.
@@ -47,10 +53,12 @@
 
            OPEN INPUT INPUT-FILE.
 
-           IF INPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF01TEST OPEN ERROR' UPON CONSOLE
+           MOVE 'DF01TEST'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'OPEN'                  TO DFSTAT-OPERATION.
+           MOVE INPUT-STATUS            TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
                GO TO 1000-END-OF-JOB
            END-IF.
 
@@ -71,10 +79,12 @@
                    GO TO 1000-CLOSE-INPUT-FILE.
       **** AFTER CODE ENDS (CORRECT)
 
-           IF INPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF01TEST READ ERROR' UPON CONSOLE
+           MOVE 'DF01TEST'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'READ'                  TO DFSTAT-OPERATION.
+           MOVE INPUT-STATUS            TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
                GO TO 1000-END-OF-JOB
            END-IF.
            
@@ -87,10 +97,12 @@
 
             CLOSE INPUT-FILE.
 
-            IF INPUT-STATUS = '00'
-               NEXT SENTENCE
-            ELSE
-               DISPLAY 'DF01TEST CLOSE ERROR' UPON CONSOLE
+           MOVE 'DF01TEST'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'CLOSE'                 TO DFSTAT-OPERATION.
+           MOVE INPUT-STATUS            TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
                GO TO 1000-END-OF-JOB
            END-IF.
 
