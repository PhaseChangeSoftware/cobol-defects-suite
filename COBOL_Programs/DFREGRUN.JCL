@@ -0,0 +1,108 @@
+//DFREGRUN JOB (ACCTNO),'DEFECT REGRESSION',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* BATCH JOB STREAM THAT RUNS EVERY DFxxTEST                     *
+//* SNIPPET AS ITS OWN STEP SO EACH PROGRAM'S DISPLAY ... UPON    *
+//* CONSOLE OUTPUT LANDS IN ITS OWN SYSOUT DD FOR A REVIEWER TO   *
+//* EYEBALL, THEN RUNS DFREGRUN TO PRODUCE THE PASS/FAIL CALL-     *
+//* COMPLETION SUMMARY (DFRGRPT1).  THIS IS THE PIECE DFREGRUN    *
+//* ITSELF CANNOT DO - A COBOL PROGRAM CANNOT CAPTURE ANOTHER      *
+//* PROGRAM'S CONSOLE OUTPUT, BUT A SEPARATE JOB STEP PER PROGRAM  *
+//* CAN, VIA ITS OWN SYSOUT DD.  RUN THIS STREAM BEFORE AND AFTER  *
+//* ANY COMPILER/RUNTIME UPGRADE AND DIFF THE SYSOUT SETS.         *
+//*--------------------------------------------------------------*
+//STEP0010 EXEC PGM=DF01TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0020 EXEC PGM=DF02TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0030 EXEC PGM=DF03TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0040 EXEC PGM=DF04TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0050 EXEC PGM=DF05TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0060 EXEC PGM=DF06TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0070 EXEC PGM=DF07TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0080 EXEC PGM=DF08TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0090 EXEC PGM=DF09TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0100 EXEC PGM=DF10TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0110 EXEC PGM=DF11TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0120 EXEC PGM=DF12TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0130 EXEC PGM=DF13TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0140 EXEC PGM=DF14TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0150 EXEC PGM=DF15TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0160 EXEC PGM=DF16TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0170 EXEC PGM=DF17TEST
+//SYSOUT   DD SYSOUT=*
+//* DF18TEST TAKES LINKAGE PARAMETERS - PASSED VIA PARM ON A REAL
+//* SHOP'S CALLING DRIVER; SEE DFREGRUN'S OWN DUMMY-ARGUMENT CALL
+//* FOR THE CALL-COMPLETION CHECK.
+//STEP0180 EXEC PGM=DF18TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0190 EXEC PGM=DF19TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0220 EXEC PGM=DF22TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0230 EXEC PGM=DF23TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0240 EXEC PGM=DF24TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0250 EXEC PGM=DF25TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0260 EXEC PGM=DF26TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0270 EXEC PGM=DF27TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0280 EXEC PGM=DF28TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0290 EXEC PGM=DF29TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0300 EXEC PGM=DF30TEST
+//SYSOUT   DD SYSOUT=*
+//* DF31TEST TAKES LINKAGE PARAMETERS - SAME NOTE AS DF18TEST ABOVE.
+//STEP0310 EXEC PGM=DF31TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0340 EXEC PGM=DF34TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0350 EXEC PGM=DF35TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0360 EXEC PGM=DF36TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0390 EXEC PGM=DF39TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0400 EXEC PGM=DF40TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0410 EXEC PGM=DF41TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0420 EXEC PGM=DF42TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0440 EXEC PGM=DF44TEST
+//SYSOUT   DD SYSOUT=*
+//* DF45TEST TAKES LINKAGE PARAMETERS - SAME NOTE AS DF18TEST ABOVE.
+//STEP0450 EXEC PGM=DF45TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0460 EXEC PGM=DF46TEST
+//SYSOUT   DD SYSOUT=*
+//STEP0470 EXEC PGM=DF47TEST
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* FINAL STEP: THE REGRESSION DRIVER ITSELF.  CALLS ALL OF THE   *
+//* ABOVE AGAIN INTERNALLY, ONE AFTER ANOTHER, AND WRITES THE     *
+//* PASS/FAIL CALL-COMPLETION SUMMARY TO DFRGRPT1.                *
+//*--------------------------------------------------------------*
+//STEPREGR EXEC PGM=DFREGRUN
+//DFRGRPT1 DD DSN=&&DFRGRPT1,DISP=(NEW,PASS),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
