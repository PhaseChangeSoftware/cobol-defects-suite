@@ -0,0 +1,77 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF11NAME.
+
+      *REMARKS:    REUSABLE DATASET-NAME BUILDER SUBROUTINE
+      *            GENERALIZING DF11TEST'S QUOTED-STRING FIX INTO A
+      *            REUSABLE NAMING-CONVENTION ROUTINE.
+
+      ******************************************************************
+      ****   BUILDS A QUALIFIED DATASET-NAME STRING OF THE FORM      ****
+      ****   ('USERID.FILE-PART.MEMBER-PART.CNTL') FROM PASSED-IN    ****
+      ****   PARTS THE SAME WAY DF11TEST'S FIXED STRING STATEMENT    ****
+      ****   DOES (EMBEDDED APOSTROPHES BUILT WITH '''' RATHER THAN  ****
+      ****   THE QUOTE FIGURATIVE CONSTANT), BUT ALSO SUPPORTS AN    ****
+      ****   EMBEDDED APOSTROPHE WITHIN A NAME PART ITSELF (E.G.     ****
+      ****   O'BRIEN) AND CHECKS FOR LENGTH OVERFLOW OF THE RESULT   ****
+      ****   INSTEAD OF SILENTLY TRUNCATING IT.                      ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-BUILD-AREA               PIC X(32) VALUE SPACES.
+       01  WS-PART-LENGTH              PIC 9(04) VALUE ZERO.
+
+       LINKAGE SECTION.
+
+       01  LS-USER-ID                  PIC X(06).
+       01  LS-FILE-PART                PIC X(12).
+       01  LS-MEMBER-PART              PIC X(01).
+       01  LS-FILE-NAME                PIC X(32).
+       01  LS-RETURN-CODE              PIC X(02).
+
+       PROCEDURE DIVISION             USING LS-USER-ID
+                                            LS-FILE-PART
+                                            LS-MEMBER-PART
+                                            LS-FILE-NAME
+                                            LS-RETURN-CODE.
+
+       1000-BUILD-FILE-NAME.
+
+           MOVE '00'                   TO LS-RETURN-CODE.
+           MOVE SPACES                 TO WS-BUILD-AREA
+                                          LS-FILE-NAME.
+
+      **** SAME QUOTING TECHNIQUE AS DF11TEST'S FIX - AN EMBEDDED
+      **** APOSTROPHE IS WRITTEN AS TWO CONSECUTIVE APOSTROPHES
+      **** ('''') RATHER THAN THE QUOTE FIGURATIVE CONSTANT, SO IT
+      **** WORKS BOTH FOR THE ENCLOSING PARENS AND FOR A NAME PART
+      **** THAT ITSELF CONTAINS AN APOSTROPHE (E.G. O'BRIEN).
+           STRING '(''' LS-USER-ID '.'
+                  LS-FILE-PART '.J'
+                  LS-MEMBER-PART '.CNTL'')' DELIMITED BY SIZE
+                      INTO WS-BUILD-AREA
+           END-STRING.
+
+           INSPECT WS-BUILD-AREA TALLYING WS-PART-LENGTH
+               FOR CHARACTERS BEFORE INITIAL SPACE.
+
+           IF WS-PART-LENGTH > LENGTH OF LS-FILE-NAME
+               MOVE '92'                TO LS-RETURN-CODE
+               MOVE WS-BUILD-AREA (1:LENGTH OF LS-FILE-NAME)
+                                        TO LS-FILE-NAME
+           ELSE
+               MOVE WS-BUILD-AREA       TO LS-FILE-NAME
+           END-IF.
+
+           GOBACK.
