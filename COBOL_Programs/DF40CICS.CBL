@@ -0,0 +1,169 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF40CICS.
+
+      *REMARKS:    CICS PSEUDO-CONVERSATIONAL FRONT END FOR THE DF40
+      *            STORE/DEPARTMENT PRODUCT LOOKUP, BUILT AROUND
+      *            DF40TEST'S CORRECTED CURSOR-OPEN/FETCH LOGIC.
+
+      ******************************************************************
+      ****   FIRST INVOCATION (EIBCALEN = 0) SENDS THE BLANK DF40MAP ****
+      ****   SO A CLERK CAN KEY IN A STORE AND DEPARTMENT.  THE      ****
+      ****   TRANSACTION THEN RETURNS TO CICS WITH RETURN TRANSID    ****
+      ****   COMMAREA (THE PSEUDO-CONVERSATIONAL PATTERN - NO TASK   ****
+      ****   IS HELD WAITING ON TERMINAL I/O).  ON THE NEXT ENTER,   ****
+      ****   THE COMMAREA IS RESTORED, THE MAP IS RECEIVED, AND THE  ****
+      ****   SAME DF40_CURSOR OPEN/FETCH SEQUENCE DF40TEST'S FIX     ****
+      ****   USES IS RUN AGAINST DEFECTS.DF40.TABLE, WITH THE        ****
+      ****   RESULTING PRODUCT LIST SENT BACK TO THE 3270 SCREEN     ****
+      ****   INSTEAD OF DISPLAYED TO THE BATCH CONSOLE.               ****
+      ****                                                            ****
+      ****   THIS PROGRAM MUST BE RUN THROUGH THE CICS COMMAND       ****
+      ****   TRANSLATOR BEFORE COMPILATION - THE EXEC CICS/EXEC SQL  ****
+      ****   STATEMENTS ARE NOT NATIVE COBOL AND ARE NOT EXPECTED TO ****
+      ****   PARSE ON A PLAIN COBOL COMPILER.                        ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE DF40TABL END-EXEC.
+
+           COPY DF40MAP.
+
+       01  WS-COMMAREA.
+           05  CA-STORE                PIC X(10).
+           05  CA-DEPARTMENT           PIC X(10).
+
+       01  WS-PROD-SUB                 PIC 9(02) VALUE ZERO.
+
+      **** DF40-PRODUCT (DF40TABL) IS PIC X(40) BUT THE BMS SCREEN'S
+      **** PRODLNO FIELD IS ONLY 20 BYTES WIDE (A FIXED 3270 SCREEN
+      **** LINE, NOT SOMETHING A BATCH PROGRAM CAN WIDEN) - THIS FLAG
+      **** RECORDS WHETHER ANY FETCHED PRODUCT NAME HAD TO BE CUT DOWN
+      **** TO FIT SO THE CLERK IS TOLD THE LIST MAY BE ABBREVIATED
+      **** RATHER THAN LEAVING THE TRUNCATION SILENT.
+       01  WS-PROD-TRUNC-FLAG          PIC X(01) VALUE 'N'.
+           88  WS-PROD-TRUNCATED           VALUE 'Y'.
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA                 PIC X(20).
+
+       PROCEDURE DIVISION.
+
+       1000-MAIN-LOGIC.
+
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL   (1000-SEND-INITIAL-MAP)
+           END-EXEC.
+
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-INITIAL-MAP
+           ELSE
+               MOVE DFHCOMMAREA         TO WS-COMMAREA
+               PERFORM 2000-RECEIVE-AND-LOOKUP
+           END-IF.
+
+           EXEC CICS RETURN
+                TRANSID   ('DF40')
+                COMMAREA  (WS-COMMAREA)
+                LENGTH    (LENGTH OF WS-COMMAREA)
+           END-EXEC.
+
+           GOBACK.
+
+       1000-SEND-INITIAL-MAP.
+
+           MOVE LOW-VALUES             TO DF40MAPO.
+           MOVE SPACES                 TO MSGO.
+
+           EXEC CICS SEND MAP    ('DF40MAP')
+                          MAPSET ('DF40MAP')
+                          ERASE
+           END-EXEC.
+
+      **** HANDLE CONDITION TRANSFERS CONTROL HERE GOTO-STYLE, NOT BY
+      **** PERFORM, SO THIS PARAGRAPH MUST END THE TASK ITSELF RATHER
+      **** THAN FALL THROUGH TO WHATEVER PARAGRAPH FOLLOWS IT.
+           EXEC CICS RETURN
+                TRANSID   ('DF40')
+                COMMAREA  (WS-COMMAREA)
+                LENGTH    (LENGTH OF WS-COMMAREA)
+           END-EXEC.
+
+           GOBACK.
+
+       2000-RECEIVE-AND-LOOKUP.
+
+           EXEC CICS RECEIVE MAP    ('DF40MAP')
+                             MAPSET ('DF40MAP')
+           END-EXEC.
+
+           MOVE STOREI                 TO CA-STORE.
+           MOVE DEPTI                  TO CA-DEPARTMENT.
+           MOVE CA-STORE               TO DF40-STORE.
+           MOVE CA-DEPARTMENT          TO DF40-DEPARTMENT.
+
+           PERFORM 3000-FETCH-PRODUCTS THRU 3000-EXIT.
+
+           EXEC CICS SEND MAP    ('DF40MAP')
+                          MAPSET ('DF40MAP')
+                          DATAONLY
+           END-EXEC.
+
+       3000-FETCH-PRODUCTS.
+
+           MOVE ZERO                   TO WS-PROD-SUB.
+           MOVE 'N'                    TO WS-PROD-TRUNC-FLAG.
+           MOVE SPACES                 TO DF40MAPO.
+           MOVE CA-STORE               TO STOREO.
+           MOVE CA-DEPARTMENT          TO DEPTO.
+
+           EXEC SQL DECLARE  DF40C_CURSOR CURSOR FOR
+                    SELECT   PRODUCT
+                    FROM     DEFECTS.DF40.TABLE
+                    WHERE    STORE        = :DF40-STORE
+                      AND    DEPARTMENT   = :DF40-DEPARTMENT
+                    ORDER BY PRODUCT
+           END-EXEC.
+
+           EXEC SQL OPEN DF40C_CURSOR END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'CURSOR OPEN ERROR'    TO MSGO
+               GO TO 3000-EXIT
+           END-IF.
+
+           PERFORM UNTIL SQLCODE NOT = ZERO OR WS-PROD-SUB >= 10
+               EXEC SQL FETCH DF40C_CURSOR
+                        INTO :DF40-PRODUCT
+               END-EXEC
+               IF SQLCODE = ZERO
+                   ADD 1                TO WS-PROD-SUB
+                   IF DF40-PRODUCT (21:20) NOT = SPACES
+                       SET WS-PROD-TRUNCATED TO TRUE
+                   END-IF
+                   MOVE DF40-PRODUCT (1:20) TO PRODLNO (WS-PROD-SUB)
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE DF40C_CURSOR END-EXEC.
+
+           IF WS-PROD-SUB = ZERO
+               MOVE 'NO PRODUCTS FOUND FOR THIS STORE/DEPARTMENT'
+                                        TO MSGO
+           ELSE
+               IF WS-PROD-TRUNCATED
+                   MOVE 'PRODUCT LIST RETRIEVED - SOME NAMES TRUNCATED'
+                                        TO MSGO
+               ELSE
+                   MOVE 'PRODUCT LIST RETRIEVED'  TO MSGO
+               END-IF
+           END-IF.
+
+       3000-EXIT. EXIT.
