@@ -19,6 +19,15 @@
        01  WS-CALLER-PARM-1            PIC X(08)  VALUE 'CALLER 1'.
        01  WS-CALLER-PARM-2            PIC X(08)  VALUE 'CALLER 2'.
 
+       01  WS-RETURN-CODE              PIC X(02)  VALUE SPACES.
+           88  WS-RETURN-CODE-OK       VALUE '00'.
+
+       01  WS-TRACE-PROGRAM-NAME       PIC X(08)  VALUE 'DF45TEST'.
+       01  WS-TRACE-POINT-BEFORE       PIC X(06)  VALUE 'BEFORE'.
+       01  WS-TRACE-POINT-AFTER        PIC X(06)  VALUE 'AFTER '.
+
+       COPY DF18TRC.
+
        PROCEDURE DIVISION.
 
        1000-START-OF-JOB.
@@ -32,21 +41,53 @@
            DISPLAY 'DF45CALL CALLER PARM 2 = ' WS-CALLER-PARM-2
                                                UPON CONSOLE.
 
+       1000-TRACE-BEFORE-CALL.
+
+           PERFORM 2000-BUILD-TRACE-PARMS.
+
+           CALL 'DF18TRAC'             USING WS-TRACE-PROGRAM-NAME
+                                             WS-TRACE-POINT-BEFORE
+                                             DF18-TRACE-PARM-COUNT
+                                             DF18-TRACE-PARM-TABLE.
+
        1000-CALL-DF45TEST.
 
            CALL 'DF45TEST'             USING WS-CALLER-PARM-1
-                                             WS-CALLER-PARM-2.
+                                             WS-CALLER-PARM-2
+                                             WS-RETURN-CODE.
 
-        1000-DISPLAY-RETURN-PARMS.
+       1000-TRACE-AFTER-CALL.
 
-           DISPLAY 'DF45CALL RETURN PARM 1 = ' WS-CALLER-PARM-1
-                                               UPON CONSOLE.
-           DISPLAY 'DF45CALL RETURN PARM 2 = ' WS-CALLER-PARM-2
-                                               UPON CONSOLE.
+           PERFORM 2000-BUILD-TRACE-PARMS.
+
+           CALL 'DF18TRAC'             USING WS-TRACE-PROGRAM-NAME
+                                             WS-TRACE-POINT-AFTER
+                                             DF18-TRACE-PARM-COUNT
+                                             DF18-TRACE-PARM-TABLE.
+
+       1000-DISPLAY-RETURN-PARMS.
+
+           IF WS-RETURN-CODE-OK
+               DISPLAY 'DF45CALL RETURN PARM 1 = ' WS-CALLER-PARM-1
+                                                   UPON CONSOLE
+               DISPLAY 'DF45CALL RETURN PARM 2 = ' WS-CALLER-PARM-2
+                                                   UPON CONSOLE
+           ELSE
+               DISPLAY 'DF45CALL DF45TEST FAILED, RETURN CODE = '
+                                        WS-RETURN-CODE UPON CONSOLE
+           END-IF.
 
        1000-END-OF-JOB.
 
            DISPLAY 'DF45CALL END OF JOB' UPON CONSOLE.
 
            GOBACK.
+
+       2000-BUILD-TRACE-PARMS.
+
+           MOVE 2                      TO DF18-TRACE-PARM-COUNT.
+           MOVE 'WS-CALLER-PARM-1'     TO DF18-TRACE-PARM-NAME (1).
+           MOVE WS-CALLER-PARM-1       TO DF18-TRACE-PARM-VALUE (1).
+           MOVE 'WS-CALLER-PARM-2'     TO DF18-TRACE-PARM-NAME (2).
+           MOVE WS-CALLER-PARM-2       TO DF18-TRACE-PARM-VALUE (2).
 
\ No newline at end of file
