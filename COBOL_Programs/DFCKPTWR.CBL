@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DFCKPTWR.
+
+      *REMARKS:    SHARED CHECKPOINT/RESTART CONTROL-FILE READER AND
+      *            WRITER FOR THE DFxxDATA/DFxxTEST FILE-PROCESSING
+      *            FAMILY.
+
+      ******************************************************************
+      ****   NONE OF DF03TEST/DF05TEST/DF17TEST/DF22TEST/DF25TEST    ****
+      ****   HAD ANY RESTART CAPABILITY - EACH OPENED ITS FILE FRESH ****
+      ****   AND RAN START-TO-FINISH.  THIS SUBROUTINE OWNS THE ONE  ****
+      ****   SMALL CHECKPOINT CONTROL FILE PER CALLING PROGRAM (ONE  ****
+      ****   RECORD, REWRITTEN WHOLE ON EVERY CHECKPOINT INTERVAL),  ****
+      ****   SO THE CALLING PROGRAM'S OWN FILE I/O NEVER HAS TO      ****
+      ****   TOUCH THE CHECKPOINT FILE DIRECTLY.  ACTION-READ AT     ****
+      ****   START-OF-JOB TELLS THE CALLER WHERE TO RESUME (OR THAT  ****
+      ****   THERE IS NOTHING TO RESUME); ACTION-WRITE PERSISTS      ****
+      ****   PROGRESS DURING THE RUN AND MARKS THE CHECKPOINT        ****
+      ****   COMPLETE AT NORMAL END-OF-JOB SO THE NEXT RUN STARTS    ****
+      ****   FRESH INSTEAD OF THINKING IT IS A RESTART.              ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT CKPT-FILE         ASSIGN TO WS-CKPT-FILENAME
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  CKPT-FILE
+           RECORD CONTAINS 20 CHARACTERS
+           DATA RECORD IS CKPT-FILE-RECORD.
+
+       01  CKPT-FILE-RECORD.
+           05  CKF-PROGRAM-ID           PIC X(08).
+           05  CKF-LAST-RECORD-NUM      PIC 9(09).
+           05  CKF-STATUS               PIC X(01).
+           05  FILLER                   PIC X(02).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CKPT-STATUS               PIC X(02) VALUE SPACES.
+       01  WS-CKPT-FILENAME             PIC X(12) VALUE SPACES.
+
+       LINKAGE SECTION.
+
+       COPY DFCKPT.
+
+       PROCEDURE DIVISION             USING DFCKPT-CONTROL-RECORD.
+
+       1000-CHECKPOINT-ACTION.
+
+           MOVE '00'                   TO DFCKPT-RETURN-CODE.
+
+           STRING FUNCTION TRIM(DFCKPT-PROGRAM-ID) DELIMITED BY SIZE
+                  '.CKP'               DELIMITED BY SIZE
+                  INTO WS-CKPT-FILENAME.
+
+           IF DFCKPT-ACTION-READ
+               PERFORM 2000-READ-CHECKPOINT THRU 2000-EXIT
+           ELSE
+           IF DFCKPT-ACTION-WRITE
+               PERFORM 3000-WRITE-CHECKPOINT THRU 3000-EXIT
+           ELSE
+               MOVE '90'                TO DFCKPT-RETURN-CODE
+           END-IF
+           END-IF.
+
+       1000-EXIT.
+
+           GOBACK.
+
+       2000-READ-CHECKPOINT.
+
+           SET DFCKPT-FOUND-NO         TO TRUE.
+           MOVE ZERO                   TO DFCKPT-LAST-RECORD-NUM.
+
+           OPEN INPUT CKPT-FILE.
+
+           IF WS-CKPT-STATUS NOT = '00'
+               GO TO 2000-EXIT
+           END-IF.
+
+           READ CKPT-FILE
+               AT END
+                   GO TO 2000-CLOSE-CHECKPOINT
+           END-READ.
+
+           IF WS-CKPT-STATUS = '00' AND CKF-STATUS = 'I'
+               SET DFCKPT-FOUND-YES     TO TRUE
+               MOVE CKF-LAST-RECORD-NUM TO DFCKPT-LAST-RECORD-NUM
+           END-IF.
+
+       2000-CLOSE-CHECKPOINT.
+
+           CLOSE CKPT-FILE.
+
+       2000-EXIT.
+
+           EXIT.
+
+       3000-WRITE-CHECKPOINT.
+
+           MOVE DFCKPT-PROGRAM-ID       TO CKF-PROGRAM-ID.
+           MOVE DFCKPT-LAST-RECORD-NUM  TO CKF-LAST-RECORD-NUM.
+
+           IF DFCKPT-COMPLETE
+               MOVE 'C'                 TO CKF-STATUS
+           ELSE
+               MOVE 'I'                 TO CKF-STATUS
+           END-IF.
+
+           OPEN OUTPUT CKPT-FILE.
+
+           IF WS-CKPT-STATUS NOT = '00'
+               MOVE '91'                TO DFCKPT-RETURN-CODE
+               GO TO 3000-EXIT
+           END-IF.
+
+           WRITE CKPT-FILE-RECORD.
+
+           CLOSE CKPT-FILE.
+
+       3000-EXIT.
+
+           EXIT.
