@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF22STAT.
+
+      *REMARKS:    REUSABLE VARIABLE-LENGTH-RECORD STATISTICS REPORT
+      *            BUILT ON DF22TEST/DF25DATA'S OCCURS DEPENDING ON
+      *            PATTERN.
+
+      ******************************************************************
+      ****   READS ANY FILE DECLARED THE SAME WAY DF22FILE/DF25FIL1 ****
+      ****   ARE (RECORD VARYING IN SIZE FROM 20 TO 80 CHARACTERS   ****
+      ****   DEPENDING ON A RECORD-SIZE FIELD, READ INTO WORKING    ****
+      ****   STORAGE THE SAME SAFE WAY AS DF22TEST'S FIX) AND        ****
+      ****   PRODUCES A RECORD-SIZE HISTOGRAM (COUNT PER 10-BYTE    ****
+      ****   BAND) PLUS MIN/MAX/AVERAGE RECORD LENGTH.               ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT INPUT-FILE        ASSIGN TO WS-LS-FILE-NAME
+                                    FILE STATUS IS WS-INPUT-STATUS.
+
+           SELECT PRINT-FILE        ASSIGN TO WS-LS-PRINT-NAME
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-PRINT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  INPUT-FILE
+           RECORD IS VARYING IN SIZE
+           FROM 20 TO 80 CHARACTERS
+           DEPENDING ON WS-INPUT-RECSIZE
+           DATA RECORD IS INPUT-RECORD.
+
+       01  INPUT-RECORD.
+           05  INPUT-RECORD-DATA       PIC X(01)
+                                       OCCURS 20 TO 80 TIMES
+                                       DEPENDING ON WS-INPUT-RECSIZE.
+
+       FD  PRINT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS PRINT-LINE.
+
+       01  PRINT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-LS-FILE-NAME             PIC X(64).
+       01  WS-LS-PRINT-NAME            PIC X(64).
+
+       01  WS-INPUT-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-PRINT-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-INPUT-RECSIZE            PIC 9(08) VALUE ZERO COMP.
+       01  WS-INPUT-RECORD             PIC X(80) VALUE SPACES.
+
+       01  WS-RECORD-COUNT             PIC 9(08) VALUE ZERO.
+       01  WS-TOTAL-LENGTH             PIC 9(10) VALUE ZERO.
+       01  WS-MIN-LENGTH               PIC 9(08) VALUE 99999999.
+       01  WS-MAX-LENGTH               PIC 9(08) VALUE ZERO.
+       01  WS-AVERAGE-LENGTH           PIC 9(08) VALUE ZERO.
+
+       01  WS-BAND-SUB                 PIC 9(02) VALUE ZERO.
+       01  WS-BAND-TABLE.
+           05  WS-BAND-COUNT           OCCURS 7 TIMES PIC 9(08).
+
+       01  WS-DETAIL-LINE.
+           05  DL-LABEL                PIC X(20) VALUE SPACES.
+           05  DL-COUNT                PIC ZZZZ,ZZ9.
+           05  FILLER                  PIC X(51) VALUE SPACES.
+
+       01  WS-SUMMARY-LINE.
+           05  SL-LABEL                PIC X(20) VALUE SPACES.
+           05  SL-VALUE                PIC ZZZZZZZ9.
+           05  FILLER                  PIC X(51) VALUE SPACES.
+
+       LINKAGE SECTION.
+
+       01  LS-FILE-NAME                PIC X(64).
+       01  LS-PRINT-NAME               PIC X(64).
+       01  LS-RETURN-CODE              PIC X(02).
+
+       PROCEDURE DIVISION             USING LS-FILE-NAME
+                                            LS-PRINT-NAME
+                                            LS-RETURN-CODE.
+
+       1000-START-OF-JOB.
+
+           MOVE '00'                   TO LS-RETURN-CODE.
+           MOVE LS-FILE-NAME           TO WS-LS-FILE-NAME.
+           MOVE LS-PRINT-NAME          TO WS-LS-PRINT-NAME.
+
+           DISPLAY 'DF22STAT START OF JOB' UPON CONSOLE.
+
+       1000-OPEN-FILES.
+
+           OPEN INPUT INPUT-FILE.
+
+           IF WS-INPUT-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF22STAT OPEN ERROR ON INPUT FILE' UPON CONSOLE
+               MOVE '91'                TO LS-RETURN-CODE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+           OPEN OUTPUT PRINT-FILE.
+
+       1000-READ-INPUT-FILE.
+
+           READ INPUT-FILE INTO WS-INPUT-RECORD
+               AT END
+                   GO TO 1000-CLOSE-INPUT-FILE.
+
+           IF WS-INPUT-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF22STAT READ ERROR' UPON CONSOLE
+               MOVE '92'                TO LS-RETURN-CODE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+           PERFORM 2000-ACCUMULATE-STATISTICS.
+
+           GO TO 1000-READ-INPUT-FILE.
+
+       1000-CLOSE-INPUT-FILE.
+
+           CLOSE INPUT-FILE.
+
+           PERFORM 3000-WRITE-REPORT THRU 3000-EXIT.
+
+           CLOSE PRINT-FILE.
+
+       1000-END-OF-JOB.
+
+           DISPLAY 'DF22STAT END OF JOB' UPON CONSOLE.
+
+           GOBACK.
+
+       2000-ACCUMULATE-STATISTICS.
+
+           ADD 1 TO WS-RECORD-COUNT.
+           ADD WS-INPUT-RECSIZE TO WS-TOTAL-LENGTH.
+
+           IF WS-INPUT-RECSIZE < WS-MIN-LENGTH
+               MOVE WS-INPUT-RECSIZE    TO WS-MIN-LENGTH
+           END-IF.
+
+           IF WS-INPUT-RECSIZE > WS-MAX-LENGTH
+               MOVE WS-INPUT-RECSIZE    TO WS-MAX-LENGTH
+           END-IF.
+
+           COMPUTE WS-BAND-SUB =
+                   ((WS-INPUT-RECSIZE - 20) / 10) + 1.
+
+           IF WS-BAND-SUB < 1
+               MOVE 1                   TO WS-BAND-SUB
+           END-IF.
+
+           IF WS-BAND-SUB > 7
+               MOVE 7                   TO WS-BAND-SUB
+           END-IF.
+
+           ADD 1 TO WS-BAND-COUNT (WS-BAND-SUB).
+
+       3000-WRITE-REPORT.
+
+           IF WS-RECORD-COUNT = ZERO
+               MOVE SPACES              TO PRINT-LINE
+               STRING 'DF22STAT - NO RECORDS READ' DELIMITED BY SIZE
+                      INTO PRINT-LINE
+               END-STRING
+               WRITE PRINT-LINE
+               GO TO 3000-EXIT
+           END-IF.
+
+           COMPUTE WS-AVERAGE-LENGTH ROUNDED =
+                   WS-TOTAL-LENGTH / WS-RECORD-COUNT.
+
+           MOVE SPACES                  TO PRINT-LINE.
+           STRING 'DF22STAT RECORD SIZE HISTOGRAM' DELIMITED BY SIZE
+                  INTO PRINT-LINE
+           END-STRING.
+           WRITE PRINT-LINE.
+
+           PERFORM VARYING WS-BAND-SUB FROM 1 BY 1
+                       UNTIL WS-BAND-SUB > 7
+               MOVE SPACES              TO WS-DETAIL-LINE
+               PERFORM 3100-FORMAT-BAND-LABEL
+               MOVE WS-BAND-COUNT (WS-BAND-SUB) TO DL-COUNT
+               MOVE WS-DETAIL-LINE      TO PRINT-LINE
+               WRITE PRINT-LINE
+           END-PERFORM.
+
+           MOVE SPACES                  TO WS-SUMMARY-LINE.
+           MOVE 'TOTAL RECORDS'         TO SL-LABEL.
+           MOVE WS-RECORD-COUNT         TO SL-VALUE.
+           MOVE WS-SUMMARY-LINE         TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+           MOVE SPACES                  TO WS-SUMMARY-LINE.
+           MOVE 'MINIMUM LENGTH'        TO SL-LABEL.
+           MOVE WS-MIN-LENGTH           TO SL-VALUE.
+           MOVE WS-SUMMARY-LINE         TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+           MOVE SPACES                  TO WS-SUMMARY-LINE.
+           MOVE 'MAXIMUM LENGTH'        TO SL-LABEL.
+           MOVE WS-MAX-LENGTH           TO SL-VALUE.
+           MOVE WS-SUMMARY-LINE         TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+           MOVE SPACES                  TO WS-SUMMARY-LINE.
+           MOVE 'AVERAGE LENGTH'        TO SL-LABEL.
+           MOVE WS-AVERAGE-LENGTH       TO SL-VALUE.
+           MOVE WS-SUMMARY-LINE         TO PRINT-LINE.
+           WRITE PRINT-LINE.
+
+       3000-EXIT. EXIT.
+
+       3100-FORMAT-BAND-LABEL.
+
+           EVALUATE WS-BAND-SUB
+               WHEN 1 MOVE '20-29 BYTES' TO DL-LABEL
+               WHEN 2 MOVE '30-39 BYTES' TO DL-LABEL
+               WHEN 3 MOVE '40-49 BYTES' TO DL-LABEL
+               WHEN 4 MOVE '50-59 BYTES' TO DL-LABEL
+               WHEN 5 MOVE '60-69 BYTES' TO DL-LABEL
+               WHEN 6 MOVE '70-79 BYTES' TO DL-LABEL
+               WHEN 7 MOVE '80-89 BYTES' TO DL-LABEL
+           END-EVALUATE.
