@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF06TAX.
+
+      *REMARKS:    SHARED QUALIFIED-NAME ARITHMETIC SUBROUTINE BUILT
+      *            FROM DF06TEST'S SALES-AMOUNT OF DETAIL-LINE FIX,
+      *            WITH THE TAX RATE DRIVEN FROM A TABLE INSTEAD OF A
+      *            HARD-CODED LITERAL.
+
+      ******************************************************************
+      ****   CALLABLE TAX/DISCOUNT EXTENSION ROUTINE.  REPLACES     ****
+      ****   THE HARD-CODED .08 LITERAL DF06TEST'S FIX INTRODUCED   ****
+      ****   WITH A LOOKUP AGAINST A STATE/SEASON TAX-RATE TABLE    ****
+      ****   LOADED FROM A CONTROL FILE, SO EVERY PROGRAM THAT      ****
+      ****   NEEDS A TAX EXTENSION CALLS ONE PLACE.                 ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT RATE-FILE         ASSIGN TO DF06RATE
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-RATE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  RATE-FILE
+           RECORD CONTAINS 20 CHARACTERS
+           DATA RECORD IS RATE-RECORD.
+
+       01  RATE-RECORD.
+           05  RR-STATE-CODE          PIC X(02).
+           05  RR-SEASON-CODE         PIC X(01).
+           05  RR-TAX-RATE            PIC 9V9999.
+           05  FILLER                 PIC X(12).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-RATE-STATUS             PIC X(02) VALUE SPACES.
+
+       01  WS-TABLE-LOADED-FLAG       PIC X(01) VALUE 'N'.
+
+       01  WS-RATE-COUNT              PIC 9(04) VALUE ZERO.
+       01  WS-RATE-TABLE.
+           05  WS-RATE-ENTRY          OCCURS 100 TIMES
+                                      INDEXED BY WS-RT-IDX.
+               10  WS-RT-STATE-CODE   PIC X(02).
+               10  WS-RT-SEASON-CODE  PIC X(01).
+               10  WS-RT-TAX-RATE     PIC 9V9999.
+
+       01  WS-DEFAULT-TAX-RATE        PIC 9V9999 VALUE .0800.
+       01  WS-APPLIED-TAX-RATE        PIC 9V9999 VALUE ZERO.
+
+       LINKAGE SECTION.
+
+       01  LS-SALES-RECORD.
+           05  LS-SALES-AMOUNT        PIC 9(07)V99.
+
+       01  LS-DETAIL-LINE.
+           05  LS-TAX-AMOUNT          PIC 9(07)V99.
+
+       01  LS-STATE-CODE              PIC X(02).
+       01  LS-SEASON-CODE             PIC X(01).
+       01  LS-RETURN-CODE             PIC X(02).
+
+       PROCEDURE DIVISION             USING LS-SALES-RECORD
+                                            LS-DETAIL-LINE
+                                            LS-STATE-CODE
+                                            LS-SEASON-CODE
+                                            LS-RETURN-CODE.
+
+       1000-COMPUTE-TAX-EXTENSION.
+
+           MOVE '00'                   TO LS-RETURN-CODE.
+
+           IF WS-TABLE-LOADED-FLAG = 'N'
+               PERFORM 2000-LOAD-RATE-TABLE THRU 2000-EXIT
+           END-IF.
+
+           PERFORM 3000-FIND-TAX-RATE THRU 3000-EXIT.
+
+      **** THIS COMPUTE IS THE DIRECT DESCENDANT OF DF06TEST'S FIX -
+      **** THE SOURCE AND TARGET AMOUNTS ARE STILL FULLY QUALIFIED
+      **** BY THEIR OWN GROUP ITEM SO THERE IS NO NON-UNIQUE-NAME
+      **** COMPILE ERROR.
+           COMPUTE LS-TAX-AMOUNT OF LS-DETAIL-LINE =
+              (LS-SALES-AMOUNT OF LS-SALES-RECORD * WS-APPLIED-TAX-RATE).
+
+           GOBACK.
+
+       2000-LOAD-RATE-TABLE.
+
+           MOVE 'Y'                    TO WS-TABLE-LOADED-FLAG.
+
+           OPEN INPUT RATE-FILE.
+
+           IF WS-RATE-STATUS NOT = '00'
+               GO TO 2000-EXIT
+           END-IF.
+
+           PERFORM UNTIL WS-RATE-STATUS NOT = '00'
+               READ RATE-FILE
+                   AT END
+                       MOVE '10'        TO WS-RATE-STATUS
+                   NOT AT END
+                       IF WS-RATE-COUNT < 100
+                           ADD 1 TO WS-RATE-COUNT
+                           MOVE RR-STATE-CODE
+                               TO WS-RT-STATE-CODE (WS-RATE-COUNT)
+                           MOVE RR-SEASON-CODE
+                               TO WS-RT-SEASON-CODE (WS-RATE-COUNT)
+                           MOVE RR-TAX-RATE
+                               TO WS-RT-TAX-RATE (WS-RATE-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE RATE-FILE.
+
+       2000-EXIT. EXIT.
+
+       3000-FIND-TAX-RATE.
+
+           MOVE WS-DEFAULT-TAX-RATE     TO WS-APPLIED-TAX-RATE.
+
+           PERFORM VARYING WS-RT-IDX FROM 1 BY 1
+                       UNTIL WS-RT-IDX > WS-RATE-COUNT
+               IF WS-RT-STATE-CODE (WS-RT-IDX) = LS-STATE-CODE
+                  AND WS-RT-SEASON-CODE (WS-RT-IDX) = LS-SEASON-CODE
+                   MOVE WS-RT-TAX-RATE (WS-RT-IDX)
+                                        TO WS-APPLIED-TAX-RATE
+                   GO TO 3000-EXIT
+               END-IF
+           END-PERFORM.
+
+       3000-EXIT. EXIT.
