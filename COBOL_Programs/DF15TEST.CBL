@@ -1,4 +1,4 @@
-       IDENTIFICATION SECTION.
+       IDENTIFICATION DIVISION.
 
        PROGRAM-ID. DF15TEST.
 
@@ -36,6 +36,17 @@
                                                    USAGE COMP.
        01  WS-INTEGER-DATE-2           PIC S9(09)  VALUE ZERO.
 
+      **** GREGORIAN-DATE VALIDATION WRAPPER.  WITHOUT
+      **** THIS CHECK AN INVALID DATE LIKE 20210231 GOES STRAIGHT
+      **** INTO FUNCTION INTEGER-OF-DATE AND ABENDS THE JOB.
+       01  WS-DATE-VALID-FLAG          PIC X(01) VALUE 'Y'.
+           88  WS-DATE-IS-VALID              VALUE 'Y'.
+
+       01  WS-VALID-YYYY               PIC 9(04).
+       01  WS-VALID-MM                 PIC 9(02).
+       01  WS-VALID-DD                 PIC 9(02).
+       01  WS-VALID-DAYS-IN-MONTH      PIC 9(02).
+
        PROCEDURE DIVISION.
 
        1000-START-OF-JOB.
@@ -44,12 +55,20 @@
 
        1000-COMPUTE-INTEGER-DATES.
 
+           PERFORM 2000-VALIDATE-GREGORIAN-DATE THRU 2000-EXIT.
+
+           IF NOT WS-DATE-IS-VALID
+               DISPLAY 'DF15TEST INVALID GREGORIAN DATE = '
+                        WS-GREGORIAN-DATE UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
            COMPUTE WS-INTEGER-DATE-1 = FUNCTION
                    INTEGER-OF-DATE (WS-GREGORIAN-DATE).
-           
+
            COMPUTE WS-INTEGER-DATE-2 = FUNCTION
                    INTEGER-OF-DATE (WS-GREGORIAN-DATE).
-           
+
            DISPLAY 'DF15TEST INTEGER DATE 2 = ' WS-INTEGER-DATE-2
                                                 UPON CONSOLE.
 
@@ -58,3 +77,42 @@
            DISPLAY 'DF15TEST END OF JOB' UPON CONSOLE.
 
            GOBACK.
+
+       2000-VALIDATE-GREGORIAN-DATE.
+
+           MOVE 'Y'                    TO WS-DATE-VALID-FLAG.
+
+           MOVE WS-GREGORIAN-DATE (1:4) TO WS-VALID-YYYY.
+           MOVE WS-GREGORIAN-DATE (5:2) TO WS-VALID-MM.
+           MOVE WS-GREGORIAN-DATE (7:2) TO WS-VALID-DD.
+
+           IF WS-VALID-YYYY < 1601 OR WS-VALID-YYYY > 9999
+               MOVE 'N'                 TO WS-DATE-VALID-FLAG
+               GO TO 2000-EXIT
+           END-IF.
+
+           IF WS-VALID-MM < 01 OR WS-VALID-MM > 12
+               MOVE 'N'                 TO WS-DATE-VALID-FLAG
+               GO TO 2000-EXIT
+           END-IF.
+
+           EVALUATE WS-VALID-MM
+               WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                   MOVE 30              TO WS-VALID-DAYS-IN-MONTH
+               WHEN 02
+                   IF (FUNCTION MOD (WS-VALID-YYYY, 4) = 0 AND
+                       FUNCTION MOD (WS-VALID-YYYY, 100) NOT = 0)
+                       OR FUNCTION MOD (WS-VALID-YYYY, 400) = 0
+                       MOVE 29          TO WS-VALID-DAYS-IN-MONTH
+                   ELSE
+                       MOVE 28          TO WS-VALID-DAYS-IN-MONTH
+                   END-IF
+               WHEN OTHER
+                   MOVE 31              TO WS-VALID-DAYS-IN-MONTH
+           END-EVALUATE.
+
+           IF WS-VALID-DD < 01 OR WS-VALID-DD > WS-VALID-DAYS-IN-MONTH
+               MOVE 'N'                 TO WS-DATE-VALID-FLAG
+           END-IF.
+
+       2000-EXIT. EXIT.
