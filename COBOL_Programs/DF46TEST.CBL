@@ -9,6 +9,18 @@
       ****    (CAUSED BY USING WRITE WHEN REWRITE SHOULD BE USED)   ****
       ******************************************************************
 
+      ******************************************************************
+      ****   EVERY REWRITE OF IN-OUT-FILE NOW ALSO                   ****
+      ****   WRITES A TIMESTAMPED BEFORE/AFTER IMAGE PAIR TO         ****
+      ****   AUDIT-FILE, SO AN IN-PLACE UPDATE CAN BE RECONSTRUCTED  ****
+      ****   OR REVERSED LATER.  THE BEFORE IMAGE IS SAVED FROM      ****
+      ****   WS-IN-OUT-RECORD IMMEDIATELY AFTER THE READ, BEFORE THE ****
+      ****   HEADER IS REBUILT.                                      ****
+      ******************************************************************
+
+      *            EXTENDED TO CALL THE SHARED
+      *            DFSTCHK STATUS-CHECK ROUTINE - SEE DFSTCHK.CBL.
+
        ENVIRONMENT DIVISION.
 
        INPUT-OUTPUT SECTION.
@@ -18,6 +30,10 @@
            SELECT IN-OUT-FILE      ASSIGN TO DF46FILE
                                    FILE STATUS IS IN-OUT-STATUS.
 
+           SELECT AUDIT-FILE       ASSIGN TO DF46AUDT
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -29,15 +45,33 @@
 
        01  IN-OUT-RECORD               PIC X(80).
 
+       FD  AUDIT-FILE
+           RECORD CONTAINS 183 CHARACTERS
+           DATA RECORD IS AUDIT-LINE.
+
+       01  AUDIT-LINE                  PIC X(183).
+
        WORKING-STORAGE SECTION.
 
        01  IN-OUT-STATUS               PIC X(02) VALUE SPACES.
+       01  WS-AUDIT-STATUS             PIC X(02) VALUE SPACES.
 
        01  WS-IN-OUT-RECORD.
 
            05  WS-IN-OUT-HEADER        PIC X(13)   VALUE SPACES.
            05  WS-IN-OUT-DETAIL        PIC X(67)   VALUE SPACES.
 
+       01  WS-AUDIT-BEFORE-IMAGE       PIC X(80)   VALUE SPACES.
+
+       01  WS-AUDIT-DETAIL.
+           05  AR-TIMESTAMP            PIC X(21)   VALUE SPACES.
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  AR-BEFORE-IMAGE         PIC X(80)   VALUE SPACES.
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  AR-AFTER-IMAGE          PIC X(80)   VALUE SPACES.
+
+       COPY DFSTAT.
+
        PROCEDURE DIVISION.
 
        1000-START-OF-JOB.
@@ -48,10 +82,23 @@
 
            OPEN I-O IN-OUT-FILE.
 
-           IF IN-OUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF46TEST OPEN ERROR' UPON CONSOLE
+           MOVE 'DF46TEST'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'OPEN'                  TO DFSTAT-OPERATION.
+           MOVE IN-OUT-STATUS           TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+           OPEN OUTPUT AUDIT-FILE.
+
+           MOVE 'DF46TEST'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'OPEN'                  TO DFSTAT-OPERATION.
+           MOVE WS-AUDIT-STATUS         TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
                GO TO 1000-END-OF-JOB
            END-IF.
 
@@ -61,16 +108,20 @@
                AT END
                    GO TO 1000-CLOSE-IN-OUT-FILE.
 
-            IF IN-OUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF46TEST READ ERROR' UPON CONSOLE
+           MOVE 'DF46TEST'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'READ'                  TO DFSTAT-OPERATION.
+           MOVE IN-OUT-STATUS           TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
                GO TO 1000-END-OF-JOB
            END-IF.
-           
+
            DISPLAY 'DF46TEST INPUT RECORD = ' WS-IN-OUT-RECORD
                                               UPON CONSOLE.
-           
+
+           MOVE WS-IN-OUT-RECORD       TO WS-AUDIT-BEFORE-IMAGE.
+
            MOVE 'DF46 HEADER'          TO WS-IN-OUT-HEADER.
 
       **** BEFORE CODE BEGINS (PROBLEM)  [INCORRECT WRITE STATEMENT]
@@ -83,25 +134,43 @@
            REWRITE IN-OUT-RECORD     FROM WS-IN-OUT-RECORD.
       **** AFTER CODE ENDS (CORRECT)
 
-           IF IN-OUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF46TEST REWRITE ERROR 2' UPON CONSOLE
+           MOVE 'DF46TEST'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'REWRITE'               TO DFSTAT-OPERATION.
+           MOVE IN-OUT-STATUS           TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
                GO TO 1000-END-OF-JOB.
-               
-               
+
+
            DISPLAY 'DF46TEST OUTPUT RECORD = ' IN-OUT-RECORD
                                                UPON CONSOLE.
+
+           PERFORM 2000-WRITE-AUDIT-RECORD.
+
            GO TO 1000-READ-IN-OUT-FILE.
 
        1000-CLOSE-IN-OUT-FILE.
 
            CLOSE IN-OUT-FILE.
 
-           IF IN-OUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF46TEST CLOSE ERROR' UPON CONSOLE
+           MOVE 'DF46TEST'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'CLOSE'                 TO DFSTAT-OPERATION.
+           MOVE IN-OUT-STATUS           TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+           CLOSE AUDIT-FILE.
+
+           MOVE 'DF46TEST'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'CLOSE'                 TO DFSTAT-OPERATION.
+           MOVE WS-AUDIT-STATUS         TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
                GO TO 1000-END-OF-JOB
            END-IF.
 
@@ -110,4 +179,13 @@
            DISPLAY 'DF46TEST END OF JOB' UPON CONSOLE.
 
            GOBACK.
+
+       2000-WRITE-AUDIT-RECORD.
+
+           MOVE FUNCTION CURRENT-DATE  TO AR-TIMESTAMP.
+           MOVE WS-AUDIT-BEFORE-IMAGE  TO AR-BEFORE-IMAGE.
+           MOVE WS-IN-OUT-RECORD       TO AR-AFTER-IMAGE.
+           MOVE WS-AUDIT-DETAIL        TO AUDIT-LINE.
+
+           WRITE AUDIT-LINE.
 
\ No newline at end of file
