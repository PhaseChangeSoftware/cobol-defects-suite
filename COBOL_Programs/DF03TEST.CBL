@@ -9,6 +9,25 @@
       ****     (CAUSED BY INVALID "NOT EQUAL" VSAM STATUS CHECK)    ****
       ******************************************************************
 
+      *            EXTENDED TO MAINTAIN DF03FILE AS A
+      *            REAL CUSTOMER MASTER.  ACCESS IS NOW DYNAMIC SO THE
+      *            ORIGINAL SEQUENTIAL READ-ALL PASS STILL RUNS, AND A
+      *            TRANSACTION-DRIVEN PASS ADDS/CHANGES/INQUIRES
+      *            AGAINST INDIVIDUAL CUSTOMERS BY KEY.
+
+      *            EXTENDED WITH CHECKPOINT/RESTART ON
+      *            THE FIRST (SEQUENTIAL READ-ALL) PASS - SEE
+      *            DFCKPTWR.CBL.  THE SECOND (TRANSACTION-DRIVEN) PASS
+      *            IS KEY-DRIVEN RATHER THAN A LARGE SEQUENTIAL SCAN,
+      *            SO IT IS NOT IN SCOPE FOR THIS CHECKPOINT.
+
+      *            EXTENDED - THE FIRST-PASS OPEN/READ/
+      *            CLOSE STATUS CHECKS NOW CALL THE SHARED DFSTCHK
+      *            ROUTINE (SEE DFSTCHK.CBL) INSTEAD OF HAND-CODED IF
+      *            STATUS = '00' BLOCKS.  THE SECOND-PASS ADD/CHANGE/
+      *            INQUIRY TRANSACTION HANDLING BELOW STAYS AS ITS OWN
+      *            BUSINESS-DECISION LOGIC RATHER THAN AN ABEND CHECK.
+
        ENVIRONMENT DIVISION.
 
        INPUT-OUTPUT SECTION.
@@ -17,10 +36,14 @@
 
            SELECT INPUT-FILE       ASSIGN TO DF03FILE
                                    ORGANIZATION IS INDEXED
-                                   ACCESS IS SEQUENTIAL
+                                   ACCESS IS DYNAMIC
                                    RECORD KEY IS INPUT-RECORD-KEY
                                    FILE STATUS IS INPUT-STATUS.
 
+           SELECT TRAN-FILE        ASSIGN TO DF03TRAN
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS TRAN-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -34,9 +57,35 @@
            05 INPUT-RECORD-KEY          PIC X(13).
            05 INPUT-RECORD-DATA         PIC X(67).
 
+       FD  TRAN-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS TRAN-RECORD.
+
+       01  TRAN-RECORD.
+           05  TR-FUNCTION              PIC X(01).
+               88  TR-FUNCTION-ADD      VALUE 'A'.
+               88  TR-FUNCTION-CHANGE   VALUE 'C'.
+               88  TR-FUNCTION-INQUIRY  VALUE 'I'.
+           05  TR-CUST-NUMBER           PIC X(10).
+           05  FILLER                   PIC X(03).
+           05  TR-CUST-NAME             PIC X(40).
+           05  TR-CUST-STATUS           PIC X(01).
+           05  FILLER                   PIC X(25).
+
        WORKING-STORAGE SECTION.
 
        01  INPUT-STATUS                 PIC X(02) VALUE SPACES.
+       01  TRAN-STATUS                  PIC X(02) VALUE SPACES.
+
+       01  WS-TRAN-FLAG                 PIC X(01) VALUE SPACE.
+           88  WS-TRAN-EOF              VALUE 'Y'.
+
+       01  WS-RECORD-COUNT              PIC 9(09) VALUE ZERO.
+       01  WS-SKIP-COUNT                PIC 9(09) VALUE ZERO.
+
+       COPY DF03CUST.
+       COPY DFCKPT.
+       COPY DFSTAT.
 
        PROCEDURE DIVISION.
 
@@ -48,16 +97,26 @@
 
            OPEN INPUT INPUT-FILE.
 
-           IF INPUT-STATUS = '00'
-               NEXT SENTENCE
-           ELSE
-               DISPLAY 'DF03TEST OPEN ERROR' UPON CONSOLE
+           MOVE 'DF03TEST'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'OPEN'                  TO DFSTAT-OPERATION.
+           MOVE INPUT-STATUS            TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
                GO TO 1000-END-OF-JOB
            END-IF.
 
+           PERFORM 5000-READ-CHECKPOINT.
+
+           IF DFCKPT-FOUND-YES
+               DISPLAY 'DF03TEST RESTARTING AFTER RECORD = '
+                                   WS-SKIP-COUNT UPON CONSOLE
+               PERFORM 5100-SKIP-PROCESSED-RECORDS
+           END-IF.
+
        1000-READ-INPUT-FILE.
 
-           READ INPUT-FILE.
+           READ INPUT-FILE NEXT RECORD.
 
       **** BEFORE CODE BEGINS (PROBLEM)
       **** IF INPUT-STATUS NOT = '00' OR '10' [INVALID NOT EQUAL]
@@ -67,31 +126,174 @@
       **** BEFORE CODE ENDS (PROBLEM)
 
       **** AFTER CODE BEGINS (CORRECT)
-           IF INPUT-STATUS = '00'
+           MOVE 'DF03TEST'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'READ'                  TO DFSTAT-OPERATION.
+           MOVE INPUT-STATUS            TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-OK
                NEXT SENTENCE
            ELSE
-           IF INPUT-STATUS = '10'
+           IF DFSTAT-AT-END
                GO TO 1000-CLOSE-INPUT-FILE
            ELSE
-               DISPLAY 'DF03TEST READ ERROR' UPON CONSOLE
                GO TO 1000-END-OF-JOB
            END-IF.
       **** AFTER CODE ENDS (CORRECT)
-      
+
            DISPLAY 'DF03TEST INPUT RECORD = ' INPUT-RECORD
                                               UPON CONSOLE.
-      
+
+           ADD 1                        TO WS-RECORD-COUNT.
+           PERFORM 5200-WRITE-CHECKPOINT.
+
            GO TO 1000-READ-INPUT-FILE.
 
        1000-CLOSE-INPUT-FILE.
 
            CLOSE INPUT-FILE.
 
+           MOVE 'DF03TEST'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'CLOSE'                 TO DFSTAT-OPERATION.
+           MOVE INPUT-STATUS            TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+           SET DFCKPT-COMPLETE          TO TRUE.
+           PERFORM 5200-WRITE-CHECKPOINT.
+
+           GO TO 2000-MAINTAIN-CUSTOMER-MASTER.
+
+       2000-MAINTAIN-CUSTOMER-MASTER.
+
+      **** SECOND PASS - PROCESS ADD/CHANGE/INQUIRY TRANSACTIONS
+      **** AGAINST THE CUSTOMER MASTER BY KEY.
+
+           OPEN I-O INPUT-FILE.
+
+           MOVE 'DF03TEST'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'OPEN'                  TO DFSTAT-OPERATION.
+           MOVE INPUT-STATUS            TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+           OPEN INPUT TRAN-FILE.
+
+           MOVE 'DF03TEST'              TO DFSTAT-PROGRAM-ID.
+           MOVE 'OPEN'                  TO DFSTAT-OPERATION.
+           MOVE TRAN-STATUS             TO DFSTAT-STATUS-CODE.
+           CALL 'DFSTCHK'              USING DFSTAT-CONTROL-RECORD.
+
+           IF DFSTAT-STATUS-NOTOK
+               CLOSE INPUT-FILE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+           PERFORM UNTIL WS-TRAN-EOF
+               READ TRAN-FILE
+                   AT END
+                       SET WS-TRAN-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2000-PROCESS-TRANSACTION
+               END-READ
+           END-PERFORM.
+
+           CLOSE TRAN-FILE.
+           CLOSE INPUT-FILE.
+
+           GO TO 1000-END-OF-JOB.
+
+       2000-PROCESS-TRANSACTION.
+
+           EVALUATE TRUE
+               WHEN TR-FUNCTION-ADD
+                   PERFORM 2100-ADD-CUSTOMER
+               WHEN TR-FUNCTION-CHANGE
+                   PERFORM 2200-CHANGE-CUSTOMER
+               WHEN TR-FUNCTION-INQUIRY
+                   PERFORM 2300-INQUIRE-CUSTOMER
+               WHEN OTHER
+                   DISPLAY 'DF03TEST INVALID TRAN FUNCTION = '
+                                        TR-FUNCTION UPON CONSOLE
+           END-EVALUATE.
+
+       2100-ADD-CUSTOMER.
+
+           MOVE SPACES                 TO DF03-CUSTOMER-RECORD.
+           MOVE TR-CUST-NUMBER          TO DF03-CUST-NUMBER.
+           MOVE TR-CUST-NAME            TO DF03-CUST-NAME.
+           MOVE TR-CUST-STATUS          TO DF03-CUST-STATUS.
+           MOVE DF03-CUSTOMER-RECORD    TO INPUT-RECORD.
+
+           WRITE INPUT-RECORD.
+
            IF INPUT-STATUS = '00'
-               NEXT SENTENCE
+               DISPLAY 'DF03TEST CUSTOMER ADDED = ' TR-CUST-NUMBER
+                                                    UPON CONSOLE
            ELSE
-               DISPLAY 'DF03TEST CLOSE ERROR' UPON CONSOLE
-               GO TO 1000-END-OF-JOB
+               DISPLAY 'DF03TEST ADD ERROR = ' TR-CUST-NUMBER
+                                                UPON CONSOLE
+           END-IF.
+
+       2200-CHANGE-CUSTOMER.
+
+           MOVE SPACES                 TO INPUT-RECORD-KEY.
+           MOVE TR-CUST-NUMBER          TO INPUT-RECORD-KEY (1:10).
+
+           READ INPUT-FILE
+               INVALID KEY
+                   DISPLAY 'DF03TEST CHANGE - KEY NOT FOUND = '
+                                        TR-CUST-NUMBER UPON CONSOLE
+           END-READ.
+
+           IF INPUT-STATUS = '00'
+               MOVE INPUT-RECORD        TO DF03-CUSTOMER-RECORD
+               MOVE TR-CUST-NAME        TO DF03-CUST-NAME
+               MOVE TR-CUST-STATUS      TO DF03-CUST-STATUS
+               MOVE DF03-CUSTOMER-RECORD TO INPUT-RECORD
+               REWRITE INPUT-RECORD
+               IF INPUT-STATUS = '00'
+                   DISPLAY 'DF03TEST CUSTOMER CHANGED = '
+                                        TR-CUST-NUMBER UPON CONSOLE
+               ELSE
+                   DISPLAY 'DF03TEST REWRITE ERROR = '
+                                        TR-CUST-NUMBER UPON CONSOLE
+               END-IF
+           END-IF.
+
+       2300-INQUIRE-CUSTOMER.
+
+           MOVE SPACES                 TO INPUT-RECORD-KEY.
+           MOVE TR-CUST-NUMBER          TO INPUT-RECORD-KEY (1:10).
+
+           START INPUT-FILE
+               KEY IS EQUAL TO INPUT-RECORD-KEY
+               INVALID KEY
+                   DISPLAY 'DF03TEST INQUIRY - KEY NOT FOUND = '
+                                        TR-CUST-NUMBER UPON CONSOLE
+           END-START.
+
+           IF INPUT-STATUS = '00'
+               READ INPUT-FILE NEXT RECORD
+                   AT END
+                       DISPLAY 'DF03TEST INQUIRY - NO RECORD = '
+                                        TR-CUST-NUMBER UPON CONSOLE
+               END-READ
+               IF INPUT-STATUS = '00'
+                   MOVE INPUT-RECORD    TO DF03-CUSTOMER-RECORD
+                   DISPLAY 'DF03TEST CUSTOMER NUMBER = '
+                                        DF03-CUST-NUMBER UPON CONSOLE
+                   DISPLAY 'DF03TEST CUSTOMER NAME   = '
+                                        DF03-CUST-NAME UPON CONSOLE
+                   DISPLAY 'DF03TEST CUSTOMER STATUS = '
+                                        DF03-CUST-STATUS UPON CONSOLE
+               END-IF
            END-IF.
 
        1000-END-OF-JOB.
@@ -99,4 +301,40 @@
            DISPLAY 'DF03TEST END OF JOB' UPON CONSOLE.
 
            GOBACK.
-
\ No newline at end of file
+
+       5000-READ-CHECKPOINT.
+
+           MOVE 'DF03TEST'              TO DFCKPT-PROGRAM-ID.
+           SET DFCKPT-ACTION-READ       TO TRUE.
+
+           CALL 'DFCKPTWR'             USING DFCKPT-CONTROL-RECORD.
+
+           IF DFCKPT-FOUND-YES
+               MOVE DFCKPT-LAST-RECORD-NUM TO WS-SKIP-COUNT
+               MOVE DFCKPT-LAST-RECORD-NUM TO WS-RECORD-COUNT
+           END-IF.
+
+       5100-SKIP-PROCESSED-RECORDS.
+
+           PERFORM WS-SKIP-COUNT TIMES
+               READ INPUT-FILE NEXT RECORD
+               MOVE 'DF03TEST'          TO DFSTAT-PROGRAM-ID
+               MOVE 'READ'              TO DFSTAT-OPERATION
+               MOVE INPUT-STATUS        TO DFSTAT-STATUS-CODE
+               CALL 'DFSTCHK'          USING DFSTAT-CONTROL-RECORD
+               IF DFSTAT-STATUS-NOTOK
+                   GO TO 1000-CLOSE-INPUT-FILE
+               END-IF
+           END-PERFORM.
+
+       5200-WRITE-CHECKPOINT.
+
+           MOVE 'DF03TEST'              TO DFCKPT-PROGRAM-ID.
+           MOVE WS-RECORD-COUNT         TO DFCKPT-LAST-RECORD-NUM.
+           SET DFCKPT-ACTION-WRITE      TO TRUE.
+
+           IF NOT DFCKPT-COMPLETE
+               SET DFCKPT-INCOMPLETE    TO TRUE
+           END-IF.
+
+           CALL 'DFCKPTWR'             USING DFCKPT-CONTROL-RECORD.
