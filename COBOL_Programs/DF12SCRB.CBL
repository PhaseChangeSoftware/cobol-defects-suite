@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF12SCRB.
+
+      *REMARKS:    CURRENCY/AMOUNT SCRUBBING FRONT END GENERALIZING
+      *            DF12TEST'S FUNCTION NUMVAL CLEANUP, SO A GARBLED
+      *            AMOUNT FIELD NO LONGER NEEDS A MANUAL DATA FIX.
+
+      ******************************************************************
+      ****   DF12TEST'S WS-NUMERIC-FIELD-4 CASE (EMBEDDED LETTERS)  ****
+      ****   COULD ONLY BE FIXED BY HAND-EDITING THE INCOMING VALUE ****
+      ****   BEFORE THE PROGRAM RAN.  THIS SCRUBS AN INCOMING X(11) ****
+      ****   AMOUNT FIELD ONE CHARACTER AT A TIME, STRIPS ANYTHING  ****
+      ****   THAT ISN'T A DIGIT, A LEADING SIGN, A DECIMAL POINT,   ****
+      ****   OR A SPACE, LOGS THE ORIGINAL AND CLEANED VALUE TO AN  ****
+      ****   EXCEPTIONS FILE WHEN A CHARACTER HAD TO BE STRIPPED,   ****
+      ****   AND ONLY THEN RUNS FUNCTION NUMVAL ON THE RESULT.      ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT EXCEPTION-FILE    ASSIGN TO DF12EXCP
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-EXCP-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  EXCEPTION-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS EXCEPTION-LINE.
+
+       01  EXCEPTION-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-EXCP-STATUS              PIC X(02) VALUE SPACES.
+       01  WS-EXCP-OPEN-FLAG           PIC X(01) VALUE 'N'.
+
+       01  WS-WORK-FIELD               PIC X(11) VALUE SPACES.
+       01  WS-CLEAN-FIELD              PIC X(11) VALUE SPACES.
+       01  WS-STRIPPED-FLAG            PIC X(01) VALUE 'N'.
+       01  WS-SUB                      PIC 9(02) VALUE ZERO.
+       01  WS-CHAR                     PIC X(01) VALUE SPACE.
+       01  WS-CHAR-OK-FLAG             PIC X(01) VALUE 'N'.
+
+       01  WS-EXCEPTION-DETAIL.
+           05  ED-LABEL-1               PIC X(09) VALUE 'ORIGINAL='.
+           05  ED-ORIGINAL              PIC X(11).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  ED-LABEL-2               PIC X(08) VALUE 'CLEANED='.
+           05  ED-CLEANED               PIC X(11).
+           05  FILLER                   PIC X(39) VALUE SPACES.
+
+       LINKAGE SECTION.
+
+       01  LS-AMOUNT-FIELD              PIC X(11).
+       01  LS-NUMERIC-RESULT            PIC S9(07)V99 USAGE COMP-3.
+       01  LS-RETURN-CODE               PIC X(02).
+
+       PROCEDURE DIVISION             USING LS-AMOUNT-FIELD
+                                            LS-NUMERIC-RESULT
+                                            LS-RETURN-CODE.
+
+       1000-SCRUB-AND-CONVERT.
+
+           MOVE '00'                   TO LS-RETURN-CODE.
+           MOVE ZERO                   TO LS-NUMERIC-RESULT.
+           MOVE LS-AMOUNT-FIELD        TO WS-WORK-FIELD.
+           MOVE SPACES                 TO WS-CLEAN-FIELD.
+           MOVE 'N'                    TO WS-STRIPPED-FLAG.
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                       UNTIL WS-SUB > LENGTH OF WS-WORK-FIELD
+               MOVE WS-WORK-FIELD (WS-SUB:1) TO WS-CHAR
+               MOVE 'N'                 TO WS-CHAR-OK-FLAG
+
+               EVALUATE TRUE
+                   WHEN WS-CHAR IS NUMERIC
+                       MOVE 'Y'         TO WS-CHAR-OK-FLAG
+                   WHEN WS-CHAR = '-' OR '+' OR '.' OR SPACE
+                       MOVE 'Y'         TO WS-CHAR-OK-FLAG
+                   WHEN OTHER
+                       MOVE 'N'         TO WS-CHAR-OK-FLAG
+               END-EVALUATE
+
+               IF WS-CHAR-OK-FLAG = 'Y'
+                   MOVE WS-CHAR         TO WS-CLEAN-FIELD (WS-SUB:1)
+               ELSE
+                   MOVE SPACE           TO WS-CLEAN-FIELD (WS-SUB:1)
+                   MOVE 'Y'             TO WS-STRIPPED-FLAG
+               END-IF
+           END-PERFORM.
+
+           IF WS-STRIPPED-FLAG = 'Y'
+               PERFORM 2000-LOG-EXCEPTION
+               MOVE '04'                TO LS-RETURN-CODE
+           END-IF.
+
+           IF FUNCTION TEST-NUMVAL (WS-CLEAN-FIELD) = ZERO
+               COMPUTE LS-NUMERIC-RESULT =
+                       FUNCTION NUMVAL (WS-CLEAN-FIELD)
+           ELSE
+               MOVE '08'                TO LS-RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+       2000-LOG-EXCEPTION.
+
+           IF WS-EXCP-OPEN-FLAG = 'N'
+               OPEN OUTPUT EXCEPTION-FILE
+               MOVE 'Y'                 TO WS-EXCP-OPEN-FLAG
+           END-IF.
+
+           MOVE LS-AMOUNT-FIELD         TO ED-ORIGINAL.
+           MOVE WS-CLEAN-FIELD          TO ED-CLEANED.
+           MOVE WS-EXCEPTION-DETAIL     TO EXCEPTION-LINE.
+           WRITE EXCEPTION-LINE.
