@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF08LKUP.
+
+      *REMARKS:    SHARED FILE-LOADED PLANT-CODE LOOKUP MODULE BUILT
+      *            FROM DF08TEST'S CORRECTED SEARCH ON WS-TABLE-ENTRIES
+      *            INDEXED BY WS-SUB.
+
+      ******************************************************************
+      ****   LOADS THE PLANT-CODE TABLE FROM A SEQUENTIAL FILE AT   ****
+      ****   PROGRAM START (INSTEAD OF HARD-CODED WORKING-STORAGE   ****
+      ****   VALUE CLAUSES), THEN SEARCHES IT USING THE SAME        ****
+      ****   PROPERLY-INDEXED SEARCH STYLE AS DF08TEST'S FIX, AND   ****
+      ****   RETURNS A NOT-FOUND RETURN CODE INSTEAD OF FALLING     ****
+      ****   THROUGH SILENTLY.                                      ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT PLANT-FILE        ASSIGN TO DF08PLNT
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-PLANT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  PLANT-FILE
+           RECORD CONTAINS 3 CHARACTERS
+           DATA RECORD IS PLANT-RECORD.
+
+       01  PLANT-RECORD               PIC X(03).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-PLANT-STATUS            PIC X(02) VALUE SPACES.
+       01  WS-TABLE-LOADED-FLAG       PIC X(01) VALUE 'N'.
+
+       01  WS-TABLE-COUNT              PIC 9(04) VALUE ZERO.
+       01  WS-SEARCH-TABLE.
+           05  WS-TABLE-ENTRIES        OCCURS 1 TO 200 TIMES
+                                       DEPENDING ON WS-TABLE-COUNT
+                                       INDEXED BY WS-SUB.
+               10  WS-TABLE-ENTRY      PIC X(03).
+
+       LINKAGE SECTION.
+
+       01  LS-INPUT-FIELD              PIC X(03).
+       01  LS-SEARCH-RESULT            PIC X(03).
+       01  LS-RETURN-CODE              PIC X(02).
+
+       PROCEDURE DIVISION             USING LS-INPUT-FIELD
+                                            LS-SEARCH-RESULT
+                                            LS-RETURN-CODE.
+
+       1000-LOOKUP-PLANT-CODE.
+
+           MOVE '00'                   TO LS-RETURN-CODE.
+           MOVE SPACES                 TO LS-SEARCH-RESULT.
+
+           IF WS-TABLE-LOADED-FLAG = 'N'
+               PERFORM 2000-LOAD-PLANT-TABLE THRU 2000-EXIT
+           END-IF.
+
+           IF WS-TABLE-COUNT = ZERO
+               MOVE '91'                TO LS-RETURN-CODE
+               GOBACK
+           END-IF.
+
+           SET WS-SUB                  TO 1.
+
+           SEARCH WS-TABLE-ENTRIES
+               VARYING WS-SUB
+               AT END
+                   MOVE '04'            TO LS-RETURN-CODE
+               WHEN WS-TABLE-ENTRY (WS-SUB) = LS-INPUT-FIELD
+                   MOVE WS-TABLE-ENTRY (WS-SUB) TO LS-SEARCH-RESULT
+           END-SEARCH.
+
+           GOBACK.
+
+       2000-LOAD-PLANT-TABLE.
+
+           MOVE 'Y'                    TO WS-TABLE-LOADED-FLAG.
+
+           OPEN INPUT PLANT-FILE.
+
+           IF WS-PLANT-STATUS NOT = '00'
+               GO TO 2000-EXIT
+           END-IF.
+
+           PERFORM UNTIL WS-PLANT-STATUS NOT = '00'
+               READ PLANT-FILE
+                   AT END
+                       MOVE '10'        TO WS-PLANT-STATUS
+                   NOT AT END
+                       IF WS-TABLE-COUNT < 200
+                           ADD 1 TO WS-TABLE-COUNT
+                           MOVE PLANT-RECORD
+                               TO WS-TABLE-ENTRY (WS-TABLE-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE PLANT-FILE.
+
+       2000-EXIT. EXIT.
