@@ -0,0 +1,274 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF39AUD.
+
+      *REMARKS:    FULL BEFORE/AFTER AUDIT-IMAGE CHANGE REPORT CLOSING
+      *            OUT DF39TEST'S NEVER-DEFINED VPF-AUDIT-BEFORE AND
+      *            VPF-AUDIT-AFTER FIELDS.
+
+      ******************************************************************
+      ****   DF39TEST'S REMARKS DESCRIBE A BEFORE/AFTER CHANGE       ****
+      ****   REPORT BUILT FROM VPF-AUDIT-BEFORE/VPF-AUDIT-AFTER, BUT ****
+      ****   THOSE FIELDS WERE NEVER ACTUALLY DEFINED OR POPULATED - ****
+      ****   THE SNIPPET ONLY DISPLAYS TWO HARD-CODED COMP FIELDS.   ****
+      ****   THIS PROGRAM READS A REAL BEFORE/AFTER CDC FEED (ONE    ****
+      ****   'B' RECORD IMMEDIATELY FOLLOWED BY ITS PAIRED 'A'       ****
+      ****   RECORD), POPULATES VPF-AUDIT-BEFORE AND VPF-AUDIT-AFTER ****
+      ****   FROM IT, MOVES THEM INTO DCLVPF230B/DCLVPF230A (JUST AS ****
+      ****   DF39TEST'S UNFINISHED "BEFORE CODE" INTENDED), AND      ****
+      ****   WRITES A SIDE-BY-SIDE REPORT LINE FOR EVERY FIELD IN    ****
+      ****   THE RECORD, NOT JUST UDPRN AND UPC.                     ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT FEED-FILE         ASSIGN TO DF39FEED
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-FEED-STATUS.
+
+           SELECT REPORT-FILE       ASSIGN TO DF39RPT1
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  FEED-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS FEED-RECORD.
+
+       01  FEED-RECORD.
+           05  FR-IMAGE-TYPE            PIC X(01).
+               88  FR-IMAGE-BEFORE          VALUE 'B'.
+               88  FR-IMAGE-AFTER           VALUE 'A'.
+           05  FR-UDPRN                 PIC 9(09).
+           05  FR-UPC                   PIC 9(09).
+           05  FR-STORE                 PIC X(10).
+           05  FR-QUANTITY              PIC 9(07).
+           05  FR-PRICE                 PIC X(08).
+           05  FR-CHANGE-ID             PIC X(14).
+           05  FILLER                   PIC X(22).
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS REPORT-LINE.
+
+       01  REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FEED-STATUS               PIC X(02) VALUE SPACES.
+       01  WS-REPORT-STATUS             PIC X(02) VALUE SPACES.
+
+       01  WS-FEED-EOF-FLAG             PIC X(01) VALUE SPACE.
+           88  WS-FEED-EOF              VALUE 'Y'.
+
+      **** VPF-AUDIT-BEFORE/AFTER ARE NOW REAL, POPULATED FIELDS -
+      **** THE PIECE DF39TEST'S REMARKS SAID WAS NEVER FINISHED.
+       01  VPF-AUDIT-BEFORE.
+           05  VPF-AB-UDPRN             PIC 9(09).
+           05  VPF-AB-UPC               PIC 9(09).
+           05  VPF-AB-STORE             PIC X(10).
+           05  VPF-AB-QUANTITY          PIC 9(07).
+           05  VPF-AB-PRICE             PIC X(08).
+
+       01  VPF-AUDIT-AFTER.
+           05  VPF-AA-UDPRN             PIC 9(09).
+           05  VPF-AA-UPC               PIC 9(09).
+           05  VPF-AA-STORE             PIC X(10).
+           05  VPF-AA-QUANTITY          PIC 9(07).
+           05  VPF-AA-PRICE             PIC X(08).
+
+       01  DCLVPF230B.
+
+           05 VPF230-MR-UDPRN          PIC 9(09).
+           05 VPF230-MR-UPC            PIC 9(09).
+           05 VPF230-MR-STORE          PIC X(10).
+           05 VPF230-MR-QUANTITY       PIC 9(07).
+           05 VPF230-MR-PRICE          PIC X(08).
+
+       01  DCLVPF230A.
+
+           05 VPF230-MR-UDPRN          PIC 9(09).
+           05 VPF230-MR-UPC            PIC 9(09).
+           05 VPF230-MR-STORE          PIC X(10).
+           05 VPF230-MR-QUANTITY       PIC 9(07).
+           05 VPF230-MR-PRICE          PIC X(08).
+
+       01  WS-CHANGE-ID                 PIC X(14) VALUE SPACES.
+       01  WS-CHANGE-COUNT              PIC 9(04) VALUE ZERO.
+       01  WS-FIELD-CHANGE-COUNT        PIC 9(04) VALUE ZERO.
+
+       01  WS-REPORT-HEADING.
+           05  FILLER                   PIC X(50) VALUE
+                    'DF39AUD - VPF230 BEFORE/AFTER AUDIT CHANGE REPORT'.
+           05  FILLER                   PIC X(82) VALUE SPACES.
+
+       01  WS-CHANGE-HEADING.
+           05  FILLER                   PIC X(11) VALUE 'CHANGE-ID='.
+           05  CH-CHANGE-ID             PIC X(14).
+           05  FILLER                   PIC X(107) VALUE SPACES.
+
+       01  WS-REPORT-DETAIL.
+           05  FILLER                   PIC X(09) VALUE '  FIELD ='.
+           05  RD-FIELD-NAME            PIC X(14).
+           05  FILLER                   PIC X(08) VALUE ' BEFORE=' .
+           05  RD-BEFORE-VALUE          PIC X(20).
+           05  FILLER                   PIC X(07) VALUE ' AFTER=' .
+           05  RD-AFTER-VALUE           PIC X(20).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  RD-CHANGE-FLAG           PIC X(09).
+           05  FILLER                   PIC X(44) VALUE SPACES.
+
+       01  WS-REPORT-SUMMARY.
+           05  FILLER                   PIC X(24) VALUE
+                                        'CHANGES PROCESSED      ='.
+           05  RS-CHANGE-COUNT          PIC ZZZ9.
+           05  FILLER                   PIC X(06) VALUE SPACES.
+           05  FILLER                   PIC X(24) VALUE
+                                        'FIELDS CHANGED TOTAL   ='.
+           05  RS-FIELD-CHANGE-COUNT    PIC ZZZ9.
+           05  FILLER                   PIC X(70) VALUE SPACES.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+
+       1000-START-OF-JOB.
+
+           DISPLAY 'DF39AUD START OF JOB' UPON CONSOLE.
+
+       1000-OPEN-FILES.
+
+           OPEN INPUT FEED-FILE.
+
+           IF WS-FEED-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF39AUD FEED OPEN ERROR' UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+           WRITE REPORT-LINE           FROM WS-REPORT-HEADING.
+
+       1000-PROCESS-CHANGES.
+
+           PERFORM UNTIL WS-FEED-EOF
+               READ FEED-FILE
+                   AT END
+                       SET WS-FEED-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2000-BUILD-BEFORE-IMAGE THRU 2000-EXIT
+                       PERFORM 2100-BUILD-AFTER-IMAGE THRU 2100-EXIT
+                       PERFORM 3000-WRITE-CHANGE-DETAIL
+               END-READ
+           END-PERFORM.
+
+           CLOSE FEED-FILE.
+
+           MOVE WS-CHANGE-COUNT         TO RS-CHANGE-COUNT.
+           MOVE WS-FIELD-CHANGE-COUNT   TO RS-FIELD-CHANGE-COUNT.
+           WRITE REPORT-LINE           FROM WS-REPORT-SUMMARY.
+
+           CLOSE REPORT-FILE.
+
+           GO TO 1000-END-OF-JOB.
+
+       2000-BUILD-BEFORE-IMAGE.
+
+           IF NOT FR-IMAGE-BEFORE
+               DISPLAY 'DF39AUD FEED OUT OF SEQUENCE - EXPECTED B'
+                                                       UPON CONSOLE
+               GO TO 2000-EXIT
+           END-IF.
+
+           MOVE FR-CHANGE-ID           TO WS-CHANGE-ID.
+           MOVE FR-UDPRN               TO VPF-AB-UDPRN.
+           MOVE FR-UPC                 TO VPF-AB-UPC.
+           MOVE FR-STORE               TO VPF-AB-STORE.
+           MOVE FR-QUANTITY            TO VPF-AB-QUANTITY.
+           MOVE FR-PRICE               TO VPF-AB-PRICE.
+
+           MOVE VPF-AUDIT-BEFORE       TO DCLVPF230B.
+
+       2000-EXIT. EXIT.
+
+       2100-BUILD-AFTER-IMAGE.
+
+           READ FEED-FILE
+               AT END
+                   SET WS-FEED-EOF TO TRUE
+                   GO TO 2100-EXIT.
+
+           IF NOT FR-IMAGE-AFTER
+               DISPLAY 'DF39AUD FEED OUT OF SEQUENCE - EXPECTED A'
+                                                       UPON CONSOLE
+               GO TO 2100-EXIT
+           END-IF.
+
+           MOVE FR-UDPRN               TO VPF-AA-UDPRN.
+           MOVE FR-UPC                 TO VPF-AA-UPC.
+           MOVE FR-STORE               TO VPF-AA-STORE.
+           MOVE FR-QUANTITY            TO VPF-AA-QUANTITY.
+           MOVE FR-PRICE               TO VPF-AA-PRICE.
+
+           MOVE VPF-AUDIT-AFTER        TO DCLVPF230A.
+
+       2100-EXIT. EXIT.
+
+       3000-WRITE-CHANGE-DETAIL.
+
+           ADD 1                       TO WS-CHANGE-COUNT.
+
+           MOVE WS-CHANGE-ID           TO CH-CHANGE-ID.
+           WRITE REPORT-LINE           FROM WS-CHANGE-HEADING.
+
+           MOVE 'VPF230-UDPRN'         TO RD-FIELD-NAME.
+           MOVE VPF230-MR-UDPRN OF DCLVPF230B TO RD-BEFORE-VALUE.
+           MOVE VPF230-MR-UDPRN OF DCLVPF230A TO RD-AFTER-VALUE.
+           PERFORM 3100-SET-CHANGE-FLAG.
+
+           MOVE 'VPF230-UPC'           TO RD-FIELD-NAME.
+           MOVE VPF230-MR-UPC OF DCLVPF230B TO RD-BEFORE-VALUE.
+           MOVE VPF230-MR-UPC OF DCLVPF230A TO RD-AFTER-VALUE.
+           PERFORM 3100-SET-CHANGE-FLAG.
+
+           MOVE 'VPF230-STORE'         TO RD-FIELD-NAME.
+           MOVE VPF230-MR-STORE OF DCLVPF230B TO RD-BEFORE-VALUE.
+           MOVE VPF230-MR-STORE OF DCLVPF230A TO RD-AFTER-VALUE.
+           PERFORM 3100-SET-CHANGE-FLAG.
+
+           MOVE 'VPF230-QUANTITY'      TO RD-FIELD-NAME.
+           MOVE VPF230-MR-QUANTITY OF DCLVPF230B TO RD-BEFORE-VALUE.
+           MOVE VPF230-MR-QUANTITY OF DCLVPF230A TO RD-AFTER-VALUE.
+           PERFORM 3100-SET-CHANGE-FLAG.
+
+           MOVE 'VPF230-PRICE'         TO RD-FIELD-NAME.
+           MOVE VPF230-MR-PRICE OF DCLVPF230B TO RD-BEFORE-VALUE.
+           MOVE VPF230-MR-PRICE OF DCLVPF230A TO RD-AFTER-VALUE.
+           PERFORM 3100-SET-CHANGE-FLAG.
+
+       3100-SET-CHANGE-FLAG.
+
+           IF RD-BEFORE-VALUE = RD-AFTER-VALUE
+               MOVE 'UNCHANGED'         TO RD-CHANGE-FLAG
+           ELSE
+               MOVE 'CHANGED'           TO RD-CHANGE-FLAG
+               ADD 1                    TO WS-FIELD-CHANGE-COUNT
+           END-IF.
+
+           WRITE REPORT-LINE           FROM WS-REPORT-DETAIL.
+
+       1000-END-OF-JOB.
+
+           DISPLAY 'DF39AUD CHANGES PROCESSED = ' WS-CHANGE-COUNT
+                                                  UPON CONSOLE.
+           DISPLAY 'DF39AUD END OF JOB' UPON CONSOLE.
+
+           GOBACK.
