@@ -9,6 +9,35 @@
       ****     (NOTE: SORT PROCEDURES REWRITTEN FOR STANDARDS)      ****
       ******************************************************************
 
+      *            EXTENDED INTO A REAL CONTROL-BREAK
+      *            SORT STEP: DF05FILE IS SORTED ASCENDING ON REGION
+      *            CODE, AND THE OUTPUT PROCEDURE ACCUMULATES A
+      *            SUBTOTAL PER REGION PLUS A GRAND TOTAL, WRITTEN TO
+      *            A REPORT FILE INSTEAD OF JUST DISPLAYED.
+
+      *            EXTENDED WITH CHECKPOINT/RESTART -
+      *            SEE DFCKPTWR.CBL.  THE CHECKPOINT COVERS THE
+      *            OUTPUT PROCEDURE'S WRITE-TO-REPORT LOOP, SINCE
+      *            THE SORT ITSELF MUST STILL RE-RUN ON RESTART (ITS
+      *            WORK FILE IS NOT PRESERVED ACROSS A JOB STEP
+      *            FAILURE) - THE CHECKPOINT AVOIDS RE-WRITING REPORT
+      *            LINES ALREADY WRITTEN BEFORE THE ABEND, SAME AS A
+      *            MAINFRAME RESTART-FROM-CHECKPOINT WOULD FOR A
+      *            SORT/OUTPUT-PROCEDURE STEP.  DFCKPTWR'S GENERIC
+      *            CONTROL RECORD ONLY CARRIES A LAST-RECORD-NUMBER,
+      *            WHICH IS SHARED BY EVERY DFxxDATA/DFxxTEST
+      *            CHECKPOINT USER - IT HAS NO ROOM FOR THIS
+      *            PROGRAM'S OWN RUNNING CONTROL-BREAK TOTALS, SO
+      *            DF05TEST OWNS A SMALL CHECKPOINT-TOTALS EXTENSION
+      *            FILE (DF05CTOT) OF ITS OWN, REWRITTEN WHOLE
+      *            ALONGSIDE EVERY CALL TO DFCKPTWR, THAT CARRIES
+      *            WS-PRIOR-REGION-CODE/WS-REGION-SUBTOTAL/
+      *            WS-GRAND-TOTAL FORWARD ACROSS A RESTART SO A
+      *            RESTART MID-REGION CONTINUES THE IN-PROGRESS
+      *            REGION'S SUBTOTAL AND THE GRAND TOTAL INSTEAD OF
+      *            SILENTLY DROPPING EVERYTHING ACCUMULATED BEFORE
+      *            THE CHECKPOINT.
+
        ENVIRONMENT DIVISION.
 
        INPUT-OUTPUT SECTION.
@@ -20,6 +49,14 @@
 
            SELECT SORT-FILE        ASSIGN TO DF05SORT.
 
+           SELECT REPORT-FILE      ASSIGN TO DF05RPT1
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT CKPT-TOTALS-FILE ASSIGN TO DF05CTOT
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-CKPT-TOTALS-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -31,8 +68,9 @@
 
        01  INPUT-RECORD.
 
-           05  INPUT-ID                PIC X(13).
-           05  FILLER                  PIC X(67).
+           05  INPUT-REGION-CODE       PIC X(10).
+           05  INPUT-AMOUNT            PIC 9(07)V99.
+           05  FILLER                  PIC X(61).
 
        SD  SORT-FILE
            RECORDING MODE IS F
@@ -41,13 +79,66 @@
 
        01  SORT-RECORD.
 
-           05  SORT-KEY                PIC X(13).
-           05  FILLER                  PIC X(67).
+           05  SORT-REGION-CODE        PIC X(10).
+           05  SORT-AMOUNT             PIC 9(07)V99.
+           05  FILLER                  PIC X(61).
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS REPORT-LINE.
+
+       01  REPORT-LINE                 PIC X(132).
+
+       FD  CKPT-TOTALS-FILE
+           RECORD CONTAINS 32 CHARACTERS
+           DATA RECORD IS CKPT-TOTALS-RECORD.
+
+       01  CKPT-TOTALS-RECORD.
+
+           05  CT-PRIOR-REGION-CODE     PIC X(10).
+           05  CT-REGION-SUBTOTAL       PIC 9(09)V99.
+           05  CT-GRAND-TOTAL           PIC 9(09)V99.
 
        WORKING-STORAGE SECTION.
 
        01  WS-INPUT-STATUS             PIC X(02) VALUE SPACES.
-       
+       01  WS-REPORT-STATUS            PIC X(02) VALUE SPACES.
+       01  WS-CKPT-TOTALS-STATUS       PIC X(02) VALUE SPACES.
+
+       01  WS-FIRST-RECORD-FLAG        PIC X(01) VALUE 'Y'.
+       01  WS-PRIOR-REGION-CODE        PIC X(10) VALUE SPACES.
+       01  WS-REGION-SUBTOTAL          PIC 9(09)V99 VALUE ZERO.
+       01  WS-GRAND-TOTAL              PIC 9(09)V99 VALUE ZERO.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  DL-REGION-CODE          PIC X(10).
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  DL-AMOUNT               PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(96) VALUE SPACES.
+
+       01  WS-SUBTOTAL-LINE.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(15) VALUE
+                                       'REGION TOTAL - '.
+           05  ST-REGION-CODE          PIC X(10).
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  ST-AMOUNT               PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(89) VALUE SPACES.
+
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(15) VALUE
+                                       'GRAND TOTAL -  '.
+           05  GT-AMOUNT               PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(99) VALUE SPACES.
+
+       01  WS-FIRST-RETURN-FLAG        PIC X(01) VALUE 'Y'.
+       01  WS-RECORD-COUNT             PIC 9(09) VALUE ZERO.
+       01  WS-SKIP-COUNT               PIC 9(09) VALUE ZERO.
+
+       COPY DFCKPT.
+
        PROCEDURE DIVISION.
 
        1000-START-OF-JOB.
@@ -65,6 +156,34 @@
                GO TO 5000-END-OF-JOB
            END-IF.
 
+       1000-OPEN-OUTPUT-FILE.
+
+      **** THE CHECKPOINT MUST BE READ BEFORE REPORT-FILE IS OPENED SO
+      **** A RESTART CAN OPEN EXTEND (PRESERVING EVERY DETAIL/SUBTOTAL
+      **** LINE ALREADY WRITTEN BEFORE THE PRIOR RUN'S CHECKPOINT)
+      **** INSTEAD OF OPEN OUTPUT, WHICH WOULD TRUNCATE THE FILE AND
+      **** THROW THOSE LINES AWAY - SAME PATTERN AS DF25TEST.CBL AND
+      **** DF17TEST.CBL.
+           PERFORM 6000-READ-CHECKPOINT.
+
+           IF DFCKPT-FOUND-YES
+               OPEN EXTEND REPORT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+           END-IF.
+
+           IF WS-REPORT-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF05TEST REPORT OPEN ERROR' UPON CONSOLE
+               GO TO 5000-END-OF-JOB
+           END-IF.
+
+           IF DFCKPT-FOUND-YES
+               DISPLAY 'DF05TEST RESTARTING AFTER RECORD = '
+                                   WS-SKIP-COUNT UPON CONSOLE
+           END-IF.
+
        1000-SORT-FILE-PROCEDURES.
 
       **** BEFORE CODE BEGINS (PROBLEM)
@@ -76,7 +195,7 @@
 
       **** AFTER CODE BEGINS (CORRECT)
            SORT SORT-FILE
-               ON ASCENDING KEY SORT-KEY
+               ON ASCENDING KEY SORT-REGION-CODE
                    INPUT  PROCEDURE 2000-RELEASE-SORT-RECORDS
                                THRU 2000-SORT-EXIT
                    OUTPUT PROCEDURE 3000-RETURN-SORT-RECORDS
@@ -106,20 +225,66 @@
 
        3000-RETURN-SORT-RECORDS.
 
+           IF WS-FIRST-RETURN-FLAG = 'Y'
+               MOVE 'N'                 TO WS-FIRST-RETURN-FLAG
+               IF DFCKPT-FOUND-YES
+                   PERFORM 6100-SKIP-PROCESSED-RECORDS
+               END-IF
+           END-IF.
+
            RETURN SORT-FILE
                AT END
-                   GO TO 3000-SORT-EXIT.
-           
+                   GO TO 3000-CONTROL-BREAK-FINAL.
+
+           IF WS-FIRST-RECORD-FLAG = 'Y'
+               MOVE 'N'                 TO WS-FIRST-RECORD-FLAG
+               MOVE SORT-REGION-CODE    TO WS-PRIOR-REGION-CODE
+           END-IF.
+
+           IF SORT-REGION-CODE NOT = WS-PRIOR-REGION-CODE
+               PERFORM 3100-WRITE-SUBTOTAL
+               MOVE SORT-REGION-CODE    TO WS-PRIOR-REGION-CODE
+           END-IF.
+
+           MOVE SORT-REGION-CODE        TO DL-REGION-CODE.
+           MOVE SORT-AMOUNT             TO DL-AMOUNT.
+           WRITE REPORT-LINE            FROM WS-DETAIL-LINE.
+
+           ADD SORT-AMOUNT              TO WS-REGION-SUBTOTAL.
+           ADD SORT-AMOUNT              TO WS-GRAND-TOTAL.
+
            DISPLAY 'DF05TEST SORT RECORD = ' SORT-RECORD
                                              UPON CONSOLE.
-           
+
+           ADD 1                        TO WS-RECORD-COUNT.
+           PERFORM 6200-WRITE-CHECKPOINT.
+
            GO TO 3000-RETURN-SORT-RECORDS.
 
+       3100-WRITE-SUBTOTAL.
+
+           MOVE WS-PRIOR-REGION-CODE   TO ST-REGION-CODE.
+           MOVE WS-REGION-SUBTOTAL     TO ST-AMOUNT.
+           WRITE REPORT-LINE           FROM WS-SUBTOTAL-LINE.
+           MOVE ZERO                   TO WS-REGION-SUBTOTAL.
+
+       3000-CONTROL-BREAK-FINAL.
+
+           IF WS-FIRST-RECORD-FLAG = 'N'
+               PERFORM 3100-WRITE-SUBTOTAL
+           END-IF.
+
+           MOVE WS-GRAND-TOTAL         TO GT-AMOUNT.
+           WRITE REPORT-LINE           FROM WS-GRAND-TOTAL-LINE.
+
+           GO TO 3000-SORT-EXIT.
+
        3000-SORT-EXIT. EXIT.
 
        4000-CLOSE-INPUT-FILE.
 
            CLOSE INPUT-FILE.
+           CLOSE REPORT-FILE.
 
            IF WS-INPUT-STATUS = '00'
                NEXT SENTENCE
@@ -128,9 +293,90 @@
                GO TO 5000-END-OF-JOB
            END-IF.
 
+           SET DFCKPT-COMPLETE          TO TRUE.
+           PERFORM 6200-WRITE-CHECKPOINT.
+
        5000-END-OF-JOB.
 
            DISPLAY 'DF05TEST END OF JOB' UPON CONSOLE.
 
            GOBACK.
-
\ No newline at end of file
+
+       6000-READ-CHECKPOINT.
+
+           MOVE 'DF05TEST'              TO DFCKPT-PROGRAM-ID.
+           SET DFCKPT-ACTION-READ       TO TRUE.
+
+           CALL 'DFCKPTWR'             USING DFCKPT-CONTROL-RECORD.
+
+           IF DFCKPT-FOUND-YES
+               MOVE DFCKPT-LAST-RECORD-NUM TO WS-SKIP-COUNT
+               MOVE DFCKPT-LAST-RECORD-NUM TO WS-RECORD-COUNT
+               PERFORM 6050-READ-CHECKPOINT-TOTALS
+           END-IF.
+
+       6050-READ-CHECKPOINT-TOTALS.
+
+      **** RESTORES THE IN-PROGRESS REGION'S SUBTOTAL AND THE GRAND
+      **** TOTAL CARRIED FORWARD FROM THE CHECKPOINT, AND MARKS THE
+      **** CONTROL BREAK AS ALREADY UNDERWAY (NOT ITS FIRST RECORD)
+      **** SO 3000-RETURN-SORT-RECORDS' NORMAL CONTROL-BREAK LOGIC
+      **** COMPARES THE NEXT RECORD'S REGION AGAINST THE RESTORED
+      **** PRIOR REGION INSTEAD OF TREATING IT AS THE JOB'S FIRST
+      **** REGION.
+
+           MOVE SPACES                 TO WS-PRIOR-REGION-CODE.
+           MOVE ZERO                   TO WS-REGION-SUBTOTAL
+                                          WS-GRAND-TOTAL.
+
+           OPEN INPUT CKPT-TOTALS-FILE.
+
+           IF WS-CKPT-TOTALS-STATUS NOT = '00'
+               DISPLAY 'DF05TEST CKPT-TOTALS OPEN ERROR' UPON CONSOLE
+               GO TO 5000-END-OF-JOB
+           END-IF.
+
+           READ CKPT-TOTALS-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CT-PRIOR-REGION-CODE TO WS-PRIOR-REGION-CODE
+                   MOVE CT-REGION-SUBTOTAL   TO WS-REGION-SUBTOTAL
+                   MOVE CT-GRAND-TOTAL       TO WS-GRAND-TOTAL
+                   MOVE 'N'                  TO WS-FIRST-RECORD-FLAG
+           END-READ.
+
+           CLOSE CKPT-TOTALS-FILE.
+
+       6100-SKIP-PROCESSED-RECORDS.
+
+           PERFORM WS-SKIP-COUNT TIMES
+               RETURN SORT-FILE
+                   AT END
+                       GO TO 3000-CONTROL-BREAK-FINAL
+               END-RETURN
+           END-PERFORM.
+
+       6200-WRITE-CHECKPOINT.
+
+           MOVE 'DF05TEST'              TO DFCKPT-PROGRAM-ID.
+           MOVE WS-RECORD-COUNT         TO DFCKPT-LAST-RECORD-NUM.
+           SET DFCKPT-ACTION-WRITE      TO TRUE.
+
+           IF NOT DFCKPT-COMPLETE
+               SET DFCKPT-INCOMPLETE    TO TRUE
+           END-IF.
+
+           CALL 'DFCKPTWR'             USING DFCKPT-CONTROL-RECORD.
+
+           PERFORM 6250-WRITE-CHECKPOINT-TOTALS.
+
+       6250-WRITE-CHECKPOINT-TOTALS.
+
+           MOVE WS-PRIOR-REGION-CODE   TO CT-PRIOR-REGION-CODE.
+           MOVE WS-REGION-SUBTOTAL     TO CT-REGION-SUBTOTAL.
+           MOVE WS-GRAND-TOTAL         TO CT-GRAND-TOTAL.
+
+           OPEN OUTPUT CKPT-TOTALS-FILE.
+           WRITE CKPT-TOTALS-RECORD.
+           CLOSE CKPT-TOTALS-FILE.
