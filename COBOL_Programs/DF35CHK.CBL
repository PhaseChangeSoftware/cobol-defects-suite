@@ -0,0 +1,430 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF35CHK.
+
+      *REMARKS:    RIGHT-SIZED JUST RIGHT FIELD AUDIT EXTENDING
+      *            DF35TEST'S "ENDING FIELDS DEFINED TOO TIGHT"
+      *            FINDING.
+
+      ******************************************************************
+      ****   DF35TEST'S ORIGINAL DEFECT WAS ITS LAST TWO UNSTRING     ****
+      ****   TARGET FIELDS (DEBIT/CREDIT AMOUNT) BEING DEFINED TOO    ****
+      ****   NARROW, SILENTLY TRUNCATING THE UNSTRING RESULT.  THIS   ****
+      ****   PROGRAM SCANS A SOURCE MEMBER FOR ITS UNSTRING ... INTO  ****
+      ****   TARGET FIELD LIST AND EACH TARGET'S DECLARED PICTURE     ****
+      ****   WIDTH, THEN SCANS A BASELINE COMMA-DELIMITED DATA FILE   ****
+      ****   (LIKE DF35CSV, DF35DATA'S OUTPUT) FOR THE WIDEST TOKEN   ****
+      ****   ACTUALLY SEEN IN EACH COLUMN POSITION, AND FLAGS ANY     ****
+      ****   TARGET FIELD NARROWER THAN THE DATA IT RECEIVES.         ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT SOURCE-FILE      ASSIGN TO WS-SOURCE-NAME
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-SOURCE-STATUS.
+
+           SELECT DATA-FILE        ASSIGN TO WS-DATA-NAME
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-DATA-STATUS.
+
+           SELECT REPORT-FILE      ASSIGN TO DF35RPT2
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  SOURCE-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS SOURCE-LINE.
+
+       01  SOURCE-LINE                 PIC X(80).
+
+       FD  DATA-FILE
+           RECORD CONTAINS 90 CHARACTERS
+           DATA RECORD IS DATA-LINE.
+
+       01  DATA-LINE                   PIC X(90).
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS REPORT-LINE.
+
+       01  REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SOURCE-NAME              PIC X(40) VALUE 'DF35TEST.CBL'.
+       01  WS-SOURCE-STATUS            PIC X(02) VALUE SPACES.
+       01  WS-DATA-NAME                PIC X(40) VALUE 'DF35CSV'.
+       01  WS-DATA-STATUS              PIC X(02) VALUE SPACES.
+       01  WS-REPORT-STATUS            PIC X(02) VALUE SPACES.
+
+       01  WS-SOURCE-EOF-FLAG          PIC X(01) VALUE SPACE.
+           88  WS-SOURCE-EOF               VALUE 'Y'.
+
+       01  WS-DATA-EOF-FLAG            PIC X(01) VALUE SPACE.
+           88  WS-DATA-EOF                 VALUE 'Y'.
+
+       01  WS-IN-WS-SECTION-FLAG       PIC X(01) VALUE 'N'.
+           88  WS-IN-WS-SECTION            VALUE 'Y'.
+
+       01  WS-CAPTURE-FLAG             PIC X(01) VALUE 'N'.
+           88  WS-CAPTURING                VALUE 'Y'.
+
+       01  WS-CAPTURE-DONE-FLAG        PIC X(01) VALUE 'N'.
+           88  WS-CAPTURE-DONE              VALUE 'Y'.
+
+      **** PASS 1 - WORKING-STORAGE FIELD-NAME/WIDTH DICTIONARY.
+
+       01  WS-DEFN-COUNT                PIC 9(03) VALUE ZERO.
+       01  WS-DEFN-TABLE.
+           05  WS-DEFN-ENTRY            OCCURS 60 TIMES
+                                        INDEXED BY WS-DEFN-IDX.
+               10  WS-DEFN-NAME          PIC X(30).
+               10  WS-DEFN-WIDTH         PIC 9(03).
+
+      **** PASS 1 - THE ORDERED UNSTRING ... INTO TARGET FIELD LIST.
+
+       01  WS-TARGET-COUNT              PIC 9(02) VALUE ZERO.
+       01  WS-TARGET-TABLE.
+           05  WS-TARGET-ENTRY          OCCURS 20 TIMES
+                                        INDEXED BY WS-TGT-IDX.
+               10  WS-TGT-NAME           PIC X(30).
+               10  WS-TGT-WIDTH          PIC 9(03).
+               10  WS-TGT-MAX-SEEN       PIC 9(03) VALUE ZERO.
+
+       01  WS-PICTURE-TOKEN             PIC X(30) VALUE SPACES.
+       01  WS-PIC-BASE                  PIC X(10) VALUE SPACES.
+       01  WS-PIC-WIDTH-STR             PIC X(10) VALUE SPACES.
+       01  WS-PIC-REST                  PIC X(10) VALUE SPACES.
+       01  WS-PIC-WIDTH-NUM             PIC 9(03) VALUE ZERO.
+
+       01  WS-TOKEN-TABLE.
+           05  WS-TOKEN                 OCCURS 10 TIMES PIC X(30).
+       01  WS-TOKEN-COUNT               PIC 9(02) VALUE ZERO.
+       01  WS-TOKEN-SUB                 PIC 9(02) VALUE ZERO.
+       01  WS-WORK-LINE                 PIC X(80).
+       01  WS-FIRST-NONBLANK-COL        PIC 9(02) VALUE ZERO.
+       01  WS-SCAN-SUB                  PIC 9(02) VALUE ZERO.
+       01  WS-WORK-TOKEN                PIC X(30).
+       01  WS-PERIOD-COUNT              PIC 9(02) VALUE ZERO.
+
+      **** PASS 2 - MAXIMUM COMMA-DELIMITED TOKEN WIDTH OBSERVED IN
+      **** THE BASELINE DATA FILE, BY COLUMN POSITION.
+
+       01  WS-CSV-TOKEN-COUNT           PIC 9(02) VALUE ZERO.
+       01  WS-CSV-TOKENS.
+           05  WS-CSV-TOKEN             OCCURS 10 TIMES PIC X(40).
+       01  WS-CSV-TOKEN-LENGTHS.
+           05  WS-CSV-TOKEN-LEN         OCCURS 10 TIMES PIC 9(03).
+       01  WS-CSV-SUB                   PIC 9(02) VALUE ZERO.
+
+       01  WS-FLAGGED-COUNT             PIC 9(04) VALUE ZERO.
+
+       01  WS-REPORT-HEADING.
+           05  FILLER                   PIC X(46) VALUE
+                    'DF35CHK - UNSTRING TARGET FIELD WIDTH AUDIT'.
+           05  FILLER                   PIC X(86) VALUE SPACES.
+
+       01  WS-REPORT-DETAIL.
+           05  FILLER                   PIC X(07) VALUE 'FIELD '.
+           05  RD-FIELD-NAME            PIC X(30).
+           05  FILLER                   PIC X(10) VALUE ' DEFINED='.
+           05  RD-DEFINED-WIDTH         PIC ZZ9.
+           05  FILLER                   PIC X(15) VALUE
+                                        ' MAX DATA SEEN='.
+           05  RD-OBSERVED-WIDTH        PIC ZZ9.
+           05  FILLER                   PIC X(20) VALUE
+                                        ' - TOO NARROW'.
+           05  FILLER                   PIC X(38) VALUE SPACES.
+
+       01  WS-REPORT-SUMMARY.
+           05  FILLER                   PIC X(20) VALUE
+                                        'FIELDS FLAGGED = '.
+           05  RS-FLAGGED-COUNT         PIC ZZZ9.
+           05  FILLER                   PIC X(108) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       1000-START-OF-JOB.
+
+           DISPLAY 'DF35CHK START OF JOB' UPON CONSOLE.
+
+       1000-OPEN-SOURCE-FILE.
+
+           OPEN INPUT SOURCE-FILE.
+
+           IF WS-SOURCE-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF35CHK SOURCE OPEN ERROR' UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+       1000-PASS-1-SCAN-SOURCE.
+
+           PERFORM UNTIL WS-SOURCE-EOF
+               READ SOURCE-FILE
+                   AT END
+                       SET WS-SOURCE-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2000-TOKENIZE-SOURCE-LINE
+                       PERFORM 2100-COLLECT-FIELD-WIDTH THRU 2100-EXIT
+                       PERFORM 2200-COLLECT-UNSTRING-TARGETS THRU
+                               2200-EXIT
+               END-READ
+           END-PERFORM.
+
+           CLOSE SOURCE-FILE.
+
+           PERFORM 2500-RESOLVE-TARGET-WIDTHS.
+
+       1000-OPEN-DATA-FILE.
+
+           OPEN INPUT DATA-FILE.
+
+           IF WS-DATA-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF35CHK DATA OPEN ERROR' UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+       1000-PASS-2-SCAN-BASELINE-DATA.
+
+           PERFORM UNTIL WS-DATA-EOF
+               READ DATA-FILE
+                   AT END
+                       SET WS-DATA-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 3000-TOKENIZE-CSV-LINE
+                       PERFORM 3100-UPDATE-MAX-WIDTHS
+               END-READ
+           END-PERFORM.
+
+           CLOSE DATA-FILE.
+
+       1000-WRITE-REPORT.
+
+           OPEN OUTPUT REPORT-FILE.
+           WRITE REPORT-LINE           FROM WS-REPORT-HEADING.
+
+           PERFORM VARYING WS-TGT-IDX FROM 1 BY 1
+                       UNTIL WS-TGT-IDX > WS-TARGET-COUNT
+               IF WS-TGT-WIDTH (WS-TGT-IDX) <
+                                    WS-TGT-MAX-SEEN (WS-TGT-IDX)
+                   ADD 1                TO WS-FLAGGED-COUNT
+                   MOVE WS-TGT-NAME (WS-TGT-IDX)  TO RD-FIELD-NAME
+                   MOVE WS-TGT-WIDTH (WS-TGT-IDX) TO RD-DEFINED-WIDTH
+                   MOVE WS-TGT-MAX-SEEN (WS-TGT-IDX)
+                                        TO RD-OBSERVED-WIDTH
+                   WRITE REPORT-LINE   FROM WS-REPORT-DETAIL
+               END-IF
+           END-PERFORM.
+
+           MOVE WS-FLAGGED-COUNT        TO RS-FLAGGED-COUNT.
+           WRITE REPORT-LINE           FROM WS-REPORT-SUMMARY.
+
+           CLOSE REPORT-FILE.
+
+       1000-END-OF-JOB.
+
+           DISPLAY 'DF35CHK FIELDS FLAGGED = ' WS-FLAGGED-COUNT
+                                               UPON CONSOLE.
+           DISPLAY 'DF35CHK END OF JOB' UPON CONSOLE.
+
+           GOBACK.
+
+       2000-TOKENIZE-SOURCE-LINE.
+
+           MOVE ZERO                   TO WS-TOKEN-COUNT.
+           MOVE SPACES                 TO WS-TOKEN-TABLE.
+           MOVE SOURCE-LINE            TO WS-WORK-LINE.
+
+      **** SOURCE-LINE STARTS WITH SEVERAL BLANK COLUMNS (SEQUENCE AND
+      **** INDICATOR AREA PLUS INDENTATION) IN FIXED FORMAT, SO
+      **** UNSTRINGING DELIMITED BY ALL SPACE FROM COLUMN 1 WOULD TAKE
+      **** THAT LEADING RUN AS THE FIRST DELIMITER AND SHIFT EVERY
+      **** REAL TOKEN ONE SLOT TO THE RIGHT - FIND THE FIRST NON-BLANK
+      **** COLUMN FIRST, THE SAME WAY DF30LINT.CBL DOES.
+           MOVE ZERO                   TO WS-FIRST-NONBLANK-COL.
+           PERFORM VARYING WS-SCAN-SUB FROM 1 BY 1
+                       UNTIL WS-SCAN-SUB > 80
+                          OR WS-FIRST-NONBLANK-COL NOT = ZERO
+               IF WS-WORK-LINE (WS-SCAN-SUB:1) NOT = SPACE
+                   MOVE WS-SCAN-SUB     TO WS-FIRST-NONBLANK-COL
+               END-IF
+           END-PERFORM.
+
+           IF WS-FIRST-NONBLANK-COL NOT = ZERO
+               UNSTRING WS-WORK-LINE (WS-FIRST-NONBLANK-COL:)
+                       DELIMITED BY ALL SPACE
+                   INTO WS-TOKEN (1) WS-TOKEN (2) WS-TOKEN (3)
+                        WS-TOKEN (4) WS-TOKEN (5) WS-TOKEN (6)
+                        WS-TOKEN (7) WS-TOKEN (8) WS-TOKEN (9)
+                        WS-TOKEN (10)
+                   TALLYING IN WS-TOKEN-COUNT
+               END-UNSTRING
+           END-IF.
+
+       2100-COLLECT-FIELD-WIDTH.
+
+      **** WHILE IN WORKING-STORAGE, REMEMBER EVERY NAME/PIC-WIDTH
+      **** PAIR SO THE UNSTRING TARGET LIST CAN LOOK ITS WIDTH UP.
+
+           IF WS-TOKEN-COUNT < 2
+               GO TO 2100-EXIT
+           END-IF.
+
+           IF WS-TOKEN (1) = 'WORKING-STORAGE'
+              AND WS-TOKEN (2) = 'SECTION.'
+               SET WS-IN-WS-SECTION    TO TRUE
+               GO TO 2100-EXIT
+           END-IF.
+
+           IF WS-TOKEN (1) = 'PROCEDURE'
+              AND WS-TOKEN (2) = 'DIVISION'
+               MOVE 'N'                 TO WS-IN-WS-SECTION-FLAG
+               GO TO 2100-EXIT
+           END-IF.
+
+           IF NOT WS-IN-WS-SECTION
+               GO TO 2100-EXIT
+           END-IF.
+
+           IF WS-TOKEN (1) NOT NUMERIC
+               GO TO 2100-EXIT
+           END-IF.
+
+           PERFORM VARYING WS-TOKEN-SUB FROM 1 BY 1
+                       UNTIL WS-TOKEN-SUB > WS-TOKEN-COUNT
+               IF WS-TOKEN (WS-TOKEN-SUB) = 'PIC'
+                  OR WS-TOKEN (WS-TOKEN-SUB) = 'PICTURE'
+                   IF WS-TOKEN-SUB < WS-TOKEN-COUNT
+                      AND WS-DEFN-COUNT < 60
+                       MOVE WS-TOKEN (WS-TOKEN-SUB + 1)
+                                        TO WS-PICTURE-TOKEN
+                       PERFORM 2300-PARSE-PICTURE-WIDTH
+                       ADD 1            TO WS-DEFN-COUNT
+                       MOVE WS-TOKEN (2) TO WS-WORK-TOKEN
+                       INSPECT WS-WORK-TOKEN
+                               REPLACING TRAILING '.' BY SPACE
+                       MOVE WS-WORK-TOKEN
+                                TO WS-DEFN-NAME (WS-DEFN-COUNT)
+                       MOVE WS-PIC-WIDTH-NUM
+                                TO WS-DEFN-WIDTH (WS-DEFN-COUNT)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       2100-EXIT. EXIT.
+
+       2200-COLLECT-UNSTRING-TARGETS.
+
+      **** ONCE PAST THE FIRST "INTO" FOLLOWING AN UNSTRING STATEMENT,
+      **** EVERY TOKEN UP TO THE ONE ENDING IN A PERIOD IS A TARGET
+      **** FIELD NAME (IN THE ORDER THE UNSTRING WILL FILL THEM).
+
+           IF WS-CAPTURE-DONE
+               GO TO 2200-EXIT
+           END-IF.
+
+           PERFORM VARYING WS-TOKEN-SUB FROM 1 BY 1
+                       UNTIL WS-TOKEN-SUB > WS-TOKEN-COUNT
+               IF NOT WS-CAPTURING
+                   IF WS-TOKEN (WS-TOKEN-SUB) = 'INTO'
+                       SET WS-CAPTURING TO TRUE
+                   END-IF
+               ELSE
+                   IF WS-TARGET-COUNT < 20
+                       MOVE WS-TOKEN (WS-TOKEN-SUB) TO WS-WORK-TOKEN
+                       MOVE ZERO        TO WS-PERIOD-COUNT
+                       INSPECT WS-WORK-TOKEN TALLYING WS-PERIOD-COUNT
+                           FOR ALL '.'
+                       INSPECT WS-WORK-TOKEN
+                               REPLACING TRAILING '.' BY SPACE
+                       ADD 1            TO WS-TARGET-COUNT
+                       MOVE WS-WORK-TOKEN
+                                TO WS-TGT-NAME (WS-TARGET-COUNT)
+                       IF WS-PERIOD-COUNT > 0
+                           SET WS-CAPTURE-DONE TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       2200-EXIT. EXIT.
+
+       2300-PARSE-PICTURE-WIDTH.
+
+      **** PULLS THE DIGITS OUT OF A PICTURE CLAUSE LIKE X(08). OR
+      **** X(08) JUST.  DEFAULTS TO A WIDTH OF 1 WHEN THERE IS NO
+      **** PARENTHESIZED REPEAT COUNT (E.G. A BARE PIC X OR PIC 9).
+
+           MOVE 1                      TO WS-PIC-WIDTH-NUM.
+           MOVE SPACES                 TO WS-PIC-BASE
+                                          WS-PIC-WIDTH-STR
+                                          WS-PIC-REST.
+
+           UNSTRING WS-PICTURE-TOKEN DELIMITED BY '(' OR ')'
+               INTO WS-PIC-BASE WS-PIC-WIDTH-STR WS-PIC-REST
+           END-UNSTRING.
+
+           IF WS-PIC-WIDTH-STR NOT = SPACES
+               MOVE FUNCTION NUMVAL (WS-PIC-WIDTH-STR)
+                                        TO WS-PIC-WIDTH-NUM
+           END-IF.
+
+       2500-RESOLVE-TARGET-WIDTHS.
+
+           PERFORM VARYING WS-TGT-IDX FROM 1 BY 1
+                       UNTIL WS-TGT-IDX > WS-TARGET-COUNT
+               MOVE ZERO                TO WS-TGT-WIDTH (WS-TGT-IDX)
+               PERFORM VARYING WS-DEFN-IDX FROM 1 BY 1
+                           UNTIL WS-DEFN-IDX > WS-DEFN-COUNT
+                   IF WS-DEFN-NAME (WS-DEFN-IDX) =
+                                        WS-TGT-NAME (WS-TGT-IDX)
+                       MOVE WS-DEFN-WIDTH (WS-DEFN-IDX)
+                                TO WS-TGT-WIDTH (WS-TGT-IDX)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       3000-TOKENIZE-CSV-LINE.
+
+           MOVE ZERO                   TO WS-CSV-TOKEN-COUNT.
+           MOVE SPACES                 TO WS-CSV-TOKENS.
+           MOVE ZERO                   TO WS-CSV-TOKEN-LENGTHS.
+
+           UNSTRING DATA-LINE DELIMITED BY ','
+               INTO WS-CSV-TOKEN (1)  COUNT IN WS-CSV-TOKEN-LEN (1)
+                    WS-CSV-TOKEN (2)  COUNT IN WS-CSV-TOKEN-LEN (2)
+                    WS-CSV-TOKEN (3)  COUNT IN WS-CSV-TOKEN-LEN (3)
+                    WS-CSV-TOKEN (4)  COUNT IN WS-CSV-TOKEN-LEN (4)
+                    WS-CSV-TOKEN (5)  COUNT IN WS-CSV-TOKEN-LEN (5)
+                    WS-CSV-TOKEN (6)  COUNT IN WS-CSV-TOKEN-LEN (6)
+                    WS-CSV-TOKEN (7)  COUNT IN WS-CSV-TOKEN-LEN (7)
+                    WS-CSV-TOKEN (8)  COUNT IN WS-CSV-TOKEN-LEN (8)
+                    WS-CSV-TOKEN (9)  COUNT IN WS-CSV-TOKEN-LEN (9)
+                    WS-CSV-TOKEN (10) COUNT IN WS-CSV-TOKEN-LEN (10)
+               TALLYING IN WS-CSV-TOKEN-COUNT
+           END-UNSTRING.
+
+       3100-UPDATE-MAX-WIDTHS.
+
+           PERFORM VARYING WS-CSV-SUB FROM 1 BY 1
+                       UNTIL WS-CSV-SUB > WS-CSV-TOKEN-COUNT
+                          OR WS-CSV-SUB > WS-TARGET-COUNT
+               IF WS-CSV-TOKEN-LEN (WS-CSV-SUB) >
+                                    WS-TGT-MAX-SEEN (WS-CSV-SUB)
+                   MOVE WS-CSV-TOKEN-LEN (WS-CSV-SUB)
+                                TO WS-TGT-MAX-SEEN (WS-CSV-SUB)
+               END-IF
+           END-PERFORM.
