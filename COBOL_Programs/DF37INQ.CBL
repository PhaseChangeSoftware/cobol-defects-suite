@@ -0,0 +1,244 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF37INQ.
+
+      *REMARKS:    DEFECT CATALOG KEYWORD INQUIRY.
+
+      ******************************************************************
+      ****   READS ONE KEYWORD PER RECORD FROM DF37REQ AND, FOR      ****
+      ****   EACH ONE, SCANS EVERY RECORD OF THE DF37FILE DEFECT     ****
+      ****   CATALOG (LOADED BY DF37LOAD) LOOKING FOR THE KEYWORD AS ****
+      ****   A SUBSTRING OF THE TITLE, ROOT CAUSE OR RESOLUTION      ****
+      ****   FIELD - STANDARD COBOL HAS NO "CONTAINS" OPERATOR, SO   ****
+      ****   THE MATCH IS A REFERENCE-MODIFICATION SCAN OVER EVERY   ****
+      ****   STARTING POSITION, THE SAME TECHNIQUE DF30LINT USES TO  ****
+      ****   FIND THE FIRST NON-BLANK COLUMN OF A SOURCE LINE.  A    ****
+      ****   MATCHING DEFECT IS WRITTEN TO THE REPORT; A KEYWORD     ****
+      ****   WITH NO MATCHES STILL GETS A "NO MATCHES FOUND" LINE SO ****
+      ****   THE REPORT ACCOUNTS FOR EVERY REQUESTED KEYWORD.        ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT REQUEST-FILE     ASSIGN TO DF37REQ
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-REQUEST-STATUS.
+
+           SELECT CATALOG-FILE     ASSIGN TO DF37FILE
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS IS SEQUENTIAL
+                                   RECORD KEY IS DF37-DEFECT-ID
+                                   FILE STATUS IS WS-CATALOG-STATUS.
+
+           SELECT REPORT-FILE      ASSIGN TO DF37RPT1
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  REQUEST-FILE
+           RECORD CONTAINS 20 CHARACTERS
+           DATA RECORD IS REQUEST-LINE.
+
+       01  REQUEST-LINE                PIC X(20).
+
+       FD  CATALOG-FILE
+           RECORD CONTAINS 188 CHARACTERS
+           DATA RECORD IS DF37-CATALOG-RECORD.
+
+       COPY DF37CAT.
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS REPORT-LINE.
+
+       01  REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-REQUEST-STATUS           PIC X(02) VALUE SPACES.
+       01  WS-CATALOG-STATUS           PIC X(02) VALUE SPACES.
+       01  WS-REPORT-STATUS            PIC X(02) VALUE SPACES.
+
+       01  WS-REQUEST-EOF-FLAG         PIC X(01) VALUE SPACE.
+           88  WS-REQUEST-EOF              VALUE 'Y'.
+
+       01  WS-CATALOG-EOF-FLAG         PIC X(01) VALUE SPACE.
+           88  WS-CATALOG-EOF               VALUE 'Y'.
+
+       01  WS-KEYWORD                  PIC X(20) VALUE SPACES.
+       01  WS-KEYWORD-LEN               PIC 9(02) VALUE ZERO.
+
+       01  WS-SCAN-FIELD                PIC X(60) VALUE SPACES.
+       01  WS-SCAN-POS                  PIC 9(02) VALUE ZERO.
+       01  WS-SCAN-MAX-POS               PIC 9(02) VALUE ZERO.
+       01  WS-SCAN-FOUND-FLAG            PIC X(01) VALUE 'N'.
+
+       01  WS-ANY-MATCH-FLAG            PIC X(01) VALUE 'N'.
+       01  WS-MATCH-COUNT                PIC 9(06) VALUE ZERO.
+
+       01  WS-REPORT-HEADING.
+           05  FILLER                   PIC X(50) VALUE
+                    'DF37INQ - DEFECT CATALOG KEYWORD SEARCH'.
+           05  FILLER                   PIC X(82) VALUE SPACES.
+
+       01  WS-REPORT-DETAIL.
+           05  FILLER                   PIC X(09) VALUE 'KEYWORD ='.
+           05  RD-KEYWORD               PIC X(20).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  FILLER                   PIC X(08) VALUE 'DEFECT ='.
+           05  RD-DEFECT-ID             PIC X(08).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  RD-TITLE                 PIC X(60).
+           05  FILLER                   PIC X(25) VALUE SPACES.
+
+       01  WS-REPORT-NOMATCH.
+           05  FILLER                   PIC X(09) VALUE 'KEYWORD ='.
+           05  RM-KEYWORD               PIC X(20).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  FILLER                   PIC X(20) VALUE
+                                        'NO MATCHES FOUND'.
+           05  FILLER                   PIC X(82) VALUE SPACES.
+
+       01  WS-REPORT-SUMMARY.
+           05  FILLER                   PIC X(28) VALUE
+                                        'TOTAL DEFECTS MATCHED      ='.
+           05  RS-MATCH-COUNT           PIC ZZZZZ9.
+           05  FILLER                   PIC X(98) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       1000-START-OF-JOB.
+
+           DISPLAY 'DF37INQ START OF JOB' UPON CONSOLE.
+
+       1000-OPEN-FILES.
+
+           OPEN INPUT REQUEST-FILE.
+
+           IF WS-REQUEST-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF37INQ REQUEST OPEN ERROR' UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+           WRITE REPORT-LINE           FROM WS-REPORT-HEADING.
+
+       1000-PROCESS-KEYWORD-REQUESTS.
+
+           PERFORM UNTIL WS-REQUEST-EOF
+               READ REQUEST-FILE INTO WS-KEYWORD
+                   AT END
+                       SET WS-REQUEST-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2000-SEARCH-CATALOG-FOR-KEYWORD THRU
+                               2000-EXIT
+               END-READ
+           END-PERFORM.
+
+           CLOSE REQUEST-FILE.
+
+           MOVE WS-MATCH-COUNT          TO RS-MATCH-COUNT.
+           WRITE REPORT-LINE           FROM WS-REPORT-SUMMARY.
+
+           CLOSE REPORT-FILE.
+
+           GO TO 1000-END-OF-JOB.
+
+       2000-SEARCH-CATALOG-FOR-KEYWORD.
+
+           COMPUTE WS-KEYWORD-LEN =
+               FUNCTION LENGTH (FUNCTION TRIM (WS-KEYWORD)).
+
+           IF WS-KEYWORD-LEN = ZERO
+               GO TO 2000-EXIT
+           END-IF.
+
+           MOVE 'N'                    TO WS-ANY-MATCH-FLAG.
+
+           OPEN INPUT CATALOG-FILE.
+
+           IF WS-CATALOG-STATUS NOT = '00'
+               DISPLAY 'DF37INQ CATALOG OPEN ERROR' UPON CONSOLE
+               GO TO 2000-EXIT
+           END-IF.
+
+           MOVE SPACE                  TO WS-CATALOG-EOF-FLAG.
+
+           PERFORM UNTIL WS-CATALOG-EOF
+               READ CATALOG-FILE
+                   AT END
+                       SET WS-CATALOG-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-CHECK-ONE-CATALOG-RECORD
+               END-READ
+           END-PERFORM.
+
+           CLOSE CATALOG-FILE.
+
+           IF WS-ANY-MATCH-FLAG = 'N'
+               MOVE WS-KEYWORD          TO RM-KEYWORD
+               WRITE REPORT-LINE       FROM WS-REPORT-NOMATCH
+           END-IF.
+
+       2000-EXIT. EXIT.
+
+       2100-CHECK-ONE-CATALOG-RECORD.
+
+           MOVE DF37-TITLE             TO WS-SCAN-FIELD.
+           PERFORM 3000-SCAN-FIELD-FOR-KEYWORD THRU 3000-EXIT.
+
+           IF WS-SCAN-FOUND-FLAG = 'N'
+               MOVE DF37-ROOT-CAUSE     TO WS-SCAN-FIELD
+               PERFORM 3000-SCAN-FIELD-FOR-KEYWORD THRU 3000-EXIT
+           END-IF.
+
+           IF WS-SCAN-FOUND-FLAG = 'N'
+               MOVE DF37-RESOLUTION     TO WS-SCAN-FIELD
+               PERFORM 3000-SCAN-FIELD-FOR-KEYWORD THRU 3000-EXIT
+           END-IF.
+
+           IF WS-SCAN-FOUND-FLAG = 'Y'
+               MOVE 'Y'                 TO WS-ANY-MATCH-FLAG
+               ADD 1                    TO WS-MATCH-COUNT
+               MOVE WS-KEYWORD          TO RD-KEYWORD
+               MOVE DF37-DEFECT-ID      TO RD-DEFECT-ID
+               MOVE DF37-TITLE          TO RD-TITLE
+               WRITE REPORT-LINE       FROM WS-REPORT-DETAIL
+           END-IF.
+
+       3000-SCAN-FIELD-FOR-KEYWORD.
+
+           MOVE 'N'                    TO WS-SCAN-FOUND-FLAG.
+           COMPUTE WS-SCAN-MAX-POS = 61 - WS-KEYWORD-LEN.
+
+           IF WS-SCAN-MAX-POS < 1
+               GO TO 3000-EXIT
+           END-IF.
+
+           PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+                       UNTIL WS-SCAN-POS > WS-SCAN-MAX-POS
+                          OR WS-SCAN-FOUND-FLAG = 'Y'
+               IF WS-SCAN-FIELD (WS-SCAN-POS:WS-KEYWORD-LEN) =
+                                   WS-KEYWORD (1:WS-KEYWORD-LEN)
+                   MOVE 'Y'             TO WS-SCAN-FOUND-FLAG
+               END-IF
+           END-PERFORM.
+
+       3000-EXIT. EXIT.
+
+       1000-END-OF-JOB.
+
+           DISPLAY 'DF37INQ DEFECTS MATCHED = ' WS-MATCH-COUNT
+                                                UPON CONSOLE.
+           DISPLAY 'DF37INQ END OF JOB' UPON CONSOLE.
+
+           GOBACK.
