@@ -0,0 +1,239 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DFREGRUN.
+
+      *REMARKS:    MASTER REGRESSION DRIVER THAT CALLS EVERY DFxxTEST
+      *            SNIPPET IN SEQUENCE AND WRITES A PASS/FAIL SUMMARY
+      *            REPORT.
+
+      ******************************************************************
+      ****   EACH DF01TEST THROUGH DF47TEST PROGRAM HAD TO BE         ****
+      ****   COMPILED AND RUN BY HAND TO CONFIRM ITS CORRECTED        ****
+      ****   BEHAVIOR STILL HOLDS AFTER A COMPILER/RUNTIME UPGRADE.   ****
+      ****   THIS DRIVER DYNAMICALLY CALLS EVERY ONE OF THEM FROM A   ****
+      ****   TABLE, PLUS THE THREE (DF18TEST/DF31TEST/DF45TEST) THAT  ****
+      ****   TAKE LINKAGE PARAMETERS, AND WRITES ONE SUMMARY LINE PER ****
+      ****   PROGRAM SHOWING WHETHER THE CALL COMPLETED AND RETURNED  ****
+      ****   CONTROL.                                                 ****
+      ****                                                            ****
+      ****   HONEST SCOPE NOTE: STANDARD COBOL CALL HAS NO WAY FOR A  ****
+      ****   CALLING PROGRAM TO INTERCEPT A CALLED PROGRAM'S DISPLAY  ****
+      ****   ... UPON CONSOLE OUTPUT - THAT IS A JOB-STEP/OPERATING   ****
+      ****   SYSTEM CONCERN, NOT SOMETHING THIS PROGRAM CAN REACH     ****
+      ****   INTO.  "PASS" HERE MEANS THE CALL COMPLETED AND RETURNED ****
+      ****   CONTROL WITHOUT THE RUNTIME RAISING AN EXCEPTION         ****
+      ****   CONDITION (PROGRAM NOT FOUND, LOAD FAILURE, ETC.) VIA    ****
+      ****   THE CALL ... ON EXCEPTION PHRASE.  A RUN THAT COMES BACK ****
+      ****   ALL-PASS STILL NEEDS A HUMAN TO EYEBALL EACH PROGRAM'S   ****
+      ****   OWN DISPLAY OUTPUT (CAPTURED PER-PROGRAM BY THE          ****
+      ****   ACCOMPANYING DFREGRUN.JCL JOB STREAM, ONE DD PER STEP)   ****
+      ****   TO CONFIRM THE ACTUAL DEFECT-PATTERN BEHAVIOR, NOT JUST  ****
+      ****   THAT THE MODULE LOADED AND RAN.                          ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT REPORT-FILE       ASSIGN TO DFRGRPT1
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS REPORT-RECORD.
+
+       01  REPORT-RECORD.
+           05  RD-PGM-NAME              PIC X(08).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  RD-RESULT                PIC X(10).
+           05  FILLER                   PIC X(60) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-REPORT-STATUS             PIC X(02) VALUE SPACES.
+
+       01  WS-RUN-COUNT                 PIC 9(04) VALUE ZERO.
+       01  WS-PASS-COUNT                PIC 9(04) VALUE ZERO.
+       01  WS-FAIL-COUNT                PIC 9(04) VALUE ZERO.
+       01  WS-CURRENT-PGM               PIC X(08).
+       01  WS-SUB                       PIC 9(04) VALUE ZERO.
+
+       01  WS-PGM-TABLE.
+           05  FILLER  PIC X(08)  VALUE 'DF01TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF02TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF03TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF04TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF05TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF06TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF07TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF08TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF09TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF10TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF11TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF12TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF13TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF14TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF15TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF16TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF17TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF19TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF22TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF23TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF24TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF25TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF26TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF27TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF28TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF29TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF30TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF34TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF35TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF36TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF39TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF40TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF41TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF42TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF44TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF46TEST'.
+           05  FILLER  PIC X(08)  VALUE 'DF47TEST'.
+
+       01  WS-PGM-TABLE-REDEF        REDEFINES WS-PGM-TABLE.
+           05  WS-PGM-ENTRY             PIC X(08) OCCURS 37 TIMES.
+
+      **** DUMMY LINKAGE ARGUMENTS FOR THE THREE TEST PROGRAMS THAT
+      **** ARE NOT PLAIN NO-PARAMETER MAIN PROGRAMS.  THESE ARE
+      **** REGRESSION-DRIVER PLACEHOLDERS ONLY - THEY EXERCISE THE
+      **** CALL INTERFACE, NOT ANY PARTICULAR BUSINESS VALUE.
+       01  WS-DUMMY-ADDRESS             PIC 9(04)  COMP VALUE ZERO.
+       01  WS-DUMMY-VARIABLE            PIC X(08)  VALUE SPACES.
+       01  WS-DUMMY-CALLER-PARM-1       PIC X(08)  VALUE SPACES.
+       01  WS-DUMMY-CALLER-PARM-2       PIC X(08)  VALUE SPACES.
+       01  WS-DUMMY-RETURN-CODE         PIC X(02)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       1000-START-OF-JOB.
+
+           DISPLAY 'DFREGRUN START OF JOB' UPON CONSOLE.
+
+       1000-OPEN-REPORT-FILE.
+
+           OPEN OUTPUT REPORT-FILE.
+
+           IF WS-REPORT-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DFREGRUN REPORT OPEN ERROR' UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+       1000-RUN-TABLE-DRIVEN-PROGRAMS.
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 37
+               MOVE WS-PGM-ENTRY (WS-SUB)  TO WS-CURRENT-PGM
+               PERFORM 2000-CALL-NO-PARM-PROGRAM
+           END-PERFORM.
+
+       1000-RUN-PARAMETERIZED-PROGRAMS.
+
+           MOVE 'DF18TEST'              TO WS-CURRENT-PGM.
+           ADD 1                        TO WS-RUN-COUNT.
+
+           CALL WS-CURRENT-PGM         USING WS-DUMMY-ADDRESS
+                                             WS-DUMMY-VARIABLE
+               ON EXCEPTION
+                   PERFORM 2100-WRITE-FAIL-LINE
+               NOT ON EXCEPTION
+                   PERFORM 2200-WRITE-PASS-LINE
+           END-CALL.
+
+           MOVE 'DF31TEST'              TO WS-CURRENT-PGM.
+           ADD 1                        TO WS-RUN-COUNT.
+
+           CALL WS-CURRENT-PGM         USING WS-DUMMY-CALLER-PARM-1
+                                             WS-DUMMY-CALLER-PARM-2
+               ON EXCEPTION
+                   PERFORM 2100-WRITE-FAIL-LINE
+               NOT ON EXCEPTION
+                   PERFORM 2200-WRITE-PASS-LINE
+           END-CALL.
+
+           MOVE 'DF45TEST'              TO WS-CURRENT-PGM.
+           ADD 1                        TO WS-RUN-COUNT.
+
+           CALL WS-CURRENT-PGM         USING WS-DUMMY-CALLER-PARM-1
+                                             WS-DUMMY-CALLER-PARM-2
+                                             WS-DUMMY-RETURN-CODE
+               ON EXCEPTION
+                   PERFORM 2100-WRITE-FAIL-LINE
+               NOT ON EXCEPTION
+                   PERFORM 2200-WRITE-PASS-LINE
+           END-CALL.
+
+       1000-WRITE-SUMMARY-LINE.
+
+           MOVE SPACES                 TO REPORT-RECORD.
+           MOVE 'TOTAL'                TO RD-PGM-NAME.
+           MOVE WS-RUN-COUNT           TO RD-RESULT.
+           WRITE REPORT-RECORD.
+
+           DISPLAY 'DFREGRUN PROGRAMS RUN    = ' WS-RUN-COUNT
+                                                 UPON CONSOLE.
+           DISPLAY 'DFREGRUN PROGRAMS PASSED = ' WS-PASS-COUNT
+                                                 UPON CONSOLE.
+           DISPLAY 'DFREGRUN PROGRAMS FAILED = ' WS-FAIL-COUNT
+                                                 UPON CONSOLE.
+
+       1000-CLOSE-REPORT-FILE.
+
+           CLOSE REPORT-FILE.
+
+           IF WS-REPORT-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DFREGRUN REPORT CLOSE ERROR' UPON CONSOLE
+           END-IF.
+
+       1000-END-OF-JOB.
+
+           DISPLAY 'DFREGRUN END OF JOB' UPON CONSOLE.
+
+           GOBACK.
+
+       2000-CALL-NO-PARM-PROGRAM.
+
+           ADD 1                        TO WS-RUN-COUNT.
+
+           CALL WS-CURRENT-PGM
+               ON EXCEPTION
+                   PERFORM 2100-WRITE-FAIL-LINE
+               NOT ON EXCEPTION
+                   PERFORM 2200-WRITE-PASS-LINE
+           END-CALL.
+
+       2100-WRITE-FAIL-LINE.
+
+           ADD 1                        TO WS-FAIL-COUNT.
+           MOVE SPACES                  TO REPORT-RECORD.
+           MOVE WS-CURRENT-PGM          TO RD-PGM-NAME.
+           MOVE 'FAIL'                  TO RD-RESULT.
+           WRITE REPORT-RECORD.
+
+           DISPLAY 'DFREGRUN FAIL - ' WS-CURRENT-PGM
+                                      ' DID NOT RETURN CONTROL'
+                                      UPON CONSOLE.
+
+       2200-WRITE-PASS-LINE.
+
+           ADD 1                        TO WS-PASS-COUNT.
+           MOVE SPACES                  TO REPORT-RECORD.
+           MOVE WS-CURRENT-PGM          TO RD-PGM-NAME.
+           MOVE 'PASS'                  TO RD-RESULT.
+           WRITE REPORT-RECORD.
