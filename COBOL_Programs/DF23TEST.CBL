@@ -21,20 +21,11 @@
 
        WORKING-STORAGE SECTION.
 
-       01  WS-SEARCH-TABLE.
-
-           05 WS-TABLE-DETAIL.
-               10 WS-TABLE-ENTRY-1      PIC X(03) VALUE '901'.
-               10 WS-TABLE-ENTRY-2      PIC X(03) VALUE '902'.
-               10 WS-TABLE-ENTRY-3      PIC X(03) VALUE '903'.
-               10 WS-TABLE-ENTRY-4      PIC X(03) VALUE '904'.
-               10 WS-TABLE-ENTRY-5      PIC X(03) VALUE '905'.
-
-       01  WS-SEARCH-TABLE-R            REDEFINES WS-SEARCH-TABLE.
-           05 WS-TABLE-ENTRIES         OCCURS 5 TIMES
-                                       INDEXED BY WS-SUB.
-               10 WS-TABLE-ENTRY       PIC X(03).
-      
+      **** TABLE SHAPE MOVED TO DF23TBL.CPY SO THE
+      **** OCCURS COUNT IS DRIVEN BY A SINGLE SYMBOLIC CONSTANT
+      **** (DF23-MAX-ENTRIES) INSTEAD OF BEING HARD-CODED HERE.
+       COPY DF23TBL.
+
        01  WS-INPUT-FIELD             PIC X(3) VALUE '903'.
        01  WS-SEARCH-RESULT           PIC X(3) VALUE SPACES.
 
@@ -44,6 +35,8 @@
 
            DISPLAY 'DF23TEST START OF JOB' UPON CONSOLE.
 
+           PERFORM 2000-LOAD-TABLE.
+
        1000-SEARCH-TABLE.
 
       **** BEFORE CODE BEGINS (PROBLEM)
@@ -77,4 +70,13 @@
            DISPLAY 'DF23TEST END OF JOB' UPON CONSOLE.
 
            GOBACK.
+
+       2000-LOAD-TABLE.
+
+           MOVE 5                      TO WS-TABLE-COUNT.
+           MOVE '901'                  TO WS-TABLE-ENTRY (1).
+           MOVE '902'                  TO WS-TABLE-ENTRY (2).
+           MOVE '903'                  TO WS-TABLE-ENTRY (3).
+           MOVE '904'                  TO WS-TABLE-ENTRY (4).
+           MOVE '905'                  TO WS-TABLE-ENTRY (5).
 
\ No newline at end of file
