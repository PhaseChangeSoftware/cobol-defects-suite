@@ -0,0 +1,278 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF47CHK.
+
+      *REMARKS:    SINGLE-VALUE 88-LEVEL CONDITION-NAME AUDIT UTILITY
+      *            GENERALIZING DF47TEST'S WS-RECORD-FOUND-IND FIX.
+
+      ******************************************************************
+      ****   SCANS A WORKING-STORAGE SOURCE MEMBER (PROGRAM OR       ****
+      ****   COPYBOOK) FOR 88-LEVEL CONDITION-NAME ENTRIES AND       ****
+      ****   COUNTS HOW MANY 88'S EACH OWNING FIELD HAS.  A FIELD    ****
+      ****   WITH ONLY ONE 88 IS FLAGGED - JUST LIKE DF47TEST'S      ****
+      ****   ORIGINAL WS-RECORD-FOUND-IND (ONLY 88 WS-RECORD-FOUND   ****
+      ****   VALUE 'Y', NO COMPLEMENTARY FALSE-VALUE CONDITION NAME) ****
+      ****   IT WOULD HIT "SET ... TO FALSE NOT ALLOWED" THE FIRST   ****
+      ****   TIME SOMEONE TRIED TO SET IT FALSE.                     ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT SOURCE-FILE      ASSIGN TO WS-SOURCE-NAME
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-SOURCE-STATUS.
+
+           SELECT REPORT-FILE      ASSIGN TO DF47RPT1
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  SOURCE-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS SOURCE-LINE.
+
+       01  SOURCE-LINE                 PIC X(80).
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS REPORT-LINE.
+
+       01  REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SOURCE-NAME              PIC X(40) VALUE 'DF47TEST.CBL'.
+       01  WS-SOURCE-STATUS            PIC X(02) VALUE SPACES.
+       01  WS-REPORT-STATUS            PIC X(02) VALUE SPACES.
+
+       01  WS-SOURCE-EOF-FLAG          PIC X(01) VALUE SPACE.
+           88  WS-SOURCE-EOF           VALUE 'Y'.
+
+       01  WS-TOKEN-TABLE.
+           05  WS-TOKEN                 OCCURS 10 TIMES PIC X(30).
+       01  WS-TOKEN-COUNT               PIC 9(02) VALUE ZERO.
+       01  WS-TOKEN-SUB                 PIC 9(02) VALUE ZERO.
+       01  WS-WORK-LINE                 PIC X(80).
+       01  WS-FIRST-NONBLANK-COL        PIC 9(02) VALUE ZERO.
+       01  WS-SCAN-SUB                  PIC 9(02) VALUE ZERO.
+
+       01  WS-PARENT-COUNT              PIC 9(04) VALUE ZERO.
+       01  WS-PARENT-TABLE.
+           05  WS-PARENT-ENTRY          OCCURS 100 TIMES
+                                       INDEXED BY WS-PAR-IDX.
+               10  WS-PARENT-NAME       PIC X(30).
+               10  WS-PARENT-88-COUNT   PIC 9(02).
+
+       01  WS-COND-COUNT                PIC 9(04) VALUE ZERO.
+       01  WS-COND-TABLE.
+           05  WS-COND-ENTRY            OCCURS 400 TIMES
+                                       INDEXED BY WS-COND-IDX.
+               10  WS-COND-PARENT-SUB   PIC 9(04).
+               10  WS-COND-NAME         PIC X(30).
+
+       01  WS-CURRENT-PARENT-SUB        PIC 9(04) VALUE ZERO.
+       01  WS-LEVEL-NUMERIC             PIC 9(02) VALUE ZERO.
+       01  WS-LEVEL-CHECK-FLAG          PIC X(01) VALUE 'N'.
+
+       01  WS-AT-RISK-COUNT             PIC 9(04) VALUE ZERO.
+
+       01  WS-REPORT-HEADING.
+           05  FILLER                   PIC X(50) VALUE
+                    'DF47CHK - SINGLE-VALUE 88-LEVEL CONDITION AUDIT'.
+           05  FILLER                   PIC X(82) VALUE SPACES.
+
+       01  WS-REPORT-DETAIL.
+           05  FILLER                   PIC X(08) VALUE 'FIELD  ='.
+           05  RD-FIELD-NAME            PIC X(30).
+           05  FILLER                   PIC X(16) VALUE
+                                        ' CONDITION-NAME='.
+           05  RD-COND-NAME             PIC X(30).
+           05  FILLER                   PIC X(11) VALUE
+                                        ' AT RISK   '.
+           05  FILLER                   PIC X(37) VALUE SPACES.
+
+       01  WS-REPORT-SUMMARY.
+           05  FILLER                   PIC X(28) VALUE
+                                        'FIELDS AT RISK FOUND       ='.
+           05  RS-AT-RISK-COUNT         PIC ZZZ9.
+           05  FILLER                   PIC X(100) VALUE SPACES.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+
+       1000-START-OF-JOB.
+
+           DISPLAY 'DF47CHK START OF JOB' UPON CONSOLE.
+
+       1000-OPEN-FILES.
+
+           OPEN INPUT SOURCE-FILE.
+
+           IF WS-SOURCE-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF47CHK SOURCE OPEN ERROR' UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+           WRITE REPORT-LINE           FROM WS-REPORT-HEADING.
+
+       1000-SCAN-SOURCE.
+
+      **** SINGLE PASS - EVERY NON-88 NUMERIC-LEVEL LINE BECOMES THE
+      **** "CURRENT PARENT" FIELD; EVERY 88-LEVEL LINE THAT FOLLOWS IT
+      **** IS RECORDED AGAINST THAT PARENT, THE SAME WAY 88'S FOLLOW
+      **** THEIR OWNING FIELD IN DF47TEST'S SOURCE LAYOUT.
+           PERFORM UNTIL WS-SOURCE-EOF
+               READ SOURCE-FILE
+                   AT END
+                       SET WS-SOURCE-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2000-TOKENIZE-LINE
+                       PERFORM 2100-CLASSIFY-LINE THRU 2100-EXIT
+               END-READ
+           END-PERFORM.
+
+           CLOSE SOURCE-FILE.
+
+           PERFORM 3000-CHECK-ALL-PARENTS.
+
+           MOVE WS-AT-RISK-COUNT        TO RS-AT-RISK-COUNT.
+           WRITE REPORT-LINE           FROM WS-REPORT-SUMMARY.
+
+           CLOSE REPORT-FILE.
+
+           GO TO 1000-END-OF-JOB.
+
+       2000-TOKENIZE-LINE.
+
+           MOVE ZERO                   TO WS-TOKEN-COUNT.
+           MOVE SPACES                 TO WS-TOKEN-TABLE.
+           MOVE SOURCE-LINE            TO WS-WORK-LINE.
+
+      **** SOURCE-LINE STARTS WITH SEVERAL BLANK COLUMNS (SEQUENCE AND
+      **** INDICATOR AREA PLUS INDENTATION) IN FIXED FORMAT, SO
+      **** UNSTRINGING DELIMITED BY ALL SPACE FROM COLUMN 1 WOULD TAKE
+      **** THAT LEADING RUN AS THE FIRST DELIMITER AND SHIFT EVERY
+      **** REAL TOKEN ONE SLOT TO THE RIGHT - FIND THE FIRST NON-BLANK
+      **** COLUMN FIRST, THE SAME WAY DF30LINT.CBL DOES.
+           MOVE ZERO                   TO WS-FIRST-NONBLANK-COL.
+           PERFORM VARYING WS-SCAN-SUB FROM 1 BY 1
+                       UNTIL WS-SCAN-SUB > 80
+                          OR WS-FIRST-NONBLANK-COL NOT = ZERO
+               IF WS-WORK-LINE (WS-SCAN-SUB:1) NOT = SPACE
+                   MOVE WS-SCAN-SUB     TO WS-FIRST-NONBLANK-COL
+               END-IF
+           END-PERFORM.
+
+           IF WS-FIRST-NONBLANK-COL NOT = ZERO
+               UNSTRING WS-WORK-LINE (WS-FIRST-NONBLANK-COL:)
+                       DELIMITED BY ALL SPACE
+                   INTO WS-TOKEN (1) WS-TOKEN (2) WS-TOKEN (3)
+                        WS-TOKEN (4) WS-TOKEN (5) WS-TOKEN (6)
+                        WS-TOKEN (7) WS-TOKEN (8) WS-TOKEN (9)
+                        WS-TOKEN (10)
+                   TALLYING IN WS-TOKEN-COUNT
+               END-UNSTRING
+           END-IF.
+
+           INSPECT WS-TOKEN (2)         REPLACING TRAILING '.' BY SPACE.
+
+       2100-CLASSIFY-LINE.
+
+           IF WS-TOKEN-COUNT < 2
+               GO TO 2100-EXIT
+           END-IF.
+
+           MOVE 'N'                    TO WS-LEVEL-CHECK-FLAG.
+
+           IF WS-TOKEN (1) IS NUMERIC
+               MOVE WS-TOKEN (1)        TO WS-LEVEL-NUMERIC
+               MOVE 'Y'                 TO WS-LEVEL-CHECK-FLAG
+           END-IF.
+
+           IF WS-LEVEL-CHECK-FLAG = 'N'
+               GO TO 2100-EXIT
+           END-IF.
+
+           IF WS-LEVEL-NUMERIC = 88
+               PERFORM 2300-ADD-CONDITION THRU 2300-EXIT
+           ELSE
+               PERFORM 2200-ADD-PARENT THRU 2200-EXIT
+           END-IF.
+
+       2100-EXIT. EXIT.
+
+       2200-ADD-PARENT.
+
+           IF WS-PARENT-COUNT >= 100
+               MOVE ZERO                TO WS-CURRENT-PARENT-SUB
+               GO TO 2200-EXIT
+           END-IF.
+
+           ADD 1                       TO WS-PARENT-COUNT.
+           MOVE WS-PARENT-COUNT        TO WS-CURRENT-PARENT-SUB.
+           MOVE WS-TOKEN (2)           TO WS-PARENT-NAME
+                                                   (WS-PARENT-COUNT).
+           MOVE ZERO                   TO WS-PARENT-88-COUNT
+                                                   (WS-PARENT-COUNT).
+
+       2200-EXIT. EXIT.
+
+       2300-ADD-CONDITION.
+
+           IF WS-CURRENT-PARENT-SUB = ZERO
+               GO TO 2300-EXIT
+           END-IF.
+
+           IF WS-COND-COUNT >= 400
+               GO TO 2300-EXIT
+           END-IF.
+
+           ADD 1                       TO WS-COND-COUNT.
+           MOVE WS-CURRENT-PARENT-SUB  TO WS-COND-PARENT-SUB
+                                                  (WS-COND-COUNT).
+           MOVE WS-TOKEN (2)           TO WS-COND-NAME (WS-COND-COUNT).
+
+           ADD 1                       TO
+                    WS-PARENT-88-COUNT (WS-CURRENT-PARENT-SUB).
+
+       2300-EXIT. EXIT.
+
+       3000-CHECK-ALL-PARENTS.
+
+           PERFORM VARYING WS-PAR-IDX FROM 1 BY 1
+                       UNTIL WS-PAR-IDX > WS-PARENT-COUNT
+               IF WS-PARENT-88-COUNT (WS-PAR-IDX) = 1
+                   PERFORM 3100-REPORT-AT-RISK-FIELD
+               END-IF
+           END-PERFORM.
+
+       3100-REPORT-AT-RISK-FIELD.
+
+           PERFORM VARYING WS-COND-IDX FROM 1 BY 1
+                       UNTIL WS-COND-IDX > WS-COND-COUNT
+               IF WS-COND-PARENT-SUB (WS-COND-IDX) = WS-PAR-IDX
+                   ADD 1                TO WS-AT-RISK-COUNT
+                   MOVE WS-PARENT-NAME (WS-PAR-IDX) TO RD-FIELD-NAME
+                   MOVE WS-COND-NAME (WS-COND-IDX) TO RD-COND-NAME
+                   WRITE REPORT-LINE    FROM WS-REPORT-DETAIL
+               END-IF
+           END-PERFORM.
+
+       1000-END-OF-JOB.
+
+           DISPLAY 'DF47CHK AT-RISK FIELDS FOUND = ' WS-AT-RISK-COUNT
+                                                     UPON CONSOLE.
+           DISPLAY 'DF47CHK END OF JOB' UPON CONSOLE.
+
+           GOBACK.
