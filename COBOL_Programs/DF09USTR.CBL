@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF09USTR.
+
+      *REMARKS:    OVERFLOW-SAFE UNSTRING WRAPPER GENERALIZING
+      *            DF09TEST'S ADDRESS-PARSING ABEND HISTORY, FOR
+      *            CALLERS THAT NEED MORE THAN A FIXED NUMBER OF
+      *            TOKENS.
+
+      ******************************************************************
+      ****   DF09TEST'S REMARKS DESCRIBE A SOC7 ABEND FROM A         ****
+      ****   TABLE-SUBSCRIPTED UNSTRING INTO TARGET DRIVEN OFF A     ****
+      ****   POINTER WITH NO ON OVERFLOW HANDLING; THE FIX COLLAPSED ****
+      ****   IT TO 10 FIXED NAMED TARGETS, WHICH ONLY WORKS AS LONG  ****
+      ****   AS THERE ARE NEVER MORE THAN 10 TOKENS.  THIS SUBROUTINE ***
+      ****   UNSTRINGS ONE TOKEN AT A TIME WITH POINTER, ALWAYS      ****
+      ****   CODES ON OVERFLOW AND TALLYING, AND STORES EACH TOKEN   ****
+      ****   INTO A CALLER-SUPPLIED TABLE UP TO A CALLER-SUPPLIED    ****
+      ****   MAXIMUM FIELD COUNT - RETURNING HOW MANY TOKENS WERE    ****
+      ****   FOUND AND WHETHER THERE WERE MORE TOKENS THAN THE       ****
+      ****   CALLER'S MAXIMUM COULD HOLD, INSTEAD OF ABENDING.       ****
+      ****                                                           ****
+      ****   NOTE ON OVERFLOW: WITH ONLY ONE INTO RECEIVING ITEM,    ****
+      ****   UNSTRING SIGNALS ON OVERFLOW WHENEVER ANY DELIMITED     ****
+      ****   DATA REMAINS AFTER THIS CALL'S TOKEN IS EXTRACTED - NOT ****
+      ****   ONLY WHEN THE INPUT IS EXHAUSTED - SO IT IS CODED BUT   ****
+      ****   NOT USED TO DRIVE THE LOOP.  THE TRUE                   ****
+      ****   END-OF-STRING SIGNAL IS TALLYING IN RETURNING ZERO (NO  ****
+      ****   RECEIVING ITEM WAS MOVED TO THIS CALL), WHICH ONLY      ****
+      ****   HAPPENS ONCE THE POINTER IS ALREADY PAST THE END OF THE ****
+      ****   INPUT STRING.                                           ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-POINTER                  PIC 9(03) VALUE 1.
+       01  WS-TALLY                    PIC 9(03) VALUE ZERO.
+       01  WS-TOKEN                    PIC X(30) VALUE SPACES.
+       01  WS-DELIM-LEN-USE            PIC 9(02) VALUE 1.
+       01  WS-END-OF-STRING-FLAG       PIC X(01) VALUE 'N'.
+           88  WS-END-OF-STRING            VALUE 'Y'.
+
+       LINKAGE SECTION.
+
+       COPY DF09PARM.
+
+       PROCEDURE DIVISION USING DF09USTR-CONTROL-RECORD.
+
+       1000-UNSTRING-ALL-TOKENS.
+
+           MOVE ZERO                   TO DF09USTR-TOKEN-COUNT.
+           MOVE 'N'                    TO DF09USTR-OVERFLOW-FLAG.
+           MOVE 1                      TO WS-POINTER.
+           MOVE 'N'                    TO WS-END-OF-STRING-FLAG.
+
+           IF DF09USTR-DELIM-LEN < 1 OR DF09USTR-DELIM-LEN > 10
+               MOVE 1                  TO WS-DELIM-LEN-USE
+           ELSE
+               MOVE DF09USTR-DELIM-LEN TO WS-DELIM-LEN-USE
+           END-IF.
+
+           PERFORM UNTIL WS-END-OF-STRING
+               MOVE SPACES              TO WS-TOKEN
+               MOVE ZERO                TO WS-TALLY
+               UNSTRING DF09USTR-INPUT-STRING
+                   DELIMITED BY ALL
+                       DF09USTR-DELIMITER (1:WS-DELIM-LEN-USE)
+                   INTO WS-TOKEN
+                   WITH POINTER WS-POINTER
+                   TALLYING IN WS-TALLY
+                   ON OVERFLOW
+                       CONTINUE
+               END-UNSTRING
+               IF WS-TALLY = ZERO
+                   SET WS-END-OF-STRING TO TRUE
+               ELSE
+                   PERFORM 1100-STORE-TOKEN
+               END-IF
+           END-PERFORM.
+
+           GOBACK.
+
+       1100-STORE-TOKEN.
+
+           IF DF09USTR-TOKEN-COUNT < DF09USTR-MAX-FIELDS
+              AND DF09USTR-TOKEN-COUNT < 50
+               ADD 1                    TO DF09USTR-TOKEN-COUNT
+               MOVE WS-TOKEN
+                   TO DF09USTR-TOKEN (DF09USTR-TOKEN-COUNT)
+           ELSE
+               SET DF09USTR-OVERFLOW    TO TRUE
+               SET WS-END-OF-STRING     TO TRUE
+           END-IF.
