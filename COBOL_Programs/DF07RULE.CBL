@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF07RULE.
+
+      *REMARKS:    RULE-ENGINE STYLE CLASSIFICATION LAYER GENERALIZING
+      *            DF07TEST'S FUNC-SET/FUNC-IGEN 88-LEVEL RANGES
+      *            INTO A DATA-DRIVEN CLASSIFICATION TABLE.
+
+      ******************************************************************
+      ****   TAKES AN ARBITRARY LIST OF NAMED FUNCTION-CODE RANGES  ****
+      ****   FROM A CONTROL FILE (RULE NAME, LOW VALUE, HIGH VALUE) ****
+      ****   AND RETURNS THE NAME(S) OF EVERY RANGE A GIVEN INPUT   ****
+      ****   CODE FALLS INTO, SO A NEW FUNCTION-CODE RANGE IS ADDED ****
+      ****   TO THE CONTROL FILE INSTEAD OF BEING HAND-CODED AS A   ****
+      ****   NEW 88-LEVEL AND IF/EVALUATE LIKE DF07TEST'S.          ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT RULE-FILE         ASSIGN TO DF07CTL1
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-RULE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  RULE-FILE
+           RECORD CONTAINS 20 CHARACTERS
+           DATA RECORD IS RULE-RECORD.
+
+       01  RULE-RECORD.
+           05  RF-RULE-NAME            PIC X(10).
+           05  RF-LOW-VALUE            PIC 9(04).
+           05  RF-HIGH-VALUE           PIC 9(04).
+           05  FILLER                  PIC X(02).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-RULE-STATUS              PIC X(02) VALUE SPACES.
+       01  WS-RULES-LOADED-FLAG        PIC X(01) VALUE 'N'.
+
+       01  WS-RULE-COUNT               PIC 9(04) VALUE ZERO.
+       01  WS-RULE-TABLE.
+           05  WS-RULE-ENTRY           OCCURS 50 TIMES
+                                       INDEXED BY WS-RUL-IDX.
+               10  WS-RULE-NAME        PIC X(10).
+               10  WS-RULE-LOW         PIC 9(04).
+               10  WS-RULE-HIGH        PIC 9(04).
+
+       01  WS-MATCH-COUNT              PIC 9(02) VALUE ZERO.
+
+       LINKAGE SECTION.
+
+       01  LS-INPUT-CODE               PIC 9(04).
+       01  LS-MATCHED-RULES.
+           05  LS-MATCHED-RULE         OCCURS 10 TIMES PIC X(10).
+       01  LS-MATCHED-COUNT            PIC 9(02).
+       01  LS-RETURN-CODE              PIC X(02).
+
+       PROCEDURE DIVISION             USING LS-INPUT-CODE
+                                            LS-MATCHED-RULES
+                                            LS-MATCHED-COUNT
+                                            LS-RETURN-CODE.
+
+       1000-CLASSIFY-INPUT-CODE.
+
+           MOVE '00'                   TO LS-RETURN-CODE.
+           MOVE SPACES                 TO LS-MATCHED-RULES.
+           MOVE ZERO                   TO LS-MATCHED-COUNT.
+
+           IF WS-RULES-LOADED-FLAG = 'N'
+               PERFORM 2000-LOAD-RULE-TABLE THRU 2000-EXIT
+           END-IF.
+
+           IF WS-RULE-COUNT = ZERO
+               MOVE '91'                TO LS-RETURN-CODE
+               GOBACK
+           END-IF.
+
+           PERFORM VARYING WS-RUL-IDX FROM 1 BY 1
+                       UNTIL WS-RUL-IDX > WS-RULE-COUNT
+               EVALUATE TRUE
+                   WHEN LS-INPUT-CODE < WS-RULE-LOW (WS-RUL-IDX)
+                       CONTINUE
+                   WHEN LS-INPUT-CODE > WS-RULE-HIGH (WS-RUL-IDX)
+                       CONTINUE
+                   WHEN OTHER
+                       IF LS-MATCHED-COUNT < 10
+                           ADD 1 TO LS-MATCHED-COUNT
+                           MOVE WS-RULE-NAME (WS-RUL-IDX)
+                             TO LS-MATCHED-RULE (LS-MATCHED-COUNT)
+                       END-IF
+               END-EVALUATE
+           END-PERFORM.
+
+           IF LS-MATCHED-COUNT = ZERO
+               MOVE '04'                TO LS-RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+       2000-LOAD-RULE-TABLE.
+
+           MOVE 'Y'                    TO WS-RULES-LOADED-FLAG.
+
+           OPEN INPUT RULE-FILE.
+
+           IF WS-RULE-STATUS NOT = '00'
+               GO TO 2000-EXIT
+           END-IF.
+
+           PERFORM UNTIL WS-RULE-STATUS NOT = '00'
+               READ RULE-FILE
+                   AT END
+                       MOVE '10'        TO WS-RULE-STATUS
+                   NOT AT END
+                       IF WS-RULE-COUNT < 50
+                           ADD 1 TO WS-RULE-COUNT
+                           MOVE RF-RULE-NAME
+                               TO WS-RULE-NAME (WS-RULE-COUNT)
+                           MOVE RF-LOW-VALUE
+                               TO WS-RULE-LOW (WS-RULE-COUNT)
+                           MOVE RF-HIGH-VALUE
+                               TO WS-RULE-HIGH (WS-RULE-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE RULE-FILE.
+
+       2000-EXIT. EXIT.
