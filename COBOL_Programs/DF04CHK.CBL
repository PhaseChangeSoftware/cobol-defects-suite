@@ -0,0 +1,539 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DF04CHK.
+
+      *REMARKS:    FIELD-LEVEL ALIGNMENT/OVERLAP VALIDATION REPORT,
+      *            GENERALIZED FROM THE DF04TEST RIGHT-ADJUSTED FIELD
+      *            OVERLAP DEFECT.
+
+      ******************************************************************
+      ****   SCANS A WORKING-STORAGE SOURCE MEMBER (PROGRAM OR       ****
+      ****   COPYBOOK) AND FLAGS TWO CLASSES OF MOVE-TARGET OVERLAP: ****
+      ****                                                           ****
+      ****   1) A MOVE WHOSE SOURCE AND TARGET REFERENCE-MODIFY THE  ****
+      ****      SAME BASE FIELD WITH OVERLAPPING BYTE RANGES (E.G.   ****
+      ****      MOVE WS-FIELD (1:2) TO WS-FIELD (2:2)) - THE EXACT   ****
+      ****      SELF-OVERLAPPING-MOVE DEFECT DF04TEST DEMONSTRATES   ****
+      ****      IN ITS "BEFORE CODE" REMARKS.                        ****
+      ****                                                           ****
+      ****   2) A MOVE INTO A JUSTIFIED / JUST RIGHT FIELD WHERE THE ****
+      ****      SOURCE OPERAND IS LARGER THAN THE TARGET, A RELATED  ****
+      ****      CLASS OF FIELD-OVERLAP/TRUNCATION DEFECT.            ****
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT SOURCE-FILE      ASSIGN TO WS-SOURCE-NAME
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-SOURCE-STATUS.
+
+           SELECT REPORT-FILE      ASSIGN TO DF04RPT1
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  SOURCE-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS SOURCE-LINE.
+
+       01  SOURCE-LINE                 PIC X(80).
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS REPORT-LINE.
+
+       01  REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SOURCE-NAME              PIC X(40) VALUE 'DF04TEST.CBL'.
+       01  WS-SOURCE-STATUS            PIC X(02) VALUE SPACES.
+       01  WS-REPORT-STATUS            PIC X(02) VALUE SPACES.
+
+       01  WS-SOURCE-EOF-FLAG          PIC X(01) VALUE SPACE.
+           88  WS-SOURCE-EOF           VALUE 'Y'.
+
+       01  WS-FIELD-COUNT              PIC 9(04) VALUE ZERO.
+       01  WS-FIELD-TABLE.
+           05  WS-FIELD-ENTRY          OCCURS 200 TIMES
+                                       INDEXED BY WS-FLD-IDX.
+               10  WS-FIELD-NAME        PIC X(30).
+               10  WS-FIELD-SIZE        PIC 9(04).
+               10  WS-FIELD-JUSTIFIED   PIC X(01).
+
+       01  WS-TOKEN-TABLE.
+           05  WS-TOKEN                 OCCURS 10 TIMES PIC X(30).
+       01  WS-TOKEN-COUNT               PIC 9(02) VALUE ZERO.
+       01  WS-TOKEN-SUB                 PIC 9(02) VALUE ZERO.
+       01  WS-WORK-LINE                 PIC X(80).
+       01  WS-FIRST-NONBLANK-COL        PIC 9(02) VALUE ZERO.
+       01  WS-SCAN-SUB                  PIC 9(02) VALUE ZERO.
+
+       01  WS-PIC-SIZE                  PIC 9(04) VALUE ZERO.
+       01  WS-SIZE-DIGITS                PIC X(04) VALUE SPACES.
+       01  WS-OPEN-PAREN-POS             PIC 9(02) VALUE ZERO.
+       01  WS-CLOSE-PAREN-POS            PIC 9(02) VALUE ZERO.
+
+       01  WS-FLAGGED-COUNT              PIC 9(04) VALUE ZERO.
+       01  WS-LINE-NUMBER                 PIC 9(06) VALUE ZERO.
+
+       01  WS-TARGET-NAME                PIC X(30).
+       01  WS-SOURCE-NAME-TOKEN          PIC X(30).
+       01  WS-SOURCE-LEN                 PIC 9(04) VALUE ZERO.
+       01  WS-TARGET-LEN                 PIC 9(04) VALUE ZERO.
+       01  WS-FOUND-FLAG                 PIC X(01) VALUE 'N'.
+
+       01  WS-TO-POS                     PIC 9(02) VALUE ZERO.
+
+      **** FIELDS USED TO PARSE A SINGLE MOVE OPERAND (EITHER SIDE OF
+      **** THE VERB) INTO A BASE FIELD NAME PLUS AN OPTIONAL
+      **** REFERENCE-MODIFICATION START/LENGTH PAIR.
+       01  WS-OPD-RANGE-TEXT             PIC X(10) VALUE SPACES.
+       01  WS-OPD-REFMOD-FLAG            PIC X(01) VALUE 'N'.
+       01  WS-OPD-START                  PIC 9(04) VALUE ZERO.
+       01  WS-OPD-LEN                    PIC 9(04) VALUE ZERO.
+       01  WS-RM-START-DIGITS            PIC X(04) VALUE SPACES.
+       01  WS-RM-LEN-DIGITS              PIC X(04) VALUE SPACES.
+
+       01  WS-SRC-BASE-NAME              PIC X(30) VALUE SPACES.
+       01  WS-SRC-REFMOD-FLAG            PIC X(01) VALUE 'N'.
+       01  WS-SRC-RM-START                PIC 9(04) VALUE ZERO.
+       01  WS-SRC-RM-LEN                  PIC 9(04) VALUE ZERO.
+       01  WS-SRC-END               PIC 9(04) VALUE ZERO.
+
+       01  WS-TGT-BASE-NAME              PIC X(30) VALUE SPACES.
+       01  WS-TGT-REFMOD-FLAG            PIC X(01) VALUE 'N'.
+       01  WS-TGT-RM-START                PIC 9(04) VALUE ZERO.
+       01  WS-TGT-RM-LEN                  PIC 9(04) VALUE ZERO.
+       01  WS-TGT-END               PIC 9(04) VALUE ZERO.
+
+       01  WS-REPORT-HEADING.
+           05  FILLER                   PIC X(40) VALUE
+                              'DF04CHK - JUSTIFIED FIELD OVERLAP AUDIT'.
+           05  FILLER                   PIC X(92) VALUE SPACES.
+
+       01  WS-REPORT-DETAIL.
+           05  FILLER                   PIC X(07) VALUE 'LINE '.
+           05  RD-LINE-NUMBER           PIC ZZZZZ9.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  FILLER                   PIC X(09) VALUE 'TARGET = '.
+           05  RD-TARGET-NAME           PIC X(30).
+           05  FILLER                   PIC X(11) VALUE ' SRC LEN = '.
+           05  RD-SOURCE-LEN            PIC ZZZ9.
+           05  FILLER                   PIC X(11) VALUE ' TGT LEN = '.
+           05  RD-TARGET-LEN            PIC ZZZ9.
+           05  FILLER                   PIC X(20) VALUE SPACES.
+
+      **** DETAIL LINE FOR THE SELF-OVERLAPPING REFERENCE-MODIFICATION
+      **** MOVE CHECK - REPORTS THE FIELD NAME AND BOTH THE SOURCE AND
+      **** TARGET BYTE RANGES THAT OVERLAP.
+       01  WS-REPORT-DETAIL-2.
+           05  FILLER                   PIC X(07) VALUE 'LINE '.
+           05  RD2-LINE-NUMBER          PIC ZZZZZ9.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  FILLER                   PIC X(14) VALUE 'SELF OVERLAP '.
+           05  FILLER                   PIC X(09) VALUE 'FIELD = '.
+           05  RD2-FIELD-NAME           PIC X(30).
+           05  FILLER                   PIC X(08) VALUE ' SRC = ('.
+           05  RD2-SRC-START            PIC ZZZ9.
+           05  FILLER                   PIC X(01) VALUE ':'.
+           05  RD2-SRC-LEN              PIC ZZZ9.
+           05  FILLER                   PIC X(02) VALUE ') '.
+           05  FILLER                   PIC X(07) VALUE 'TGT = ('.
+           05  RD2-TGT-START            PIC ZZZ9.
+           05  FILLER                   PIC X(01) VALUE ':'.
+           05  RD2-TGT-LEN              PIC ZZZ9.
+           05  FILLER                   PIC X(01) VALUE ')'.
+           05  FILLER                   PIC X(10) VALUE SPACES.
+
+       01  WS-REPORT-SUMMARY.
+           05  FILLER                   PIC X(20) VALUE
+                                        'FIELDS FLAGGED = '.
+           05  RS-FLAGGED-COUNT         PIC ZZZ9.
+           05  FILLER                   PIC X(108) VALUE SPACES.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+
+       1000-START-OF-JOB.
+
+           DISPLAY 'DF04CHK START OF JOB' UPON CONSOLE.
+
+       1000-OPEN-FILES.
+
+           OPEN INPUT SOURCE-FILE.
+
+           IF WS-SOURCE-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               DISPLAY 'DF04CHK SOURCE OPEN ERROR' UPON CONSOLE
+               GO TO 1000-END-OF-JOB
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+           WRITE REPORT-LINE           FROM WS-REPORT-HEADING.
+
+       1000-PASS-1-FIND-JUSTIFIED-FIELDS.
+
+      **** PASS 1 - LOCATE EVERY FIELD DEFINED WITH A JUSTIFIED (OR
+      **** JUST) CLAUSE AND REMEMBER ITS NAME AND PICTURE SIZE.
+
+           PERFORM UNTIL WS-SOURCE-EOF
+               READ SOURCE-FILE
+                   AT END
+                       SET WS-SOURCE-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2000-TOKENIZE-LINE
+                       PERFORM 2100-CHECK-FOR-JUSTIFIED-FIELD THRU
+                               2100-EXIT
+               END-READ
+           END-PERFORM.
+
+           CLOSE SOURCE-FILE.
+
+       1000-PASS-2-CHECK-MOVE-STATEMENTS.
+
+           MOVE SPACE                  TO WS-SOURCE-EOF-FLAG.
+           MOVE ZERO                   TO WS-LINE-NUMBER.
+
+           OPEN INPUT SOURCE-FILE.
+
+           PERFORM UNTIL WS-SOURCE-EOF
+               READ SOURCE-FILE
+                   AT END
+                       SET WS-SOURCE-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-LINE-NUMBER
+                       PERFORM 2000-TOKENIZE-LINE
+                       PERFORM 3000-CHECK-MOVE-OVERLAP THRU 3000-EXIT
+               END-READ
+           END-PERFORM.
+
+           CLOSE SOURCE-FILE.
+
+           MOVE WS-FLAGGED-COUNT        TO RS-FLAGGED-COUNT.
+           WRITE REPORT-LINE           FROM WS-REPORT-SUMMARY.
+
+           CLOSE REPORT-FILE.
+
+           GO TO 1000-END-OF-JOB.
+
+       2000-TOKENIZE-LINE.
+
+           MOVE ZERO                   TO WS-TOKEN-COUNT.
+           MOVE SPACES                 TO WS-TOKEN-TABLE.
+           MOVE SOURCE-LINE            TO WS-WORK-LINE.
+
+      **** SOURCE-LINE STARTS WITH SEVERAL BLANK COLUMNS (SEQUENCE AND
+      **** INDICATOR AREA PLUS INDENTATION) IN FIXED FORMAT, SO
+      **** UNSTRINGING DELIMITED BY ALL SPACE FROM COLUMN 1 WOULD TAKE
+      **** THAT LEADING RUN AS THE FIRST DELIMITER AND SHIFT EVERY
+      **** REAL TOKEN ONE SLOT TO THE RIGHT - FIND THE FIRST NON-BLANK
+      **** COLUMN FIRST, THE SAME WAY DF30LINT.CBL DOES.
+           MOVE ZERO                   TO WS-FIRST-NONBLANK-COL.
+           PERFORM VARYING WS-SCAN-SUB FROM 1 BY 1
+                       UNTIL WS-SCAN-SUB > 80
+                          OR WS-FIRST-NONBLANK-COL NOT = ZERO
+               IF WS-WORK-LINE (WS-SCAN-SUB:1) NOT = SPACE
+                   MOVE WS-SCAN-SUB     TO WS-FIRST-NONBLANK-COL
+               END-IF
+           END-PERFORM.
+
+           IF WS-FIRST-NONBLANK-COL NOT = ZERO
+               UNSTRING WS-WORK-LINE (WS-FIRST-NONBLANK-COL:)
+                       DELIMITED BY ALL SPACE
+                   INTO WS-TOKEN (1) WS-TOKEN (2) WS-TOKEN (3)
+                        WS-TOKEN (4) WS-TOKEN (5) WS-TOKEN (6)
+                        WS-TOKEN (7) WS-TOKEN (8) WS-TOKEN (9)
+                        WS-TOKEN (10)
+                   TALLYING IN WS-TOKEN-COUNT
+               END-UNSTRING
+           END-IF.
+
+       2100-CHECK-FOR-JUSTIFIED-FIELD.
+
+           IF WS-TOKEN-COUNT < 3
+               GO TO 2100-EXIT
+           END-IF.
+
+           PERFORM VARYING WS-TOKEN-SUB FROM 1 BY 1
+                       UNTIL WS-TOKEN-SUB > WS-TOKEN-COUNT
+               IF WS-TOKEN (WS-TOKEN-SUB) = 'JUSTIFIED'
+                  OR WS-TOKEN (WS-TOKEN-SUB) = 'JUST'
+                   PERFORM 2110-ADD-JUSTIFIED-FIELD THRU 2110-EXIT
+               END-IF
+           END-PERFORM.
+
+       2100-EXIT. EXIT.
+
+       2110-ADD-JUSTIFIED-FIELD.
+
+           IF WS-FIELD-COUNT >= 200
+               GO TO 2110-EXIT
+           END-IF.
+
+           ADD 1                       TO WS-FIELD-COUNT.
+           MOVE WS-TOKEN (2)           TO WS-FIELD-NAME (WS-FIELD-COUNT).
+           MOVE 'Y'                    TO WS-FIELD-JUSTIFIED
+                                                    (WS-FIELD-COUNT).
+           PERFORM 2200-EXTRACT-PIC-SIZE.
+           MOVE WS-PIC-SIZE            TO WS-FIELD-SIZE (WS-FIELD-COUNT).
+
+       2110-EXIT. EXIT.
+
+       2200-EXTRACT-PIC-SIZE.
+
+           MOVE ZERO                   TO WS-PIC-SIZE.
+           MOVE SPACES                 TO WS-SIZE-DIGITS.
+
+           PERFORM VARYING WS-TOKEN-SUB FROM 1 BY 1
+                       UNTIL WS-TOKEN-SUB > WS-TOKEN-COUNT
+               IF WS-TOKEN (WS-TOKEN-SUB) (1:1) = 'X'
+                  OR WS-TOKEN (WS-TOKEN-SUB) (1:1) = '9'
+                   IF WS-TOKEN (WS-TOKEN-SUB) (2:1) = '('
+                       UNSTRING WS-TOKEN (WS-TOKEN-SUB)
+                           DELIMITED BY '(' OR ')' OR '.'
+                           INTO WS-WORK-LINE WS-SIZE-DIGITS
+                       END-UNSTRING
+                       MOVE FUNCTION NUMVAL(WS-SIZE-DIGITS)
+                                        TO WS-PIC-SIZE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       3000-CHECK-MOVE-OVERLAP.
+
+           IF WS-TOKEN-COUNT < 4
+               GO TO 3000-EXIT
+           END-IF.
+
+           IF WS-TOKEN (1) NOT = 'MOVE'
+               GO TO 3000-EXIT
+           END-IF.
+
+           PERFORM 3050-FIND-TO-POSITION THRU 3050-EXIT.
+
+           IF WS-TO-POS = ZERO
+               GO TO 3000-EXIT
+           END-IF.
+
+           PERFORM 3100-CHECK-JUSTIFIED-OVERLAP THRU 3100-EXIT.
+           PERFORM 3200-CHECK-SELF-OVERLAP THRU 3200-EXIT.
+
+       3000-EXIT. EXIT.
+
+      **** A MOVE CAN CARRY A REFERENCE-MODIFIED SOURCE OPERAND (E.G.
+      **** "MOVE WS-FIELD (1:2) TO ...") WHICH PUSHES THE VERB "TO"
+      **** PAST THE FIXED TOKEN POSITION A PLAIN "MOVE NAME TO NAME"
+      **** WOULD HAVE, SO ITS POSITION IS LOCATED BY SEARCHING RATHER
+      **** THAN ASSUMED.
+       3050-FIND-TO-POSITION.
+
+           MOVE ZERO                   TO WS-TO-POS.
+
+           PERFORM VARYING WS-TOKEN-SUB FROM 2 BY 1
+                       UNTIL WS-TOKEN-SUB > WS-TOKEN-COUNT
+                          OR WS-TO-POS NOT = ZERO
+               IF WS-TOKEN (WS-TOKEN-SUB) = 'TO'
+                   MOVE WS-TOKEN-SUB        TO WS-TO-POS
+               END-IF
+           END-PERFORM.
+
+       3050-EXIT. EXIT.
+
+       3100-CHECK-JUSTIFIED-OVERLAP.
+
+           IF WS-TO-POS + 1 > WS-TOKEN-COUNT
+               GO TO 3100-EXIT
+           END-IF.
+
+           MOVE WS-TOKEN (2)           TO WS-SOURCE-NAME-TOKEN.
+           MOVE WS-TOKEN (WS-TO-POS + 1) TO WS-TARGET-NAME.
+
+      **** STRIP A TRAILING PERIOD FROM THE TARGET TOKEN.
+           INSPECT WS-TARGET-NAME REPLACING TRAILING '.' BY SPACE.
+
+           MOVE 'N'                    TO WS-FOUND-FLAG.
+           MOVE ZERO                   TO WS-TARGET-LEN.
+
+           PERFORM VARYING WS-FLD-IDX FROM 1 BY 1
+                       UNTIL WS-FLD-IDX > WS-FIELD-COUNT
+               IF WS-FIELD-NAME (WS-FLD-IDX) = WS-TARGET-NAME
+                  AND WS-FIELD-JUSTIFIED (WS-FLD-IDX) = 'Y'
+                   MOVE 'Y'             TO WS-FOUND-FLAG
+                   MOVE WS-FIELD-SIZE (WS-FLD-IDX) TO WS-TARGET-LEN
+               END-IF
+           END-PERFORM.
+
+           IF WS-FOUND-FLAG = 'N'
+               GO TO 3100-EXIT
+           END-IF.
+
+           PERFORM 3150-DETERMINE-SOURCE-LENGTH THRU 3150-EXIT.
+
+           IF WS-SOURCE-LEN > WS-TARGET-LEN
+               ADD 1                    TO WS-FLAGGED-COUNT
+               MOVE WS-LINE-NUMBER       TO RD-LINE-NUMBER
+               MOVE WS-TARGET-NAME       TO RD-TARGET-NAME
+               MOVE WS-SOURCE-LEN        TO RD-SOURCE-LEN
+               MOVE WS-TARGET-LEN        TO RD-TARGET-LEN
+               WRITE REPORT-LINE        FROM WS-REPORT-DETAIL
+           END-IF.
+
+       3100-EXIT. EXIT.
+
+       3150-DETERMINE-SOURCE-LENGTH.
+
+           MOVE ZERO                   TO WS-SOURCE-LEN.
+
+           IF WS-SOURCE-NAME-TOKEN (1:1) = QUOTE
+               INSPECT WS-SOURCE-NAME-TOKEN TALLYING WS-SOURCE-LEN
+                   FOR CHARACTERS BEFORE INITIAL SPACE
+               SUBTRACT 2 FROM WS-SOURCE-LEN
+               GO TO 3150-EXIT
+           END-IF.
+
+           PERFORM VARYING WS-FLD-IDX FROM 1 BY 1
+                       UNTIL WS-FLD-IDX > WS-FIELD-COUNT
+               IF WS-FIELD-NAME (WS-FLD-IDX) = WS-SOURCE-NAME-TOKEN
+                   MOVE WS-FIELD-SIZE (WS-FLD-IDX) TO WS-SOURCE-LEN
+               END-IF
+           END-PERFORM.
+
+       3150-EXIT. EXIT.
+
+      **** DETECTS DF04TEST'S ACTUAL "BEFORE CODE" DEFECT: A MOVE
+      **** WHOSE SOURCE AND TARGET ARE REFERENCE-MODIFIED RANGES OF
+      **** THE SAME BASE FIELD, WHERE THOSE TWO BYTE RANGES OVERLAP -
+      **** E.G. MOVE WS-O-CTL-1 (1:2) TO WS-O-CTL-1 (3:2) IS SAFE
+      **** (DISJOINT RANGES) BUT MOVE WS-O-CTL-1 (1:2) TO
+      **** WS-O-CTL-1 (2:2) IS NOT, SINCE THE MOVE WOULD READ BYTES IT
+      **** HAS ALREADY OVERWRITTEN.
+       3200-CHECK-SELF-OVERLAP.
+
+           PERFORM 3210-PARSE-SOURCE-OPERAND THRU 3210-EXIT.
+           PERFORM 3220-PARSE-TARGET-OPERAND THRU 3220-EXIT.
+
+           IF WS-SRC-REFMOD-FLAG NOT = 'Y'
+              OR WS-TGT-REFMOD-FLAG NOT = 'Y'
+               GO TO 3200-EXIT
+           END-IF.
+
+           IF WS-SRC-BASE-NAME NOT = WS-TGT-BASE-NAME
+               GO TO 3200-EXIT
+           END-IF.
+
+           COMPUTE WS-SRC-END = WS-SRC-RM-START + WS-SRC-RM-LEN - 1 .
+           COMPUTE WS-TGT-END = WS-TGT-RM-START + WS-TGT-RM-LEN - 1 .
+
+           IF WS-SRC-RM-START <= WS-TGT-END
+              AND WS-TGT-RM-START <= WS-SRC-END
+               ADD 1                    TO WS-FLAGGED-COUNT
+               MOVE WS-LINE-NUMBER       TO RD2-LINE-NUMBER
+               MOVE WS-SRC-BASE-NAME     TO RD2-FIELD-NAME
+               MOVE WS-SRC-RM-START      TO RD2-SRC-START
+               MOVE WS-SRC-RM-LEN        TO RD2-SRC-LEN
+               MOVE WS-TGT-RM-START      TO RD2-TGT-START
+               MOVE WS-TGT-RM-LEN        TO RD2-TGT-LEN
+               WRITE REPORT-LINE        FROM WS-REPORT-DETAIL-2
+           END-IF.
+
+       3200-EXIT. EXIT.
+
+       3210-PARSE-SOURCE-OPERAND.
+
+           MOVE SPACES                 TO WS-SRC-BASE-NAME.
+           MOVE 'N'                    TO WS-SRC-REFMOD-FLAG.
+           MOVE ZERO                   TO WS-SRC-RM-START WS-SRC-RM-LEN.
+
+           IF WS-TO-POS < 3
+               GO TO 3210-EXIT
+           END-IF.
+
+           MOVE WS-TOKEN (2)           TO WS-SRC-BASE-NAME.
+
+           IF (WS-TO-POS - 1) = 3
+               MOVE WS-TOKEN (3)           TO WS-OPD-RANGE-TEXT
+               PERFORM 3290-PARSE-REFMOD-TOKEN THRU 3290-EXIT
+               IF WS-OPD-REFMOD-FLAG = 'Y'
+                   MOVE 'Y'                TO WS-SRC-REFMOD-FLAG
+                   MOVE WS-OPD-START       TO WS-SRC-RM-START
+                   MOVE WS-OPD-LEN         TO WS-SRC-RM-LEN
+               END-IF
+           END-IF.
+
+       3210-EXIT. EXIT.
+
+       3220-PARSE-TARGET-OPERAND.
+
+           MOVE SPACES                 TO WS-TGT-BASE-NAME.
+           MOVE 'N'                    TO WS-TGT-REFMOD-FLAG.
+           MOVE ZERO                   TO WS-TGT-RM-START WS-TGT-RM-LEN.
+
+           IF WS-TO-POS + 1 > WS-TOKEN-COUNT
+               GO TO 3220-EXIT
+           END-IF.
+
+           MOVE WS-TOKEN (WS-TO-POS + 1) TO WS-TGT-BASE-NAME.
+           INSPECT WS-TGT-BASE-NAME REPLACING TRAILING '.' BY SPACE.
+
+           IF WS-TO-POS + 2 <= WS-TOKEN-COUNT
+               MOVE WS-TOKEN (WS-TO-POS + 2) TO WS-OPD-RANGE-TEXT
+               INSPECT WS-OPD-RANGE-TEXT REPLACING TRAILING '.' BY SPACE
+               PERFORM 3290-PARSE-REFMOD-TOKEN THRU 3290-EXIT
+               IF WS-OPD-REFMOD-FLAG = 'Y'
+                   MOVE 'Y'                TO WS-TGT-REFMOD-FLAG
+                   MOVE WS-OPD-START       TO WS-TGT-RM-START
+                   MOVE WS-OPD-LEN         TO WS-TGT-RM-LEN
+               END-IF
+           END-IF.
+
+       3220-EXIT. EXIT.
+
+      **** PARSES A REFERENCE-MODIFICATION TOKEN OF THE FORM
+      **** "(START:LENGTH)" - THE ONLY FORM THIS SHOP'S PROGRAMS USE -
+      **** INTO NUMERIC WS-OPD-START/WS-OPD-LEN.  ANY OTHER FORM
+      **** (NO COLON, MISSING LENGTH) IS LEFT UNFLAGGED RATHER THAN
+      **** GUESSED AT.
+       3290-PARSE-REFMOD-TOKEN.
+
+           MOVE 'N'                    TO WS-OPD-REFMOD-FLAG.
+           MOVE ZERO                   TO WS-OPD-START WS-OPD-LEN.
+
+           IF WS-OPD-RANGE-TEXT (1:1) NOT = '('
+               GO TO 3290-EXIT
+           END-IF.
+
+           MOVE SPACES                 TO WS-RM-START-DIGITS
+                                           WS-RM-LEN-DIGITS
+                                           WS-WORK-LINE.
+
+           UNSTRING WS-OPD-RANGE-TEXT DELIMITED BY '(' OR ':' OR ')'
+               INTO WS-WORK-LINE WS-RM-START-DIGITS WS-RM-LEN-DIGITS
+           END-UNSTRING.
+
+           IF WS-RM-START-DIGITS = SPACES OR WS-RM-LEN-DIGITS = SPACES
+               GO TO 3290-EXIT
+           END-IF.
+
+           MOVE 'Y'                    TO WS-OPD-REFMOD-FLAG.
+           MOVE FUNCTION NUMVAL (WS-RM-START-DIGITS) TO WS-OPD-START.
+           MOVE FUNCTION NUMVAL (WS-RM-LEN-DIGITS)   TO WS-OPD-LEN.
+
+       3290-EXIT. EXIT.
+
+       1000-END-OF-JOB.
+
+           DISPLAY 'DF04CHK FIELDS FLAGGED = ' WS-FLAGGED-COUNT
+                                               UPON CONSOLE.
+           DISPLAY 'DF04CHK END OF JOB' UPON CONSOLE.
+
+           GOBACK.
