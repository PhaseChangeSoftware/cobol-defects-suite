@@ -4,7 +4,9 @@
            EXEC SQL DECLARE DEFECTS.DF40.TABLE TABLE
            ( STORE                CHAR(20) NOT NULL,
              DEPARTMENT           CHAR(40) NOT NULL,
-             PRODUCT              CHAR(40) NOT NULL
+             PRODUCT              CHAR(40) NOT NULL,
+             LAST_UPDATE_TIMESTAMP TIMESTAMP NOT NULL,
+             UPDATED_BY_USERID    CHAR(08) NOT NULL
            ) END-EXEC.
       ******************************************************************
       **** COBOL DECLARATION FOR TABLE DEFECTS.DF40.TABLE
@@ -13,6 +15,8 @@
            10 DF40-STORE               PIC X(20).
            10 DF40-DEPARTMENT          PIC X(40).
            10 DF40-PRODUCT             PIC X(40).
+           10 DF40-LAST-UPDATE-TIMESTAMP PIC X(26).
+           10 DF40-UPDATED-BY-USERID   PIC X(08).
+      ******************************************************************
+      **** THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5
       ******************************************************************
-      **** THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3
-      ******************************************************************
\ No newline at end of file
