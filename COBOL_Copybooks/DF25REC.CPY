@@ -0,0 +1,18 @@
+      ******************************************************************
+      **** SHARED VARIABLE-LENGTH RECORD WRITER CONTROL RECORD,       ****
+      **** COPIED BY EACH CALLING PROGRAM (WORKING-STORAGE)           ****
+      **** AND BY DF25WRT (LINKAGE SECTION).  DF25WRT OWNS DF25FIL1   ****
+      **** INTERNALLY (THE SAME OCCURS-DEPENDING-ON VARYING-LENGTH    ****
+      **** SHAPE DF25DATA ALWAYS USED) SO THE CALLER NEVER DECLARES   ****
+      **** THE FILE ITSELF - IT JUST DRIVES DF25REC-ACTION THROUGH    ****
+      **** OPEN, ONE WRITE PER (DATA, LENGTH) PAIR, AND CLOSE.        ****
+      ******************************************************************
+
+       01  DF25REC-CONTROL-RECORD.
+           05  DF25REC-ACTION           PIC X(01).
+               88  DF25REC-ACTION-OPEN      VALUE 'O'.
+               88  DF25REC-ACTION-WRITE     VALUE 'W'.
+               88  DF25REC-ACTION-CLOSE     VALUE 'C'.
+           05  DF25REC-LENGTH           PIC 9(02).
+           05  DF25REC-DATA             PIC X(80).
+           05  DF25REC-RETURN-CODE      PIC X(02).
