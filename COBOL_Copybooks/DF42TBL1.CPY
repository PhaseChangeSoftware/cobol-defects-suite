@@ -4,7 +4,9 @@
            EXEC SQL DECLARE DEFECTS.DF42.TABLE1 TABLE
            ( STORE                CHAR(20) NOT NULL,
              DEPARTMENT           CHAR(40) NOT NULL,
-             PRODUCT              CHAR(40) NOT NULL
+             PRODUCT              CHAR(40) NOT NULL,
+             LAST_UPDATE_TIMESTAMP TIMESTAMP NOT NULL,
+             UPDATED_BY_USERID    CHAR(08) NOT NULL
            ) END-EXEC.
       ******************************************************************
       **** COBOL DECLARATION FOR TABLE DEFECTS.DF42.TABLE1
@@ -13,6 +15,8 @@
            10 DF42-STORE1              PIC X(20).
            10 DF42-DEPARTMENT1         PIC X(40).
            10 DF42-PRODUCT1            PIC X(40).
+           10 DF42-LAST-UPDATE-TIMESTAMP1 PIC X(26).
+           10 DF42-UPDATED-BY-USERID1  PIC X(08).
+      ******************************************************************
+      **** THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5
       ******************************************************************
-      **** THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3
-      ******************************************************************
\ No newline at end of file
