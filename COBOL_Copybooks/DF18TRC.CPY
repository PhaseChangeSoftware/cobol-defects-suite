@@ -0,0 +1,15 @@
+      ******************************************************************
+      **** SHARED CALL-PARAMETER TRACE TABLE LAYOUT, COPIED BY        ****
+      **** DF18CALL/DF31CALL/DF45CALL (WORKING-STORAGE) AND           ****
+      **** BY DF18TRAC (LINKAGE SECTION) SO THE PARAMETER-DUMP SHAPE  ****
+      **** STAYS IDENTICAL ON BOTH SIDES OF THE CALL.                 ****
+      ******************************************************************
+
+       01  DF18-TRACE-PARM-COUNT       PIC 9(02) VALUE ZERO.
+       01  DF18-TRACE-PARM-TABLE.
+           05  DF18-TRACE-PARM-ENTRY   OCCURS 1 TO 10 TIMES
+                                       DEPENDING ON
+                                       DF18-TRACE-PARM-COUNT
+                                       INDEXED BY DF18-TRACE-PARM-SUB.
+               10  DF18-TRACE-PARM-NAME    PIC X(20).
+               10  DF18-TRACE-PARM-VALUE   PIC X(32).
