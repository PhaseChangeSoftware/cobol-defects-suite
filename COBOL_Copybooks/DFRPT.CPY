@@ -0,0 +1,38 @@
+      ******************************************************************
+      **** SHARED REPORT-WRITER LAYOUT AND PAGE-CONTROL FIELDS.       ****
+      **** COPY'D INTO WORKING-STORAGE BY ANY PROGRAM THAT            ****
+      **** WANTS A PAGED PRINTED REPORT (PAGE HEADING, A PAGE BREAK   ****
+      **** EVERY DFRPT-LINES-PER-PAGE DETAIL LINES, AND A FOOTER      ****
+      **** LINE WITH THE RUNNING RECORD COUNT) INSTEAD OF A SCROLLING ****
+      **** CONSOLE DISPLAY.  THE ACTUAL WRITE STATEMENTS LIVE IN      ****
+      **** DFRPTPRT.CPY, A PROCEDURE DIVISION COPYBOOK PULLED IN WITH ****
+      **** COPY REPLACING SO EACH CALLER SUPPLIES ITS OWN PRINT FILE  ****
+      **** AND RECORD NAMES - STANDARD COBOL GIVES A CALLED           ****
+      **** SUBPROGRAM NO WAY TO WRITE TO A FILE OPENED BY ITS CALLER, ****
+      **** SO THE WRITES CANNOT LIVE IN A SEPARATE CALLED ROUTINE THE ****
+      **** WAY DFSTCHK/DFCKPTWR DO.                                   ****
+      ******************************************************************
+
+       01  DFRPT-CONTROL.
+           05  DFRPT-PAGE-NUM          PIC 9(04) VALUE ZERO.
+           05  DFRPT-LINE-COUNT        PIC 9(04) VALUE ZERO.
+           05  DFRPT-LINES-PER-PAGE    PIC 9(04) VALUE 20.
+           05  DFRPT-RECORD-COUNT      PIC 9(06) VALUE ZERO.
+           05  DFRPT-TITLE             PIC X(40) VALUE SPACES.
+
+       01  DFRPT-HEADING-LINE-1.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  DFRPT-HDG-TITLE         PIC X(40) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(05) VALUE 'PAGE '.
+           05  DFRPT-HDG-PAGE-NUM      PIC ZZZ9.
+           05  FILLER                  PIC X(63) VALUE SPACES.
+
+       01  DFRPT-HEADING-LINE-2        PIC X(132) VALUE ALL '-'.
+
+       01  DFRPT-FOOTER-LINE.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(24) VALUE
+                                       'TOTAL RECORDS PRINTED = '.
+           05  DFRPT-FTR-RECORD-COUNT  PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(91) VALUE SPACES.
