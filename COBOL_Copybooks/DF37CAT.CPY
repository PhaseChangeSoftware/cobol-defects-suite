@@ -0,0 +1,15 @@
+      ******************************************************************
+      **** DEFECT CATALOG RECORD LAYOUT FOR DF37FILE, COPIED BY THE  ****
+      **** CATALOG LOADER (DF37LOAD) AND THE KEYWORD                 ****
+      **** SEARCH INQUIRY PROGRAM (DF37INQ).  ONE RECORD PER DFxxTEST ****
+      **** SNIPPET, KEYED BY THE SNIPPET'S PROGRAM-ID, SO A DEFECT   ****
+      **** THAT "LOOKS FAMILIAR" IN A NEW PROGRAM CAN BE MATCHED     ****
+      **** AGAINST THE TITLE AND ROOT CAUSE OF EVERY PRIOR DEFECT    ****
+      **** WITHOUT GREPPING THE SOURCE LIBRARY.                      ****
+      ******************************************************************
+
+       01  DF37-CATALOG-RECORD.
+           05  DF37-DEFECT-ID           PIC X(08).
+           05  DF37-TITLE               PIC X(60).
+           05  DF37-ROOT-CAUSE          PIC X(60).
+           05  DF37-RESOLUTION          PIC X(60).
