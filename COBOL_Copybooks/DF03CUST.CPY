@@ -0,0 +1,18 @@
+      ******************************************************************
+      **** DF03CUST - CUSTOMER MASTER RECORD LAYOUT FOR DF03FILE.   ****
+      **** PROMOTES DF03FILE FROM A DEMO KSDS (13-BYTE KEY / 67-    ****
+      **** BYTE DATA) INTO A REAL CUSTOMER                          ****
+      **** MASTER.  THE OVERALL 13/67 SHAPE IS UNCHANGED SO         ****
+      **** EXISTING JCL AND VSAM DEFINITIONS STILL APPLY.           ****
+      ******************************************************************
+
+       01  DF03-CUSTOMER-RECORD.
+           05  DF03-CUST-KEY.
+               10  DF03-CUST-NUMBER     PIC X(10).
+               10  FILLER               PIC X(03).
+           05  DF03-CUST-DATA.
+               10  DF03-CUST-NAME       PIC X(40).
+               10  DF03-CUST-STATUS     PIC X(01).
+                   88  DF03-CUST-ACTIVE     VALUE 'A'.
+                   88  DF03-CUST-INACTIVE   VALUE 'I'.
+               10  FILLER               PIC X(26).
