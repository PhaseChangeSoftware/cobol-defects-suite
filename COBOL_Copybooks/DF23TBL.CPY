@@ -0,0 +1,16 @@
+      ******************************************************************
+      **** CONFIGURABLE MAX-ENTRIES TABLE SHAPE.  THE OCCURS COUNT   ****
+      **** IS DRIVEN BY THE DF23-MAX-ENTRIES                         ****
+      **** SYMBOLIC CONSTANT SO RAISING THE TABLE SIZE IS A ONE-     ****
+      **** PLACE CHANGE, AND THE ACTUAL ENTRY COUNT IS AN ODO        ****
+      **** VARIABLE (WS-TABLE-COUNT) RATHER THAN A FIXED OCCURS.     ****
+      ******************************************************************
+       78  DF23-MAX-ENTRIES             VALUE 50.
+
+       01  WS-SEARCH-TABLE.
+           05  WS-TABLE-COUNT           PIC 9(04) VALUE ZERO.
+           05  WS-TABLE-ENTRIES         OCCURS 1 TO DF23-MAX-ENTRIES
+                                                TIMES
+                                       DEPENDING ON WS-TABLE-COUNT
+                                       INDEXED BY WS-SUB.
+               10  WS-TABLE-ENTRY       PIC X(03).
