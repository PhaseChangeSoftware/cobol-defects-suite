@@ -0,0 +1,38 @@
+      ******************************************************************
+      **** SHARED REPORT PAGINATION DRIVER PARAGRAPHS.  PULLED IN     ****
+      **** WITH COPY REPLACING ==PRINT-FILE-RECORD== BY THE           ****
+      **** CALLER'S FD RECORD (E.G. REPORT-LINE) AND ==DETAIL-LINE==  ****
+      **** BY THE CALLER'S OWN DETAIL-LINE WORKING-STORAGE RECORD.    ****
+      **** CALL 8100-RPT-WRITE-HEADING ONCE RIGHT AFTER OPENING THE   ****
+      **** PRINT FILE, THEN 8200-RPT-WRITE-DETAIL FOR EVERY DETAIL    ****
+      **** LINE (IT BREAKS THE PAGE AND REPRINTS THE HEADING          ****
+      **** WHENEVER DFRPT-LINE-COUNT REACHES DFRPT-LINES-PER-PAGE),   ****
+      **** AND 8300-RPT-WRITE-FOOTER ONCE JUST BEFORE CLOSING.        ****
+      ******************************************************************
+
+       8100-RPT-WRITE-HEADING.
+
+           ADD 1                        TO DFRPT-PAGE-NUM.
+           MOVE ZERO                    TO DFRPT-LINE-COUNT.
+           MOVE DFRPT-TITLE             TO DFRPT-HDG-TITLE.
+           MOVE DFRPT-PAGE-NUM          TO DFRPT-HDG-PAGE-NUM.
+
+           WRITE PRINT-FILE-RECORD      FROM DFRPT-HEADING-LINE-1.
+           WRITE PRINT-FILE-RECORD      FROM DFRPT-HEADING-LINE-2.
+
+       8200-RPT-WRITE-DETAIL.
+
+           IF DFRPT-LINE-COUNT NOT < DFRPT-LINES-PER-PAGE
+               PERFORM 8100-RPT-WRITE-HEADING
+           END-IF.
+
+           WRITE PRINT-FILE-RECORD      FROM DETAIL-LINE.
+
+           ADD 1                        TO DFRPT-LINE-COUNT.
+           ADD 1                        TO DFRPT-RECORD-COUNT.
+
+       8300-RPT-WRITE-FOOTER.
+
+           MOVE DFRPT-RECORD-COUNT      TO DFRPT-FTR-RECORD-COUNT.
+
+           WRITE PRINT-FILE-RECORD      FROM DFRPT-FOOTER-LINE.
