@@ -0,0 +1,34 @@
+      ******************************************************************
+      **** SHARED FILE STATUS CHECK CONTROL RECORD, COPIED BY EACH   ****
+      **** CALLING PROGRAM (WORKING-STORAGE) AND BY                  ****
+      **** DFSTCHK (LINKAGE SECTION).  THE CALLER MOVES ITS OWN      ****
+      **** PROGRAM-ID, THE OPERATION JUST PERFORMED (OPEN/READ/      ****
+      **** WRITE/REWRITE/CLOSE), AND THE FILE STATUS VALUE INTO THIS ****
+      **** RECORD AND CALLS DFSTCHK, WHICH DISPLAYS A STANDARD ERROR ****
+      **** MESSAGE (INCLUDING WHAT THE STATUS CODE MEANS) WHEN THE   ****
+      **** STATUS IS NOT SUCCESSFUL, AND SETS DFSTAT-OK/DFSTAT-NOTOK ****
+      **** SO THE CALLER KNOWS WHETHER TO BRANCH TO ITS OWN END-OF-  ****
+      **** JOB PARAGRAPH.  STANDARD COBOL HAS NO WAY FOR A CALLED    ****
+      **** SUBPROGRAM TO GO TO A PARAGRAPH IN ITS CALLER, SO THE     ****
+      **** BRANCH ITSELF STAYS IN THE CALLING PROGRAM - WHAT MOVES   ****
+      **** INTO ONE SHARED PLACE IS THE MESSAGE FORMAT AND THE       ****
+      **** STATUS-CODE-TO-MEANING LOOKUP, WHICH IS WHAT ACTUALLY     ****
+      **** CHANGES WHEN THIS PATTERN NEEDS TO BE ENHANCED (FOR       ****
+      **** EXAMPLE LOGGING TO A FILE INSTEAD OF THE CONSOLE).        ****
+      ******************************************************************
+
+       01  DFSTAT-CONTROL-RECORD.
+           05  DFSTAT-PROGRAM-ID        PIC X(08).
+           05  DFSTAT-OPERATION         PIC X(08).
+           05  DFSTAT-STATUS-CODE       PIC X(02).
+               88  DFSTAT-SUCCESSFUL        VALUE '00'.
+               88  DFSTAT-AT-END            VALUE '10'.
+               88  DFSTAT-DUPLICATE-KEY     VALUE '02' '22'.
+               88  DFSTAT-INVALID-KEY       VALUE '21' '23' '24'.
+               88  DFSTAT-BOUNDARY-VIOL     VALUE '34'.
+               88  DFSTAT-PERMANENT-ERROR   VALUE '30' '35' '37' '41'
+                                                   '42' '46' '47'.
+           05  DFSTAT-OK-FLAG           PIC X(01).
+               88  DFSTAT-STATUS-OK         VALUE 'Y'.
+               88  DFSTAT-STATUS-NOTOK      VALUE 'N'.
+           05  DFSTAT-MEANING           PIC X(40).
