@@ -0,0 +1,23 @@
+      ******************************************************************
+      **** SHARED CHECKPOINT/RESTART CONTROL RECORD, COPIED BY EACH  ****
+      **** DFxxDATA/DFxxTEST FILE-PROCESSING PROGRAM                 ****
+      **** (WORKING-STORAGE) AND BY DFCKPTWR (LINKAGE SECTION) SO    ****
+      **** THE CALL-INTERFACE SHAPE STAYS IDENTICAL ON BOTH SIDES OF ****
+      **** THE CALL.  DFCKPT-LAST-RECORD-NUM IS THE "LAST RECORD     ****
+      **** PROCESSED" CONTROL VALUE - A RESTARTED RUN SKIPS FORWARD  ****
+      **** TO THIS RECORD NUMBER BEFORE RESUMING NORMAL PROCESSING.  ****
+      ******************************************************************
+
+       01  DFCKPT-CONTROL-RECORD.
+           05  DFCKPT-PROGRAM-ID        PIC X(08).
+           05  DFCKPT-LAST-RECORD-NUM   PIC 9(09).
+           05  DFCKPT-STATUS            PIC X(01).
+               88  DFCKPT-INCOMPLETE        VALUE 'I'.
+               88  DFCKPT-COMPLETE          VALUE 'C'.
+           05  DFCKPT-ACTION            PIC X(01).
+               88  DFCKPT-ACTION-READ       VALUE 'R'.
+               88  DFCKPT-ACTION-WRITE      VALUE 'W'.
+           05  DFCKPT-FOUND             PIC X(01).
+               88  DFCKPT-FOUND-YES         VALUE 'Y'.
+               88  DFCKPT-FOUND-NO          VALUE 'N'.
+           05  DFCKPT-RETURN-CODE       PIC X(02).
