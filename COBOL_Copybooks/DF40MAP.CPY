@@ -0,0 +1,40 @@
+      ******************************************************************
+      **** HAND-MAINTAINED BMS SYMBOLIC MAP FOR THE DF40 STORE/       ****
+      **** DEPARTMENT PRODUCT-LOOKUP TRANSACTION.  A REAL             ****
+      **** SHOP WOULD GENERATE THIS FROM A DFHMSD/DFHMDI/DFHMDF       ****
+      **** MACRO ASSEMBLY, BUT THIS INSTALLATION HAS NO BMS ASSEMBLER ****
+      **** SOURCE TREE, SO THE GENERATED SYMBOLIC MAP IS MAINTAINED   ****
+      **** DIRECTLY HERE.  DF40MAPI IS THE INPUT (RECEIVE MAP)        ****
+      **** STRUCTURE; DF40MAPO REDEFINES IT FOR THE OUTPUT (SEND MAP) ****
+      **** SIDE, FIELD FOR FIELD, THE SAME WAY BMS-GENERATED MAPS DO. ****
+      ******************************************************************
+
+       01  DF40MAPI.
+           05  STOREL                  PIC S9(4) COMP.
+           05  STOREF                  PIC X.
+           05  FILLER REDEFINES STOREF.
+               10  STOREA              PIC X.
+           05  STOREI                  PIC X(10).
+           05  DEPTL                   PIC S9(4) COMP.
+           05  DEPTF                   PIC X.
+           05  FILLER REDEFINES DEPTF.
+               10  DEPTA               PIC X.
+           05  DEPTI                   PIC X(10).
+           05  PRODLNL                 OCCURS 10 TIMES PIC S9(4) COMP.
+           05  PRODLNF                 OCCURS 10 TIMES PIC X.
+           05  PRODLNI                 OCCURS 10 TIMES PIC X(20).
+           05  MSGL                    PIC S9(4) COMP.
+           05  MSGF                    PIC X.
+           05  FILLER REDEFINES MSGF.
+               10  MSGA                PIC X.
+           05  MSGI                    PIC X(60).
+
+       01  DF40MAPO REDEFINES DF40MAPI.
+           05  FILLER                  PIC X(03).
+           05  STOREO                  PIC X(10).
+           05  FILLER                  PIC X(03).
+           05  DEPTO                   PIC X(10).
+           05  FILLER                  PIC X(30).
+           05  PRODLNO                 OCCURS 10 TIMES PIC X(20).
+           05  FILLER                  PIC X(03).
+           05  MSGO                    PIC X(60).
