@@ -0,0 +1,27 @@
+      ******************************************************************
+      **** GENERAL-PURPOSE OVERFLOW-SAFE UNSTRING WRAPPER CONTROL    ****
+      **** RECORD, COPIED BY EACH CALLING PROGRAM                    ****
+      **** (WORKING-STORAGE) AND BY DF09USTR (LINKAGE SECTION).  THE ****
+      **** CALLER SETS THE INPUT STRING, THE DELIMITER (LEFT-        ****
+      **** JUSTIFIED IN DF09USTR-DELIMITER WITH ITS TRUE LENGTH IN   ****
+      **** DF09USTR-DELIM-LEN - A MOVE OF A SHORT LITERAL SPACE-PADS ****
+      **** THE REST OF THE X(10) FIELD, SO THE SUBROUTINE MUST KNOW  ****
+      **** HOW MANY OF THOSE BYTES ARE ACTUALLY THE DELIMITER), AND  ****
+      **** THE MAXIMUM NUMBER OF FIELDS IT WANTS BACK, AND CALLS     ****
+      **** DF09USTR TO GET BACK A TOKEN COUNT, AN OVERFLOW FLAG, AND ****
+      **** THE TOKENS THEMSELVES - NO PROGRAM HAS TO CODE ITS OWN    ****
+      **** RAW UNSTRING (WITH ITS OWN ON OVERFLOW/TALLYING HANDLING) ****
+      **** TO PARSE A VARIABLE NUMBER OF DELIMITED FIELDS AGAIN.     ****
+      ******************************************************************
+
+       01  DF09USTR-CONTROL-RECORD.
+           05  DF09USTR-INPUT-STRING    PIC X(200).
+           05  DF09USTR-DELIMITER       PIC X(10).
+           05  DF09USTR-DELIM-LEN       PIC 9(02).
+           05  DF09USTR-MAX-FIELDS      PIC 9(03).
+           05  DF09USTR-TOKEN-COUNT     PIC 9(03).
+           05  DF09USTR-OVERFLOW-FLAG   PIC X(01).
+               88  DF09USTR-OVERFLOW        VALUE 'Y'.
+               88  DF09USTR-NO-OVERFLOW     VALUE 'N'.
+           05  DF09USTR-TOKEN-TABLE.
+               10  DF09USTR-TOKEN       OCCURS 50 TIMES PIC X(30).
