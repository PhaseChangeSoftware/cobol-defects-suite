@@ -0,0 +1,17 @@
+      ******************************************************************
+      **** SHARED PACKED-DECIMAL/COMP DISPLAY-FORMATTER CONTROL       ****
+      **** RECORD, COPIED BY EACH CALLING PROGRAM (WORKING-           ****
+      **** STORAGE) AND BY DF39FMT (LINKAGE SECTION).  THE CALLER     ****
+      **** MOVES ITS OWN COMP/COMP-3 ELEMENTARY ITEM INTO DF39FMT-    ****
+      **** VALUE (MOVE ALIGNS THE DECIMAL POINT REGARDLESS OF SCALE), ****
+      **** SETS DF39FMT-DECIMAL-DIGITS TO HOW MANY OF ITS OWN DIGITS  ****
+      **** FALL AFTER THE DECIMAL POINT, AND CALLS DF39FMT TO GET     ****
+      **** BACK A READABLE SIGNED, DECIMAL-POINTED DISPLAY STRING -   ****
+      **** INSTEAD OF DISPLAYING THE COMP FIELD (OR WORSE, ITS OWNING ****
+      **** GROUP) DIRECTLY, WHICH IS EXACTLY DF39TEST'S DEFECT CLASS. ****
+      ******************************************************************
+
+       01  DF39FMT-CONTROL-RECORD.
+           05  DF39FMT-VALUE            PIC S9(18)V9(09) COMP-3.
+           05  DF39FMT-DECIMAL-DIGITS   PIC 9(02).
+           05  DF39FMT-OUTPUT           PIC X(30).
