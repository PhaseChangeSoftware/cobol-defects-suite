@@ -4,7 +4,9 @@
            EXEC SQL DECLARE DEFECTS.DF42.TABLE2 TABLE
            ( STORE                CHAR(20) NOT NULL,
              DEPARTMENT           CHAR(40) NOT NULL,
-             CLERK                CHAR(40) NOT NULL
+             CLERK                CHAR(40) NOT NULL,
+             LAST_UPDATE_TIMESTAMP TIMESTAMP NOT NULL,
+             UPDATED_BY_USERID    CHAR(08) NOT NULL
            ) END-EXEC.
       ******************************************************************
       **** COBOL DECLARATION FOR TABLE DEFECTS.DF42.TABLE2
@@ -13,9 +15,12 @@
            10 DF42-STORE2              PIC X(20).
            10 DF42-DEPARTMENT2         PIC X(40).
            10 DF42-CLERK2              PIC X(40).
+           10 DF42-LAST-UPDATE-TIMESTAMP2 PIC X(26).
+           10 DF42-UPDATED-BY-USERID2  PIC X(08).
       ******************************************************************
-      **** THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3
+      **** THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5
       ******************************************************************
-      
+
+
 
 
